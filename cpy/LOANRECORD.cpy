@@ -0,0 +1,17 @@
+      *> RECORD LAYOUT FOR THE INDEXED LOAN FILE SHARED BY LOANORD
+      *> (ORIGINATION/MAINTENANCE) AND LOANRUN (AMORTIZATION BATCH).
+       01  LOAN-RECORD.
+           05 LN-ID                    PIC 9(05).
+           05 LN-ACCOUNT-ID            PIC 9(05).
+           05 LN-CUSTOMER-ID           PIC 9(05).
+           05 LN-CURRENCY              PIC X(03).
+           05 LN-PRINCIPAL             PIC 9(08)V99.
+           05 LN-ANNUAL-RATE-PCT       PIC 9(03)V99.
+           05 LN-TERM-MONTHS           PIC 9(03).
+           05 LN-MONTHLY-PAYMENT       PIC 9(08)V99.
+           05 LN-REMAINING-PRINCIPAL   PIC 9(08)V99.
+           05 LN-NEXT-DUE-DATE         PIC 9(08).
+           05 LN-STATUS                PIC X(01).
+             88 LN-IS-ACTIVE           VALUE "Y".
+             88 LN-IS-PAID-OFF         VALUE "P".
+             88 LN-IS-CANCELLED        VALUE "N".
