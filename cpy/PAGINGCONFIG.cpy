@@ -0,0 +1,4 @@
+      *> Centralized page size for every *DB.cbl GETLIST/pagination
+      *> query. COPY this into a program's own 01 CONSTANTS group
+      *> instead of declaring K-PAGE-SIZE locally.
+         05 K-PAGE-SIZE               PIC 9(02) VALUE 10.
