@@ -5,6 +5,9 @@
            10 I-CUST-ADDRESS                   PIC X(50).
            10 I-CUST-BANKUSERID                PIC 9(05).
            10 I-CUST-PAGE-NUMBER               PIC 9(05).
+      *      OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST USERNAME OR
+      *      ADDRESS ON GETLIST. SPACES = NO FILTER.
+           10 I-CUST-FILTER-SEARCH             PIC X(50).
            10 I-CUST-OPERATION                 PIC X(08).
              88 I-CUST-OP-OK                   VALUE "GETITEM "
                                                      "GETLIST "
