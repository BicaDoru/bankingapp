@@ -0,0 +1,7 @@
+       01 NOTIFY-INTERFACE.
+         05 NOTIFY-IN.
+           10 I-NOTIFY-CUSTID                 PIC 9(05).
+           10 I-NOTIFY-ENTITY                 PIC X(10).
+           10 I-NOTIFY-ENTITY-ID              PIC 9(05).
+           10 I-NOTIFY-EVENT                  PIC X(10).
+           10 I-NOTIFY-AMOUNT                 PIC 9(08)V99.
