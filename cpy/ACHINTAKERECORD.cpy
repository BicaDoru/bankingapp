@@ -0,0 +1,12 @@
+      *> RECORD LAYOUT FOR THE FLAT ACH/WIRE INTAKE FILE READ BY
+      *> ACHBATCH. ONE LINE PER INCOMING INSTRUCTION FROM THE
+      *> ACH/WIRE NETWORK -- EITHER A CREDIT (MONEY IN) OR A DEBIT
+      *> (MONEY OUT) AGAINST AN EXISTING ACCOUNT, IDENTIFIED BY IBAN.
+       01  ACH-INTAKE-RECORD.
+           05 ACH-IBAN                 PIC X(30).
+           05 ACH-DIRECTION            PIC X(01).
+             88 ACH-DIRECTION-CREDIT   VALUE "C".
+             88 ACH-DIRECTION-DEBIT    VALUE "D".
+           05 ACH-AMOUNT               PIC 9(08)V99.
+           05 ACH-CURRENCY             PIC X(03).
+           05 ACH-REFERENCE            PIC X(20).
