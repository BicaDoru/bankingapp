@@ -22,7 +22,10 @@
                                                           "ACCOUNT   "
                                                           "TRANS     "
                                                           "TRANSFER  "
-                                                          "USER      ".
+                                                          "USER      "
+                                                          "HOLDS     "
+                                                          "HOLD      "
+                                                          "INQUIRY   ".
              88 I-DISP-OBJ-CUST-ITEM                VALUE "CUSTOMER  ".
              88 I-DISP-OBJ-CUST-LIST                VALUE "CUSTOMERS ".
              88 I-DISP-OBJ-LOGIN                    VALUE "LOGIN     ".
@@ -32,12 +35,23 @@
              88 I-DISP-OBJ-TRANS                    VALUE "TRANS     ".
              88 I-DISP-OBJ-TRANSFER                 VALUE "TRANSFER  ".
              88 I-DISP-OBJ-BUSR-LIST                VALUE "USERS     ".
-      *    --- INPUT INTERFACES    
+      *    PRE-AUTHORIZED HOLDS/RESERVATIONS AGAINST AN ACCOUNT'S
+      *    AVAILABLE BALANCE -- SEE HOLDDB/ACCBO.F-GET-HELD-TOTAL.
+             88 I-DISP-OBJ-HOLD-LIST                VALUE "HOLDS     ".
+             88 I-DISP-OBJ-HOLD-ITEM                VALUE "HOLD      ".
+      *    CONSOLIDATED READ-ONLY SNAPSHOT FOR A CUSTOMER SELF-SERVICE
+      *    INQUIRY CHANNEL -- PROFILE + ACCOUNTS + RECENT TRANSACTIONS
+      *    IN ONE CALL, SEE CUSTBO.F-READ-INQUIRY.
+             88 I-DISP-OBJ-INQUIRY                  VALUE "INQUIRY   ".
+      *    --- INPUT INTERFACES
            10 I-DISP-DATA                           PIC X(194).
    
            10 I-DISP-GET-CUST-LIST        REDEFINES I-DISP-DATA.
              15 I-GET-CUST-LIST-PAGE-NUMBER         PIC 9(05).
-             15 FILLER                              PIC X(189).
+      *        OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST USERNAME OR
+      *        ADDRESS. SPACES = NO FILTER, RETURN THE FULL PAGE.
+             15 I-GET-CUST-LIST-SEARCH              PIC X(50).
+             15 FILLER                              PIC X(139).
       *    
            10 I-DISP-GET-CUST-ITEM        REDEFINES I-DISP-DATA.
              15 I-GET-CUST-ITEM-ID                  PIC 9(05).
@@ -65,7 +79,10 @@
              15 I-GET-ACC-CUSTID                    PIC 9(05).
              15 FILLER                              PIC X.
              15 I-GET-ACC-PAGE-NUMBER               PIC 9(05).
-             15 FILLER                              PIC X(183).
+      *        OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST IBAN.
+      *        SPACES = NO FILTER, RETURN THE FULL PAGE.
+             15 I-GET-ACC-SEARCH                    PIC X(30).
+             15 FILLER                              PIC X(153).
       *
            10 I-DISP-POST-ACC-ITEM        REDEFINES I-DISP-DATA.
              15 I-POST-ACC-CUSTID                   PIC 9(05).
@@ -73,13 +90,23 @@
              15 I-POST-ACC-IBAN                     PIC X(30).
              15 FILLER                              PIC X.
              15 I-POST-ACC-CURRENCY                 PIC X(3).
-             15 FILLER                              PIC X(154).
+             15 FILLER                              PIC X.
+      *      BRANCH THE ACCOUNT IS OPENED AT, SEE BRANCHMAINT.
+             15 I-POST-ACC-BRANCHID                 PIC 9(03).
+             15 FILLER                              PIC X.
+      *      PER-ACCOUNT OVERDRAFT LIMIT. ZERO MEANS "NOT SET" --
+      *      ACCBO SUBSTITUTES ITS OWN K-OVERDRAFT-LIMIT DEFAULT.
+             15 I-POST-ACC-ODLIMIT                  PIC 9(08)V99.
+             15 FILLER                              PIC X(139).
       *
            10 I-DISP-PUT-ACC-ITEM         REDEFINES I-DISP-DATA.
              15 I-PUT-ACC-ID                        PIC 9(05).
              15 FILLER                              PIC X.
-             15 I-PUT-ACC-BALANCE                   PIC 9(08)V99.
-             15 FILLER                              PIC X(178).
+             15 I-PUT-ACC-BALANCE                   PIC S9(08)V99.
+             15 FILLER                              PIC X.
+      *      OPTIONAL: "A" REOPENS, "C" CLOSES. SPACES = NO CHANGE.
+             15 I-PUT-ACC-STATUS                    PIC X(01).
+             15 FILLER                              PIC X(176).
       *
            10 I-DISP-DEL-ACC-ITEM         REDEFINES I-DISP-DATA.
              15 I-DEL-ACC-ID                        PIC 9(05).
@@ -91,15 +118,19 @@
              15 FILLER                              PIC X.
              15 I-GET-TRANS-PAGE-NUMBER             PIC 9(05).
              15 I-GET-TRANS-DATE                    PIC X(10).
-             15 FILLER                              PIC X(167).
-      *    
+      *      OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST MEMO.
+             15 I-GET-TRANS-MEMO-SEARCH             PIC X(20).
+             15 FILLER                              PIC X(147).
+      *
            10 I-DISP-POST-TRANS           REDEFINES I-DISP-DATA.
              15 I-POST-TRANS-CUSTID                 PIC 9(05).
              15 I-POST-TRANS-ACCID                  PIC 9(05).
              15 I-POST-TRANS-TRTYPE                 PIC X(10).
              15 I-POST-TRANS-AMOUNT                 PIC 9(08)V99.
              15 I-POST-TRANS-BANKUSERID             PIC 9(05).
-             15 FILLER                              PIC X(159).
+      *      FREE-TEXT ANNOTATION FOR THIS TRANSACTION.
+             15 I-POST-TRANS-MEMO                   PIC X(40).
+             15 FILLER                              PIC X(119).
       *
            10 I-DISP-POST-TRANSFER        REDEFINES I-DISP-DATA.
              15 I-POST-TRANSFER-SRCIBAN             PIC X(30).
@@ -139,12 +170,43 @@
              15 I-PUT-BUSR-USERNAME                 PIC X(50).
              15 FILLER                              PIC X.
              15 I-PUT-BUSR-ROLE                     PIC X(4).
-             15 FILLER                              PIC X(133).
+      *        SELF-SERVICE PASSWORD CHANGE -- BOTH SPACES MEANS NO
+      *        PASSWORD CHANGE IS REQUESTED ON THIS PUT.
+             15 I-PUT-BUSR-OLD-PASSWORD             PIC X(60).
+             15 I-PUT-BUSR-NEW-PASSWORD             PIC X(60).
+             15 FILLER                              PIC X(13).
       *
            10 I-DISP-LOGIN-DATA           REDEFINES I-DISP-DATA.
              15 I-POST-LOGIN-USERNAME               PIC X(50).
              15 I-POST-LOGIN-PASSWORD               PIC X(60).
              15 FILLER                              PIC X(84).
+      *
+           10 I-DISP-GET-HOLD-LIST        REDEFINES I-DISP-DATA.
+             15 I-GET-HOLD-ACCID                    PIC 9(05).
+             15 FILLER                              PIC X(189).
+      *
+           10 I-DISP-POST-HOLD            REDEFINES I-DISP-DATA.
+             15 I-POST-HOLD-ACCID                   PIC 9(05).
+             15 I-POST-HOLD-AMOUNT                  PIC 9(08)V99.
+      *        FREE-TEXT REASON FOR THE HOLD (E.G. "CARD AUTH").
+             15 I-POST-HOLD-REASON                  PIC X(40).
+             15 FILLER                              PIC X(139).
+      *
+           10 I-DISP-DEL-HOLD             REDEFINES I-DISP-DATA.
+             15 I-DEL-HOLD-HOLDID                   PIC 9(05).
+             15 FILLER                              PIC X(189).
+      *
+      *    CUSTOMER SELF-SERVICE INQUIRY -- CUSTID IS THE ONLY INPUT,
+      *    THE CALLER'S OWN PERMISSIONS DECIDE WHOSE CUSTID IS VALID
+      *    (SEE CUSTBO.F-READ-INQUIRY/UT-DEFAULT-PERMISSION-CHECK).
+           10 I-DISP-GET-INQUIRY          REDEFINES I-DISP-DATA.
+             15 I-GET-INQUIRY-CUSTID                PIC 9(05).
+             15 FILLER                              PIC X(189).
+      *    SESSION TOKEN -- MUST ACCOMPANY I-DISP-BANKUSERID ON EVERY
+      *    NON-LOGIN REQUEST (SEE BUSRBO.UT-VALIDATE-SESSION). NOT
+      *    PART OF THE I-DISP-DATA UNION SINCE IT APPLIES REGARDLESS
+      *    OF WHICH OBJECT/METHOD IS BEING CALLED.
+           10 I-DISP-TOKEN                          PIC X(24).
       *    --- OUTPUT INTERFACES
          05 DISPATCHER-OUT.
            10 O-DISP-ERROR.
@@ -158,7 +220,8 @@
                88 O-DISP-ERR-DISP-BAD-OBJECT        VALUE "DP01".
                88 O-DISP-ERR-DISP-BAD-ROUTE         VALUE "DP02".
                88 O-DISP-ERR-DISP-INVALID-LOGIN     VALUE "DP04".
-      *        
+               88 O-DISP-ERR-DISP-SESSION-EXPIRED   VALUE "DP05".
+      *
                88 O-DISP-ERR-AUTH-ROLE-FORBIDDEN    VALUE "AU01".
                88 O-DISP-ERR-AUTH-TLR-TO-ADMIN      VALUE "AU02".
                88 O-DISP-ERR-AUTH-TLR-TO-TLR        VALUE "AU03".
@@ -166,9 +229,13 @@
                88 O-DISP-ERR-AUTH-CLT-TO-OTHER      VALUE "AU05".
 
                88 O-DISP-ERR-CUST-BAD-METHOD        VALUE "CU01".
+               88 O-DISP-ERR-CUST-HAS-ACCOUNTS      VALUE "CU02".
                88 O-DISP-ERR-ACC-BAD-TRTYPE         VALUE "AC02".
                88 O-DISP-ERR-ACC-NO-FUNDS           VALUE "AC03".
                88 O-DISP-ERR-ACC-WRONG-PAGE-FORMAT  VALUE "AC08".
+               88 O-DISP-ERR-ACC-BAD-IBAN           VALUE "AC09".
+               88 O-DISP-ERR-ACC-CLOSED             VALUE "AC10".
+               88 O-DISP-ERR-ACC-BAD-CURRENCY       VALUE "AC11".
 
                88 O-DISP-ERR-BUSR-BAD-USERNAME      VALUE "US02".
                88 O-DISP-ERR-BUSR-BAD-PASSWORD      VALUE "US03".
@@ -176,6 +243,7 @@
                88 O-DISP-ERR-BUSR-BAD-COMBO         VALUE "US05".
                88 O-DISP-ERR-BUSR-UNKNOWN-ROLE      VALUE "US06".
                88 O-DISP-ERR-BUSR-CHANGE-ROLE       VALUE "US07".
+               88 O-DISP-ERR-BUSR-ACCOUNT-LOCKED     VALUE "US08".
 
                88 O-DISP-ERR-TRANS-BAD-DATE-FORMAT  VALUE "TR01".
                88 O-DISP-ERR-TRANS-DATA-NOT-NUMERIC VALUE "TR03".
@@ -185,6 +253,11 @@
                88 O-DISP-ERR-TRANSFER-BAD-METHOD    VALUE "TF01".
                88 O-DISP-ERR-TRANSFER-CURR-MISMATCH VALUE "TF02".
                88 O-DISP-ERR-TRANSFER-LOW-BALANCE   VALUE "TF03".
+               88 O-DISP-ERR-TRANSFER-VELOCITY       VALUE "TF04".
+
+               88 O-DISP-ERR-HOLD-NO-FUNDS           VALUE "HL01".
+               88 O-DISP-ERR-HOLD-NOT-FOUND          VALUE "HL02".
+               88 O-DISP-ERR-HOLD-NOT-ACTIVE         VALUE "HL03".
 
              15 O-DISP-ERROR-MESSAGE                PIC X(100).
            10 O-DISP-DATA-OUT                       PIC X(2500).
@@ -196,8 +269,9 @@
                20 O-GET-ACC-LIST-CUSTOMERID         PIC 9(05).
                20 O-GET-ACC-LIST-IBAN               PIC X(30).
                20 O-GET-ACC-LIST-CURRENCY           PIC X(05).
-               20 O-GET-ACC-LIST-BALANCE            PIC 9(08)V99.
-             15 FILLER                              PIC X(1398).
+               20 O-GET-ACC-LIST-BALANCE            PIC S9(08)V99.
+               20 O-GET-ACC-LIST-BRANCHID           PIC 9(03).
+             15 FILLER                              PIC X(1338).
 
            10 O-DISP-GET-ACC              REDEFINES O-DISP-DATA-OUT.
              15 O-GET-ACC-COUNT                     PIC 9(02).
@@ -206,8 +280,9 @@
                20 O-GET-ACC-CUSTOMERID              PIC 9(05).
                20 O-GET-ACC-IBAN                    PIC X(30).
                20 O-GET-ACC-CURRENCY                PIC X(05).
-               20 O-GET-ACC-BALANCE                 PIC 9(08)V99.
-             15 FILLER                              PIC X(1948).
+               20 O-GET-ACC-BALANCE                 PIC S9(08)V99.
+               20 O-GET-ACC-BRANCHID                PIC 9(03).
+             15 FILLER                              PIC X(1918).
       *    
            10 O-DISP-GET-CUST-ITEM        REDEFINES O-DISP-DATA-OUT.
              15 O-GET-CUST-ITEM-ELEM.
@@ -222,7 +297,7 @@
                  25 O-GET-CUST-ACC-CUSTOMERID       PIC 9(05).
                  25 O-GET-CUST-ACC-IBAN             PIC X(30).
                  25 O-GET-CUST-ACC-CURRENCY         PIC X(05).
-                 25 O-GET-CUST-ACC-BALANCE          PIC 9(08)V99.
+                 25 O-GET-CUST-ACC-BALANCE          PIC S9(08)V99.
              15 FILLER                              PIC X(1838).
       * 
            10 O-DISP-GET-CUST-LIST        REDEFINES O-DISP-DATA-OUT.
@@ -246,7 +321,13 @@
              15 O-DEL-CUST-ITEM-USERNAME            PIC X(50).
              15 O-DEL-CUST-ITEM-ADDRESS             PIC X(50).
              15 O-DEL-CUST-ITEM-BANKUSERID          PIC 9(05).
-             15 FILLER                              PIC X(2390).
+      *        "DELETED" WHEN POSTED STRAIGHT AWAY, OR "PENDING" WHEN A
+      *        TELLER'S DELETE WAS HELD FOR A SECOND APPROVER (SEE
+      *        CUSTBO.F-CREATE-CUSTOMER-DELETE-APPROVAL-REQUEST) -- ID
+      *        ABOVE IS THE APPROVAL ID, NOT THE CUSTOMER ID, WHEN
+      *        STATUS IS PENDING.
+             15 O-DEL-CUST-ITEM-STATUS             PIC X(10).
+             15 FILLER                              PIC X(2380).
 
            10 O-DISP-PUT-CUST-ITEM        REDEFINES O-DISP-DATA-OUT.
              15 O-PUT-CUST-ITEM-ID                  PIC 9(05).
@@ -262,16 +343,19 @@
                20 O-GET-TRANS-TRANS-TYPE            PIC X(10).
                20 O-GET-TRANS-AMOUNT                PIC 9(08)V99.
                20 O-GET-TRANS-TIMESTAMP             PIC X(22).
-               20 O-GET-TRANS-BALANCE               PIC 9(08)V99.
-             15 FILLER                              PIC X(1928).
-      *    
+               20 O-GET-TRANS-BALANCE               PIC S9(08)V99.
+               20 O-GET-TRANS-MEMO                  PIC X(40).
+             15 FILLER                              PIC X(1528).
+      *
            10 O-DISP-POST-TRANS           REDEFINES O-DISP-DATA-OUT.
              15 O-POST-TRANS-ACCOUNTID              PIC 9(05).
              15 O-POST-TRANS-TRANS-TYPE             PIC X(10).
              15 O-POST-TRANS-AMOUNT                 PIC 9(08)V99.
              15 O-POST-TRANS-TIMESTAMP              PIC X(22).
-             15 O-POST-TRANS-BALANCE                PIC 9(08)V99.
-             15 FILLER                              PIC X(2443).
+             15 O-POST-TRANS-BALANCE                PIC S9(08)V99.
+             15 O-POST-TRANS-MEMO                   PIC X(40).
+             15 O-POST-TRANS-STATUS                 PIC X(10).
+             15 FILLER                              PIC X(2393).
       *
            10 O-DISP-GET-TRANSFER         REDEFINES O-DISP-DATA-OUT.
              15 O-GET-TRANSFER-COUNT                PIC 9(02).
@@ -293,7 +377,63 @@
              15 O-POST-TRANSFER-AMOUNT              PIC 9(08)V99.
              15 O-POST-TRANSFER-TIMESTAMP           PIC X(22).
              15 O-POST-TRANSFER-CURRENCY            PIC X(3).
-             15 FILLER                              PIC X(2400).
+      *        COMPLETED = POSTED NOW. PENDING = HELD FOR A SECOND
+      *        APPROVER (SEE TRANSAPPR) -- ID ABOVE IS THE APPROVAL
+      *        ID, NOT A TRANSFER ID, WHEN STATUS IS PENDING.
+             15 O-POST-TRANSFER-STATUS             PIC X(10).
+      *        FX-CONVERTED AMOUNT/CURRENCY CREDITED TO THE
+      *        DESTINATION ACCOUNT (SAME VALUE, SPACES/ZERO WHEN
+      *        STATUS IS "PENDING" SINCE NO POST HAS HAPPENED YET).
+             15 O-POST-TRANSFER-DESTAMOUNT          PIC 9(08)V99.
+             15 O-POST-TRANSFER-DESTCURRENCY        PIC X(3).
+             15 FILLER                              PIC X(2377).
+      *
+           10 O-DISP-GET-HOLD-LIST        REDEFINES O-DISP-DATA-OUT.
+             15 O-GET-HOLD-COUNT                    PIC 9(02).
+             15 O-GET-HOLD-ELEM                     OCCURS 10.
+               20 O-GET-HOLD-ID                     PIC 9(05).
+               20 O-GET-HOLD-ACCID                  PIC 9(05).
+               20 O-GET-HOLD-AMOUNT                 PIC 9(08)V99.
+               20 O-GET-HOLD-REASON                 PIC X(40).
+               20 O-GET-HOLD-STATUS                 PIC X(01).
+               20 O-GET-HOLD-CREATED-TS             PIC X(22).
+             15 FILLER                              PIC X(1668).
+      *
+           10 O-DISP-POST-HOLD            REDEFINES O-DISP-DATA-OUT.
+             15 O-POST-HOLD-ID                      PIC 9(05).
+             15 O-POST-HOLD-ACCID                   PIC 9(05).
+             15 O-POST-HOLD-AMOUNT                  PIC 9(08)V99.
+             15 O-POST-HOLD-REASON                  PIC X(40).
+             15 O-POST-HOLD-STATUS                  PIC X(01).
+             15 O-POST-HOLD-CREATED-TS              PIC X(22).
+             15 FILLER                              PIC X(2417).
+      *
+           10 O-DISP-DEL-HOLD             REDEFINES O-DISP-DATA-OUT.
+             15 O-DEL-HOLD-ID                       PIC 9(05).
+             15 O-DEL-HOLD-STATUS                   PIC X(01).
+             15 FILLER                              PIC X(2494).
+      *
+      *    CUSTOMER SELF-SERVICE INQUIRY SNAPSHOT -- PROFILE, UP TO 10
+      *    ACCOUNTS, AND EACH ACCOUNT'S 2 MOST RECENT TRANSACTIONS, ALL
+      *    IN ONE CALL (SEE CUSTBO.F-READ-INQUIRY).
+           10 O-DISP-GET-INQUIRY          REDEFINES O-DISP-DATA-OUT.
+             15 O-INQ-CUST-ID                       PIC 9(05).
+             15 O-INQ-CUST-USERNAME                 PIC X(50).
+             15 O-INQ-CUST-ADDRESS                  PIC X(50).
+             15 O-INQ-ACC-COUNT                     PIC 9(02).
+             15 O-INQ-ACC-ELEM                      OCCURS 10.
+               20 O-INQ-ACC-ACCOUNTID               PIC 9(05).
+               20 O-INQ-ACC-IBAN                    PIC X(30).
+               20 O-INQ-ACC-CURRENCY                PIC X(05).
+               20 O-INQ-ACC-BALANCE                 PIC S9(08)V99.
+               20 O-INQ-ACC-TRANS-COUNT             PIC 9(02).
+               20 O-INQ-ACC-TRANS-ELEM              OCCURS 2.
+                 25 O-INQ-TRANS-TRANS-TYPE          PIC X(10).
+                 25 O-INQ-TRANS-AMOUNT              PIC 9(08)V99.
+                 25 O-INQ-TRANS-TIMESTAMP           PIC X(22).
+                 25 O-INQ-TRANS-BALANCE             PIC S9(08)V99.
+                 25 O-INQ-TRANS-MEMO                PIC X(40).
+             15 FILLER                              PIC X(33).
       *
            10 O-DISP-POST-BUSR            REDEFINES O-DISP-DATA-OUT.
              15 O-POST-BUSR-ID                      PIC 9(05).
@@ -321,14 +461,19 @@
       ******************************************************************
       *                    post login
       ****************************************************************** 
-           10 O-DISP-POST-LOGIN          REDEFINES O-DISP-DATA-OUT.    
+           10 O-DISP-POST-LOGIN          REDEFINES O-DISP-DATA-OUT.
              15 O-POST-LOGIN-ID                     PIC 9(04).
              15 O-POST-LOGIN-USERNAME               PIC X(50).
              15 O-POST-LOGIN-ROLE                   PIC X(04).
                88 O-POST-LOGIN-ADMIN                VALUE "BaAd".
-               88 O-POST-LOGIN-TELLER               VALUE "BaTe".
+               88 O-POST-LOGIN-TELLER               VALUES "BaTe"
+                                                            "BaTS".
+               88 O-POST-LOGIN-TELLER-SENIOR        VALUE "BaTS".
                88 O-POST-LOGIN-CLIENT               VALUE "BaCl".
-             15 FILLER                              PIC X(2442). 
+      *        SESSION TOKEN -- PASS BACK AS I-DISP-TOKEN ON EVERY
+      *        SUBSEQUENT REQUEST UNTIL IT EXPIRES.
+             15 O-POST-LOGIN-TOKEN                  PIC X(24).
+             15 FILLER                              PIC X(2418).
       ****************************************************************** 
       *                  authorize login
       ******************************************************************
@@ -338,5 +483,7 @@
              15 U-DISP-LOGIN-USERNAME               PIC X(50).
              15 U-DISP-LOGIN-ROLE                   PIC X(04).
                88 U-DISP-LOGIN-ADMIN                VALUE "BaAd".
-               88 U-DISP-LOGIN-TELLER               VALUE "BaTe".
+               88 U-DISP-LOGIN-TELLER               VALUES "BaTe"
+                                                            "BaTS".
+               88 U-DISP-LOGIN-TELLER-SENIOR        VALUE "BaTS".
                88 U-DISP-LOGIN-CLIENT               VALUE "BaCl".
