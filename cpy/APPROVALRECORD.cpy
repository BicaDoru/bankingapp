@@ -0,0 +1,24 @@
+      *> RECORD LAYOUT FOR THE INDEXED TRANSFER-APPROVAL FILE SHARED
+      *> BY TRANSFERBO (RAISES A PENDING RECORD FOR A HIGH-VALUE
+      *> TRANSFER INSTEAD OF POSTING IT STRAIGHT AWAY) AND TRANSAPPR
+      *> (THE SECOND-PERSON APPROVE/REJECT MAINTENANCE TOOL).
+       01  APPROVAL-RECORD.
+           05 APR-KEY.
+             10 APR-ID                PIC 9(05).
+           05 APR-SRCIBAN             PIC X(30).
+           05 APR-DESTIBAN            PIC X(30).
+           05 APR-AMOUNT              PIC 9(08)V99.
+           05 APR-CURRENCY            PIC X(03).
+      *    DESTINATION-SIDE AMOUNT/CURRENCY AFTER FX CONVERSION, SAME
+      *    AS TRANSFERDB'S I-TRANSFER-DESTAMOUNT/-DESTCURRENCY -- ALSO
+      *    POPULATED FOR A SAME-CURRENCY PAIR (RATE 1.0000, DESTAMOUNT
+      *    EQUALS APR-AMOUNT), SO TRANSAPPR NEVER NEEDS TO GUESS.
+           05 APR-DESTAMOUNT          PIC 9(08)V99.
+           05 APR-DESTCURRENCY        PIC X(03).
+           05 APR-REQUESTED-BY        PIC 9(05).
+           05 APR-TIMESTAMP           PIC X(22).
+           05 APR-STATUS              PIC X(01).
+             88 APR-IS-PENDING         VALUE "P".
+             88 APR-IS-APPROVED        VALUE "A".
+             88 APR-IS-REJECTED        VALUE "R".
+           05 APR-DECIDED-BY          PIC 9(05).
