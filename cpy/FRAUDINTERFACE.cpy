@@ -0,0 +1,8 @@
+       01 FRAUD-INTERFACE.
+         05 FRAUD-IN.
+           10 I-FRAUD-ENTITY                   PIC X(10).
+           10 I-FRAUD-ENTITY-ID                PIC 9(05).
+           10 I-FRAUD-TRTYPE                   PIC X(10).
+           10 I-FRAUD-AMOUNT                   PIC 9(08)V99.
+           10 I-FRAUD-REASON                   PIC X(40).
+           10 I-FRAUD-ACTOR-BUSR-ID            PIC 9(05).
