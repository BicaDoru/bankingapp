@@ -0,0 +1,13 @@
+      *> RECORD LAYOUT FOR THE INDEXED STANDING-ORDER FILE SHARED BY
+      *> STANDORD (MAINTENANCE) AND STANDRUN (EXECUTION BATCH).
+       01  STANDING-ORDER-RECORD.
+           05 SO-ID                    PIC 9(05).
+           05 SO-SRC-IBAN              PIC X(30).
+           05 SO-DEST-IBAN             PIC X(30).
+           05 SO-AMOUNT                PIC 9(08)V99.
+           05 SO-CURRENCY              PIC X(03).
+           05 SO-FREQUENCY-DAYS        PIC 9(05).
+           05 SO-NEXT-RUN-DATE         PIC 9(08).
+           05 SO-STATUS                PIC X(01).
+             88 SO-IS-ACTIVE           VALUE "Y".
+             88 SO-IS-CANCELLED        VALUE "N".
