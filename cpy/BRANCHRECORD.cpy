@@ -0,0 +1,11 @@
+      *> RECORD LAYOUT FOR THE INDEXED BRANCH MASTER FILE MAINTAINED
+      *> BY BRANCHMAINT.CBL. ACCOUNT.BRANCHID (SEE ACCDB.CBL) POINTS
+      *> AT BR-ID HERE -- THE BRANCH AN ACCOUNT WAS OPENED AT.
+       01  BRANCH-RECORD.
+           05 BR-ID                    PIC 9(03).
+           05 BR-CODE                  PIC X(04).
+           05 BR-NAME                  PIC X(30).
+           05 BR-CITY                  PIC X(20).
+           05 BR-STATUS                PIC X(01).
+             88 BR-IS-ACTIVE            VALUE "A".
+             88 BR-IS-CLOSED            VALUE "C".
