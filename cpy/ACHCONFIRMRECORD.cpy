@@ -0,0 +1,13 @@
+      *> RECORD LAYOUT FOR THE FLAT ACH/WIRE CONFIRMATION FILE READ BY
+      *> ACHRECON. ONE LINE PER SETTLEMENT CONFIRMATION SENT BACK BY
+      *> THE COUNTERPARTY BANK/ACH NETWORK FOR AN ENTRY WE PREVIOUSLY
+      *> SUBMITTED (SEE ACHINTAKERECORD/ACHBATCH). MATCHED AGAINST OUR
+      *> OWN TRANSDB POSTINGS BY ACHCONF-REFERENCE, WHICH ACHBATCH
+      *> STORES IN THE TRANSACTION MEMO WHEN IT POSTS AN ENTRY.
+       01  ACH-CONFIRM-RECORD.
+           05 ACHCONF-REFERENCE        PIC X(20).
+           05 ACHCONF-STATUS           PIC X(01).
+             88 ACHCONF-STATUS-CONFIRMED VALUE "C".
+             88 ACHCONF-STATUS-REJECTED  VALUE "R".
+           05 ACHCONF-AMOUNT           PIC 9(08)V99.
+           05 ACHCONF-CURRENCY         PIC X(03).
