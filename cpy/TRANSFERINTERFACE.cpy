@@ -10,6 +10,10 @@
            10 I-TRANSFER-AMOUNT               PIC 9(08)V99.
            10 I-TRANSFER-TIMESTAMP            PIC X(22).
            10 I-TRANSFER-CURRENCY             PIC X(3).
+      *    FX-CONVERTED AMOUNT/CURRENCY CREDITED TO THE DESTINATION
+      *    ACCOUNT, SEE TRANSFERBO.F-TRANSFER-ACC-BALANCE-UPDATE.
+           10 I-TRANSFER-DESTAMOUNT           PIC 9(08)V99.
+           10 I-TRANSFER-DESTCURRENCY         PIC X(3).
            10 I-TRANSFER-FILTER-IBAN          PIC X(30).
            10 I-TRANSFER-FILTER-CUSTID        PIC 9(05).
            10 I-TRANSFER-PAGE-NUMBER          PIC 9(05).
@@ -30,3 +34,5 @@
              15 O-TRANSFER-AMOUNT             PIC 9(08)V99.
              15 O-TRANSFER-TIMESTAMP          PIC X(22).
              15 O-TRANSFER-CURRENCY           PIC X(3).
+             15 O-TRANSFER-DESTAMOUNT         PIC 9(08)V99.
+             15 O-TRANSFER-DESTCURRENCY       PIC X(3).
