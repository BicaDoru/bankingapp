@@ -0,0 +1,9 @@
+      *> RECORD LAYOUT FOR THE INDEXED SESSION-TOKEN FILE OWNED BY
+      *> BUSRBO (SAME STANDALONE-INDEXED-FILE IDIOM AS THE
+      *> LOGIN-ATTEMPTS FILE). A ROW IS CREATED ON SUCCESSFUL LOGIN
+      *> AND CHECKED/SLID FORWARD ON EVERY SUBSEQUENT AUTHENTICATED
+      *> REQUEST UNTIL IT EXPIRES.
+       01  SESSION-RECORD.
+           05 SS-TOKEN               PIC X(24).
+           05 SS-BUSR-ID             PIC 9(05).
+           05 SS-EXPIRES-MIN         PIC 9(10).
