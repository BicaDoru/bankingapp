@@ -0,0 +1,19 @@
+      *> RECORD LAYOUT FOR THE INDEXED WITHDRAWAL-APPROVAL FILE SHARED
+      *> BY ACCBO (RAISES A PENDING RECORD FOR A HIGH-VALUE TELLER
+      *> WITHDRAWAL/FEE INSTEAD OF POSTING IT STRAIGHT AWAY) AND
+      *> WDRAPPR (THE SECOND-PERSON APPROVE/REJECT MAINTENANCE TOOL).
+      *> SAME SHAPE AS APPROVALRECORD.cpy (TRANSFERBO'S EQUIVALENT).
+       01  WDR-APPROVAL-RECORD.
+           05 WDR-KEY.
+             10 WDR-ID                PIC 9(05).
+           05 WDR-ACCOUNTID           PIC 9(05).
+           05 WDR-AMOUNT              PIC 9(08)V99.
+           05 WDR-TRTYPE              PIC X(10).
+           05 WDR-MEMO                PIC X(40).
+           05 WDR-REQUESTED-BY        PIC 9(05).
+           05 WDR-TIMESTAMP           PIC X(22).
+           05 WDR-STATUS              PIC X(01).
+             88 WDR-IS-PENDING         VALUE "P".
+             88 WDR-IS-APPROVED        VALUE "A".
+             88 WDR-IS-REJECTED        VALUE "R".
+           05 WDR-DECIDED-BY          PIC 9(05).
