@@ -0,0 +1,39 @@
+       01 HOLDDB-INTERFACE.
+         05 HOLDDB-IN.
+           10 I-HOLD-OPERATION                PIC X(08).
+             88 I-HOLD-OP-GETLIST             VALUE "GETLIST ".
+             88 I-HOLD-OP-GETITEM             VALUE "GETITEM ".
+             88 I-HOLD-OP-POST                VALUE "POST    ".
+             88 I-HOLD-OP-PUT                 VALUE "PUT     ".
+           10 I-HOLD-HOLDID                   PIC 9(05).
+           10 I-HOLD-ACCOUNTID                PIC 9(05).
+           10 I-HOLD-AMOUNT                   PIC 9(08)V99.
+           10 I-HOLD-REASON                   PIC X(40).
+           10 I-HOLD-PAGE-NUMBER              PIC 9(05).
+      *    OPTIONAL ON PUT: LEFT SPACES TO LEAVE THE STATUS UNCHANGED.
+      *    'R' RELEASES A HOLD, 'X' MARKS IT CAPTURED (CONSUMED BY A
+      *    TRANSACTION THAT HAS NOW ACTUALLY POSTED). ALSO DOUBLES AS
+      *    AN OPTIONAL "ACTIVE ONLY" FILTER ON GETLIST.
+           10 I-HOLD-STATUS                   PIC X(01).
+             88 I-HOLD-STATUS-ACTIVE          VALUE "A".
+             88 I-HOLD-STATUS-RELEASED        VALUE "R".
+             88 I-HOLD-STATUS-CAPTURED        VALUE "X".
+
+         05 HOLDDB-STATUS                     PIC X(02).
+           88 HOLDDB-STATUS-OK                VALUE "00".
+           88 HOLDDB-STATUS-NOT-FOUND-ERR     VALUE "90".
+           88 HOLDDB-STATUS-VAR-MIS-ERR       VALUE "92".
+           88 HOLDDB-STATUS-ERROR-CONN        VALUE "97".
+           88 HOLDDB-STATUS-SQL-ERR           VALUE "99".
+
+         05 O-HOLDDB-SQLCODE                  PIC S9(9).
+
+         05 HOLDDB-OUT.
+           10 O-HOLDDB-COUNT                  PIC 9(02).
+           10 O-HOLDDB-ELEM                   OCCURS 50 TIMES.
+             15 O-HOLD-ID                     PIC 9(05).
+             15 O-HOLD-ACCOUNTID              PIC 9(05).
+             15 O-HOLD-AMOUNT                 PIC 9(08)V99.
+             15 O-HOLD-REASON                 PIC X(40).
+             15 O-HOLD-STATUS                 PIC X(01).
+             15 O-HOLD-CREATED-TS             PIC X(22).
