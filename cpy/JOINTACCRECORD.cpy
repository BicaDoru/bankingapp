@@ -0,0 +1,12 @@
+      *> RECORD LAYOUT FOR THE INDEXED JOINT-ACCOUNT-OWNER FILE SHARED
+      *> BY ACCBO (PERMISSION CHECKS) AND JOINTACC (OWNER MAINTENANCE).
+      *> JOINT OWNERS ARE KEYED BY BANK-USER ID RATHER THAN CUSTOMER ID
+      *> SINCE ACCBO'S OWN PERMISSION CHECK ALREADY COMPARES A CLIENT'S
+      *> LOGIN ID DIRECTLY AGAINST THE ACCOUNT'S OWNING BANK-USER ID.
+       01  JOINT-ACC-RECORD.
+           05 JA-KEY.
+             10 JA-ACCOUNT-ID        PIC 9(05).
+             10 JA-BUSR-ID           PIC 9(05).
+           05 JA-STATUS               PIC X(01).
+             88 JA-IS-ACTIVE          VALUE "Y".
+             88 JA-IS-REMOVED         VALUE "N".
