@@ -0,0 +1,15 @@
+      *> Shared list of ISO currency codes this bank can accept on an
+      *> account and convert on a transfer. COPY this into a program's
+      *> own 01 CONSTANTS group instead of declaring the list locally,
+      *> the same convention as PAGINGCONFIG/VELOCITYCONFIG/
+      *> RETENTIONCONFIG/APPROVALCONFIG.
+      *>
+      *> Kept in step with TRANSFERBO's own K-FX-RATE-* pairs -- EUR,
+      *> USD and GBP are the only currencies this bank can convert
+      *> between, so those are the only codes ACCBO may open an
+      *> account in and TRANSFERBO may move money in.
+      *>
+      *> USAGE: MOVE the candidate code to K-CURRENCY-CHK, then test
+      *> 88 K-CURRENCY-CHK-VALID.
+         05 K-CURRENCY-CHK             PIC X(03).
+           88 K-CURRENCY-CHK-VALID     VALUE "EUR" "USD" "GBP".
