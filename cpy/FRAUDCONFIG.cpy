@@ -0,0 +1,11 @@
+      *> Configurable fraud-pattern-detection thresholds, enforced by
+      *> ACCBO/TRANSFERBO's F-CHECK-FRAUD in addition to the flat
+      *> single-transaction K-FRAUD-AMOUNT-THRESHOLD. These flag
+      *> patterns a single-amount check cannot see: an unusually high
+      *> number of transactions/transfers against the same account on
+      *> the same day, or an amount that looks deliberately kept just
+      *> under the LARGETXN reporting line. COPY this into a
+      *> program's own 01 CONSTANTS group, the same convention as
+      *> PAGINGCONFIG.
+         05 K-FRAUD-VELOCITY-COUNT    PIC 9(03) VALUE 005.
+         05 K-FRAUD-STRUCTURE-RATIO   PIC 9(01)V99 VALUE 0.80.
