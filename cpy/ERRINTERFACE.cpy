@@ -1,6 +1,12 @@
        01 ERROR-INTERFACE.
          05 ERROR-IN.
            10 I-ERR-CODE                  PIC X(04).
+      *      LANGUAGE OF THE MESSAGE TO RETURN. LEFT AS SPACES BY A
+      *      CALLER THAT DOESN'T KNOW ABOUT LOCALES YET, WHICH
+      *      DEFAULTS TO "EN" (SEE ERROR.cbl's F-FIND-ERROR-MESSAGE).
+           10 I-ERR-LANG                  PIC X(02).
+             88 I-ERR-LANG-EN             VALUE "EN".
+             88 I-ERR-LANG-RO             VALUE "RO".
            10 I-ERR-PARAM-COUNT           PIC 9(01).
            10 I-ERR-PARAMS.
              15 I-ERR-PARAM               PIC X(50) OCCURS 5 TIMES.
