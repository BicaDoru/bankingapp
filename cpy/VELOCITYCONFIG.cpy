@@ -0,0 +1,7 @@
+      *> Configurable outbound-transfer velocity limits, enforced per
+      *> source account per calendar day by TRANSFERBO's
+      *> F-CHECK-VELOCITY. COPY this into a program's own 01
+      *> CONSTANTS group instead of declaring the limits locally, the
+      *> same convention as PAGINGCONFIG.
+         05 K-VELOCITY-MAX-COUNT      PIC 9(03) VALUE 020.
+         05 K-VELOCITY-MAX-AMOUNT     PIC 9(08)V99 VALUE 50000.00.
