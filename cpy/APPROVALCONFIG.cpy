@@ -0,0 +1,25 @@
+      *> Configurable admin-approval routing for sensitive teller
+      *> actions. COPY this into a program's own 01 CONSTANTS group
+      *> instead of declaring the thresholds locally, the same
+      *> convention as PAGINGCONFIG/VELOCITYCONFIG/RETENTIONCONFIG.
+      *>
+      *> K-APPROVAL-TELLER-ONLY controls WHO the routing applies to --
+      *> set to 'Y' (the default) so only a teller/senior-teller
+      *> (U-DISP-LOGIN-TELLER) acting at or above a threshold is held
+      *> for a second approver; admins and clients acting on their own
+      *> accounts post straight away. Set to 'N' to route everyone
+      *> regardless of role, the original TRANSFERBO behavior.
+         05 K-APPROVAL-TELLER-ONLY     PIC X VALUE 'Y'.
+           88 K-APPROVAL-TELLER-ONLY-Y VALUE 'Y'.
+           88 K-APPROVAL-TELLER-ONLY-N VALUE 'N'.
+
+      *    A SINGLE TRANSFER AT OR ABOVE THIS AMOUNT IS NOT POSTED
+      *    STRAIGHT AWAY -- IT IS HELD PENDING A SECOND APPROVER (SEE
+      *    TRANSFERBO.F-CREATE-APPROVAL-REQUEST AND TRANSAPPR.cbl).
+         05 K-APPROVAL-AMOUNT-THRESHOLD  PIC 9(08)V99 VALUE 20000.00.
+
+      *    A SINGLE WITHDRAWAL/FEE AT OR ABOVE THIS AMOUNT IS NOT
+      *    POSTED STRAIGHT AWAY -- IT IS HELD PENDING A SECOND
+      *    APPROVER (SEE ACCBO.F-CREATE-WITHDRAWAL-APPROVAL-REQUEST
+      *    AND WDRAPPR.cbl).
+         05 K-WITHDRAWAL-APPROVAL-THRESHOLD PIC 9(08)V99 VALUE 5000.00.
