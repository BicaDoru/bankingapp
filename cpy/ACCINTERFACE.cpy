@@ -12,11 +12,25 @@
              88 I-ACC-OP-POST                VALUE "POST    ".
              88 I-ACC-OP-DELETE              VALUE "DELETE  ".
            10 I-ACC-ACCOUNTID                PIC 9(05).
-           10 I-ACC-PAGE-NUMBER              PIC 9(05). 
+           10 I-ACC-PAGE-NUMBER              PIC 9(05).
            10 I-ACC-CUSTOMERID               PIC 9(05).
-           10 I-ACC-BALANCE                  PIC 9(08)V99.
+           10 I-ACC-BALANCE                  PIC S9(08)V99.
            10 I-ACC-IBAN                     PIC X(30).
            10 I-ACC-CURRENCY                 PIC X(3).
+      *    BRANCH THE ACCOUNT WAS OPENED AT, SEE BRANCHMAINT. ZERO
+      *    ON GETLIST/GETITEM MEANS "NOT FILTERED"/"NOT SET".
+           10 I-ACC-BRANCHID                 PIC 9(03).
+      *    OPTIONAL ON PUT: LEFT SPACES TO LEAVE THE STATUS UNCHANGED.
+      *    ACCDB SETS THIS TO "C" ITSELF ON DELETE (SEE ACC-DELETE) --
+      *    THAT REMAINS A CLOSE, NOT A HARD ROW DELETE.
+           10 I-ACC-STATUS                   PIC X(01).
+             88 I-ACC-STATUS-ACTIVE          VALUE "A".
+             88 I-ACC-STATUS-CLOSED          VALUE "C".
+      *    PER-ACCOUNT OVERDRAFT LIMIT (SEE ACCBO.F-PROCESS-OPERATION).
+      *    ON POST, ZERO MEANS "NOT SET" -- ACCBO SUBSTITUTES ITS OWN
+      *    K-OVERDRAFT-LIMIT DEFAULT (SAME "ZERO MEANS UNSET"
+      *    CONVENTION AS I-ACC-BRANCHID).
+           10 I-ACC-OD-LIMIT                 PIC 9(08)V99.
 
          05 ACCDB-STATUS                     PIC X(02).
            88 ACCDB-STATUS-OK                VALUE "00".
@@ -37,5 +51,7 @@
              15 O-ACC-CUSTOMERID             PIC 9(05).
              15 O-ACC-IBAN                   PIC X(30).
              15 O-ACC-CURRENCY               PIC X(05).
-             15 O-ACC-BALANCE                PIC 9(08)V99.
-             
\ No newline at end of file
+             15 O-ACC-BALANCE                PIC S9(08)V99.
+             15 O-ACC-STATUS                 PIC X(01).
+             15 O-ACC-BRANCHID                PIC 9(03).
+             15 O-ACC-OD-LIMIT                PIC 9(08)V99.
