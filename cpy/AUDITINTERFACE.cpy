@@ -0,0 +1,9 @@
+       01 AUDIT-INTERFACE.
+         05 AUDIT-IN.
+           10 I-AUDIT-ENTITY                   PIC X(10).
+           10 I-AUDIT-ENTITY-ID                PIC 9(05).
+           10 I-AUDIT-ACTION                   PIC X(08).
+             88 I-AUDIT-ACT-CREATE             VALUE "CREATE  ".
+             88 I-AUDIT-ACT-UPDATE             VALUE "UPDATE  ".
+             88 I-AUDIT-ACT-DELETE             VALUE "DELETE  ".
+           10 I-AUDIT-ACTOR-BUSR-ID            PIC 9(05).
