@@ -0,0 +1,15 @@
+      *> RECORD LAYOUT FOR THE INDEXED CARD FILE MAINTAINED BY
+      *> CARDMAINT (ISSUANCE/ACTIVATION/BLOCK/CANCEL/LIST).
+       01  CARD-RECORD.
+           05 CARD-ID                  PIC 9(05).
+           05 CARD-ACCOUNT-ID          PIC 9(05).
+           05 CARD-NUMBER              PIC X(16).
+           05 CARD-TYPE                PIC X(01).
+             88 CARD-TYPE-DEBIT         VALUE "D".
+             88 CARD-TYPE-CREDIT        VALUE "C".
+           05 CARD-EXPIRY               PIC 9(06).
+           05 CARD-STATUS               PIC X(01).
+             88 CARD-STATUS-ISSUED      VALUE "I".
+             88 CARD-STATUS-ACTIVE      VALUE "A".
+             88 CARD-STATUS-BLOCKED     VALUE "B".
+             88 CARD-STATUS-CANCELLED   VALUE "X".
