@@ -0,0 +1,6 @@
+      *> Configurable retention cutoff for archival of old TRANSACTION
+      *> and TRANSFER history, enforced by ARCHIVERUN. COPY this into
+      *> a program's own 01 CONSTANTS group instead of declaring the
+      *> cutoff locally, the same convention as PAGINGCONFIG and
+      *> VELOCITYCONFIG.
+         05 K-RETENTION-DAYS          PIC 9(05) VALUE 02555.
