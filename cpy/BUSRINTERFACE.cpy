@@ -20,7 +20,7 @@
              88 I-BUSR-OP-GETUSERS               VALUE "GETUSERS".
            10 I-BUSR-ID                          PIC 9(05).
            10 I-BUSR-PAGE-NUMBER                 PIC 9(05).
-         05 BUSRDB-STATUS                        PIC 9(02).
+         05 BUSRDB-STATUS                        PIC X(02).
            88 BUSRDB-STATUS-OK                   VALUE "00".
            88 BUSRDB-STATUS-NOT-FOUND-ERR        VALUE "90".
            88 BUSRDB-STATUS-MAX-RECORDS-ERR      VALUE "91".
@@ -45,6 +45,10 @@
            10 O-BUSR-USERNAME                    PIC X(50).
            10 O-BUSR-ROLE                        PIC X(04).
              88 O-BUSR-ADMIN                     VALUE "BaAd".
-             88 O-BUSR-TELLER                    VALUE "BaTe".
+             88 O-BUSR-TELLER                    VALUES "BaTe" "BaTS".
+             88 O-BUSR-TELLER-SENIOR              VALUE "BaTS".
              88 O-BUSR-CLIENT                    VALUE "BaCl".
-                 
\ No newline at end of file
+      *      "BaTS" IS THE SENIOR-TELLER SUB-ROLE -- SAME BASE
+      *      PRIVILEGES AS "BaTe" PLUS THE ABILITY TO DECIDE HIGH-
+      *      VALUE TRANSFER APPROVALS, SEE TRANSAPPR.cbl.
+ 
\ No newline at end of file
