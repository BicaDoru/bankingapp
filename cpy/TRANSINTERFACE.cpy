@@ -6,9 +6,21 @@
            10 I-TRANS-PAGE-NUMBER              PIC 9(05).
            10 I-TRANS-ACCOUNTID                PIC 9(05).
            10 I-TRANS-TRANS-TYPE               PIC X(10).
+      *      CATALOG OF TRANSACTION TYPES ACCBO WILL ACCEPT ON A
+      *      TRANS POST -- WITHDRAW/FEE DEBIT THE ACCOUNT, THE REST
+      *      CREDIT IT (SEE ACCBO.F-PROCESS-OPERATION).
+             88 I-TRANS-TYPE-WITHDRAW          VALUE "WITHDRAW  ".
+             88 I-TRANS-TYPE-DEPOSIT           VALUE "DEPOSIT   ".
+             88 I-TRANS-TYPE-INTEREST          VALUE "INTEREST  ".
+             88 I-TRANS-TYPE-FEE               VALUE "FEE       ".
+             88 I-TRANS-TYPE-REVERSAL          VALUE "REVERSAL  ".
            10 I-TRANS-AMMOUNT                  PIC 9(08)V99.
            10 I-TRANS-TIMESTAMP                PIC X(22).
-           10 I-TRANS-ACCBALANCE               PIC 9(08)V99.
+           10 I-TRANS-ACCBALANCE               PIC S9(08)V99.
+      *    FREE-TEXT ANNOTATION ON POST, OR AN OPTIONAL PARTIAL/
+      *    FULL-TEXT SEARCH TERM AGAINST IT ON GETLIST -- SAME DUAL
+      *    USE AS I-TRANS-TIMESTAMP ABOVE.
+           10 I-TRANS-MEMO                     PIC X(40).
 
          05 TRANSDB-STATUS                     PIC X(02).
            88 TRANSDB-STATUS-OK                VALUE "00".
@@ -28,4 +40,5 @@
              15 O-TRANS-AMMOUNT                PIC 9(8)V99.
              15 O-TRANS-TIMESTAMP              PIC X(25).
              15 O-TRANS-ID                     PIC 9(05).
-             15 O-TRANS-ACCBALANCE             PIC 9(08)V99.
+             15 O-TRANS-ACCBALANCE             PIC S9(08)V99.
+             15 O-TRANS-MEMO                   PIC X(40).
