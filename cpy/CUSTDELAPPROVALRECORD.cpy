@@ -0,0 +1,17 @@
+      *> RECORD LAYOUT FOR THE INDEXED CUSTOMER-DELETE-APPROVAL FILE
+      *> SHARED BY CUSTBO (RAISES A PENDING RECORD FOR A TELLER-
+      *> INITIATED CUSTOMER DELETION INSTEAD OF DELETING IT STRAIGHT
+      *> AWAY) AND CUSTAPPR (THE SECOND-PERSON APPROVE/REJECT
+      *> MAINTENANCE TOOL). SAME SHAPE AS APPROVALRECORD.cpy/
+      *> WDRAPPROVALRECORD.cpy.
+       01  CDA-APPROVAL-RECORD.
+           05 CDA-KEY.
+             10 CDA-ID                PIC 9(05).
+           05 CDA-CUSTID              PIC 9(05).
+           05 CDA-REQUESTED-BY        PIC 9(05).
+           05 CDA-TIMESTAMP           PIC X(22).
+           05 CDA-STATUS              PIC X(01).
+             88 CDA-IS-PENDING         VALUE "P".
+             88 CDA-IS-APPROVED        VALUE "A".
+             88 CDA-IS-REJECTED        VALUE "R".
+           05 CDA-DECIDED-BY          PIC 9(05).
