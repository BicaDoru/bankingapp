@@ -0,0 +1,332 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      GLEXPORT.
+      ******************************************************************
+      *  General ledger export feed. Run standalone, no args, same
+      *  per-account/per-transaction walk as EODRECON. For every
+      *  account, replays every TRANSDB entry and every TRANSFERDB
+      *  entry where the account's IBAN is source or destination,
+      *  and writes one pipe-delimited GL line per movement to
+      *  files/reports/GL_EXPORT_<yyyymmdd>.txt (DATE|ACCOUNTID|
+      *  IBAN|TRTYPE|DEBIT|CREDIT|BALANCE) for a downstream ledger
+      *  system to pick up. A TRANSFERDB entry produces one line
+      *  from each side's account walk -- a debit leg when this
+      *  account is the source, a credit leg when it is the
+      *  destination -- so the feed is naturally double-entry.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT GL-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  GL-OUTPUT.
+       01  GL-LINE                       PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "GLEXPORT            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 CONSTANTS.
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 INTERNAL-VARS.
+         05 WS-FILENAME                 PIC X(256).
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CC               PIC X(02).
+           10 WS-TODAY-YY               PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+         05 WS-ACC-PAGE-NUMBER          PIC 9(05).
+         05 WS-SUB-PAGE-NUMBER          PIC 9(05).
+
+         05 WS-CUR-ACCOUNTID            PIC 9(05).
+         05 WS-CUR-IBAN                 PIC X(30).
+
+         05 WS-LINES-WRITTEN            PIC 9(07) VALUE 0.
+
+         05 WS-DEBIT-EDITED             PIC Z(07)9.99.
+         05 WS-CREDIT-EDITED            PIC Z(07)9.99.
+         05 WS-BALANCE-EDITED           PIC -Z(07)9.99.
+         05 WS-ACCOUNTID-EDITED         PIC ZZZZ9.
+
+       01 FLAGS.
+         05 FG-MORE-ACC-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-ACC-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-ACC-PAGES-N       VALUE 'N'.
+         05 FG-MORE-SUB-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-N       VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+         05 IND-2                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-EXPORT
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "GENERAL LEDGER EXPORT STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           STRING "files/reports/GL_EXPORT_" DELIMITED BY SIZE
+                  WS-TODAY-RAW               DELIMITED BY SIZE
+                  ".txt"                     DELIMITED BY SIZE
+             INTO WS-FILENAME
+           END-STRING
+
+           OPEN OUTPUT GL-OUTPUT
+           MOVE "DATE|ACCOUNTID|IBAN|TRTYPE|DEBIT|CREDIT|BALANCE"
+                                           TO GL-LINE
+           WRITE GL-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE GL-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING "GL LINES WRITTEN: "
+                  FUNCTION TRIM(WS-LINES-WRITTEN)
+             DELIMITED BY SIZE
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-EXPORT SECTION.
+           SET FG-MORE-ACC-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-ACC-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-ACC-PAGES-N
+             PERFORM F-READ-ACCOUNT-PAGE
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-ACC-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-EXPORT-ACCOUNT
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-ACC-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-ACC-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-RUN-EXPORT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT-PAGE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 0                          TO I-ACC-CUSTOMERID
+           MOVE WS-ACC-PAGE-NUMBER         TO I-ACC-PAGE-NUMBER
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE 0                        TO O-ACC-COUNT
+           END-IF
+           .
+       F-READ-ACCOUNT-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-EXPORT-ACCOUNT SECTION.
+           MOVE O-ACC-ACCOUNTID(IND-1)     TO WS-CUR-ACCOUNTID
+           MOVE O-ACC-IBAN(IND-1)          TO WS-CUR-IBAN
+
+           PERFORM F-EXPORT-TRANSACTIONS
+           PERFORM F-EXPORT-TRANSFERS
+           .
+       F-EXPORT-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-EXPORT-TRANSACTIONS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSDB-INTERFACE
+             SET I-TRANS-OP-GET-LIST       TO TRUE
+             MOVE WS-CUR-ACCOUNTID         TO I-TRANS-ACCOUNTID
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANS-PAGE-NUMBER
+             SET PGNAME-TRANSDB            TO TRUE
+             CALL PROGNAME USING TRANSDB-INTERFACE
+
+             IF NOT TRANSDB-STATUS-OK
+               MOVE 0                      TO O-TRANSDB-COUNT
+             END-IF
+
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSDB-COUNT
+                 PERFORM F-WRITE-TRANS-LINE
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-EXPORT-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANS-LINE SECTION.
+           MOVE WS-CUR-ACCOUNTID           TO WS-ACCOUNTID-EDITED
+           MOVE O-TRANS-ACCBALANCE(IND-2)  TO WS-BALANCE-EDITED
+
+           EVALUATE O-TRANS-TRANS-TYPE(IND-2)
+             WHEN "WITHDRAW"
+             WHEN "FEE"
+               MOVE O-TRANS-AMMOUNT(IND-2) TO WS-DEBIT-EDITED
+               MOVE ZEROES                 TO WS-CREDIT-EDITED
+             WHEN OTHER
+               MOVE ZEROES                 TO WS-DEBIT-EDITED
+               MOVE O-TRANS-AMMOUNT(IND-2) TO WS-CREDIT-EDITED
+           END-EVALUATE
+
+           STRING FUNCTION TRIM(O-TRANS-TIMESTAMP(IND-2))
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACCOUNTID-EDITED)
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-IBAN)    DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(O-TRANS-TRANS-TYPE(IND-2))
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEBIT-EDITED)
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CREDIT-EDITED)
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BALANCE-EDITED)
+                                                DELIMITED BY SIZE
+             INTO GL-LINE
+           END-STRING
+           WRITE GL-LINE
+           ADD 1                           TO WS-LINES-WRITTEN
+           .
+       F-WRITE-TRANS-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-EXPORT-TRANSFERS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSFERDB-INTERFACE
+             SET I-TRANSFER-OP-GETLIST     TO TRUE
+             MOVE WS-CUR-IBAN              TO I-TRANSFER-FILTER-IBAN
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANSFER-PAGE-NUMBER
+             SET PGNAME-TRANSFERDB         TO TRUE
+             CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+             IF NOT TRANSFERDB-STATUS-OK
+               MOVE 0                      TO O-TRANSFER-COUNT
+             END-IF
+
+             IF O-TRANSFER-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSFER-COUNT
+                 PERFORM F-WRITE-TRANSFER-LINE
+               END-PERFORM
+               IF O-TRANSFER-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-EXPORT-TRANSFERS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANSFER-LINE SECTION.
+           MOVE WS-CUR-ACCOUNTID           TO WS-ACCOUNTID-EDITED
+           MOVE ZEROES                     TO WS-BALANCE-EDITED
+
+           IF O-TRANSFER-SRCIBAN(IND-2) = WS-CUR-IBAN
+             MOVE O-TRANSFER-AMOUNT(IND-2) TO WS-DEBIT-EDITED
+             MOVE ZEROES                   TO WS-CREDIT-EDITED
+           ELSE
+             MOVE ZEROES                   TO WS-DEBIT-EDITED
+             MOVE O-TRANSFER-AMOUNT(IND-2) TO WS-CREDIT-EDITED
+           END-IF
+
+           STRING FUNCTION TRIM(O-TRANSFER-TIMESTAMP(IND-2))
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ACCOUNTID-EDITED)
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUR-IBAN)    DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  "TRANSFER"                    DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DEBIT-EDITED)
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CREDIT-EDITED)
+                                                DELIMITED BY SIZE
+                  "|"                           DELIMITED BY SIZE
+             INTO GL-LINE
+           END-STRING
+           WRITE GL-LINE
+           ADD 1                           TO WS-LINES-WRITTEN
+           .
+       F-WRITE-TRANSFER-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
