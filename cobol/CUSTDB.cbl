@@ -14,11 +14,12 @@
          05 WS-PAGE-NUMBER            PIC 9(05).
 
        01 CONSTANTS.
-         05 K-PAGE-SIZE               PIC 9(02) VALUE 10.
+         COPY PAGINGCONFIG.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 H-OFFSET                    PIC S9(9).
        01 H-PAGE-SIZE                 PIC S9(9).
+       01 H-FLT-SEARCH                PIC X(52).
 
        EXEC SQL INCLUDE H-CUSTOMER    END-EXEC.
        EXEC SQL INCLUDE DBUTILSVARS   END-EXEC.
@@ -27,6 +28,11 @@
 
        EXEC SQL INCLUDE SQLCA         END-EXEC.
 
+       01 FLAGS.
+         05 FG-HAS-SEARCH             PIC X VALUE 'N'.
+           88 FG-HAS-SEARCH-Y         VALUE 'Y'.
+           88 FG-HAS-SEARCH-N         VALUE 'N'.
+
        COPY LOGGERINTERFACE.
       * 
        LINKAGE SECTION.
@@ -129,22 +135,35 @@
       ******************************************************************
        CUST-GET-LIST SECTION.
            MOVE I-CUST-PAGE-NUMBER    TO WS-PAGE-NUMBER
-       
+
            IF WS-PAGE-NUMBER < 1
              MOVE 1                   TO WS-PAGE-NUMBER
            END-IF
-       
+
            COMPUTE H-OFFSET = (WS-PAGE-NUMBER - 1) * K-PAGE-SIZE
            MOVE K-PAGE-SIZE           TO H-PAGE-SIZE
-       
-           PERFORM DB-OP-CUR-LIST
-           IF NOT U-SQL-OK 
-             EXIT SECTION 
+
+           IF I-CUST-FILTER-SEARCH NOT = SPACES
+             SET FG-HAS-SEARCH-Y      TO TRUE
+             STRING "%" DELIMITED BY SIZE
+                    FUNCTION TRIM(I-CUST-FILTER-SEARCH)
+                                      DELIMITED BY SIZE
+                    "%" DELIMITED BY SIZE
+               INTO H-FLT-SEARCH
+             END-STRING
+             PERFORM DB-OP-CUR-LIST-SEARCH
+           ELSE
+             SET FG-HAS-SEARCH-N      TO TRUE
+             PERFORM DB-OP-CUR-LIST
            END-IF
-       
+
+           IF NOT U-SQL-OK
+             EXIT SECTION
+           END-IF
+
            MOVE 0                     TO WS-CUST-CNT
-       
-           PERFORM DB-FE-CUR-LIST
+
+           PERFORM F-FETCH-CUST-LIST-ROW
            PERFORM UNTIL NOT U-SQL-OK
            OR WS-CUST-CNT >= K-PAGE-SIZE
              ADD 1                    TO WS-CUST-CNT
@@ -152,20 +171,34 @@
              MOVE H-CUST-USERNAME     TO O-CUST-USERNAME(WS-CUST-CNT)
              MOVE H-CUST-ADDRESS      TO O-CUST-ADDRESS(WS-CUST-CNT)
              MOVE H-CUST-BANKUSERID   TO O-CUST-BANKUSERID(WS-CUST-CNT)
-             PERFORM DB-FE-CUR-LIST
+             PERFORM F-FETCH-CUST-LIST-ROW
            END-PERFORM
 
            MOVE WS-CUST-CNT           TO O-CUST-COUNT
            PERFORM LOG-SELECTED-RECORDS-CNT
 
       *>   CLOSE CURSOR
-           IF U-SQL-OK 
+           IF U-SQL-OK
            OR U-SQL-NO-DATA
-             PERFORM  DB-CL-CUR-LIST
+             IF FG-HAS-SEARCH-Y
+               PERFORM DB-CL-CUR-LIST-SEARCH
+             ELSE
+               PERFORM DB-CL-CUR-LIST
+             END-IF
            END-IF
            .
        CUST-GET-LIST-END.
            EXIT.
+      ******************************************************************
+       F-FETCH-CUST-LIST-ROW SECTION.
+           IF FG-HAS-SEARCH-Y
+             PERFORM DB-FE-CUR-LIST-SEARCH
+           ELSE
+             PERFORM DB-FE-CUR-LIST
+           END-IF
+           .
+       F-FETCH-CUST-LIST-ROW-END.
+           EXIT.
       ******************************************************************
        CUST-POST-ITEM SECTION.
            MOVE I-CUST-USERNAME      TO H-CUST-USERNAME
@@ -266,7 +299,52 @@
            PERFORM DB-SQL-DEFAULT
            .
        DB-CL-CUR-LIST-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       DB-OP-CUR-LIST-SEARCH SECTION.
+      *    PARTIAL/FULL-TEXT SEARCH AGAINST USERNAME OR ADDRESS. THE
+      *    CALLER WRAPS THE SEARCH TERM IN '%' WILDCARDS.
+           EXEC SQL
+             DECLARE CURS_CUST_LIST_SEARCH CURSOR FOR
+             SELECT ID, USERNAME, ADDRESS, BANKUSERID
+             FROM CUSTOMER
+             WHERE UPPER(USERNAME) LIKE UPPER(:H-FLT-SEARCH)
+                OR UPPER(ADDRESS)  LIKE UPPER(:H-FLT-SEARCH)
+             ORDER BY ID
+             OFFSET :H-OFFSET ROWS
+             FETCH FIRST :H-PAGE-SIZE ROWS ONLY
+           END-EXEC
+
+           EXEC SQL
+             OPEN CURS_CUST_LIST_SEARCH
+           END-EXEC
+
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-OP-CUR-LIST-SEARCH-END.
+           EXIT.
+      ******************************************************************
+       DB-FE-CUR-LIST-SEARCH SECTION.
+           EXEC SQL
+             FETCH CURS_CUST_LIST_SEARCH
+             INTO :H-CUST-ID,
+                  :H-CUST-USERNAME,
+                  :H-CUST-ADDRESS,
+                  :H-CUST-BANKUSERID
+           END-EXEC
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-FE-CUR-LIST-SEARCH-END.
+           EXIT.
+      ******************************************************************
+       DB-CL-CUR-LIST-SEARCH SECTION.
+           EXEC SQL
+             CLOSE CURS_CUST_LIST_SEARCH
+           END-EXEC
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-CL-CUR-LIST-SEARCH-END.
+           EXIT.
       ******************************************************************
        DB-UP-CUST1 SECTION.
       *
