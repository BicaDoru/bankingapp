@@ -0,0 +1,256 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ACCSTMT.
+      ******************************************************************
+      *  Account statement report. Run standalone, e.g.:
+      *     ACCSTMT 00001
+      *  Writes the account's full transaction history to
+      *  files/reports/STATEMENT_<accountid>.txt
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT STATEMENT-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  STATEMENT-OUTPUT.
+       01  STATEMENT-LINE                PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ACCSTMT             ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 CONSTANTS.
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(20).
+
+       01 INTERNAL-VARS.
+         05 WS-FILENAME                 PIC X(256).
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-ACCOUNTID                PIC 9(05).
+         05 WS-PAGE-NUMBER               PIC 9(05) VALUE 1.
+         05 WS-TRANS-TOTAL               PIC 9(05) VALUE 0.
+         05 WS-AMOUNT-EDITED             PIC +ZZZZZZZ9.99.
+
+       01 FLAGS.
+         05 FG-MORE-PAGES                PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y            VALUE 'Y'.
+           88 FG-MORE-PAGES-N            VALUE 'N'.
+         05 FG-ACCOUNT-FOUND             PIC X VALUE 'N'.
+           88 FG-ACCOUNT-FOUND-Y         VALUE 'Y'.
+           88 FG-ACCOUNT-FOUND-N         VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           IF ARG-COMMAND-STRING IS NUMERIC
+             MOVE ARG-COMMAND-STRING       TO WS-ACCOUNTID
+             PERFORM F-BUILD-STATEMENT
+           ELSE
+             DISPLAY "ACCSTMT: expected an account id, got '"
+                     FUNCTION TRIM(ARG-COMMAND-STRING) "'"
+           END-IF
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ACCOUNT STATEMENT REPORT STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ACCOUNT STATEMENT REPORT FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-BUILD-STATEMENT SECTION.
+           PERFORM F-READ-ACCOUNT
+           IF NOT FG-ACCOUNT-FOUND-Y
+             DISPLAY "ACCSTMT: account not found: " WS-ACCOUNTID
+             EXIT SECTION
+           END-IF
+
+           STRING "files/reports/STATEMENT_" DELIMITED BY SIZE
+                  WS-ACCOUNTID              DELIMITED BY SIZE
+                  ".txt"                    DELIMITED BY SIZE
+             INTO WS-FILENAME
+           END-STRING
+
+           OPEN OUTPUT STATEMENT-OUTPUT
+           IF WS-FILE-STATUS NOT = "00"
+             DISPLAY "ACCSTMT: could not open " WS-FILENAME
+             EXIT SECTION
+           END-IF
+
+           PERFORM F-WRITE-HEADER
+           PERFORM F-WRITE-TRANSACTIONS
+           PERFORM F-WRITE-FOOTER
+
+           CLOSE STATEMENT-OUTPUT
+           .
+       F-BUILD-STATEMENT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT SECTION.
+           SET FG-ACCOUNT-FOUND-N          TO TRUE
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM             TO TRUE
+           MOVE WS-ACCOUNTID                TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                 TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             SET FG-ACCOUNT-FOUND-Y         TO TRUE
+           END-IF
+           .
+       F-READ-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-HEADER SECTION.
+           MOVE "===== ACCOUNT STATEMENT ====="  TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           STRING "Account ID : " O-ACC-ACCOUNTID(1)
+             DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           STRING "IBAN       : " O-ACC-IBAN(1)
+             DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           STRING "Currency   : " O-ACC-CURRENCY(1)
+             DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE O-ACC-BALANCE(1)           TO WS-AMOUNT-EDITED
+           STRING "Balance    : " FUNCTION TRIM(WS-AMOUNT-EDITED)
+             DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+
+           MOVE SPACES                     TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           MOVE "DATE                   TYPE       AMOUNT      BALANCE"
+                                           TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           .
+       F-WRITE-HEADER-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANSACTIONS SECTION.
+           SET FG-MORE-PAGES-Y              TO TRUE
+           MOVE 1                           TO WS-PAGE-NUMBER
+           MOVE 0                           TO WS-TRANS-TOTAL
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             PERFORM F-READ-TRANS-PAGE
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-PAGES-N          TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-TRANSDB-COUNT
+                 ADD 1                      TO WS-TRANS-TOTAL
+                 PERFORM F-WRITE-TRANS-LINE
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N        TO TRUE
+               ELSE
+                 ADD 1                      TO WS-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-WRITE-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-READ-TRANS-PAGE SECTION.
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-GET-LIST         TO TRUE
+           MOVE WS-ACCOUNTID               TO I-TRANS-ACCOUNTID
+           MOVE WS-PAGE-NUMBER             TO I-TRANS-PAGE-NUMBER
+           SET PGNAME-TRANSDB              TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF NOT TRANSDB-STATUS-OK
+             MOVE 0                        TO O-TRANSDB-COUNT
+           END-IF
+           .
+       F-READ-TRANS-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANS-LINE SECTION.
+           MOVE O-TRANS-AMMOUNT(IND-1)      TO WS-AMOUNT-EDITED
+           STRING
+             O-TRANS-TIMESTAMP(IND-1)       DELIMITED BY SIZE
+             " "                           DELIMITED BY SIZE
+             O-TRANS-TRANS-TYPE(IND-1)      DELIMITED BY SIZE
+             " "                           DELIMITED BY SIZE
+             FUNCTION TRIM(WS-AMOUNT-EDITED) DELIMITED BY SIZE
+             " "                           DELIMITED BY SIZE
+             O-TRANS-ACCBALANCE(IND-1)      DELIMITED BY SIZE
+             INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           .
+       F-WRITE-TRANS-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-FOOTER SECTION.
+           MOVE SPACES                     TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+
+           STRING "Total transactions: " WS-TRANS-TOTAL
+             DELIMITED BY SIZE INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           .
+       F-WRITE-FOOTER-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
