@@ -0,0 +1,439 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ESCHEATCHK.
+      ******************************************************************
+      *  Scheduled account-closure / escheatment batch job. Walks
+      *  every ACTIVE ACCOUNT the same way DORMCHK.cbl does (most
+      *  recent TRANSACTION via TRANSDB GETLIST page 1, newest
+      *  first), and closes any account whose last activity is older
+      *  than K-ESCHEAT-DAYS (or that has no activity at all) via
+      *  ACCDB PUT, the same STATUS='C' close STANDRUN/RESTORERUN use
+      *  to reapply a closed status from a batch context -- an
+      *  escheated account still keeps its transaction history, same
+      *  as a client-closed one. Run standalone, no dispatcher/
+      *  permission layer, ops-run batch, same as DORMCHK/INTBATCH.
+      *  Any unclaimed (positive) balance is moved out via the normal
+      *  TRANSDB/ACCDB transaction path -- a WITHDRAW debit on the
+      *  closed account and a DEPOSIT credit on the designated
+      *  K-ESCHEAT-HOLDING-ACCID holding account -- and a customer-
+      *  facing notice is sent via NOTIFY-INTERFACE (see NOTIFY.cbl),
+      *  distinct from the internal ops report below.
+      *  Writes results to files/reports/ESCHEATED_ACCOUNTS.txt
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ESCHEAT-OUTPUT ASSIGN TO
+           "files/reports/ESCHEATED_ACCOUNTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  ESCHEAT-OUTPUT.
+       01  ESCHEAT-LINE                  PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ESCHEATCHK          ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-NOTIFY               VALUE "NOTIFY              ".
+
+       01 CONSTANTS.
+      *    An active account with no activity for this many days is
+      *    closed and reported for escheatment (unclaimed-property
+      *    turnover to the state) -- well beyond the plain dormancy
+      *    threshold in DORMCHK.cbl.
+         05 K-ESCHEAT-DAYS              PIC 9(05) VALUE 1095.
+
+      *    DESIGNATED HOLDING ACCOUNT UNCLAIMED BALANCES ARE MOVED
+      *    INTO ON ESCHEATMENT, PENDING TURNOVER TO THE STATE. MUST
+      *    BE PROVISIONED (OPENED) BY OPS BEFORE THIS JOB RUNS.
+         05 K-ESCHEAT-HOLDING-ACCID     PIC 9(05) VALUE 99999.
+
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-ACC-PAGE-NUMBER          PIC 9(05) VALUE 1.
+         05 WS-ACCOUNTS-CHECKED         PIC 9(07) VALUE 0.
+         05 WS-ACCOUNTS-ESCHEATED       PIC 9(07) VALUE 0.
+         05 WS-LAST-ACTIVITY-DATE       PIC 9(08).
+         05 WS-LAST-ACTIVITY-DAYS       PIC S9(08).
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY-SERIAL             PIC S9(08).
+         05 WS-LAST-SERIAL              PIC S9(08).
+         05 WS-DAYS-SINCE               PIC S9(08).
+         05 WS-DAYS-EDITED              PIC ZZZZZZZ9.
+         05 WS-ESCHEAT-AMOUNT           PIC S9(08)V99.
+         05 WS-ESCHEAT-AMOUNT-EDITED    PIC ZZZZZZZ9.99.
+         05 WS-NEW-SRC-BALANCE          PIC S9(08)V99.
+         05 WS-HOLDING-BALANCE          PIC S9(08)V99.
+         05 WS-HOLDING-NEW-BALANCE      PIC S9(08)V99.
+         05 WS-TIME-RAW                 PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH                PIC X(02).
+           10 WS-TIME-MM                PIC X(02).
+           10 WS-TIME-SS                PIC X(02).
+           10 WS-TIME-TT                PIC X(02).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC              PIC X(02).
+             15 WS-DATE-YY               PIC X(02).
+           10 WS-DATE-MM                PIC X(02).
+           10 WS-DATE-TT                PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                  PIC X(04).
+             15 T-L1                    PIC X(01) VALUE "-".
+             15 T-MONTH                 PIC X(02).
+             15 T-L2                    PIC X(01) VALUE "-".
+             15 T-DAY                   PIC X(02).
+           10 T-L3                      PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                  PIC X(02).
+             15 T-L4                    PIC X(01) VALUE ":".
+             15 T-MIN                   PIC X(02).
+             15 T-L5                    PIC X(01) VALUE ":".
+             15 T-SEC                   PIC X(02).
+             15 T-ZONE                  PIC X(03) VALUE "+00".
+
+       01 FLAGS.
+         05 FG-MORE-PAGES               PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y           VALUE 'Y'.
+           88 FG-MORE-PAGES-N           VALUE 'N'.
+         05 FG-HAS-ACTIVITY             PIC X VALUE 'N'.
+           88 FG-HAS-ACTIVITY-Y         VALUE 'Y'.
+           88 FG-HAS-ACTIVITY-N         VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY NOTIFYINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-BATCH
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ESCHEATMENT CHECK STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-RAW)
+
+           OPEN OUTPUT ESCHEAT-OUTPUT
+           MOVE "===== ESCHEATED ACCOUNTS REPORT ====="
+                                           TO ESCHEAT-LINE
+           WRITE ESCHEAT-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           STRING "Total escheated: " WS-ACCOUNTS-ESCHEATED
+                                          DELIMITED BY SIZE
+             INTO ESCHEAT-LINE
+           END-STRING
+           WRITE ESCHEAT-LINE
+           CLOSE ESCHEAT-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ACCOUNTS CHECKED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-CHECKED),
+             " | ESCHEATED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-ESCHEATED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-BATCH SECTION.
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-ACC-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             PERFORM F-READ-ACCOUNT-PAGE
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-CHECK-ACCOUNT
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-ACC-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-RUN-BATCH-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT-PAGE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 0                          TO I-ACC-CUSTOMERID
+           MOVE WS-ACC-PAGE-NUMBER         TO I-ACC-PAGE-NUMBER
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE 0                        TO O-ACC-COUNT
+           END-IF
+           .
+       F-READ-ACCOUNT-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-ACCOUNT SECTION.
+           ADD 1                           TO WS-ACCOUNTS-CHECKED
+
+      *    ONLY STILL-ACTIVE ACCOUNTS ARE ELIGIBLE -- ONE ALREADY
+      *    CLOSED (BY THE CLIENT, A TELLER, OR A PRIOR RUN OF THIS
+      *    SAME JOB) HAS NOTHING FURTHER TO DO HERE.
+           IF O-ACC-STATUS(IND-1) NOT = "A"
+             EXIT SECTION
+           END-IF
+
+           PERFORM F-READ-LAST-ACTIVITY
+
+           IF FG-HAS-ACTIVITY-N
+             PERFORM F-CLOSE-AND-REPORT
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-DAYS-SINCE = WS-TODAY-SERIAL - WS-LAST-SERIAL
+
+           IF WS-DAYS-SINCE >= K-ESCHEAT-DAYS
+             PERFORM F-CLOSE-AND-REPORT
+           END-IF
+           .
+       F-CHECK-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-LAST-ACTIVITY SECTION.
+           SET FG-HAS-ACTIVITY-N            TO TRUE
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-GET-LIST          TO TRUE
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO I-TRANS-ACCOUNTID
+           MOVE 1                           TO I-TRANS-PAGE-NUMBER
+           SET PGNAME-TRANSDB               TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF TRANSDB-STATUS-OK AND O-TRANSDB-COUNT > 0
+             SET FG-HAS-ACTIVITY-Y            TO TRUE
+             MOVE O-TRANS-TIMESTAMP(1)(1:4)
+                                      TO WS-LAST-ACTIVITY-DATE(1:4)
+             MOVE O-TRANS-TIMESTAMP(1)(6:2)
+                                      TO WS-LAST-ACTIVITY-DATE(5:2)
+             MOVE O-TRANS-TIMESTAMP(1)(9:2)
+                                      TO WS-LAST-ACTIVITY-DATE(7:2)
+             COMPUTE WS-LAST-SERIAL =
+                     FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-DATE)
+           END-IF
+           .
+       F-READ-LAST-ACTIVITY-END.
+           EXIT.
+      ******************************************************************
+       F-CLOSE-AND-REPORT SECTION.
+           PERFORM F-BUILD-TIMESTAMP
+           MOVE O-ACC-BALANCE(IND-1)        TO WS-ESCHEAT-AMOUNT
+
+           PERFORM F-CLOSE-ACCOUNT
+
+           IF NOT ACCDB-STATUS-OK
+             EXIT SECTION
+           END-IF
+
+      *    UNCLAIMED FUNDS (A POSITIVE REMAINING BALANCE) MOVE TO THE
+      *    HOLDING ACCOUNT VIA THE NORMAL TRANSACTION PATH, AND THE
+      *    ACCOUNT HOLDER GETS A CUSTOMER-FACING NOTICE -- A ZERO OR
+      *    ALREADY-OVERDRAWN BALANCE HAS NOTHING TO ESCHEAT.
+           IF WS-ESCHEAT-AMOUNT > 0
+             PERFORM F-CREDIT-HOLDING-ACCOUNT
+             PERFORM F-SEND-ESCHEAT-NOTICE
+           END-IF
+
+           ADD 1                            TO WS-ACCOUNTS-ESCHEATED
+           MOVE WS-ESCHEAT-AMOUNT           TO WS-ESCHEAT-AMOUNT-EDITED
+
+           IF FG-HAS-ACTIVITY-Y
+             MOVE WS-DAYS-SINCE             TO WS-DAYS-EDITED
+             STRING
+               "Account " O-ACC-ACCOUNTID(IND-1) DELIMITED BY SIZE
+               " (" O-ACC-IBAN(IND-1)            DELIMITED BY SIZE
+               ") -- escheated "
+               FUNCTION TRIM(WS-ESCHEAT-AMOUNT-EDITED) DELIMITED BY SIZE
+               ", last activity "
+               FUNCTION TRIM(WS-DAYS-EDITED)     DELIMITED BY SIZE
+               " days ago"                       DELIMITED BY SIZE
+               INTO ESCHEAT-LINE
+             END-STRING
+           ELSE
+             STRING
+               "Account " O-ACC-ACCOUNTID(IND-1) DELIMITED BY SIZE
+               " (" O-ACC-IBAN(IND-1)            DELIMITED BY SIZE
+               ") -- escheated "
+               FUNCTION TRIM(WS-ESCHEAT-AMOUNT-EDITED) DELIMITED BY SIZE
+               ", no transactions on record"
+                                                  DELIMITED BY SIZE
+               INTO ESCHEAT-LINE
+             END-STRING
+           END-IF
+
+           WRITE ESCHEAT-LINE
+           .
+       F-CLOSE-AND-REPORT-END.
+           EXIT.
+      ******************************************************************
+       F-BUILD-TIMESTAMP SECTION.
+      *    SAME TIMESTAMP-ASSEMBLY IDIOM AS ACCBO.F-WRITE-TRANSACTION.
+           ACCEPT WS-TIME-RAW                FROM TIME
+           ACCEPT WS-DATE-RAW                FROM DATE
+           MOVE '20'                         TO WS-DATE-CC
+           MOVE WS-DATE-YYYY                 TO T-YEAR
+           MOVE WS-DATE-MM                   TO T-MONTH
+           MOVE WS-DATE-TT                   TO T-DAY
+           MOVE WS-TIME-HH                   TO T-HOUR
+           MOVE WS-TIME-MM                   TO T-MIN
+           MOVE WS-TIME-SS                   TO T-SEC
+           .
+       F-BUILD-TIMESTAMP-END.
+           EXIT.
+      ******************************************************************
+       F-CLOSE-ACCOUNT SECTION.
+      *    REAPPLY A CLOSED STATUS THE SAME WAY STANDRUN/RESTORERUN
+      *    DO IN BATCH -- A FOLLOW-UP PUT, SAME AS BEFORE, EXCEPT THE
+      *    BALANCE IS NO LONGER CARRIED UNCHANGED WHEN THERE ARE
+      *    UNCLAIMED FUNDS TO ESCHEAT: THOSE ARE DEBITED OUT VIA THE
+      *    NORMAL TRANSDB TRANSACTION PATH FIRST (SAME AS ACCBO'S OWN
+      *    LIVE WITHDRAWAL POSTING), SO THE CLOSED ACCOUNT'S OWN
+      *    RECORD ENDS AT ZERO.
+           IF WS-ESCHEAT-AMOUNT > 0
+             PERFORM F-DEBIT-SOURCE-FOR-ESCHEAT
+             MOVE 0                          TO WS-NEW-SRC-BALANCE
+           ELSE
+             MOVE O-ACC-BALANCE(IND-1)       TO WS-NEW-SRC-BALANCE
+           END-IF
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                 TO TRUE
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO I-ACC-ACCOUNTID
+           MOVE WS-NEW-SRC-BALANCE          TO I-ACC-BALANCE
+           SET I-ACC-STATUS-CLOSED          TO TRUE
+           SET PGNAME-ACCDB                 TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-CLOSE-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-DEBIT-SOURCE-FOR-ESCHEAT SECTION.
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST              TO TRUE
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO I-TRANS-ACCOUNTID
+           SET I-TRANS-TYPE-WITHDRAW        TO TRUE
+           MOVE WS-ESCHEAT-AMOUNT           TO I-TRANS-AMMOUNT
+           MOVE 0                           TO I-TRANS-ACCBALANCE
+           MOVE WS-TIMESTAMP                TO I-TRANS-TIMESTAMP
+           MOVE "ESCHEATMENT -- UNCLAIMED FUNDS TRANSFERRED OUT"
+                                             TO I-TRANS-MEMO
+           SET PGNAME-TRANSDB               TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+           .
+       F-DEBIT-SOURCE-FOR-ESCHEAT-END.
+           EXIT.
+      ******************************************************************
+       F-CREDIT-HOLDING-ACCOUNT SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM             TO TRUE
+           MOVE K-ESCHEAT-HOLDING-ACCID     TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                 TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE "ESCHEAT HOLDING ACCOUNT NOT FOUND, FUNDS NOT MOVED"
+                                             TO U-LOG-LINE
+             PERFORM UT-LOG-SINGLE-LINE
+             EXIT SECTION
+           END-IF
+
+           MOVE O-ACC-BALANCE(1)            TO WS-HOLDING-BALANCE
+           COMPUTE WS-HOLDING-NEW-BALANCE =
+                   WS-HOLDING-BALANCE + WS-ESCHEAT-AMOUNT
+
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST              TO TRUE
+           MOVE K-ESCHEAT-HOLDING-ACCID     TO I-TRANS-ACCOUNTID
+           SET I-TRANS-TYPE-DEPOSIT         TO TRUE
+           MOVE WS-ESCHEAT-AMOUNT           TO I-TRANS-AMMOUNT
+           MOVE WS-HOLDING-NEW-BALANCE      TO I-TRANS-ACCBALANCE
+           MOVE WS-TIMESTAMP                TO I-TRANS-TIMESTAMP
+           MOVE "ESCHEATMENT -- UNCLAIMED FUNDS RECEIVED"
+                                             TO I-TRANS-MEMO
+           SET PGNAME-TRANSDB               TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF NOT TRANSDB-STATUS-OK
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                 TO TRUE
+           MOVE K-ESCHEAT-HOLDING-ACCID     TO I-ACC-ACCOUNTID
+           MOVE WS-HOLDING-NEW-BALANCE      TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                 TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-CREDIT-HOLDING-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-SEND-ESCHEAT-NOTICE SECTION.
+      *    CUSTOMER-FACING NOTICE (NOT THE INTERNAL OPS REPORT ABOVE)
+      *    -- SAME NOTIFY-INTERFACE STAND-IN FOR AN EMAIL/SMS GATEWAY
+      *    ACCBO.F-NOTIFY-CUSTOMER USES.
+           INITIALIZE NOTIFY-INTERFACE
+           MOVE O-ACC-CUSTOMERID(IND-1)     TO I-NOTIFY-CUSTID
+           MOVE "ACCOUNT"                   TO I-NOTIFY-ENTITY
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO I-NOTIFY-ENTITY-ID
+           MOVE "ESCHEAT"                   TO I-NOTIFY-EVENT
+           MOVE WS-ESCHEAT-AMOUNT           TO I-NOTIFY-AMOUNT
+           SET PGNAME-NOTIFY                TO TRUE
+           CALL PROGNAME USING NOTIFY-INTERFACE
+           .
+       F-SEND-ESCHEAT-NOTICE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
