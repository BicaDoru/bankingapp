@@ -0,0 +1,276 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      INTBATCH.
+      ******************************************************************
+      *  Month-end interest posting batch job. Walks every ACCOUNT,
+      *  credits interest on the balance and posts it as a TRANSACTION
+      *  the same way ACCBO posts a DEPOSIT, then updates the balance.
+      *  Run standalone (no dispatcher/permission layer involved, same
+      *  as any other end-of-month batch run by operations).
+      *  Restartable -- the page number is checkpointed to
+      *  files/intbatch_checkpoint.dat after every page of accounts
+      *  is credited, so a run interrupted partway through (crash,
+      *  kill, power loss) resumes from the next uncredited page
+      *  instead of re-crediting interest from page 1. The checkpoint
+      *  is cleared once a run completes normally.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+           "files/intbatch_checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE               PIC X(05).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "INTBATCH            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 CONSTANTS.
+      *    Monthly interest rate applied to every account balance.
+         05 K-INTEREST-RATE             PIC 9V9(4) VALUE 0.0025.
+
+       01 FLAGS.
+         05 FG-MORE-PAGES               PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y           VALUE 'Y'.
+           88 FG-MORE-PAGES-N           VALUE 'N'.
+
+       01 INTERNAL-VARS.
+         05 WS-CHECKPOINT-FILE-STATUS   PIC XX VALUE SPACES.
+         05 WS-PAGE-NUMBER              PIC 9(05) VALUE 1.
+         05 WS-ACCOUNTS-PROCESSED       PIC 9(07) VALUE 0.
+         05 WS-ACCOUNTS-CREDITED        PIC 9(07) VALUE 0.
+         05 WS-INTEREST-AMOUNT          PIC 9(08)V99.
+         05 WS-NEW-BALANCE              PIC 9(08)V99.
+         05 WS-TIME-RAW                 PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH                PIC X(02).
+           10 WS-TIME-MM                PIC X(02).
+           10 WS-TIME-SS                PIC X(02).
+           10 WS-TIME-TT                PIC X(02).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC              PIC X(02).
+             15 WS-DATE-YY               PIC X(02).
+           10 WS-DATE-MM                PIC X(02).
+           10 WS-DATE-TT                PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                  PIC X(04).
+             15 T-L1                    PIC X(01) VALUE "-".
+             15 T-MONTH                 PIC X(02).
+             15 T-L2                    PIC X(01) VALUE "-".
+             15 T-DAY                   PIC X(02).
+           10 T-L3                      PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                  PIC X(02).
+             15 T-L4                    PIC X(01) VALUE ":".
+             15 T-MIN                   PIC X(02).
+             15 T-L5                    PIC X(01) VALUE ":".
+             15 T-SEC                   PIC X(02).
+             15 T-ZONE                  PIC X(03) VALUE "+00".
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-BATCH
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "MONTH-END INTEREST BATCH STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           PERFORM F-LOAD-CHECKPOINT
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ACCOUNTS PROCESSED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-PROCESSED),
+             " | CREDITED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-CREDITED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+
+           PERFORM F-CLEAR-CHECKPOINT
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-BATCH SECTION.
+           SET FG-MORE-PAGES-Y             TO TRUE
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             PERFORM F-READ-ACCOUNT-PAGE
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-CREDIT-INTEREST
+               END-PERFORM
+               IF O-ACC-COUNT < 20
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-PAGE-NUMBER
+                 PERFORM F-SAVE-CHECKPOINT
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-RUN-BATCH-END.
+           EXIT.
+      ******************************************************************
+       F-LOAD-CHECKPOINT SECTION.
+           MOVE 1                          TO WS-PAGE-NUMBER
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+             READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+               AT END
+                 CONTINUE
+             END-READ
+             IF CHECKPOINT-LINE IS NUMERIC
+             AND CHECKPOINT-LINE > 0
+               MOVE CHECKPOINT-LINE        TO WS-PAGE-NUMBER
+               STRING "RESUMING FROM CHECKPOINT PAGE ",
+                      FUNCTION TRIM(WS-PAGE-NUMBER)
+                 INTO U-LOG-LINE
+               END-STRING
+               PERFORM UT-LOG-SINGLE-LINE
+             END-IF
+             CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+       F-LOAD-CHECKPOINT-END.
+           EXIT.
+      ******************************************************************
+       F-SAVE-CHECKPOINT SECTION.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-PAGE-NUMBER              TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           .
+       F-SAVE-CHECKPOINT-END.
+           EXIT.
+      ******************************************************************
+       F-CLEAR-CHECKPOINT SECTION.
+           CALL "CBL_DELETE_FILE" USING
+                "files/intbatch_checkpoint.dat"
+           .
+       F-CLEAR-CHECKPOINT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT-PAGE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 0                          TO I-ACC-CUSTOMERID
+           MOVE WS-PAGE-NUMBER             TO I-ACC-PAGE-NUMBER
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE 0                        TO O-ACC-COUNT
+           END-IF
+           .
+       F-READ-ACCOUNT-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-CREDIT-INTEREST SECTION.
+           ADD 1                           TO WS-ACCOUNTS-PROCESSED
+
+           IF O-ACC-BALANCE(IND-1) = 0
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   O-ACC-BALANCE(IND-1) * K-INTEREST-RATE
+
+           IF WS-INTEREST-AMOUNT = 0
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-NEW-BALANCE =
+                   O-ACC-BALANCE(IND-1) + WS-INTEREST-AMOUNT
+
+           PERFORM F-POST-INTEREST-TRANSACTION
+           PERFORM F-UPDATE-ACCOUNT-BALANCE
+
+           ADD 1                           TO WS-ACCOUNTS-CREDITED
+           .
+       F-CREDIT-INTEREST-END.
+           EXIT.
+      ******************************************************************
+       F-POST-INTEREST-TRANSACTION SECTION.
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST             TO TRUE
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                       TO WS-DATE-CC
+           MOVE WS-DATE-YYYY               TO T-YEAR
+           MOVE WS-DATE-MM                 TO T-MONTH
+           MOVE WS-DATE-TT                 TO T-DAY
+           MOVE WS-TIME-HH                 TO T-HOUR
+           MOVE WS-TIME-MM                 TO T-MIN
+           MOVE WS-TIME-SS                 TO T-SEC
+
+           MOVE O-ACC-ACCOUNTID(IND-1)     TO I-TRANS-ACCOUNTID
+           MOVE "INTEREST"                 TO I-TRANS-TRANS-TYPE
+           MOVE WS-INTEREST-AMOUNT         TO I-TRANS-AMMOUNT
+           MOVE WS-TIMESTAMP               TO I-TRANS-TIMESTAMP
+           MOVE WS-NEW-BALANCE             TO I-TRANS-ACCBALANCE
+
+           SET PGNAME-TRANSDB              TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+           .
+       F-POST-INTEREST-TRANSACTION-END.
+           EXIT.
+      ******************************************************************
+       F-UPDATE-ACCOUNT-BALANCE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE O-ACC-ACCOUNTID(IND-1)     TO I-ACC-ACCOUNTID
+           MOVE WS-NEW-BALANCE             TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-UPDATE-ACCOUNT-BALANCE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
