@@ -16,9 +16,10 @@
         DATA                        DIVISION.
        FILE SECTION.
        FD FI-ERRORS.
-       01 ERROR-RECORD. 
+       01 ERROR-RECORD.
          05 F-ERR-CODE                 PIC X(04).
-         05 F-ERR-TEMPLATE             PIC X(100).    
+         05 F-ERR-LANG                 PIC X(02).
+         05 F-ERR-TEMPLATE             PIC X(100).
       ******************************************************************
        WORKING-STORAGE                 SECTION.
 
@@ -31,11 +32,15 @@
          05 FG-FOUND-ERROR             PIC X VALUE 'N'.
            88 FG-FOUND-ERROR-Y         VALUE 'Y'.
            88 FG-FOUND-ERROR-N         VALUE 'N'.
+         05 FG-FOUND-FALLBACK          PIC X VALUE 'N'.
+           88 FG-FOUND-FALLBACK-Y      VALUE 'Y'.
+           88 FG-FOUND-FALLBACK-N      VALUE 'N'.
 
        01 INTERNAL-VARS.
          05 WS-TEMP-MESSAGE-PART-1     PIC X(100).
          05 WS-TEMP-MESSAGE-PART-2     PIC X(100).
          05 WS-PLACEHOLDER             PIC X(02).
+         05 WS-WANT-LANG               PIC X(02).
 
        01 INDEXES.
          05 IND-1                      PIC 9(01).
@@ -49,6 +54,10 @@
       ******************************************************************
        MAIN SECTION.
            SET O-ERR-STATUS-OK                        TO TRUE
+           MOVE "EN"                                  TO WS-WANT-LANG
+           IF I-ERR-LANG NOT = SPACES
+             MOVE I-ERR-LANG                          TO WS-WANT-LANG
+           END-IF
            PERFORM F-FIND-ERROR-MESSAGE
 
            IF FG-FOUND-ERROR-Y
@@ -62,8 +71,13 @@
            GOBACK.
       ******************************************************************
        F-FIND-ERROR-MESSAGE SECTION.
+      *    LOOK FOR AN EXACT CODE+LANGUAGE MATCH. IF THE CATALOG HAS
+      *    NO TEMPLATE FOR THE REQUESTED LANGUAGE, FALL BACK TO
+      *    WHATEVER "EN" TEMPLATE WAS SEEN ALONG THE WAY, THE SAME
+      *    WAY A CALLER THAT NEVER SETS I-ERR-LANG ALREADY GETS "EN".
            SET FG-EOF-ERRORS-N           TO TRUE
            SET FG-FOUND-ERROR-N          TO TRUE
+           SET FG-FOUND-FALLBACK-N       TO TRUE
            OPEN INPUT FI-ERRORS
 
            PERFORM UNTIL FG-EOF-ERRORS-Y OR FG-FOUND-ERROR-Y
@@ -72,12 +86,23 @@
                  SET FG-EOF-ERRORS-Y     TO TRUE
                NOT AT END
                  IF F-ERR-CODE = I-ERR-CODE
-                   MOVE F-ERR-TEMPLATE   TO O-ERR-MESSAGE
-                   SET FG-FOUND-ERROR-Y  TO TRUE
+                   IF F-ERR-LANG = WS-WANT-LANG
+                     MOVE F-ERR-TEMPLATE   TO O-ERR-MESSAGE
+                     SET FG-FOUND-ERROR-Y  TO TRUE
+                   ELSE
+                     IF F-ERR-LANG = "EN" AND FG-FOUND-FALLBACK-N
+                       MOVE F-ERR-TEMPLATE TO O-ERR-MESSAGE
+                       SET FG-FOUND-FALLBACK-Y TO TRUE
+                     END-IF
+                   END-IF
                  END-IF
              END-READ
            END-PERFORM
 
+           IF FG-FOUND-ERROR-N AND FG-FOUND-FALLBACK-Y
+             SET FG-FOUND-ERROR-Y        TO TRUE
+           END-IF
+
            CLOSE FI-ERRORS
            .
        F-FIND-ERROR-MESSAGE-END.
