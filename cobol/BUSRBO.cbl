@@ -6,41 +6,93 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+        FILE-CONTROL.
+           SELECT LOGIN-ATTEMPTS-FILE ASSIGN TO "files/loginatt.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LA-USERNAME
+           FILE STATUS IS WS-LA-FILE-STATUS.
+
+           SELECT SESSION-FILE ASSIGN TO "files/session.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SS-TOKEN
+           FILE STATUS IS WS-SS-FILE-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                             SECTION.
+       FD  LOGIN-ATTEMPTS-FILE.
+       01  LOGIN-ATTEMPT-RECORD.
+         05 LA-USERNAME           PIC X(50).
+         05 LA-FAILED-COUNT       PIC 9(02).
+         05 LA-LOCKOUT-UNTIL-MIN  PIC 9(10).
+
+       FD  SESSION-FILE.
+       COPY SESSIONRECORD.
+
        WORKING-STORAGE SECTION.
       *
-       01 PGM-ID                 PIC X(20) 
+       01 PGM-ID                 PIC X(20)
                                  VALUE "BUSRBO              ".
 
        01 PROGNAME               PIC X(20).
          88 PGNAME-BUSRDB        VALUE "BUSRDB              ".
          88 PGNAME-ERROR         VALUE "ERROR               ".
-       
+         88 PGNAME-AUDITLOG      VALUE "AUDITLOG            ".
+
+       01 CONSTANTS.
+      *    LOGIN LOCKOUT/THROTTLING THRESHOLDS.
+         05 K-MAX-LOGIN-ATTEMPTS  PIC 9(02) VALUE 5.
+         05 K-LOCKOUT-MINUTES     PIC 9(05) VALUE 15.
+      *    SESSION IDLE-TIMEOUT WINDOW -- SLID FORWARD ON EVERY
+      *    AUTHENTICATED REQUEST (SEE UT-VALIDATE-SESSION).
+         05 K-SESSION-MINUTES     PIC 9(05) VALUE 30.
+
        01 INTERNAL-VARS.
          05 WS-ERROR-SOURCE      PIC X(20).
+         05 WS-LA-FILE-STATUS    PIC XX.
+         05 WS-SS-FILE-STATUS    PIC XX.
+         05 WS-NOW-DATE-RAW      PIC 9(08).
+         05 WS-NOW-TIME-RAW      PIC 9(08).
+         05 WS-NOW-HH            PIC 9(02).
+         05 WS-NOW-MM            PIC 9(02).
+         05 WS-NOW-MINUTES       PIC 9(10).
 
       *  DATA MOVED AROUND BETWEEN THE CALLS OF THE MODULES
          05 WS-BUFFER.
            10 WS-BF-ROLE         PIC X(04).
-             88 WS-BF-ROLE-OK    VALUES "BaAd" "BaTe" "BaCl".
+             88 WS-BF-ROLE-OK    VALUES "BaAd" "BaTe" "BaTS"
+                                        "BaCl".
              88 WS-BF-ROLE-BAAD  VALUE "BaAd".
              88 WS-BF-ROLE-BATE  VALUE "BaTe".
+             88 WS-BF-ROLE-BATS  VALUE "BaTS".
              88 WS-BF-ROLE-BACL  VALUE "BaCl".
            10 WS-BF-BUSR-ID      PIC 9(05).
          05 WS-PAGE-NUMBER       PIC 9(05).
-         05 WS-VALIDATED-PAGE-NUMBER 
+         05 WS-VALIDATED-PAGE-NUMBER
                                  PIC 9(05).
+
+       01 FLAGS.
+         05 FG-LA-FOUND           PIC X VALUE "N".
+           88 FG-LA-FOUND-Y       VALUE "Y".
+           88 FG-LA-FOUND-N       VALUE "N".
+         05 FG-SS-FOUND           PIC X VALUE "N".
+           88 FG-SS-FOUND-Y       VALUE "Y".
+           88 FG-SS-FOUND-N       VALUE "N".
       *  RELEVANT DATA FOR THE USER ON WHICH THE ACTION IS PERFORMED
          05 WS-TARGET-USER.
            10 WS-TG-BUSR-ID      PIC 9(05).
-           10 WS-TG-ROLE         PIC 9(04).
-             88 WS-TG-ROLE-TELLER        
-                                 VALUE "BaTe".
-             88 WS-TG-ROLE-CLIENT        
+           10 WS-TG-ROLE         PIC X(04).
+             88 WS-TG-ROLE-TELLER
+                                 VALUES "BaTe" "BaTS".
+             88 WS-TG-ROLE-TELLER-SENIOR
+                                 VALUE "BaTS".
+             88 WS-TG-ROLE-CLIENT
                                  VALUE "BaCl".
-             88 WS-TG-ROLE-ADMIN         
+             88 WS-TG-ROLE-ADMIN
                                  VALUE "BaAd".
 
        01  INDEXES.
@@ -52,6 +104,7 @@
        COPY BUSRINTERFACE.
        COPY ERRINTERFACE.
        COPY LOGGERINTERFACE.
+       COPY AUDITINTERFACE.
        COPY DBUTILSVARS.
 
       *
@@ -116,9 +169,14 @@
            EXIT.            
       ****************************************************************** 
        F-GET-BUSR-ITEM SECTION.
+           PERFORM UT-VALIDATE-SESSION
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
            INITIALIZE BUSRDB-INTERFACE
            SET I-BUSR-OP-AUTHORIZE              TO TRUE
-           MOVE I-DISP-BANKUSERID               TO I-BUSR-ID 
+           MOVE I-DISP-BANKUSERID               TO I-BUSR-ID
       *    
            SET PGNAME-BUSRDB                    TO TRUE
            CALL PROGNAME USING BUSRDB-INTERFACE
@@ -177,36 +235,55 @@
            .
        F-GET-BUSR-LIST-END.
            EXIT.
-      ****************************************************************** 
+      ******************************************************************
        F-PROCESS-LOGIN SECTION.
+           PERFORM UT-COMPUTE-NOW-MINUTES
+           PERFORM UT-OPEN-LOGIN-ATTEMPTS
+           PERFORM UT-READ-LOGIN-ATTEMPT
+
+           IF FG-LA-FOUND-Y AND LA-LOCKOUT-UNTIL-MIN > WS-NOW-MINUTES
+             SET O-DISP-ERR-BUSR-ACCOUNT-LOCKED  TO TRUE
+             MOVE 1                              TO I-ERR-PARAM-COUNT
+             MOVE I-POST-LOGIN-USERNAME          TO I-ERR-PARAM (1)
+             PERFORM UT-CLOSE-LOGIN-ATTEMPTS
+             EXIT SECTION
+           END-IF
+
            INITIALIZE BUSRDB-INTERFACE
            SET I-BUSR-OP-LOGIN                  TO TRUE
-           MOVE I-POST-LOGIN-USERNAME           TO I-BUSR-USERNAME 
-           MOVE I-POST-LOGIN-PASSWORD           TO I-BUSR-PASSWORD 
-      *      
+           MOVE I-POST-LOGIN-USERNAME           TO I-BUSR-USERNAME
+           MOVE I-POST-LOGIN-PASSWORD           TO I-BUSR-PASSWORD
+      *
            SET PGNAME-BUSRDB                    TO TRUE
            CALL PROGNAME USING BUSRDB-INTERFACE
-      *     
+      *
            EVALUATE TRUE
              WHEN BUSRDB-STATUS-OK
+               PERFORM UT-RESET-LOGIN-ATTEMPTS
                MOVE O-BUSR-ID                   TO O-POST-LOGIN-ID
                MOVE O-BUSR-USERNAME             TO O-POST-LOGIN-USERNAME
                MOVE O-BUSR-ROLE                 TO O-POST-LOGIN-ROLE
-      *        
+               PERFORM UT-CREATE-SESSION
+               MOVE SS-TOKEN                    TO O-POST-LOGIN-TOKEN
+      *
                MOVE "Login successful!"         TO U-LOG-LINE
                PERFORM UT-LOG-SINGLE-LINE
              WHEN BUSRDB-STATUS-BAD-USERNAME
+               PERFORM UT-RECORD-FAILED-ATTEMPT
                SET O-DISP-ERR-BUSR-BAD-USERNAME TO TRUE
                MOVE 1                           TO I-ERR-PARAM-COUNT
                MOVE I-POST-LOGIN-USERNAME       TO I-ERR-PARAM (1)
              WHEN BUSRDB-STATUS-BAD-PASSWORD
+               PERFORM UT-RECORD-FAILED-ATTEMPT
                SET O-DISP-ERR-BUSR-BAD-PASSWORD TO TRUE
-               MOVE 1                           TO I-ERR-PARAM-COUNT 
+               MOVE 1                           TO I-ERR-PARAM-COUNT
                MOVE I-POST-LOGIN-USERNAME       TO I-ERR-PARAM (1)
-             WHEN OTHER      
+             WHEN OTHER
                SET O-DISP-ERR-DB-SQL            TO TRUE
            END-EVALUATE
-           . 
+
+           PERFORM UT-CLOSE-LOGIN-ATTEMPTS
+           .
        F-PROCESS-LOGIN-END.
            EXIT.
       ******************************************************************
@@ -251,6 +328,13 @@
                MOVE O-BUSR-ID                 TO O-POST-BUSR-ID
                MOVE O-BUSR-USERNAME           TO O-POST-BUSR-USERNAME
                MOVE O-BUSR-ROLE               TO O-POST-BUSR-ROLE
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "BANKUSER"                TO I-AUDIT-ENTITY
+               MOVE O-BUSR-ID                 TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-CREATE         TO TRUE
+               MOVE U-DISP-LOGIN-ID           TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG            TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN BUSRDB-STATUS-MULTIPLE-ERR
                SET O-DISP-ERR-DB-UNIQUE       TO TRUE
              WHEN OTHER
@@ -287,6 +371,13 @@
            EVALUATE TRUE
              WHEN BUSRDB-STATUS-OK
                MOVE O-BUSR-ID                   TO O-DEL-BUSR-ID
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "BANKUSER"                  TO I-AUDIT-ENTITY
+               MOVE O-BUSR-ID                   TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-DELETE           TO TRUE
+               MOVE U-DISP-LOGIN-ID             TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG              TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN BUSRDB-STATUS-NOT-FOUND-ERR
                SET O-DISP-ERR-DB-ITEM-NOT-FOUND TO TRUE
              WHEN OTHER
@@ -299,16 +390,30 @@
       ******************************************************************
        F-UPDATE-BUSR SECTION.
       *
+      *    SELF-SERVICE PASSWORD CHANGE -- HANDLED SEPARATELY FROM
+      *    THE USERNAME/ROLE UPDATE BELOW SINCE IT IS ONLY EVER
+      *    ALLOWED ON A USER'S OWN RECORD, NOT SUBJECT TO THE
+      *    ADMIN/TELLER-MANAGES-OTHERS RULES IN BUSR-PERMISSION-CHECK.
+           IF I-PUT-BUSR-OLD-PASSWORD NOT = SPACES
+             OR I-PUT-BUSR-NEW-PASSWORD NOT = SPACES
+             PERFORM F-CHANGE-PASSWORD
+             EXIT SECTION
+           END-IF
+
            *> GET ROLE OF THE BUSR TO BE UPDATED
            MOVE I-PUT-BUSR-ID                   TO WS-BF-BUSR-ID
-           PERFORM UT-GET-ROLE   
-   
-           IF NOT O-DISP-ERR-OK   
-             EXIT SECTION   
-           END-IF   
-   
-           PERFORM BUSR-PERMISSION-CHECK   
-   
+           PERFORM UT-GET-ROLE
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           PERFORM BUSR-PERMISSION-CHECK
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
            *> ONLY ADMIN IS ALLOWED TO MODIFY ROLES
            IF WS-BF-ROLE <> I-PUT-BUSR-ROLE    
               AND NOT U-DISP-LOGIN-ADMIN   
@@ -326,10 +431,17 @@
            CALL PROGNAME USING BUSRDB-INTERFACE
 
            EVALUATE TRUE
-             WHEN BUSRDB-STATUS-OK 
+             WHEN BUSRDB-STATUS-OK
                MOVE O-BUSR-ID                   TO O-PUT-BUSR-ID
                MOVE O-BUSR-USERNAME             TO O-PUT-BUSR-USERNAME
                MOVE O-BUSR-ROLE                 TO O-PUT-BUSR-ROLE
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "BANKUSER"                  TO I-AUDIT-ENTITY
+               MOVE O-BUSR-ID                   TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-UPDATE           TO TRUE
+               MOVE U-DISP-LOGIN-ID             TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG              TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN BUSRDB-STATUS-MULTIPLE-ERR
                SET O-DISP-ERR-DB-UNIQUE         TO TRUE
              WHEN OTHER
@@ -338,7 +450,59 @@
            .
       *
        F-UPDATE-BUSR-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       F-CHANGE-PASSWORD SECTION.
+      *    Self-service only -- a user may change their own
+      *    password, and only their own, and must prove the
+      *    current one first.
+           IF NOT I-PUT-BUSR-ID = U-DISP-LOGIN-ID
+             SET O-DISP-ERR-AUTH-CLT-TO-OTHER     TO TRUE
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE BUSRDB-INTERFACE
+           SET I-BUSR-OP-LOGIN                  TO TRUE
+           MOVE U-DISP-LOGIN-USERNAME           TO I-BUSR-USERNAME
+           MOVE I-PUT-BUSR-OLD-PASSWORD         TO I-BUSR-PASSWORD
+
+           SET PGNAME-BUSRDB                    TO TRUE
+           CALL PROGNAME USING BUSRDB-INTERFACE
+
+           IF NOT BUSRDB-STATUS-OK
+             SET O-DISP-ERR-BUSR-BAD-PASSWORD   TO TRUE
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE BUSRDB-INTERFACE
+           SET I-BUSR-OP-PUT                    TO TRUE
+           MOVE I-PUT-BUSR-ID                   TO I-BUSR-ID
+           MOVE U-DISP-LOGIN-USERNAME           TO I-BUSR-USERNAME
+           MOVE U-DISP-LOGIN-ROLE               TO I-BUSR-ROLE
+           MOVE I-PUT-BUSR-NEW-PASSWORD         TO I-BUSR-PASSWORD
+
+           SET PGNAME-BUSRDB                    TO TRUE
+           CALL PROGNAME USING BUSRDB-INTERFACE
+
+           EVALUATE TRUE
+             WHEN BUSRDB-STATUS-OK
+               MOVE O-BUSR-ID                   TO O-PUT-BUSR-ID
+               MOVE O-BUSR-USERNAME             TO O-PUT-BUSR-USERNAME
+               MOVE O-BUSR-ROLE                 TO O-PUT-BUSR-ROLE
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "BANKUSER"                  TO I-AUDIT-ENTITY
+               MOVE O-BUSR-ID                   TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-UPDATE           TO TRUE
+               MOVE U-DISP-LOGIN-ID             TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG              TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
+             WHEN OTHER
+               SET O-DISP-ERR-DB-SQL            TO TRUE
+           END-EVALUATE
+           .
+      *
+       F-CHANGE-PASSWORD-END.
+           EXIT.
       ******************************************************************
        F-HANDLE-ERROR SECTION.
            MOVE O-DISP-ERROR-NO TO I-ERR-CODE
@@ -365,11 +529,13 @@
              EXIT SECTION
            END-IF
            EVALUATE TRUE ALSO TRUE
-      *      Allowed to operate on BaTe and BaCl
+      *      Allowed to operate on BaTe, BaTS and BaCl
              WHEN U-DISP-LOGIN-ADMIN ALSO WS-BF-ROLE-BACL
                CONTINUE
              WHEN U-DISP-LOGIN-ADMIN ALSO WS-BF-ROLE-BATE
                CONTINUE
+             WHEN U-DISP-LOGIN-ADMIN ALSO WS-BF-ROLE-BATS
+               CONTINUE
 
       *      Allowed to operate on BaCl
              WHEN U-DISP-LOGIN-TELLER ALSO WS-BF-ROLE-BACL
@@ -409,9 +575,156 @@
            END-EVALUATE
            .
        UT-GET-ROLE-END.
-           EXIT. 
-      ******************************************************************     
+           EXIT.
+      ******************************************************************
+       UT-COMPUTE-NOW-MINUTES SECTION.
+           ACCEPT WS-NOW-DATE-RAW              FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME-RAW              FROM TIME
+           MOVE WS-NOW-TIME-RAW(1:2)           TO WS-NOW-HH
+           MOVE WS-NOW-TIME-RAW(3:2)           TO WS-NOW-MM
+
+           COMPUTE WS-NOW-MINUTES =
+               FUNCTION INTEGER-OF-DATE(WS-NOW-DATE-RAW) * 1440
+               + (WS-NOW-HH * 60) + WS-NOW-MM
+           .
+       UT-COMPUTE-NOW-MINUTES-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-LOGIN-ATTEMPTS SECTION.
+           OPEN I-O LOGIN-ATTEMPTS-FILE
+           IF WS-LA-FILE-STATUS = "35"
+             OPEN OUTPUT LOGIN-ATTEMPTS-FILE
+             CLOSE LOGIN-ATTEMPTS-FILE
+             OPEN I-O LOGIN-ATTEMPTS-FILE
+           END-IF
+           .
+       UT-OPEN-LOGIN-ATTEMPTS-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-LOGIN-ATTEMPTS SECTION.
+           CLOSE LOGIN-ATTEMPTS-FILE
+           .
+       UT-CLOSE-LOGIN-ATTEMPTS-END.
+           EXIT.
+      ******************************************************************
+       UT-READ-LOGIN-ATTEMPT SECTION.
+           MOVE I-POST-LOGIN-USERNAME          TO LA-USERNAME
+           SET FG-LA-FOUND-Y                   TO TRUE
+           READ LOGIN-ATTEMPTS-FILE
+             INVALID KEY
+               SET FG-LA-FOUND-N               TO TRUE
+           END-READ
+           .
+       UT-READ-LOGIN-ATTEMPT-END.
+           EXIT.
+      ******************************************************************
+       UT-RECORD-FAILED-ATTEMPT SECTION.
+           IF FG-LA-FOUND-Y
+             ADD 1                             TO LA-FAILED-COUNT
+           ELSE
+             MOVE I-POST-LOGIN-USERNAME        TO LA-USERNAME
+             MOVE 1                            TO LA-FAILED-COUNT
+             MOVE 0                            TO LA-LOCKOUT-UNTIL-MIN
+           END-IF
+
+           IF LA-FAILED-COUNT >= K-MAX-LOGIN-ATTEMPTS
+             COMPUTE LA-LOCKOUT-UNTIL-MIN =
+                 WS-NOW-MINUTES + K-LOCKOUT-MINUTES
+           END-IF
+
+           IF FG-LA-FOUND-Y
+             REWRITE LOGIN-ATTEMPT-RECORD
+           ELSE
+             WRITE LOGIN-ATTEMPT-RECORD
+             SET FG-LA-FOUND-Y                 TO TRUE
+           END-IF
+           .
+       UT-RECORD-FAILED-ATTEMPT-END.
+           EXIT.
+      ******************************************************************
+       UT-RESET-LOGIN-ATTEMPTS SECTION.
+           IF FG-LA-FOUND-Y
+             DELETE LOGIN-ATTEMPTS-FILE
+             SET FG-LA-FOUND-N                 TO TRUE
+           END-IF
+           .
+       UT-RESET-LOGIN-ATTEMPTS-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-SESSION SECTION.
+           OPEN I-O SESSION-FILE
+           IF WS-SS-FILE-STATUS = "35"
+             OPEN OUTPUT SESSION-FILE
+             CLOSE SESSION-FILE
+             OPEN I-O SESSION-FILE
+           END-IF
+           .
+       UT-OPEN-SESSION-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-SESSION SECTION.
+           CLOSE SESSION-FILE
+           .
+       UT-CLOSE-SESSION-END.
+           EXIT.
+      ******************************************************************
+       UT-GENERATE-TOKEN SECTION.
+      *>   Not cryptographically random -- unique per login is enough
+      *>   for a token whose only job is to name one session row (see
+      *>   BUSRDB's UT-GENERATE-SALT for the same reasoning).
+           PERFORM UT-COMPUTE-NOW-MINUTES
+           STRING "SS"                     DELIMITED BY SIZE
+                  O-BUSR-ID                DELIMITED BY SIZE
+                  WS-NOW-DATE-RAW          DELIMITED BY SIZE
+                  WS-NOW-TIME-RAW          DELIMITED BY SIZE
+             INTO SS-TOKEN
+           END-STRING
+           .
+       UT-GENERATE-TOKEN-END.
+           EXIT.
+      ******************************************************************
+       UT-CREATE-SESSION SECTION.
+           PERFORM UT-GENERATE-TOKEN
+           MOVE O-BUSR-ID                   TO SS-BUSR-ID
+           COMPUTE SS-EXPIRES-MIN = WS-NOW-MINUTES + K-SESSION-MINUTES
+
+           PERFORM UT-OPEN-SESSION
+           WRITE SESSION-RECORD
+           PERFORM UT-CLOSE-SESSION
+           .
+       UT-CREATE-SESSION-END.
+           EXIT.
+      ******************************************************************
+       UT-VALIDATE-SESSION SECTION.
+           PERFORM UT-COMPUTE-NOW-MINUTES
+           PERFORM UT-OPEN-SESSION
+
+           MOVE I-DISP-TOKEN                TO SS-TOKEN
+           SET FG-SS-FOUND-Y                TO TRUE
+           READ SESSION-FILE
+             INVALID KEY
+               SET FG-SS-FOUND-N            TO TRUE
+           END-READ
+
+           EVALUATE TRUE
+             WHEN I-DISP-TOKEN = SPACES
+               OR FG-SS-FOUND-N
+               OR SS-BUSR-ID NOT = I-DISP-BANKUSERID
+               OR SS-EXPIRES-MIN < WS-NOW-MINUTES
+               SET O-DISP-ERR-DISP-SESSION-EXPIRED TO TRUE
+             WHEN OTHER
+      *        SLIDING WINDOW -- A VALID REQUEST EXTENDS THE SESSION
+      *        RATHER THAN LETTING IT EXPIRE WHILE STILL IN USE.
+               COMPUTE SS-EXPIRES-MIN =
+                   WS-NOW-MINUTES + K-SESSION-MINUTES
+               REWRITE SESSION-RECORD
+           END-EVALUATE
+
+           PERFORM UT-CLOSE-SESSION
+           .
+       UT-VALIDATE-SESSION-END.
+           EXIT.
+      ******************************************************************
       *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
-      ****************************************************************** 
-       COPY LOGGERUTILSECTIONS.     
-       
\ No newline at end of file
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
