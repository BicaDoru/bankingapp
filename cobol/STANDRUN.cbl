@@ -0,0 +1,327 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      STANDRUN.
+      ******************************************************************
+      *  Standing order execution batch. Run standalone (no dispatcher/
+      *  permission layer, same as INTBATCH/ACCSTMT/DORMCHK). Scans
+      *  files/standord.dat for active orders due today or earlier,
+      *  posts a TRANSFERDB record and updates both account balances
+      *  the same way TRANSFERBO does for an interactive transfer, then
+      *  advances SO-NEXT-RUN-DATE by SO-FREQUENCY-DAYS. Standing
+      *  orders are scoped to same-currency transfers only -- an order
+      *  whose accounts don't match SO-CURRENCY is skipped (left due)
+      *  rather than FX-converted.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDERS-FILE ASSIGN TO "files/standord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SO-ID
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  STANDING-ORDERS-FILE.
+       COPY STANDORDRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "STANDRUN            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CCYY.
+             15 WS-TODAY-CC             PIC X(02).
+             15 WS-TODAY-YY             PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+         05 WS-TIME-RAW                 PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH                PIC X(02).
+           10 WS-TIME-MM                PIC X(02).
+           10 WS-TIME-SS                PIC X(02).
+           10 WS-TIME-TT                PIC X(02).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC              PIC X(02).
+             15 WS-DATE-YY              PIC X(02).
+           10 WS-DATE-MM                PIC X(02).
+           10 WS-DATE-TT                PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                  PIC X(04).
+             15 T-L1                    PIC X(01) VALUE "-".
+             15 T-MONTH                 PIC X(02).
+             15 T-L2                    PIC X(01) VALUE "-".
+             15 T-DAY                   PIC X(02).
+           10 T-L3                      PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                  PIC X(02).
+             15 T-L4                    PIC X(01) VALUE ":".
+             15 T-MIN                   PIC X(02).
+             15 T-L5                    PIC X(01) VALUE ":".
+             15 T-SEC                   PIC X(02).
+             15 T-ZONE                  PIC X(03) VALUE "+00".
+
+         05 WS-SERIAL                   PIC 9(10).
+
+         05 WS-ORDERS-PROCESSED         PIC 9(07) VALUE 0.
+         05 WS-ORDERS-EXECUTED          PIC 9(07) VALUE 0.
+         05 WS-ORDERS-SKIPPED           PIC 9(07) VALUE 0.
+
+         05 WS-BUFFER.
+           10 WS-BF-SRC-ACC-ID          PIC 9(05).
+           10 WS-BF-SRC-BALANCE         PIC 9(08)V99.
+           10 WS-BF-SRC-CURRENCY        PIC X(03).
+           10 WS-BF-DEST-ACC-ID         PIC 9(05).
+           10 WS-BF-DEST-BALANCE        PIC 9(08)V99.
+           10 WS-BF-DEST-CURRENCY       PIC X(03).
+           10 WS-BF-NEW-BALANCE         PIC 9(08)V99.
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-ORDER-OK                 PIC X VALUE 'Y'.
+           88 FG-ORDER-OK-Y             VALUE 'Y'.
+           88 FG-ORDER-OK-N             VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-BATCH
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "STANDING ORDER BATCH STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE
+           MOVE '20'                      TO WS-TODAY-CC
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE STANDING-ORDERS-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ORDERS PROCESSED: ",
+             FUNCTION TRIM(WS-ORDERS-PROCESSED),
+             " | EXECUTED: ",
+             FUNCTION TRIM(WS-ORDERS-EXECUTED),
+             " | SKIPPED: ",
+             FUNCTION TRIM(WS-ORDERS-SKIPPED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O STANDING-ORDERS-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT STANDING-ORDERS-FILE
+             CLOSE STANDING-ORDERS-FILE
+             OPEN I-O STANDING-ORDERS-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-BATCH SECTION.
+           PERFORM F-OPEN-FILE
+
+           MOVE LOW-VALUES                 TO SO-ID
+           START STANDING-ORDERS-FILE KEY IS NOT LESS THAN SO-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ STANDING-ORDERS-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 ADD 1                     TO WS-ORDERS-PROCESSED
+                 IF SO-IS-ACTIVE
+                 AND SO-NEXT-RUN-DATE NOT > WS-TODAY-RAW
+                   PERFORM F-EXECUTE-ORDER
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-RUN-BATCH-END.
+           EXIT.
+      ******************************************************************
+       F-EXECUTE-ORDER SECTION.
+           SET FG-ORDER-OK-Y               TO TRUE
+
+      *    LOOK UP SOURCE ACCOUNT BY IBAN
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE SO-SRC-IBAN                TO I-ACC-IBAN
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             MOVE O-ACC-ACCOUNTID(1)       TO WS-BF-SRC-ACC-ID
+             MOVE O-ACC-BALANCE(1)         TO WS-BF-SRC-BALANCE
+             MOVE O-ACC-CURRENCY(1)        TO WS-BF-SRC-CURRENCY
+           ELSE
+             SET FG-ORDER-OK-N             TO TRUE
+           END-IF
+
+      *    LOOK UP DESTINATION ACCOUNT BY IBAN
+           IF FG-ORDER-OK-Y
+             INITIALIZE ACCDB-INTERFACE
+             SET I-ACC-OP-GETITEM          TO TRUE
+             MOVE SO-DEST-IBAN             TO I-ACC-IBAN
+             SET PGNAME-ACCDB              TO TRUE
+             CALL PROGNAME USING ACCDB-INTERFACE
+
+             IF ACCDB-STATUS-OK
+               MOVE O-ACC-ACCOUNTID(1)     TO WS-BF-DEST-ACC-ID
+               MOVE O-ACC-BALANCE(1)       TO WS-BF-DEST-BALANCE
+               MOVE O-ACC-CURRENCY(1)      TO WS-BF-DEST-CURRENCY
+             ELSE
+               SET FG-ORDER-OK-N           TO TRUE
+             END-IF
+           END-IF
+
+      *    STANDING ORDERS ARE SAME-CURRENCY ONLY -- NO FX HERE
+           IF FG-ORDER-OK-Y
+             IF WS-BF-SRC-CURRENCY NOT = SO-CURRENCY
+             OR WS-BF-DEST-CURRENCY NOT = SO-CURRENCY
+               SET FG-ORDER-OK-N           TO TRUE
+             END-IF
+           END-IF
+
+           IF FG-ORDER-OK-Y
+             IF SO-AMOUNT > WS-BF-SRC-BALANCE
+               SET FG-ORDER-OK-N           TO TRUE
+             END-IF
+           END-IF
+
+           IF FG-ORDER-OK-Y
+             PERFORM F-POST-STANDING-TRANSFER
+           END-IF
+
+           IF FG-ORDER-OK-Y
+             ADD 1                         TO WS-ORDERS-EXECUTED
+             PERFORM F-ADVANCE-NEXT-RUN-DATE
+             REWRITE STANDING-ORDER-RECORD
+           ELSE
+             ADD 1                         TO WS-ORDERS-SKIPPED
+           END-IF
+           .
+       F-EXECUTE-ORDER-END.
+           EXIT.
+      ******************************************************************
+       F-POST-STANDING-TRANSFER SECTION.
+           INITIALIZE TRANSFERDB-INTERFACE
+           SET I-TRANSFER-OP-POST          TO TRUE
+
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                       TO WS-DATE-CC
+           MOVE WS-DATE-YYYY               TO T-YEAR
+           MOVE WS-DATE-MM                 TO T-MONTH
+           MOVE WS-DATE-TT                 TO T-DAY
+           MOVE WS-TIME-HH                 TO T-HOUR
+           MOVE WS-TIME-MM                 TO T-MIN
+           MOVE WS-TIME-SS                 TO T-SEC
+
+           MOVE SO-SRC-IBAN                TO I-TRANSFER-SRCIBAN
+           MOVE SO-DEST-IBAN               TO I-TRANSFER-DESTIBAN
+           MOVE SO-AMOUNT                  TO I-TRANSFER-AMOUNT
+           MOVE SO-CURRENCY                TO I-TRANSFER-CURRENCY
+           MOVE WS-TIMESTAMP               TO I-TRANSFER-TIMESTAMP
+
+           SET PGNAME-TRANSFERDB           TO TRUE
+           CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+           IF NOT TRANSFERDB-STATUS-OK
+             SET FG-ORDER-OK-N             TO TRUE
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-BF-NEW-BALANCE =
+                   WS-BF-SRC-BALANCE - SO-AMOUNT
+           PERFORM F-UPDATE-SRC-BALANCE
+
+           COMPUTE WS-BF-NEW-BALANCE =
+                   WS-BF-DEST-BALANCE + SO-AMOUNT
+           PERFORM F-UPDATE-DEST-BALANCE
+           .
+       F-POST-STANDING-TRANSFER-END.
+           EXIT.
+      ******************************************************************
+       F-UPDATE-SRC-BALANCE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE WS-BF-SRC-ACC-ID           TO I-ACC-ACCOUNTID
+           MOVE WS-BF-NEW-BALANCE          TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-UPDATE-SRC-BALANCE-END.
+           EXIT.
+      ******************************************************************
+       F-UPDATE-DEST-BALANCE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE WS-BF-DEST-ACC-ID          TO I-ACC-ACCOUNTID
+           MOVE WS-BF-NEW-BALANCE          TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-UPDATE-DEST-BALANCE-END.
+           EXIT.
+      ******************************************************************
+       F-ADVANCE-NEXT-RUN-DATE SECTION.
+           COMPUTE WS-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(SO-NEXT-RUN-DATE)
+                   + SO-FREQUENCY-DAYS
+           COMPUTE SO-NEXT-RUN-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-SERIAL)
+           .
+       F-ADVANCE-NEXT-RUN-DATE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
