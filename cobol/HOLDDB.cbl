@@ -0,0 +1,492 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 HOLDDB.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                     PIC X(20)
+                                     VALUE "HOLDDB              ".
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 H-PAGE-NUMBER              PIC 9(04).
+       01 H-PAGE-SIZE                PIC S9(04) VALUE 10.
+       01 H-OFFSET                   PIC S9(09).
+      *>  HOLD.ID/ACCOUNTID/AMOUNT/REASON/STATUS/CREATEDTS -- NO
+      *>  FROZEN H-HOLD COPYBOOK EXISTS FOR THIS TABLE, SO EVERY
+      *>  COLUMN IS DECLARED HERE THE SAME WAY H-ACC-STATUS IS IN
+      *>  ACCDB.cbl.
+       01 H-HOLD-ID                  PIC 9(05).
+       01 H-HOLD-ACCOUNTID           PIC 9(05).
+       01 H-HOLD-AMOUNT              PIC 9(08)V99.
+       01 H-HOLD-REASON              PIC X(40).
+       01 H-HOLD-STATUS              PIC X(01).
+       01 H-HOLD-CREATED-TS          PIC X(22).
+
+       EXEC SQL INCLUDE DBUTILSVARS END-EXEC.
+
+       EXEC SQL END DECLARE SECTION END-EXEC.
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      *>
+       01 INTERNAL-VARS.
+         05 HOLD-CNT                 PIC 9(04).
+         05 WS-PAGE-NUMBER           PIC 9(05).
+
+       01 FLAGS.
+         05 FG-HAS-ACCOUNTID         PIC X VALUE 'N'.
+           88 FG-HAS-ACCOUNTID-Y     VALUE 'Y'.
+           88 FG-HAS-ACCOUNTID-N     VALUE 'N'.
+         05 FG-HAS-ACTIVE-ONLY       PIC X VALUE 'N'.
+           88 FG-HAS-ACTIVE-ONLY-Y   VALUE 'Y'.
+           88 FG-HAS-ACTIVE-ONLY-N   VALUE 'N'.
+
+       01 CONSTANTS.
+         COPY PAGINGCONFIG.
+       COPY LOGGERINTERFACE.
+      *
+       LINKAGE SECTION.
+       COPY HOLDINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION USING HOLDDB-INTERFACE.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+
+           IF HOLDDB-STATUS-OK
+             PERFORM F-PROCESS-REQUEST
+           END-IF
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           GOBACK.
+      ******************************************************************
+       F-INIT SECTION.
+           SET HOLDDB-STATUS-OK                TO TRUE
+           INITIALIZE HOLDDB-OUT
+      *
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                         TO U-LOG-RUNNABLE-PROG
+           MOVE HOLDDB-IN                      TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+      *
+           PERFORM DB-INIT-CONNECTION
+           IF FG-CONNECT-N
+             SET HOLDDB-STATUS-ERROR-CONN      TO TRUE
+             PERFORM UT-LOG-DBCONNECT-ERR
+           END-IF
+      *
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+      *
+           IF NOT U-SQL-OK
+           AND HOLDDB-STATUS-OK
+             PERFORM DB-ERROR-DEFAULT
+           END-IF
+      *
+           IF NOT HOLDDB-STATUS-OK
+             SET FG-DB-COMMIT-N        TO TRUE
+           END-IF
+           PERFORM DB-FINISH
+      *
+           MOVE PGM-ID                 TO U-LOG-RUNNABLE-PROG
+           MOVE HOLDDB-OUT              TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-PROCESS-REQUEST SECTION.
+      *
+           EVALUATE TRUE
+             WHEN I-HOLD-OP-POST
+               PERFORM HOLD-POST
+             WHEN I-HOLD-OP-GETLIST
+               PERFORM HOLD-GET-LIST
+             WHEN I-HOLD-OP-GETITEM
+               PERFORM HOLD-GET-ITEM
+             WHEN I-HOLD-OP-PUT
+               PERFORM HOLD-PUT
+           END-EVALUATE
+           .
+       F-PROCESS-REQUEST-END.
+           EXIT.
+      ******************************************************************
+       HOLD-POST SECTION.
+           MOVE I-HOLD-ACCOUNTID    TO H-HOLD-ACCOUNTID
+           MOVE I-HOLD-AMOUNT       TO H-HOLD-AMOUNT
+           MOVE I-HOLD-REASON       TO H-HOLD-REASON
+           MOVE "A"                 TO H-HOLD-STATUS
+
+           PERFORM LOG-HOLD-POST
+
+           PERFORM DB-INS-HOLD1
+
+           IF U-SQL-OK
+             ADD 1                  TO HOLD-CNT
+             MOVE HOLD-CNT          TO O-HOLDDB-COUNT
+             MOVE H-HOLD-ID         TO O-HOLD-ID(1)
+             MOVE H-HOLD-ACCOUNTID  TO O-HOLD-ACCOUNTID(1)
+             MOVE H-HOLD-AMOUNT     TO O-HOLD-AMOUNT(1)
+             MOVE H-HOLD-REASON     TO O-HOLD-REASON(1)
+             MOVE H-HOLD-STATUS     TO O-HOLD-STATUS(1)
+             MOVE H-HOLD-CREATED-TS TO O-HOLD-CREATED-TS(1)
+           END-IF
+           .
+       HOLD-POST-END.
+           EXIT.
+      ******************************************************************
+       HOLD-GET-ITEM SECTION.
+           MOVE I-HOLD-HOLDID       TO H-HOLD-ID
+      *>
+           PERFORM LOG-HOLD-GET-ITEM
+
+           PERFORM DB-SE-HOLD1
+
+           MOVE 1                   TO HOLD-CNT
+           MOVE HOLD-CNT            TO O-HOLDDB-COUNT
+           MOVE H-HOLD-ID           TO O-HOLD-ID(HOLD-CNT)
+           MOVE H-HOLD-ACCOUNTID    TO O-HOLD-ACCOUNTID(HOLD-CNT)
+           MOVE H-HOLD-AMOUNT       TO O-HOLD-AMOUNT(HOLD-CNT)
+           MOVE H-HOLD-REASON       TO O-HOLD-REASON(HOLD-CNT)
+           MOVE H-HOLD-STATUS       TO O-HOLD-STATUS(HOLD-CNT)
+           MOVE H-HOLD-CREATED-TS   TO O-HOLD-CREATED-TS(HOLD-CNT)
+
+           IF U-SQL-NO-DATA
+             SET HOLDDB-STATUS-NOT-FOUND-ERR TO TRUE
+           END-IF
+           .
+       HOLD-GET-ITEM-END.
+           EXIT.
+      ******************************************************************
+       HOLD-PUT SECTION.
+           MOVE I-HOLD-HOLDID       TO H-HOLD-ID
+           MOVE I-HOLD-STATUS       TO H-HOLD-STATUS
+
+           PERFORM LOG-HOLD-PUT
+
+           PERFORM DB-UP-HOLD-STATUS
+
+           IF U-SQL-OK
+             ADD 1                  TO HOLD-CNT
+             MOVE HOLD-CNT          TO O-HOLDDB-COUNT
+             MOVE H-HOLD-ID         TO O-HOLD-ID(1)
+             MOVE H-HOLD-STATUS     TO O-HOLD-STATUS(1)
+           END-IF
+           .
+       HOLD-PUT-END.
+           EXIT.
+      ******************************************************************
+       HOLD-GET-LIST SECTION.
+           MOVE I-HOLD-ACCOUNTID        TO H-HOLD-ACCOUNTID
+           SET FG-HAS-ACCOUNTID-Y       TO TRUE
+           PERFORM LOG-HOLD-GET-LIST
+
+           IF I-HOLD-STATUS-ACTIVE
+             MOVE "A"                  TO H-HOLD-STATUS
+             SET FG-HAS-ACTIVE-ONLY-Y  TO TRUE
+           ELSE
+             SET FG-HAS-ACTIVE-ONLY-N  TO TRUE
+           END-IF
+
+           MOVE I-HOLD-PAGE-NUMBER      TO WS-PAGE-NUMBER
+           IF WS-PAGE-NUMBER < 1
+             MOVE 1                     TO WS-PAGE-NUMBER
+           END-IF
+
+           COMPUTE H-OFFSET   = (WS-PAGE-NUMBER - 1) * K-PAGE-SIZE
+           MOVE K-PAGE-SIZE             TO H-PAGE-SIZE
+
+           PERFORM LOG-OFFSET-CALC
+
+           PERFORM DB-OP-HOLD-LIST
+
+           IF NOT U-SQL-OK
+             EXIT SECTION
+           END-IF
+
+           MOVE 0                       TO HOLD-CNT
+           PERFORM DB-FE-HOLD-LIST
+
+           PERFORM UNTIL NOT U-SQL-OK
+           OR HOLD-CNT >= K-PAGE-SIZE
+
+             ADD 1                      TO HOLD-CNT
+             MOVE H-HOLD-ID             TO O-HOLD-ID(HOLD-CNT)
+             MOVE H-HOLD-ACCOUNTID      TO O-HOLD-ACCOUNTID(HOLD-CNT)
+             MOVE H-HOLD-AMOUNT         TO O-HOLD-AMOUNT(HOLD-CNT)
+             MOVE H-HOLD-REASON         TO O-HOLD-REASON(HOLD-CNT)
+             MOVE H-HOLD-STATUS         TO O-HOLD-STATUS(HOLD-CNT)
+             MOVE H-HOLD-CREATED-TS     TO O-HOLD-CREATED-TS(HOLD-CNT)
+
+             PERFORM DB-FE-HOLD-LIST
+           END-PERFORM
+      *
+           MOVE HOLD-CNT                TO O-HOLDDB-COUNT
+           PERFORM LOG-SELECTED-RECORDS-CNT
+      *
+           IF U-SQL-OK
+           OR U-SQL-NO-DATA
+             PERFORM DB-CL-HOLD-LIST
+           END-IF
+           .
+       HOLD-GET-LIST-END.
+           EXIT.
+      ******************************************************************
+       DB-INS-HOLD1 SECTION.
+      *
+           EXEC SQL
+             INSERT INTO HOLD (ACCOUNTID, AMOUNT, REASON, STATUS,
+             CREATEDTS)
+             VALUES (:H-HOLD-ACCOUNTID, :H-HOLD-AMOUNT,
+             :H-HOLD-REASON, :H-HOLD-STATUS, CURRENT_TIMESTAMP)
+           END-EXEC
+      *
+           PERFORM DB-SQL-DEFAULT
+      *
+           IF U-SQL-OK
+             EXEC SQL
+               SELECT lastval() INTO :H-HOLD-ID
+             END-EXEC
+             PERFORM DB-SQL-DEFAULT
+           END-IF
+
+           IF U-SQL-OK
+             EXEC SQL
+               SELECT CREATEDTS INTO :H-HOLD-CREATED-TS
+               FROM HOLD
+               WHERE ID = :H-HOLD-ID
+             END-EXEC
+             PERFORM DB-SQL-DEFAULT
+           END-IF
+           .
+      *
+       DB-INS-HOLD1-END.
+           EXIT.
+      ******************************************************************
+       DB-UP-HOLD-STATUS SECTION.
+      *
+           EXEC SQL
+             UPDATE HOLD
+             SET STATUS = :H-HOLD-STATUS
+             WHERE ID = :H-HOLD-ID
+           END-EXEC
+      *
+           PERFORM DB-SQL-DEFAULT
+           .
+      *
+       DB-UP-HOLD-STATUS-END.
+           EXIT.
+      ******************************************************************
+       DB-SE-HOLD1 SECTION.
+      *
+           EXEC SQL
+             SELECT ID, ACCOUNTID, AMOUNT, REASON, STATUS, CREATEDTS
+               INTO :H-HOLD-ID,
+                    :H-HOLD-ACCOUNTID,
+                    :H-HOLD-AMOUNT,
+                    :H-HOLD-REASON,
+                    :H-HOLD-STATUS,
+                    :H-HOLD-CREATED-TS
+             FROM HOLD
+             WHERE ID = :H-HOLD-ID
+           END-EXEC
+      *
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-SE-HOLD1-END.
+           EXIT.
+      ******************************************************************
+       DB-OP-HOLD-LIST SECTION.
+
+           EVALUATE TRUE
+             WHEN FG-HAS-ACTIVE-ONLY-Y
+               EXEC SQL
+                 DECLARE CURS_HOLD_LIST_ACTIVE CURSOR FOR
+                   SELECT ID, ACCOUNTID, AMOUNT, REASON, STATUS,
+                          CREATEDTS
+                   FROM HOLD
+                   WHERE ACCOUNTID = :H-HOLD-ACCOUNTID
+                     AND STATUS = :H-HOLD-STATUS
+                   ORDER BY ID
+                   LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
+               END-EXEC
+
+               EXEC SQL
+                 OPEN CURS_HOLD_LIST_ACTIVE
+               END-EXEC
+             WHEN OTHER
+               EXEC SQL
+                 DECLARE CURS_HOLD_LIST CURSOR FOR
+                   SELECT ID, ACCOUNTID, AMOUNT, REASON, STATUS,
+                          CREATEDTS
+                   FROM HOLD
+                   WHERE ACCOUNTID = :H-HOLD-ACCOUNTID
+                   ORDER BY ID
+                   LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
+               END-EXEC
+
+               EXEC SQL
+                 OPEN CURS_HOLD_LIST
+               END-EXEC
+           END-EVALUATE
+
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-OP-HOLD-LIST-END.
+           EXIT.
+      ******************************************************************
+       DB-FE-HOLD-LIST SECTION.
+           EVALUATE TRUE
+             WHEN FG-HAS-ACTIVE-ONLY-Y
+               EXEC SQL
+                 FETCH CURS_HOLD_LIST_ACTIVE
+                 INTO :H-HOLD-ID,
+                      :H-HOLD-ACCOUNTID,
+                      :H-HOLD-AMOUNT,
+                      :H-HOLD-REASON,
+                      :H-HOLD-STATUS,
+                      :H-HOLD-CREATED-TS
+               END-EXEC
+             WHEN OTHER
+               EXEC SQL
+                 FETCH CURS_HOLD_LIST
+                 INTO :H-HOLD-ID,
+                      :H-HOLD-ACCOUNTID,
+                      :H-HOLD-AMOUNT,
+                      :H-HOLD-REASON,
+                      :H-HOLD-STATUS,
+                      :H-HOLD-CREATED-TS
+               END-EXEC
+           END-EVALUATE
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-FE-HOLD-LIST-END.
+           EXIT.
+      ******************************************************************
+       DB-CL-HOLD-LIST SECTION.
+           EVALUATE TRUE
+             WHEN FG-HAS-ACTIVE-ONLY-Y
+               EXEC SQL
+                 CLOSE CURS_HOLD_LIST_ACTIVE
+               END-EXEC
+             WHEN OTHER
+               EXEC SQL
+                 CLOSE CURS_HOLD_LIST
+               END-EXEC
+           END-EVALUATE
+
+           PERFORM DB-SQL-DEFAULT
+           .
+       DB-CL-HOLD-LIST-END.
+           EXIT.
+      ******************************************************************
+       DB-ERROR-DEFAULT SECTION.
+           SET HOLDDB-STATUS-SQL-ERR TO TRUE
+           MOVE U-SQLCODE            TO O-HOLDDB-SQLCODE
+           .
+       DB-ERROR-DEFAULT-END.
+           EXIT.
+      ******************************************************************
+       LOG-HOLD-POST SECTION.
+           STRING
+             "Placing new hold: ",
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-ADD-LINE
+
+           STRING
+             "ACCOUNTID           : ",
+             H-HOLD-ACCOUNTID
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-ADD-LINE
+
+           STRING
+             "AMOUNT              : ",
+             H-HOLD-AMOUNT
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-ADD-LINE
+      *
+           PERFORM UT-LOG-MULTI-LINE
+           .
+      *
+       LOG-HOLD-POST-END.
+           EXIT.
+      ******************************************************************
+       LOG-HOLD-PUT SECTION.
+           STRING
+             "Updating hold ID: ",
+             H-HOLD-ID,
+             " NEW STATUS: ",
+             H-HOLD-STATUS
+             INTO U-LOG-LINE
+           END-STRING
+      *
+           PERFORM UT-LOG-SINGLE-LINE
+           .
+       LOG-HOLD-PUT-END.
+           EXIT.
+      ******************************************************************
+       LOG-HOLD-GET-ITEM SECTION.
+           STRING
+             "Retrieving hold for ID: ",
+             H-HOLD-ID
+             INTO U-LOG-LINE
+           END-STRING
+      *
+           PERFORM UT-LOG-SINGLE-LINE
+           .
+       LOG-HOLD-GET-ITEM-END.
+           EXIT.
+      ******************************************************************
+       LOG-HOLD-GET-LIST SECTION.
+           STRING
+             "Retrieving holds for ACCOUNTID: ",
+             H-HOLD-ACCOUNTID
+             INTO U-LOG-LINE
+           END-STRING
+      *
+           PERFORM UT-LOG-SINGLE-LINE
+           .
+       LOG-HOLD-GET-LIST-END.
+           EXIT.
+      ******************************************************************
+       LOG-SELECTED-RECORDS-CNT SECTION.
+           STRING
+             "SELECTED: ",
+             O-HOLDDB-COUNT,
+             " RECORDS"
+             INTO U-LOG-LINE
+           END-STRING
+      *
+           PERFORM UT-LOG-SINGLE-LINE
+           .
+       LOG-SELECTED-RECORDS-CNT-END.
+           EXIT.
+      ******************************************************************
+       LOG-OFFSET-CALC SECTION.
+           STRING
+             "Calculated OFFSET: ",
+             FUNCTION TRIM(H-OFFSET),
+             " | Page Size: ",
+             FUNCTION TRIM(H-PAGE-SIZE)
+               INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-SINGLE-LINE
+           .
+       LOG-OFFSET-CALC-END.
+           EXIT.
+      ******************************************************************
+      *   COPY DBUTILSECTIONS TO USE GENERIC SECTIONS FOR DB CONNECTION
+      ******************************************************************
+       EXEC SQL INCLUDE DBUTILSECTIONS END-EXEC.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
