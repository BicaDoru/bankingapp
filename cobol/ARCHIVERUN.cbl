@@ -0,0 +1,386 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ARCHIVERUN.
+      ******************************************************************
+      *  Data retention/archival run, standalone with no arguments.
+      *  Walks ACCOUNT (ACCDB GETLIST, page by page, same loop shape
+      *  as BACKUPRUN/DORMCHK), and for every account its TRANSACTION
+      *  and TRANSFER history, exporting rows older than
+      *  K-RETENTION-DAYS (see RETENTIONCONFIG) to pipe-delimited flat
+      *  files under files/archive/, using the same age-serial
+      *  arithmetic as DORMCHK's dormancy check.
+      *
+      *  TRANSDB.cbl has no delete operation at all -- TRANSACTION
+      *  history is treated as an immutable audit trail everywhere
+      *  else in the system (AUDIT logs, EODRECON, GLEXPORT), so old
+      *  transactions are exported only; the live TRANSACTION rows
+      *  are left in place. TRANSFERDB.cbl does support DELETE, so
+      *  old transfers are exported AND then hard-deleted, which is
+      *  what actually frees up ongoing GETLIST/pagination volume for
+      *  that table. This asymmetry is a deliberate reconciliation of
+      *  the retention/archival request against the existing *DB
+      *  layer's capabilities, not an oversight.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-OUTPUT ASSIGN TO DYNAMIC WS-TRANS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSFERS-OUTPUT ASSIGN TO DYNAMIC WS-TRANSFERS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  TRANS-OUTPUT.
+       01  TRANS-LINE                   PIC X(200).
+
+       FD  TRANSFERS-OUTPUT.
+       01  TRANSFERS-LINE               PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 CONSTANTS.
+      *    EVERY *DB.cbl GETLIST OPERATION PAGES AT THIS SIZE (SEE
+      *    PAGINGCONFIG) REGARDLESS OF ITS OUT-RECORD OCCURS LIMIT, SO
+      *    THIS IS THE RIGHT TEST FOR "WAS THAT A FULL PAGE".
+         COPY PAGINGCONFIG.
+         COPY RETENTIONCONFIG.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ARCHIVERUN          ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-TS-RAW                   PIC 9(08).
+         05 WS-TM-RAW                   PIC 9(08).
+         05 WS-TIMESTAMP-TAG            PIC X(15).
+
+         05 WS-TRANS-NAME               PIC X(256).
+         05 WS-TRANSFERS-NAME           PIC X(256).
+
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY-SERIAL             PIC S9(08).
+         05 WS-ROW-DATE                 PIC 9(08).
+         05 WS-ROW-SERIAL                PIC S9(08).
+         05 WS-DAYS-OLD                 PIC S9(08).
+
+         05 WS-PAGE-NUMBER              PIC 9(05).
+         05 WS-SUB-PAGE-NUMBER          PIC 9(05).
+
+         05 WS-CUR-ACCOUNTID            PIC 9(05).
+         05 WS-CUR-IBAN                 PIC X(30).
+
+         05 WS-ACC-SCANNED              PIC 9(07) VALUE 0.
+         05 WS-TRANS-ARCHIVED           PIC 9(07) VALUE 0.
+         05 WS-TRANSFER-ARCHIVED        PIC 9(07) VALUE 0.
+         05 WS-TRANSFER-DELETED         PIC 9(07) VALUE 0.
+
+         05 WS-ID-EDITED                PIC ZZZZ9.
+         05 WS-BALANCE-EDITED           PIC -ZZZZZZ9.99.
+         05 WS-AMOUNT-EDITED            PIC ZZZZZZZ9.99.
+
+       01 FLAGS.
+         05 FG-MORE-PAGES               PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y           VALUE 'Y'.
+           88 FG-MORE-PAGES-N           VALUE 'N'.
+         05 FG-MORE-SUB-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-N       VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+         05 IND-2                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-ARCHIVE-ACCOUNTS
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "RETENTION ARCHIVAL STARTING" TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TS-RAW               FROM DATE YYYYMMDD
+           ACCEPT WS-TM-RAW                FROM TIME
+
+           STRING WS-TS-RAW               DELIMITED BY SIZE
+                  "_"                     DELIMITED BY SIZE
+                  WS-TM-RAW               DELIMITED BY SIZE
+             INTO WS-TIMESTAMP-TAG
+           END-STRING
+
+           MOVE WS-TS-RAW                 TO WS-TODAY-RAW
+           COMPUTE WS-TODAY-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-RAW)
+
+           STRING "files/archive/ARCHIVE_TRANSACTIONS_"
+                                                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-TRANS-NAME
+           END-STRING
+           STRING "files/archive/ARCHIVE_TRANSFERS_"
+                                                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-TRANSFERS-NAME
+           END-STRING
+
+           OPEN OUTPUT TRANS-OUTPUT
+           MOVE "ACCOUNTID|TRANSTYPE|AMOUNT|TIMESTAMP|ACCBALANCE"
+                                            TO TRANS-LINE
+           WRITE TRANS-LINE
+
+           OPEN OUTPUT TRANSFERS-OUTPUT
+           MOVE "SRCIBAN|DESTIBAN|AMOUNT|CURRENCY|TIMESTAMP"
+                                            TO TRANSFERS-LINE
+           WRITE TRANSFERS-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE TRANS-OUTPUT
+           CLOSE TRANSFERS-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING "ARCHIVAL ", FUNCTION TRIM(WS-TIMESTAMP-TAG),
+                  " -- ACCOUNTS SCANNED: ",
+                  FUNCTION TRIM(WS-ACC-SCANNED),
+                  " TRANSACTIONS ARCHIVED: ",
+                  FUNCTION TRIM(WS-TRANS-ARCHIVED),
+                  " TRANSFERS ARCHIVED: ",
+                  FUNCTION TRIM(WS-TRANSFER-ARCHIVED),
+                  " TRANSFERS DELETED: ",
+                  FUNCTION TRIM(WS-TRANSFER-DELETED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-ARCHIVE-ACCOUNTS SECTION.
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             INITIALIZE ACCDB-INTERFACE
+             SET I-ACC-OP-GETLIST          TO TRUE
+             MOVE 0                        TO I-ACC-CUSTOMERID
+             MOVE WS-PAGE-NUMBER           TO I-ACC-PAGE-NUMBER
+             SET PGNAME-ACCDB              TO TRUE
+             CALL PROGNAME USING ACCDB-INTERFACE
+
+             IF NOT ACCDB-STATUS-OK
+               MOVE 0                      TO O-ACC-COUNT
+             END-IF
+
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 ADD 1                     TO WS-ACC-SCANNED
+                 MOVE O-ACC-ACCOUNTID(IND-1) TO WS-CUR-ACCOUNTID
+                 MOVE O-ACC-IBAN(IND-1)    TO WS-CUR-IBAN
+                 PERFORM F-ARCHIVE-TRANSACTIONS
+                 PERFORM F-ARCHIVE-TRANSFERS
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-ARCHIVE-ACCOUNTS-END.
+           EXIT.
+      ******************************************************************
+       F-ARCHIVE-TRANSACTIONS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSDB-INTERFACE
+             SET I-TRANS-OP-GET-LIST       TO TRUE
+             MOVE WS-CUR-ACCOUNTID         TO I-TRANS-ACCOUNTID
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANS-PAGE-NUMBER
+             SET PGNAME-TRANSDB            TO TRUE
+             CALL PROGNAME USING TRANSDB-INTERFACE
+
+             IF NOT TRANSDB-STATUS-OK
+               MOVE 0                      TO O-TRANSDB-COUNT
+             END-IF
+
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSDB-COUNT
+                 MOVE O-TRANS-TIMESTAMP(IND-2)(1:4)
+                                          TO WS-ROW-DATE(1:4)
+                 MOVE O-TRANS-TIMESTAMP(IND-2)(6:2)
+                                          TO WS-ROW-DATE(5:2)
+                 MOVE O-TRANS-TIMESTAMP(IND-2)(9:2)
+                                          TO WS-ROW-DATE(7:2)
+                 COMPUTE WS-ROW-SERIAL =
+                         FUNCTION INTEGER-OF-DATE(WS-ROW-DATE)
+                 COMPUTE WS-DAYS-OLD = WS-TODAY-SERIAL - WS-ROW-SERIAL
+
+                 IF WS-DAYS-OLD >= K-RETENTION-DAYS
+                   PERFORM F-WRITE-TRANS-LINE
+                 END-IF
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-ARCHIVE-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANS-LINE SECTION.
+           ADD 1                            TO WS-TRANS-ARCHIVED
+           MOVE WS-CUR-ACCOUNTID            TO WS-ID-EDITED
+           MOVE O-TRANS-AMMOUNT(IND-2)      TO WS-AMOUNT-EDITED
+           MOVE O-TRANS-ACCBALANCE(IND-2)   TO WS-BALANCE-EDITED
+
+           STRING FUNCTION TRIM(WS-ID-EDITED)     DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-TRANS-TRANS-TYPE(IND-2))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-EDITED) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-TRANS-TIMESTAMP(IND-2)(1:22)  DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BALANCE-EDITED) DELIMITED BY SIZE
+             INTO TRANS-LINE
+           END-STRING
+           WRITE TRANS-LINE
+           .
+       F-WRITE-TRANS-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-ARCHIVE-TRANSFERS SECTION.
+      *    ONLY REPORT/DELETE ONCE PER TRANSFER, FROM THE SOURCE
+      *    ACCOUNT'S SIDE, TO AVOID DOUBLE-COUNTING IT WHEN BOTH LEGS
+      *    ARE INTERNAL ACCOUNTS -- SAME RULE AS LARGETXN/BACKUPRUN.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSFERDB-INTERFACE
+             SET I-TRANSFER-OP-GETLIST     TO TRUE
+             MOVE WS-CUR-IBAN              TO I-TRANSFER-FILTER-IBAN
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANSFER-PAGE-NUMBER
+             SET PGNAME-TRANSFERDB         TO TRUE
+             CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+             IF NOT TRANSFERDB-STATUS-OK
+               MOVE 0                      TO O-TRANSFER-COUNT
+             END-IF
+
+             IF O-TRANSFER-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSFER-COUNT
+                 IF O-TRANSFER-SRCIBAN(IND-2) = WS-CUR-IBAN
+                   MOVE O-TRANSFER-TIMESTAMP(IND-2)(1:4)
+                                          TO WS-ROW-DATE(1:4)
+                   MOVE O-TRANSFER-TIMESTAMP(IND-2)(6:2)
+                                          TO WS-ROW-DATE(5:2)
+                   MOVE O-TRANSFER-TIMESTAMP(IND-2)(9:2)
+                                          TO WS-ROW-DATE(7:2)
+                   COMPUTE WS-ROW-SERIAL =
+                           FUNCTION INTEGER-OF-DATE(WS-ROW-DATE)
+                   COMPUTE WS-DAYS-OLD =
+                           WS-TODAY-SERIAL - WS-ROW-SERIAL
+
+                   IF WS-DAYS-OLD >= K-RETENTION-DAYS
+                     PERFORM F-WRITE-TRANSFER-LINE
+                     PERFORM F-DELETE-TRANSFER
+                   END-IF
+                 END-IF
+               END-PERFORM
+               IF O-TRANSFER-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-ARCHIVE-TRANSFERS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANSFER-LINE SECTION.
+           ADD 1                            TO WS-TRANSFER-ARCHIVED
+           MOVE O-TRANSFER-AMOUNT(IND-2)    TO WS-AMOUNT-EDITED
+
+           STRING O-TRANSFER-SRCIBAN(IND-2)(1:30) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-TRANSFER-DESTIBAN(IND-2)(1:30) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-EDITED) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-TRANSFER-CURRENCY(IND-2))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-TRANSFER-TIMESTAMP(IND-2)(1:22) DELIMITED BY SIZE
+             INTO TRANSFERS-LINE
+           END-STRING
+           WRITE TRANSFERS-LINE
+           .
+       F-WRITE-TRANSFER-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-DELETE-TRANSFER SECTION.
+           INITIALIZE TRANSFERDB-INTERFACE
+           SET I-TRANSFER-OP-DELETE       TO TRUE
+           MOVE O-TRANSFER-ID(IND-2)      TO I-TRANSFER-ID
+           SET PGNAME-TRANSFERDB          TO TRUE
+           CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+           IF TRANSFERDB-STATUS-OK
+             ADD 1                        TO WS-TRANSFER-DELETED
+           END-IF
+           .
+       F-DELETE-TRANSFER-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
