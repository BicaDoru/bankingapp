@@ -0,0 +1,187 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      JOINTACC.
+      ******************************************************************
+      *  Joint account owner maintenance tool. Run standalone, e.g.:
+      *     JOINTACC ADD 00001 00007
+      *     JOINTACC REMOVE 00001 00007
+      *     JOINTACC LIST 00001
+      *  Registers an additional bank user (00007 above) as a joint
+      *  owner of an existing account (00001 above). ACCBO consults
+      *  this file so a joint owner is treated the same as the
+      *  account's primary owner for GET/PUT/DELETE/transaction
+      *  permission checks.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT JOINT-ACC-FILE ASSIGN TO "files/jointacc.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS JA-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  JOINT-ACC-FILE.
+       COPY JOINTACCRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "JOINTACC            ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION                PIC X(08).
+           88 ARG-OP-ADD                 VALUE "ADD".
+           88 ARG-OP-REMOVE              VALUE "REMOVE".
+           88 ARG-OP-LIST                VALUE "LIST".
+      *    TOK2=ACCOUNT ID   TOK3=BANK-USER ID (ADD/REMOVE ONLY)
+         05 ARG-TOK2                    PIC X(05).
+         05 ARG-TOK3                    PIC X(05).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-ADD
+               PERFORM F-ADD-OWNER
+             WHEN ARG-OP-REMOVE
+               PERFORM F-REMOVE-OWNER
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-OWNERS
+             WHEN OTHER
+               DISPLAY "USAGE: JOINTACC ADD|REMOVE|LIST ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "JOINTACC MAINTENANCE STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE JOINT-ACC-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "JOINTACC MAINTENANCE FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O JOINT-ACC-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT JOINT-ACC-FILE
+             CLOSE JOINT-ACC-FILE
+             OPEN I-O JOINT-ACC-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-ADD-OWNER SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)    TO JA-ACCOUNT-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK3)    TO JA-BUSR-ID
+
+           READ JOINT-ACC-FILE
+             INVALID KEY
+               SET JA-IS-ACTIVE             TO TRUE
+               WRITE JOINT-ACC-RECORD
+             NOT INVALID KEY
+               SET JA-IS-ACTIVE             TO TRUE
+               REWRITE JOINT-ACC-RECORD
+           END-READ
+
+           DISPLAY "ACCOUNT " JA-ACCOUNT-ID
+                   " NOW JOINTLY OWNED BY BANK USER " JA-BUSR-ID
+           .
+       F-ADD-OWNER-END.
+           EXIT.
+      ******************************************************************
+       F-REMOVE-OWNER SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)    TO JA-ACCOUNT-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK3)    TO JA-BUSR-ID
+
+           READ JOINT-ACC-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH JOINT OWNER RECORD"
+             NOT INVALID KEY
+               SET JA-IS-REMOVED            TO TRUE
+               REWRITE JOINT-ACC-RECORD
+               DISPLAY "REMOVED JOINT OWNER " JA-BUSR-ID
+                       " FROM ACCOUNT " JA-ACCOUNT-ID
+           END-READ
+           .
+       F-REMOVE-OWNER-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-OWNERS SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)    TO JA-ACCOUNT-ID
+           MOVE 0                            TO JA-BUSR-ID
+           START JOINT-ACC-FILE KEY IS NOT LESS THAN JA-KEY
+             INVALID KEY
+               SET FG-MORE-RECORDS-N         TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y         TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ JOINT-ACC-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N       TO TRUE
+               NOT AT END
+                 IF JA-ACCOUNT-ID NOT = FUNCTION NUMVAL(ARG-TOK2)
+                   SET FG-MORE-RECORDS-N     TO TRUE
+                 ELSE
+                   DISPLAY "ACCOUNT " JA-ACCOUNT-ID
+                           " BANK USER " JA-BUSR-ID
+                           " STATUS " JA-STATUS
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-OWNERS-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
