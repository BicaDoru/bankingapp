@@ -0,0 +1,368 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      TRANSAPPR.
+      ******************************************************************
+      *  Second-person approval tool for high-value transfers held
+      *  pending by TRANSFERBO (see F-CREATE-APPROVAL-REQUEST there).
+      *  Run standalone, e.g.:
+      *     TRANSAPPR LIST
+      *     TRANSAPPR APPROVE 00001 00007
+      *     TRANSAPPR REJECT  00001 00007
+      *  The bank user id given to APPROVE/REJECT must be different
+      *  from the bank user who requested the transfer -- that is the
+      *  whole point of a two-person control. APPROVE actually posts
+      *  the transfer (TRANSFERDB) and updates both account balances
+      *  (ACCDB), exactly like TRANSFERBO's own post path, including
+      *  cross-currency transfers -- TRANSFERBO locks in the FX rate
+      *  at request time (APR-DESTAMOUNT/APR-DESTCURRENCY) since there
+      *  is no logged-in session here to re-run an FX-rate lookup
+      *  against.
+      *
+      *  DECIDER ROLE CHECK -- only the "BaTS" senior-teller sub-role
+      *  or "BaAd" admins may decide a pending approval (see
+      *  BUSRINTERFACE's O-BUSR-TELLER-SENIOR). A plain "BaTe" teller
+      *  can request a high-value transfer but cannot be the second
+      *  pair of eyes on one, same as they cannot be their own second
+      *  approver.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT APPROVAL-FILE ASSIGN TO "files/transferapprovals.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS APR-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  APPROVAL-FILE.
+       COPY APPROVALRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "TRANSAPPR           ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+         88 PGNAME-BUSRDB               VALUE "BUSRDB              ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION               PIC X(08).
+           88 ARG-OP-LIST                VALUE "LIST".
+           88 ARG-OP-APPROVE             VALUE "APPROVE".
+           88 ARG-OP-REJECT              VALUE "REJECT".
+      *    TOK2=APPROVAL ID   TOK3=APPROVING BANK USER ID
+         05 ARG-TOK2                    PIC X(05).
+         05 ARG-TOK3                    PIC X(05).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-DECIDER-ID               PIC 9(05).
+         05 WS-DECIDER-ROLE             PIC X(04).
+
+         05 WS-SRC-ACCID                PIC 9(05).
+         05 WS-SRC-BALANCE              PIC S9(08)V99.
+         05 WS-DEST-ACCID               PIC 9(05).
+         05 WS-DEST-BALANCE             PIC S9(08)V99.
+         05 WS-NEW-BALANCE              PIC S9(08)V99.
+         05 WS-PUT-ACCID                PIC 9(05).
+         05 WS-PUT-BALANCE              PIC S9(08)V99.
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-OK-TO-POST               PIC X VALUE 'Y'.
+           88 FG-OK-TO-POST-Y           VALUE 'Y'.
+           88 FG-OK-TO-POST-N           VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY BUSRINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-PENDING
+             WHEN ARG-OP-APPROVE
+               PERFORM F-DECIDE-APPROVE
+             WHEN ARG-OP-REJECT
+               PERFORM F-DECIDE-REJECT
+             WHEN OTHER
+               DISPLAY "USAGE: TRANSAPPR LIST|APPROVE|REJECT ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "TRANSFER APPROVAL TOOL STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE APPROVAL-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "TRANSFER APPROVAL TOOL FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O APPROVAL-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT APPROVAL-FILE
+             CLOSE APPROVAL-FILE
+             OPEN I-O APPROVAL-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-PENDING SECTION.
+           MOVE 0                          TO APR-ID
+           START APPROVAL-FILE KEY IS NOT LESS THAN APR-KEY
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ APPROVAL-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF APR-IS-PENDING
+                   DISPLAY "APR " APR-ID
+                     " SRC=" APR-SRCIBAN(1:16)
+                     " DEST=" APR-DESTIBAN(1:16)
+                     " AMT=" APR-AMOUNT APR-CURRENCY
+                     " DESTAMT=" APR-DESTAMOUNT APR-DESTCURRENCY
+                     " REQBY=" APR-REQUESTED-BY
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-PENDING-END.
+           EXIT.
+      ******************************************************************
+       F-DECIDE-APPROVE SECTION.
+           PERFORM F-READ-APPROVAL-FOR-DECISION
+
+           IF FG-OK-TO-POST-Y
+             PERFORM F-POST-APPROVED-TRANSFER
+           END-IF
+
+           IF FG-OK-TO-POST-Y
+             SET APR-IS-APPROVED           TO TRUE
+             MOVE WS-DECIDER-ID            TO APR-DECIDED-BY
+             REWRITE APPROVAL-RECORD
+             DISPLAY "APPROVAL " APR-ID " APPROVED AND POSTED"
+           END-IF
+           .
+       F-DECIDE-APPROVE-END.
+           EXIT.
+      ******************************************************************
+       F-DECIDE-REJECT SECTION.
+           PERFORM F-READ-APPROVAL-FOR-DECISION
+
+           IF FG-OK-TO-POST-Y
+             SET APR-IS-REJECTED           TO TRUE
+             MOVE WS-DECIDER-ID            TO APR-DECIDED-BY
+             REWRITE APPROVAL-RECORD
+             DISPLAY "APPROVAL " APR-ID " REJECTED"
+           END-IF
+           .
+       F-DECIDE-REJECT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-APPROVAL-FOR-DECISION SECTION.
+           SET FG-OK-TO-POST-Y             TO TRUE
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO APR-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK3)  TO WS-DECIDER-ID
+
+           READ APPROVAL-FILE
+             INVALID KEY
+               SET FG-OK-TO-POST-N         TO TRUE
+               DISPLAY "NO SUCH APPROVAL RECORD"
+           END-READ
+
+           IF FG-OK-TO-POST-Y
+             AND NOT APR-IS-PENDING
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "APPROVAL " APR-ID " IS ALREADY DECIDED"
+           END-IF
+
+      *    TWO-PERSON RULE -- THE APPROVER CANNOT BE THE REQUESTER.
+           IF FG-OK-TO-POST-Y
+             AND WS-DECIDER-ID = APR-REQUESTED-BY
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "REQUESTER CANNOT APPROVE THEIR OWN TRANSFER"
+           END-IF
+
+      *    ONLY SENIOR TELLERS OR ADMINS MAY DECIDE AN APPROVAL.
+           IF FG-OK-TO-POST-Y
+             PERFORM F-CHECK-DECIDER-ROLE
+           END-IF
+           .
+       F-READ-APPROVAL-FOR-DECISION-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-DECIDER-ROLE SECTION.
+           INITIALIZE BUSRDB-INTERFACE
+           SET I-BUSR-OP-GETROLE           TO TRUE
+           MOVE WS-DECIDER-ID              TO I-BUSR-ID
+           SET PGNAME-BUSRDB               TO TRUE
+           CALL PROGNAME USING BUSRDB-INTERFACE
+
+           IF NOT BUSRDB-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "DECIDING BANK USER NOT FOUND"
+             EXIT SECTION
+           END-IF
+
+           MOVE O-BUSR-ROLE                TO WS-DECIDER-ROLE
+
+           IF NOT O-BUSR-ADMIN
+             AND NOT O-BUSR-TELLER-SENIOR
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ONLY A SENIOR TELLER OR ADMIN MAY DECIDE "
+                     "AN APPROVAL, DECIDER ROLE IS "
+                     FUNCTION TRIM(WS-DECIDER-ROLE)
+           END-IF
+           .
+       F-CHECK-DECIDER-ROLE-END.
+           EXIT.
+      ******************************************************************
+       F-POST-APPROVED-TRANSFER SECTION.
+           PERFORM F-GET-ACCOUNT-BY-IBAN-SRC
+           PERFORM F-GET-ACCOUNT-BY-IBAN-DEST
+
+           IF FG-OK-TO-POST-Y
+             AND WS-SRC-BALANCE < APR-AMOUNT
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "SOURCE ACCOUNT NO LONGER HAS SUFFICIENT FUNDS"
+           END-IF
+
+           IF FG-OK-TO-POST-N
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE TRANSFERDB-INTERFACE
+           SET I-TRANSFER-OP-POST          TO TRUE
+           MOVE APR-SRCIBAN                TO I-TRANSFER-SRCIBAN
+           MOVE APR-DESTIBAN               TO I-TRANSFER-DESTIBAN
+           MOVE APR-AMOUNT                 TO I-TRANSFER-AMOUNT
+           MOVE APR-TIMESTAMP              TO I-TRANSFER-TIMESTAMP
+           MOVE APR-CURRENCY               TO I-TRANSFER-CURRENCY
+           MOVE APR-DESTAMOUNT             TO I-TRANSFER-DESTAMOUNT
+           MOVE APR-DESTCURRENCY           TO I-TRANSFER-DESTCURRENCY
+           SET PGNAME-TRANSFERDB           TO TRUE
+           CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+           IF NOT TRANSFERDB-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "TRANSFER POST FAILED, APPROVAL LEFT PENDING"
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-NEW-BALANCE = WS-SRC-BALANCE - APR-AMOUNT
+           MOVE WS-SRC-ACCID               TO WS-PUT-ACCID
+           MOVE WS-NEW-BALANCE             TO WS-PUT-BALANCE
+           PERFORM F-PUT-ACCOUNT-BALANCE
+
+      *    CREDIT THE DESTINATION WITH THE FX-CONVERTED AMOUNT LOCKED
+      *    IN AT REQUEST TIME (APR-DESTAMOUNT), NOT THE RAW SOURCE-
+      *    CURRENCY APR-AMOUNT -- THEY DIFFER FOR A CROSS-CURRENCY
+      *    TRANSFER.
+           COMPUTE WS-NEW-BALANCE = WS-DEST-BALANCE + APR-DESTAMOUNT
+           MOVE WS-DEST-ACCID              TO WS-PUT-ACCID
+           MOVE WS-NEW-BALANCE             TO WS-PUT-BALANCE
+           PERFORM F-PUT-ACCOUNT-BALANCE
+           .
+       F-POST-APPROVED-TRANSFER-END.
+           EXIT.
+      ******************************************************************
+       F-GET-ACCOUNT-BY-IBAN-SRC SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE APR-SRCIBAN                TO I-ACC-IBAN
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             MOVE O-ACC-ACCOUNTID(1)       TO WS-SRC-ACCID
+             MOVE O-ACC-BALANCE(1)         TO WS-SRC-BALANCE
+           ELSE
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "SOURCE ACCOUNT NOT FOUND"
+           END-IF
+           .
+       F-GET-ACCOUNT-BY-IBAN-SRC-END.
+           EXIT.
+      ******************************************************************
+       F-GET-ACCOUNT-BY-IBAN-DEST SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE APR-DESTIBAN               TO I-ACC-IBAN
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             MOVE O-ACC-ACCOUNTID(1)       TO WS-DEST-ACCID
+             MOVE O-ACC-BALANCE(1)         TO WS-DEST-BALANCE
+           ELSE
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "DESTINATION ACCOUNT NOT FOUND"
+           END-IF
+           .
+       F-GET-ACCOUNT-BY-IBAN-DEST-END.
+           EXIT.
+      ******************************************************************
+       F-PUT-ACCOUNT-BALANCE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE WS-PUT-ACCID               TO I-ACC-ACCOUNTID
+           MOVE WS-PUT-BALANCE             TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-PUT-ACCOUNT-BALANCE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
