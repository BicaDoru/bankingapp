@@ -0,0 +1,582 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      BACKUPRUN.
+      ******************************************************************
+      *  Full logical backup, run standalone with no arguments. Walks
+      *  CUSTOMER, BUSR, ACCOUNT (CUSTDB/BUSRDB/ACCDB GETLIST, page by
+      *  page, same loop shape as CUSTIMEX/LARGETXN), and for every
+      *  account its TRANSACTION and TRANSFER history (same nested
+      *  loop as GLEXPORT), writing one pipe-delimited flat file per
+      *  entity under files/backup/, all stamped with the same
+      *  yyyymmdd_hhmmss point-in-time. A manifest file lists each
+      *  entity's file name and row count so RESTORERUN knows what to
+      *  read back and in what order. See RESTORERUN.cbl for the
+      *  matching restore tool and its documented limitations.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-OUTPUT ASSIGN TO DYNAMIC WS-MANIFEST-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT CUSTOMERS-OUTPUT ASSIGN TO DYNAMIC WS-CUSTOMERS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT BUSR-OUTPUT ASSIGN TO DYNAMIC WS-BUSR-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ACCOUNTS-OUTPUT ASSIGN TO DYNAMIC WS-ACCOUNTS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANS-OUTPUT ASSIGN TO DYNAMIC WS-TRANS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TRANSFERS-OUTPUT ASSIGN TO DYNAMIC WS-TRANSFERS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  MANIFEST-OUTPUT.
+       01  MANIFEST-LINE                PIC X(200).
+
+       FD  CUSTOMERS-OUTPUT.
+       01  CUSTOMERS-LINE               PIC X(200).
+
+       FD  BUSR-OUTPUT.
+       01  BUSR-LINE                    PIC X(200).
+
+       FD  ACCOUNTS-OUTPUT.
+       01  ACCOUNTS-LINE                PIC X(200).
+
+       FD  TRANS-OUTPUT.
+       01  TRANS-LINE                   PIC X(200).
+
+       FD  TRANSFERS-OUTPUT.
+       01  TRANSFERS-LINE               PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 CONSTANTS.
+      *    EVERY *DB.cbl GETLIST OPERATION PAGES AT THIS SIZE (SEE
+      *    PAGINGCONFIG) REGARDLESS OF ITS OUT-RECORD OCCURS LIMIT, SO
+      *    THIS IS THE RIGHT TEST FOR "WAS THAT A FULL PAGE".
+         COPY PAGINGCONFIG.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "BACKUPRUN           ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-CUSTDB               VALUE "CUSTDB              ".
+         88 PGNAME-BUSRDB               VALUE "BUSRDB              ".
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-TS-RAW                   PIC 9(08).
+         05 WS-TM-RAW                   PIC 9(08).
+         05 WS-TIMESTAMP-TAG            PIC X(15).
+
+         05 WS-MANIFEST-NAME            PIC X(256).
+         05 WS-CUSTOMERS-NAME           PIC X(256).
+         05 WS-BUSR-NAME                PIC X(256).
+         05 WS-ACCOUNTS-NAME            PIC X(256).
+         05 WS-TRANS-NAME               PIC X(256).
+         05 WS-TRANSFERS-NAME           PIC X(256).
+
+         05 WS-PAGE-NUMBER              PIC 9(05).
+         05 WS-SUB-PAGE-NUMBER          PIC 9(05).
+
+         05 WS-CUR-ACCOUNTID            PIC 9(05).
+         05 WS-CUR-IBAN                 PIC X(30).
+
+         05 WS-CUST-COUNT               PIC 9(07) VALUE 0.
+         05 WS-BUSR-COUNT               PIC 9(07) VALUE 0.
+         05 WS-ACC-COUNT                PIC 9(07) VALUE 0.
+         05 WS-TRANS-COUNT              PIC 9(07) VALUE 0.
+         05 WS-TRANSFER-COUNT           PIC 9(07) VALUE 0.
+
+         05 WS-ID-EDITED                PIC ZZZZ9.
+         05 WS-BANKUSERID-EDITED        PIC ZZZZ9.
+         05 WS-CUSTOMERID-EDITED        PIC ZZZZ9.
+         05 WS-BALANCE-EDITED           PIC -ZZZZZZ9.99.
+         05 WS-AMOUNT-EDITED            PIC ZZZZZZZ9.99.
+
+       01 FLAGS.
+         05 FG-MORE-PAGES               PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y           VALUE 'Y'.
+           88 FG-MORE-PAGES-N           VALUE 'N'.
+         05 FG-MORE-SUB-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-N       VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+         05 IND-2                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY CUSTINTERFACE.
+       COPY BUSRINTERFACE.
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-BACKUP-CUSTOMERS
+           PERFORM F-BACKUP-BUSR
+           PERFORM F-BACKUP-ACCOUNTS
+           PERFORM F-WRITE-MANIFEST
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "FULL BACKUP STARTING"    TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TS-RAW               FROM DATE YYYYMMDD
+           ACCEPT WS-TM-RAW                FROM TIME
+
+           STRING WS-TS-RAW               DELIMITED BY SIZE
+                  "_"                     DELIMITED BY SIZE
+                  WS-TM-RAW               DELIMITED BY SIZE
+             INTO WS-TIMESTAMP-TAG
+           END-STRING
+
+           STRING "files/backup/BACKUP_MANIFEST_"  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-MANIFEST-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_CUSTOMERS_"  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-CUSTOMERS-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_BUSR_"       DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-BUSR-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_ACCOUNTS_"   DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-ACCOUNTS-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_TRANSACTIONS_"
+                                                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-TRANS-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_TRANSFERS_"  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-TRANSFERS-NAME
+           END-STRING
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING "BACKUP ", FUNCTION TRIM(WS-TIMESTAMP-TAG),
+                  " -- CUSTOMERS: ", FUNCTION TRIM(WS-CUST-COUNT),
+                  " BUSR: ", FUNCTION TRIM(WS-BUSR-COUNT),
+                  " ACCOUNTS: ", FUNCTION TRIM(WS-ACC-COUNT),
+                  " TRANSACTIONS: ", FUNCTION TRIM(WS-TRANS-COUNT),
+                  " TRANSFERS: ", FUNCTION TRIM(WS-TRANSFER-COUNT)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-MANIFEST SECTION.
+           OPEN OUTPUT MANIFEST-OUTPUT
+
+           STRING "TIMESTAMP|"  FUNCTION TRIM(WS-TIMESTAMP-TAG)
+             DELIMITED BY SIZE INTO MANIFEST-LINE
+           END-STRING
+           WRITE MANIFEST-LINE
+
+           STRING "CUSTOMERS|" FUNCTION TRIM(WS-CUSTOMERS-NAME)
+                  "|" FUNCTION TRIM(WS-CUST-COUNT)
+             DELIMITED BY SIZE INTO MANIFEST-LINE
+           END-STRING
+           WRITE MANIFEST-LINE
+
+           STRING "BUSR|" FUNCTION TRIM(WS-BUSR-NAME)
+                  "|" FUNCTION TRIM(WS-BUSR-COUNT)
+             DELIMITED BY SIZE INTO MANIFEST-LINE
+           END-STRING
+           WRITE MANIFEST-LINE
+
+           STRING "ACCOUNTS|" FUNCTION TRIM(WS-ACCOUNTS-NAME)
+                  "|" FUNCTION TRIM(WS-ACC-COUNT)
+             DELIMITED BY SIZE INTO MANIFEST-LINE
+           END-STRING
+           WRITE MANIFEST-LINE
+
+           STRING "TRANSACTIONS|" FUNCTION TRIM(WS-TRANS-NAME)
+                  "|" FUNCTION TRIM(WS-TRANS-COUNT)
+             DELIMITED BY SIZE INTO MANIFEST-LINE
+           END-STRING
+           WRITE MANIFEST-LINE
+
+           STRING "TRANSFERS|" FUNCTION TRIM(WS-TRANSFERS-NAME)
+                  "|" FUNCTION TRIM(WS-TRANSFER-COUNT)
+             DELIMITED BY SIZE INTO MANIFEST-LINE
+           END-STRING
+           WRITE MANIFEST-LINE
+
+           CLOSE MANIFEST-OUTPUT
+           .
+       F-WRITE-MANIFEST-END.
+           EXIT.
+      ******************************************************************
+       F-BACKUP-CUSTOMERS SECTION.
+           OPEN OUTPUT CUSTOMERS-OUTPUT
+           MOVE "ID|USERNAME|ADDRESS|BANKUSERID" TO CUSTOMERS-LINE
+           WRITE CUSTOMERS-LINE
+
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             INITIALIZE CUSTDB-INTERFACE
+             SET I-CUST-OP-GET-LIST        TO TRUE
+             MOVE WS-PAGE-NUMBER           TO I-CUST-PAGE-NUMBER
+             SET PGNAME-CUSTDB             TO TRUE
+             CALL PROGNAME USING CUSTDB-INTERFACE
+
+             IF NOT CUST-STATUS-OK
+               MOVE 0                      TO O-CUST-COUNT
+             END-IF
+
+             IF O-CUST-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-CUST-COUNT
+                 PERFORM F-WRITE-CUSTOMER-LINE
+               END-PERFORM
+               IF O-CUST-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+
+           CLOSE CUSTOMERS-OUTPUT
+           .
+       F-BACKUP-CUSTOMERS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-CUSTOMER-LINE SECTION.
+           ADD 1                            TO WS-CUST-COUNT
+           MOVE O-CUST-ID(IND-1)            TO WS-ID-EDITED
+           MOVE O-CUST-BANKUSERID(IND-1)    TO WS-BANKUSERID-EDITED
+
+           STRING FUNCTION TRIM(WS-ID-EDITED)     DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-CUST-USERNAME(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-CUST-ADDRESS(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BANKUSERID-EDITED)
+                                                   DELIMITED BY SIZE
+             INTO CUSTOMERS-LINE
+           END-STRING
+           WRITE CUSTOMERS-LINE
+           .
+       F-WRITE-CUSTOMER-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-BACKUP-BUSR SECTION.
+           OPEN OUTPUT BUSR-OUTPUT
+           MOVE "ID|USERNAME|PASSWORD|ROLE" TO BUSR-LINE
+           WRITE BUSR-LINE
+
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             INITIALIZE BUSRDB-INTERFACE
+             SET I-BUSR-OP-GETUSERS        TO TRUE
+             MOVE WS-PAGE-NUMBER           TO I-BUSR-PAGE-NUMBER
+             SET PGNAME-BUSRDB             TO TRUE
+             CALL PROGNAME USING BUSRDB-INTERFACE
+
+             IF NOT BUSRDB-STATUS-OK
+               MOVE 0                      TO O-BUSR-COUNT
+             END-IF
+
+             IF O-BUSR-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-BUSR-COUNT
+                 PERFORM F-WRITE-BUSR-LINE
+               END-PERFORM
+               IF O-BUSR-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+
+           CLOSE BUSR-OUTPUT
+           .
+       F-BACKUP-BUSR-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-BUSR-LINE SECTION.
+           ADD 1                            TO WS-BUSR-COUNT
+           MOVE O-BUSR-L-ID(IND-1)          TO WS-ID-EDITED
+
+           STRING FUNCTION TRIM(WS-ID-EDITED)     DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-BUSR-L-USERNAME(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-BUSR-L-PASSWORD(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-BUSR-L-ROLE(IND-1))
+                                                   DELIMITED BY SIZE
+             INTO BUSR-LINE
+           END-STRING
+           WRITE BUSR-LINE
+           .
+       F-WRITE-BUSR-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-BACKUP-ACCOUNTS SECTION.
+           OPEN OUTPUT ACCOUNTS-OUTPUT
+           MOVE "ID|CUSTOMERID|IBAN|CURRENCY|BALANCE|STATUS"
+                                            TO ACCOUNTS-LINE
+           WRITE ACCOUNTS-LINE
+
+           OPEN OUTPUT TRANS-OUTPUT
+           MOVE "ACCOUNTID|TRANSTYPE|AMOUNT|TIMESTAMP|ACCBALANCE"
+                                            TO TRANS-LINE
+           WRITE TRANS-LINE
+
+           OPEN OUTPUT TRANSFERS-OUTPUT
+           MOVE "SRCIBAN|DESTIBAN|AMOUNT|CURRENCY|TIMESTAMP"
+                                            TO TRANSFERS-LINE
+           WRITE TRANSFERS-LINE
+
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             INITIALIZE ACCDB-INTERFACE
+             SET I-ACC-OP-GETLIST          TO TRUE
+             MOVE 0                        TO I-ACC-CUSTOMERID
+             MOVE WS-PAGE-NUMBER           TO I-ACC-PAGE-NUMBER
+             SET PGNAME-ACCDB              TO TRUE
+             CALL PROGNAME USING ACCDB-INTERFACE
+
+             IF NOT ACCDB-STATUS-OK
+               MOVE 0                      TO O-ACC-COUNT
+             END-IF
+
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-WRITE-ACCOUNT-LINE
+                 PERFORM F-BACKUP-TRANSACTIONS
+                 PERFORM F-BACKUP-TRANSFERS
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+
+           CLOSE ACCOUNTS-OUTPUT
+           CLOSE TRANS-OUTPUT
+           CLOSE TRANSFERS-OUTPUT
+           .
+       F-BACKUP-ACCOUNTS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-ACCOUNT-LINE SECTION.
+           ADD 1                            TO WS-ACC-COUNT
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO WS-CUR-ACCOUNTID
+           MOVE O-ACC-IBAN(IND-1)           TO WS-CUR-IBAN
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO WS-ID-EDITED
+           MOVE O-ACC-CUSTOMERID(IND-1)     TO WS-CUSTOMERID-EDITED
+           MOVE O-ACC-BALANCE(IND-1)        TO WS-BALANCE-EDITED
+
+           STRING FUNCTION TRIM(WS-ID-EDITED)     DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CUSTOMERID-EDITED)
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-ACC-IBAN(IND-1)) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-ACC-CURRENCY(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BALANCE-EDITED)
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-ACC-STATUS(IND-1)             DELIMITED BY SIZE
+             INTO ACCOUNTS-LINE
+           END-STRING
+           WRITE ACCOUNTS-LINE
+           .
+       F-WRITE-ACCOUNT-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-BACKUP-TRANSACTIONS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSDB-INTERFACE
+             SET I-TRANS-OP-GET-LIST       TO TRUE
+             MOVE WS-CUR-ACCOUNTID         TO I-TRANS-ACCOUNTID
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANS-PAGE-NUMBER
+             SET PGNAME-TRANSDB            TO TRUE
+             CALL PROGNAME USING TRANSDB-INTERFACE
+
+             IF NOT TRANSDB-STATUS-OK
+               MOVE 0                      TO O-TRANSDB-COUNT
+             END-IF
+
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSDB-COUNT
+                 PERFORM F-WRITE-TRANS-LINE
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-BACKUP-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANS-LINE SECTION.
+           ADD 1                            TO WS-TRANS-COUNT
+           MOVE WS-CUR-ACCOUNTID            TO WS-ID-EDITED
+           MOVE O-TRANS-AMMOUNT(IND-2)      TO WS-AMOUNT-EDITED
+           MOVE O-TRANS-ACCBALANCE(IND-2)   TO WS-BALANCE-EDITED
+
+           STRING FUNCTION TRIM(WS-ID-EDITED)     DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-TRANS-TRANS-TYPE(IND-2))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-EDITED) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-TRANS-TIMESTAMP(IND-2)(1:22)  DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BALANCE-EDITED) DELIMITED BY SIZE
+             INTO TRANS-LINE
+           END-STRING
+           WRITE TRANS-LINE
+           .
+       F-WRITE-TRANS-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-BACKUP-TRANSFERS SECTION.
+      *    ONLY REPORT ONCE PER TRANSFER, FROM THE SOURCE ACCOUNT'S
+      *    SIDE, TO AVOID DOUBLE-COUNTING IT WHEN BOTH LEGS ARE
+      *    INTERNAL ACCOUNTS -- SAME RULE AS LARGETXN.cbl.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSFERDB-INTERFACE
+             SET I-TRANSFER-OP-GETLIST     TO TRUE
+             MOVE WS-CUR-IBAN              TO I-TRANSFER-FILTER-IBAN
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANSFER-PAGE-NUMBER
+             SET PGNAME-TRANSFERDB         TO TRUE
+             CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+             IF NOT TRANSFERDB-STATUS-OK
+               MOVE 0                      TO O-TRANSFER-COUNT
+             END-IF
+
+             IF O-TRANSFER-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSFER-COUNT
+                 IF O-TRANSFER-SRCIBAN(IND-2) = WS-CUR-IBAN
+                   PERFORM F-WRITE-TRANSFER-LINE
+                 END-IF
+               END-PERFORM
+               IF O-TRANSFER-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-BACKUP-TRANSFERS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANSFER-LINE SECTION.
+           ADD 1                            TO WS-TRANSFER-COUNT
+           MOVE O-TRANSFER-AMOUNT(IND-2)    TO WS-AMOUNT-EDITED
+
+           STRING O-TRANSFER-SRCIBAN(IND-2)(1:30) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-TRANSFER-DESTIBAN(IND-2)(1:30) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-AMOUNT-EDITED) DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-TRANSFER-CURRENCY(IND-2))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  O-TRANSFER-TIMESTAMP(IND-2)(1:22) DELIMITED BY SIZE
+             INTO TRANSFERS-LINE
+           END-STRING
+           WRITE TRANSFERS-LINE
+           .
+       F-WRITE-TRANSFER-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
