@@ -32,8 +32,10 @@
 
        01 INDEXES.
          05  I1                         PIC 9(02).
+         05  I2                         PIC 9(02).
          05 WS-IDX                      PIC 9(4) COMP VALUE 0.
          05 WS-FIDX                     PIC 9(4) COMP VALUE 0.
+         05 WS-IDX2                     PIC 9(4) COMP VALUE 0.
 
       *
        01 CONSTANTS.
@@ -64,7 +66,7 @@
            10 WS-OBJECT                 PIC X(10).
 
        01 ARGUMENT-VARS.
-         05 ARG-COMMAND-STRING          PIC X(218).
+         05 ARG-COMMAND-STRING          PIC X(242).
          05 ARG-WS-TIME-HHMMSSTT        PIC 9(08).
          05 ARG-WS-DATE-YYMMTT          PIC 9(06).
 
@@ -180,9 +182,11 @@
                OR I-DISP-OBJ-BUSR-ITEM
                SET PGNAME-BUSRBO             TO TRUE 
              WHEN I-DISP-OBJ-CUST-ITEM OR I-DISP-OBJ-CUST-LIST
+               OR I-DISP-OBJ-INQUIRY
                SET PGNAME-CUSTBO             TO TRUE
-             WHEN I-DISP-OBJ-ACC-LIST OR I-DISP-OBJ-ACC-ITEM OR 
-               I-DISP-OBJ-TRANS
+             WHEN I-DISP-OBJ-ACC-LIST OR I-DISP-OBJ-ACC-ITEM OR
+               I-DISP-OBJ-TRANS OR I-DISP-OBJ-HOLD-LIST OR
+               I-DISP-OBJ-HOLD-ITEM
                SET PGNAME-ACCBO              TO TRUE
              WHEN I-DISP-OBJ-TRANSFER
                SET PGNAME-TRANSFERBO         TO TRUE
@@ -258,6 +262,23 @@
                PERFORM GENERIC-TRANSFER-LIST
              END-IF
            END-IF
+      *>Populate generic for HOLDS OF AN ACCOUNT
+           IF I-DISP-OBJ-HOLD-LIST
+             PERFORM GENERIC-HOLD-LIST
+           END-IF
+      *>Populate generic for ONE HOLD
+           IF I-DISP-OBJ-HOLD-ITEM
+             IF I-DISP-METHOD-POST
+               PERFORM HOLD-ITEM-POST
+             END-IF
+             IF I-DISP-METHOD-DELETE
+               PERFORM HOLD-ITEM-DELETE
+             END-IF
+           END-IF
+      *>Populate generic for CUSTOMER SELF-SERVICE INQUIRY
+           IF I-DISP-OBJ-INQUIRY
+             PERFORM CUSTOMER-INQUIRY
+           END-IF
            SET PGNAME-GENERIC                TO TRUE
            CALL PROGNAME USING GENERIC-INTERFACE
            .
@@ -529,6 +550,79 @@
            .
        GENERIC-TRANSFER-LIST-END.
            EXIT.
+      ******************************************************************
+       GENERIC-HOLD-LIST SECTION.
+           MOVE "HOLD"                      TO I-GEN-TAB-NAME
+           MOVE O-GET-HOLD-COUNT            TO I-GEN-ROW-NO
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                  UNTIL WS-IDX > I-GEN-ROW-NO
+             MOVE 6                         TO I-GEN-FIELD-CNT(WS-IDX)
+
+             MOVE "ID"                      TO I-GEN-F-NAME(WS-IDX, 1)
+             MOVE O-GET-HOLD-ID(WS-IDX)     TO I-GEN-F-VAL(WS-IDX, 1)
+
+             MOVE "ACCOUNT ID"              TO I-GEN-F-NAME(WS-IDX, 2)
+             MOVE O-GET-HOLD-ACCID(WS-IDX)
+                                            TO I-GEN-F-VAL(WS-IDX, 2)
+
+             MOVE "AMOUNT"                  TO I-GEN-F-NAME(WS-IDX, 3)
+             MOVE O-GET-HOLD-AMOUNT(WS-IDX) TO WS-AMT-FMT
+             MOVE WS-AMT-FMT                TO I-GEN-F-VAL(WS-IDX, 3)
+
+             MOVE "REASON"                  TO I-GEN-F-NAME(WS-IDX, 4)
+             MOVE O-GET-HOLD-REASON(WS-IDX)
+                                            TO I-GEN-F-VAL(WS-IDX, 4)
+
+             MOVE "STATUS"                  TO I-GEN-F-NAME(WS-IDX, 5)
+             MOVE O-GET-HOLD-STATUS(WS-IDX)
+                                            TO I-GEN-F-VAL(WS-IDX, 5)
+
+             MOVE "CREATED"                 TO I-GEN-F-NAME(WS-IDX, 6)
+             MOVE O-GET-HOLD-CREATED-TS(WS-IDX)
+                                            TO I-GEN-F-VAL(WS-IDX, 6)
+           END-PERFORM
+           .
+       GENERIC-HOLD-LIST-END.
+           EXIT.
+      ******************************************************************
+       HOLD-ITEM-POST SECTION.
+           MOVE "HOLD"                      TO I-GEN-TAB-NAME
+           MOVE 1                           TO I-GEN-ROW-NO
+           MOVE 5                           TO I-GEN-FIELD-CNT(1)
+
+           MOVE "ID"                        TO I-GEN-F-NAME(1, 1)
+           MOVE O-POST-HOLD-ID              TO I-GEN-F-VAL(1, 1)
+
+           MOVE "ACCOUNT ID"                TO I-GEN-F-NAME(1, 2)
+           MOVE O-POST-HOLD-ACCID           TO I-GEN-F-VAL(1, 2)
+
+           MOVE "AMOUNT"                    TO I-GEN-F-NAME(1, 3)
+           MOVE O-POST-HOLD-AMOUNT          TO WS-AMT-FMT
+           MOVE WS-AMT-FMT                  TO I-GEN-F-VAL(1, 3)
+
+           MOVE "REASON"                    TO I-GEN-F-NAME(1, 4)
+           MOVE O-POST-HOLD-REASON          TO I-GEN-F-VAL(1, 4)
+
+           MOVE "STATUS"                    TO I-GEN-F-NAME(1, 5)
+           MOVE O-POST-HOLD-STATUS          TO I-GEN-F-VAL(1, 5)
+           .
+       HOLD-ITEM-POST-END.
+           EXIT.
+      ******************************************************************
+       HOLD-ITEM-DELETE SECTION.
+           MOVE "HOLD"                      TO I-GEN-TAB-NAME
+           MOVE 1                           TO I-GEN-ROW-NO
+           MOVE 2                           TO I-GEN-FIELD-CNT(1)
+
+           MOVE "ID"                        TO I-GEN-F-NAME(1, 1)
+           MOVE O-DEL-HOLD-ID               TO I-GEN-F-VAL(1, 1)
+
+           MOVE "STATUS"                    TO I-GEN-F-NAME(1, 2)
+           MOVE O-DEL-HOLD-STATUS           TO I-GEN-F-VAL(1, 2)
+           .
+       HOLD-ITEM-DELETE-END.
+           EXIT.
       ******************************************************************
        CUSTOMER-ITEM SECTION.
 
@@ -566,7 +660,7 @@
        CUSTOMER-ITEM-DELETE SECTION.
            MOVE "CUSTOMER"                     TO I-GEN-TAB-NAME
            MOVE 1                              TO I-GEN-ROW-NO
-           MOVE 4                              TO I-GEN-FIELD-CNT(1)
+           MOVE 5                              TO I-GEN-FIELD-CNT(1)
            MOVE "ID"                           TO I-GEN-F-NAME(1, 1)
            MOVE O-DEL-CUST-ITEM-ID             TO I-GEN-F-VAL (1, 1)
 
@@ -578,6 +672,9 @@
 
            MOVE "BANKUSERID"                   TO I-GEN-F-NAME(1, 4)
            MOVE O-DEL-CUST-ITEM-BANKUSERID     TO I-GEN-F-VAL (1, 4)
+
+           MOVE "STATUS"                       TO I-GEN-F-NAME(1, 5)
+           MOVE O-DEL-CUST-ITEM-STATUS         TO I-GEN-F-VAL (1, 5)
            .
        CUSTOMER-ITEM-DELETE-END.
            EXIT.
@@ -617,6 +714,63 @@
            .
        CUSTOMER-LIST-END.
            EXIT.
+      ******************************************************************
+       CUSTOMER-INQUIRY SECTION.
+      *    ROW 1 IS THE CUSTOMER PROFILE, ROWS 2.. ARE ONE ROW PER
+      *    ACCOUNT WITH ITS MOST RECENT TRANSACTION FOLDED IN -- THE
+      *    GENERIC TABLE ONLY CARRIES 6 FLAT FIELDS PER ROW SO THE
+      *    NESTED ACCOUNT/TRANSACTION SNAPSHOT IS FLATTENED THIS WAY.
+           MOVE "INQUIRY"                   TO I-GEN-TAB-NAME
+           MOVE O-INQ-ACC-COUNT             TO WS-IDX2
+           ADD 1                            TO WS-IDX2
+           MOVE WS-IDX2                     TO I-GEN-ROW-NO
+
+           MOVE 4                           TO I-GEN-FIELD-CNT(1)
+           MOVE "ID"                        TO I-GEN-F-NAME(1, 1)
+           MOVE O-INQ-CUST-ID               TO I-GEN-F-VAL(1, 1)
+           MOVE "USERNAME"                  TO I-GEN-F-NAME(1, 2)
+           MOVE O-INQ-CUST-USERNAME         TO I-GEN-F-VAL(1, 2)
+           MOVE "ADDRESS"                   TO I-GEN-F-NAME(1, 3)
+           MOVE O-INQ-CUST-ADDRESS          TO I-GEN-F-VAL(1, 3)
+           MOVE "ACCOUNT COUNT"             TO I-GEN-F-NAME(1, 4)
+           MOVE O-INQ-ACC-COUNT             TO I-GEN-F-VAL(1, 4)
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                  UNTIL WS-IDX > O-INQ-ACC-COUNT
+             MOVE WS-IDX                    TO WS-IDX2
+             ADD 1                          TO WS-IDX2
+             MOVE 6                    TO I-GEN-FIELD-CNT(WS-IDX2)
+
+             MOVE "ACCOUNT ID"          TO I-GEN-F-NAME(WS-IDX2, 1)
+             MOVE O-INQ-ACC-ACCOUNTID(WS-IDX)
+                                        TO I-GEN-F-VAL(WS-IDX2, 1)
+             MOVE "IBAN"                TO I-GEN-F-NAME(WS-IDX2, 2)
+             MOVE O-INQ-ACC-IBAN(WS-IDX)
+                                        TO I-GEN-F-VAL(WS-IDX2, 2)
+             MOVE "CURRENCY"            TO I-GEN-F-NAME(WS-IDX2, 3)
+             MOVE O-INQ-ACC-CURRENCY(WS-IDX)
+                                        TO I-GEN-F-VAL(WS-IDX2, 3)
+             MOVE "BALANCE"             TO I-GEN-F-NAME(WS-IDX2, 4)
+             MOVE O-INQ-ACC-BALANCE(WS-IDX) TO WS-BAL-FMT
+             MOVE WS-BAL-FMT            TO I-GEN-F-VAL(WS-IDX2, 4)
+             MOVE "LAST TXN TYPE"       TO I-GEN-F-NAME(WS-IDX2, 5)
+             IF O-INQ-ACC-TRANS-COUNT(WS-IDX) > 0
+               MOVE O-INQ-TRANS-TRANS-TYPE(WS-IDX, 1)
+                                        TO I-GEN-F-VAL(WS-IDX2, 5)
+             ELSE
+               MOVE SPACES              TO I-GEN-F-VAL(WS-IDX2, 5)
+             END-IF
+             MOVE "LAST TXN AMOUNT"     TO I-GEN-F-NAME(WS-IDX2, 6)
+             IF O-INQ-ACC-TRANS-COUNT(WS-IDX) > 0
+               MOVE O-INQ-TRANS-AMOUNT(WS-IDX, 1) TO WS-AMT-FMT
+               MOVE WS-AMT-FMT          TO I-GEN-F-VAL(WS-IDX2, 6)
+             ELSE
+               MOVE SPACES              TO I-GEN-F-VAL(WS-IDX2, 6)
+             END-IF
+           END-PERFORM
+           .
+       CUSTOMER-INQUIRY-END.
+           EXIT.
       ******************************************************************
        F-PRETTY-PRINT SECTION.
            DISPLAY K-PP-HEADER
@@ -659,6 +813,7 @@
       * delete cust item
                WHEN I-DISP-METHOD-DELETE ALSO I-DISP-OBJ-CUST-ITEM
                  DISPLAY "ID      : "O-DEL-CUST-ITEM-ID
+                 DISPLAY "STATUS  : "O-DEL-CUST-ITEM-STATUS
       *update cust item
                WHEN I-DISP-METHOD-PUT ALSO I-DISP-OBJ-CUST-ITEM
                  DISPLAY "ID (DB)   : " O-PUT-CUST-ITEM-ID
@@ -769,7 +924,54 @@
                    DISPLAY "TIMESTAMP : " O-GET-TRANSFER-TIMESTAMP(I1)
                    DISPLAY "CURRENCY  : " O-GET-TRANSFER-CURRENCY(I1)
                  END-PERFORM
-                 
+
+               WHEN I-DISP-METHOD-GET ALSO I-DISP-OBJ-HOLD-LIST
+                 DISPLAY "RECORDS   : "O-GET-HOLD-COUNT
+                 PERFORM VARYING I1 FROM 1 BY 1
+                                    UNTIL I1 > O-GET-HOLD-COUNT
+                   DISPLAY "ID        : "O-GET-HOLD-ID(I1)
+                   DISPLAY "ACCOUNT ID: "O-GET-HOLD-ACCID(I1)
+                   DISPLAY "AMOUNT    : "O-GET-HOLD-AMOUNT(I1)
+                   DISPLAY "REASON    : "O-GET-HOLD-REASON(I1)
+                   DISPLAY "STATUS    : "O-GET-HOLD-STATUS(I1)
+                 END-PERFORM
+
+               WHEN I-DISP-METHOD-POST ALSO I-DISP-OBJ-HOLD-ITEM
+                 DISPLAY "NEW HOLD PLACED:"
+                 DISPLAY "ID        : "O-POST-HOLD-ID
+                 DISPLAY "ACCOUNT ID: "O-POST-HOLD-ACCID
+                 DISPLAY "AMOUNT    : "O-POST-HOLD-AMOUNT
+                 DISPLAY "STATUS    : "O-POST-HOLD-STATUS
+
+               WHEN I-DISP-METHOD-DELETE ALSO I-DISP-OBJ-HOLD-ITEM
+                 DISPLAY "HOLD RELEASED:"
+                 DISPLAY "ID        : "O-DEL-HOLD-ID
+                 DISPLAY "STATUS    : "O-DEL-HOLD-STATUS
+
+               WHEN I-DISP-METHOD-GET ALSO I-DISP-OBJ-INQUIRY
+                 DISPLAY "CUSTID    : "O-INQ-CUST-ID
+                 DISPLAY "USERNAME  : "O-INQ-CUST-USERNAME
+                 DISPLAY "ADDRESS   : "O-INQ-CUST-ADDRESS
+                 DISPLAY "ACCOUNTS  : "O-INQ-ACC-COUNT
+                 PERFORM VARYING I1 FROM 1 BY 1
+                                    UNTIL I1 > O-INQ-ACC-COUNT
+                   DISPLAY "  ACCID     : "O-INQ-ACC-ACCOUNTID(I1)
+                   DISPLAY "  IBAN      : "O-INQ-ACC-IBAN(I1)
+                   DISPLAY "  CURRENCY  : "O-INQ-ACC-CURRENCY(I1)
+                   DISPLAY "  BALANCE   : "O-INQ-ACC-BALANCE(I1)
+                   PERFORM VARYING I2 FROM 1 BY 1
+                       UNTIL I2 > O-INQ-ACC-TRANS-COUNT(I1)
+                     DISPLAY "    TXN TYPE  : "
+                       O-INQ-TRANS-TRANS-TYPE(I1, I2)
+                     DISPLAY "    TXN AMOUNT: "
+                       O-INQ-TRANS-AMOUNT(I1, I2)
+                     DISPLAY "    TXN DATE  : "
+                       O-INQ-TRANS-TIMESTAMP(I1, I2)
+                     DISPLAY "    TXN BAL   : "
+                       O-INQ-TRANS-BALANCE(I1, I2)
+                   END-PERFORM
+                 END-PERFORM
+
                WHEN OTHER
                  CONTINUE
              END-EVALUATE
