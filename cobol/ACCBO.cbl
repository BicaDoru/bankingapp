@@ -6,9 +6,37 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT JOINT-ACC-FILE ASSIGN TO "files/jointacc.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS JA-KEY
+           FILE STATUS IS WS-JA-FILE-STATUS.
+
+           SELECT WDR-APPROVAL-FILE ASSIGN
+           TO "files/withdrawalapprovals.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WDR-KEY
+           FILE STATUS IS WS-WDR-FILE-STATUS.
+
+           SELECT WDR-SEQ-FILE ASSIGN TO "files/wdr_approval_seq.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-WDR-SEQ-STATUS.
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  JOINT-ACC-FILE.
+       COPY JOINTACCRECORD.
+
+       FD  WDR-APPROVAL-FILE.
+       COPY WDRAPPROVALRECORD.
 
+       FD  WDR-SEQ-FILE.
+       01 WDR-SEQ-LINE                   PIC 9(05).
       ******************************************************************
        WORKING-STORAGE             SECTION.
 
@@ -21,11 +49,100 @@
          88 PGNAME-ERROR                 VALUE "ERROR               ".
          88 PGNAME-BUSRDB                VALUE "BUSRDB              ".
          88 PGNAME-CUSTDB                VALUE "CUSTDB              ".
+         88 PGNAME-AUDITLOG             VALUE "AUDITLOG            ".
+         88 PGNAME-FRAUDCHK             VALUE "FRAUDCHK            ".
+         88 PGNAME-NOTIFY               VALUE "NOTIFY              ".
+         88 PGNAME-HOLDDB               VALUE "HOLDDB              ".
+
+       01 WS-JA-FILE-STATUS              PIC X(02).
+       01 FG-JA-FOUND                    PIC X(01).
+         88 FG-JA-FOUND-Y                VALUE "Y".
+         88 FG-JA-FOUND-N                VALUE "N".
+
+       01 WS-WDR-FILE-STATUS             PIC X(02).
+       01 WS-WDR-SEQ-STATUS              PIC X(02).
+       01 WS-WDR-NEXT-ID                 PIC 9(05).
+
+       01 CONSTANTS.
+      *    Amount an account may be overdrawn by on a WITHDRAW.
+         05 K-OVERDRAFT-LIMIT            PIC 9(08)V99 VALUE 500.00.
+
+      *    A single transaction at or above this amount is flagged
+      *    as suspicious activity (see F-CHECK-FRAUD).
+         05 K-FRAUD-AMOUNT-THRESHOLD     PIC 9(08)V99 VALUE 10000.00.
+
+      *    FRAUD-PATTERN THRESHOLDS FOR F-CHECK-FRAUD-VELOCITY (HIGH
+      *    VELOCITY AND STRUCTURING) -- MONITORING-ONLY, DO NOT BLOCK
+      *    THE TRANSACTION.
+         COPY FRAUDCONFIG.
+
+      *    A WITHDRAW that leaves the balance under this amount
+      *    triggers a flat low-balance fee (see F-CHECK-MIN-BALANCE).
+         05 K-MIN-BALANCE-THRESHOLD      PIC 9(08)V99 VALUE 100.00.
+         05 K-LOW-BALANCE-FEE            PIC 9(08)V99 VALUE 25.00.
+
+      *    HIGH-VALUE APPROVAL ROUTING (SEE
+      *    F-CREATE-WITHDRAWAL-APPROVAL-REQUEST AND WDRAPPR.cbl) --
+      *    SHARED WITH TRANSFERBO'S TRANSFER APPROVAL ROUTING SO BOTH
+      *    SENSITIVE-ACTION PATHS ARE TUNED FROM ONE PLACE.
+         COPY APPROVALCONFIG.
+
+      *    SUPPORTED ACCOUNT CURRENCIES -- SHARED WITH TRANSFERBO SO
+      *    AN ACCOUNT CAN NEVER BE OPENED IN A CURRENCY TRANSFERBO
+      *    CANNOT LATER CONVERT.
+         COPY CURRENCYCONFIG.
+
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+      *    TWO-DIGIT NUMERIC EQUIVALENTS FOR A..Z, USED BY THE IBAN
+      *    MOD-97 CHECKSUM (A=10 ... Z=35).
+       01 IBAN-ALPHA-TABLE.
+         05 FILLER                       PIC X(02) VALUE "10".
+         05 FILLER                       PIC X(02) VALUE "11".
+         05 FILLER                       PIC X(02) VALUE "12".
+         05 FILLER                       PIC X(02) VALUE "13".
+         05 FILLER                       PIC X(02) VALUE "14".
+         05 FILLER                       PIC X(02) VALUE "15".
+         05 FILLER                       PIC X(02) VALUE "16".
+         05 FILLER                       PIC X(02) VALUE "17".
+         05 FILLER                       PIC X(02) VALUE "18".
+         05 FILLER                       PIC X(02) VALUE "19".
+         05 FILLER                       PIC X(02) VALUE "20".
+         05 FILLER                       PIC X(02) VALUE "21".
+         05 FILLER                       PIC X(02) VALUE "22".
+         05 FILLER                       PIC X(02) VALUE "23".
+         05 FILLER                       PIC X(02) VALUE "24".
+         05 FILLER                       PIC X(02) VALUE "25".
+         05 FILLER                       PIC X(02) VALUE "26".
+         05 FILLER                       PIC X(02) VALUE "27".
+         05 FILLER                       PIC X(02) VALUE "28".
+         05 FILLER                       PIC X(02) VALUE "29".
+         05 FILLER                       PIC X(02) VALUE "30".
+         05 FILLER                       PIC X(02) VALUE "31".
+         05 FILLER                       PIC X(02) VALUE "32".
+         05 FILLER                       PIC X(02) VALUE "33".
+         05 FILLER                       PIC X(02) VALUE "34".
+         05 FILLER                       PIC X(02) VALUE "35".
+       01 IBAN-ALPHA-TABLE-R REDEFINES IBAN-ALPHA-TABLE.
+         05 IBAN-ALPHA-VAL               PIC X(02) OCCURS 26 TIMES.
 
        01 INTERNAL-VARS.
          05 WS-ERROR-SOURCE              PIC X(20).
          05 WS-AMOUNT-SUM                PIC S9(08)V99.
          05 WS-AMOUNT-CURRENT            PIC S9(08)V99.
+         05 WS-FEE-NEW-BALANCE           PIC S9(08)V99.
+      *    OVERDRAFT LIMIT OF THE ACCOUNT CURRENTLY BEING POSTED TO,
+      *    CAPTURED IN F-PROCESS-OPERATION -- ACCDB-INTERFACE GETS
+      *    RE-INITIALIZED (AND O-ACC-OD-LIMIT WITH IT) BY THE LATER
+      *    F-UPDATE-ACC-BALANCE PUT CALL, SO ANYTHING NEEDING THE
+      *    LIMIT AFTER THAT POINT (E.G. F-WRITE-LOW-BALANCE-FEE) MUST
+      *    READ IT FROM HERE, NOT FROM O-ACC-OD-LIMIT(1) AGAIN.
+         05 WS-ACC-OD-LIMIT              PIC 9(08)V99.
+         05 WS-MASK-IBAN-LEN             PIC 9(02).
+         05 WS-MASK-IBAN-IDX             PIC 9(02).
+         05 WS-MASK-IBAN-BUF             PIC X(30).
          05 WS-TIME-RAW                  PIC 9(08).
          05 WS-TIME REDEFINES WS-TIME-RAW.
            10 WS-TIME-HH                 PIC X(02).
@@ -65,10 +182,20 @@
 
          05 WS-ACC-OWNER-CUSTID          PIC 9(05).
          05 WS-ACC-OWNER-BUSR-ROLE       PIC X(04).
-           88 WS-ACC-OWNER-TELLER        VALUE "BaTe".
+           88 WS-ACC-OWNER-TELLER        VALUES "BaTe" "BaTS".
            88 WS-ACC-OWNER-CLIENT        VALUE "BaCl".
            88 WS-ACC-OWNER-ADMIN         VALUE "BaAd".
          05 WS-CLIENT-CUSTID             PIC 9(05) VALUE 0.
+      *  WORKING VARIABLES FOR THE IBAN MOD-97 CHECKSUM
+         05 WS-BF-IBAN                   PIC X(30).
+         05 WS-BF-IBAN-LEN               PIC 9(02).
+         05 WS-BF-IBAN-REARR             PIC X(34).
+         05 WS-BF-IBAN-NUMERIC           PIC X(70).
+         05 WS-BF-IBAN-NUM-LEN           PIC 9(02).
+         05 WS-BF-IBAN-CHAR              PIC X(01).
+         05 WS-BF-IBAN-DIGIT             PIC 9(02).
+         05 WS-BF-IBAN-REMAINDER         PIC 9(04).
+         05 WS-BF-IBAN-POS               PIC 9(02).
       *  
       *  DATA MOVED AROUND BETWEEN THE CALLS OF THE MODULES
          05 WS-BUFFER.
@@ -93,7 +220,7 @@
            10 WS-TG-CUST-ID              PIC 9(05).
            10 WS-TG-ACC-ID               PIC 9(05).
            10 WS-TG-ROLE                 PIC X(04).
-             88 WS-TG-ROLE-TELLER        VALUE "BaTe".
+             88 WS-TG-ROLE-TELLER        VALUES "BaTe" "BaTS".
              88 WS-TG-ROLE-CLIENT        VALUE "BaCl".
              88 WS-TG-ROLE-ADMIN         VALUE "BaAd".
            
@@ -108,6 +235,26 @@
 
        01 INDEXES.
          05 IND-1                        PIC 9(03).
+         05 IND-2                        PIC 9(03).
+
+       01 HOLD-VARS.
+         05 WS-HOLD-PAGE-NUMBER          PIC 9(05).
+         05 WS-HELD-TOTAL                PIC S9(08)V99.
+         05 WS-AMOUNT-AVAILABLE          PIC S9(08)V99.
+         05 FG-MORE-HOLD-PAGES           PIC X.
+           88 FG-MORE-HOLD-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-HOLD-PAGES-N       VALUE 'N'.
+
+       01 FRAUD-VARS.
+      *    SAME-DAY WITHDRAW/FEE COUNT AND TOTAL AGAINST THE ACCOUNT
+      *    BEING POSTED TO, SEE F-CHECK-FRAUD-VELOCITY.
+         05 WS-FRAUD-VEL-PAGE-NUMBER     PIC 9(05).
+         05 WS-FRAUD-VEL-COUNT           PIC 9(03).
+         05 WS-FRAUD-VEL-AMOUNT          PIC 9(08)V99.
+         05 WS-FRAUD-REASON              PIC X(40).
+         05 FG-MORE-FRAUD-VEL-PAGES      PIC X.
+           88 FG-MORE-FRAUD-VEL-PAGES-Y  VALUE 'Y'.
+           88 FG-MORE-FRAUD-VEL-PAGES-N  VALUE 'N'.
       ******************************************************************
       *                        COPYLIB IMPORTS 
       ****************************************************************** 
@@ -117,6 +264,10 @@
        COPY LOGGERINTERFACE.
        COPY CUSTINTERFACE.
        COPY BUSRINTERFACE.
+       COPY AUDITINTERFACE.
+       COPY FRAUDINTERFACE.
+       COPY NOTIFYINTERFACE.
+       COPY HOLDINTERFACE.
        COPY DBUTILSVARS.
       * 
        LINKAGE SECTION.
@@ -173,6 +324,12 @@
                PERFORM F-UPDATE-ACC
              WHEN I-DISP-METHOD-DELETE ALSO I-DISP-OBJ-ACC-ITEM
                PERFORM F-DELETE-ACC
+             WHEN I-DISP-METHOD-GET    ALSO I-DISP-OBJ-HOLD-LIST
+               PERFORM F-READ-HOLD-LIST
+             WHEN I-DISP-METHOD-POST   ALSO I-DISP-OBJ-HOLD-ITEM
+               PERFORM F-PLACE-HOLD
+             WHEN I-DISP-METHOD-DELETE ALSO I-DISP-OBJ-HOLD-ITEM
+               PERFORM F-RELEASE-HOLD
            END-EVALUATE
            .
        F-PROCESS-REQUEST-END.
@@ -238,6 +395,7 @@
                MOVE SPACES                   TO I-TRANS-TIMESTAMP
            END-EVALUATE
            MOVE WS-VALIDATED-PAGE-NUMBER     TO I-TRANS-PAGE-NUMBER
+           MOVE I-GET-TRANS-MEMO-SEARCH      TO I-TRANS-MEMO
 
            SET PGNAME-TRANSDB                TO TRUE
            CALL PROGNAME USING TRANSDB-INTERFACE
@@ -255,8 +413,10 @@
                                         TO O-GET-TRANS-TIMESTAMP(IND-1)
                  MOVE O-TRANS-TRANS-TYPE(IND-1) 
                                         TO O-GET-TRANS-TRANS-TYPE(IND-1)
-                 MOVE O-TRANS-ACCBALANCE(IND-1) 
+                 MOVE O-TRANS-ACCBALANCE(IND-1)
                                         TO O-GET-TRANS-BALANCE(IND-1)
+                 MOVE O-TRANS-MEMO(IND-1)
+                                        TO O-GET-TRANS-MEMO(IND-1)
                END-PERFORM
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL    TO TRUE
@@ -384,32 +544,12 @@
            INITIALIZE ACCDB-INTERFACE
            SET I-ACC-OP-GETLIST               TO TRUE
            MOVE I-GET-ACC-CUSTID              TO I-ACC-CUSTOMERID
-           MOVE WS-VALIDATED-PAGE-NUMBER                
-                                              TO I-ACC-PAGE-NUMBER
-           MOVE WS-VALIDATED-PAGE-NUMBER                
+           MOVE I-GET-ACC-SEARCH              TO I-ACC-IBAN
+           MOVE WS-VALIDATED-PAGE-NUMBER
                                               TO I-ACC-PAGE-NUMBER
            SET PGNAME-ACCDB                   TO TRUE
            CALL PROGNAME USING ACCDB-INTERFACE
-           
-           EVALUATE TRUE
-             WHEN ACCDB-STATUS-OK
-               MOVE O-ACC-COUNT               TO O-GET-ACC-COUNT
-               PERFORM VARYING IND-1 FROM 1 BY 1
-                 UNTIL IND-1 > O-ACC-COUNT
-                 MOVE O-ACC-ACCOUNTID(IND-1)  
-                                         TO O-GET-ACC-ACCOUNTID(IND-1)
-                 MOVE O-ACC-CUSTOMERID(IND-1)  
-                                         TO O-GET-ACC-CUSTOMERID(IND-1)
-                 MOVE O-ACC-IBAN(IND-1)  TO O-GET-ACC-IBAN(IND-1)
-                 MOVE O-ACC-CURRENCY(IND-1)  
-                                         TO O-GET-ACC-CURRENCY(IND-1)
-                 MOVE O-ACC-BALANCE(IND-1)  
-                                         TO O-GET-ACC-BALANCE(IND-1)
-               END-PERFORM
-             WHEN OTHER
-               SET O-DISP-ERR-DB-SQL          TO TRUE
-           END-EVALUATE
-           
+
            EVALUATE TRUE
              WHEN ACCDB-STATUS-OK
                MOVE O-ACC-COUNT               TO O-GET-ACC-COUNT
@@ -420,19 +560,47 @@
                  MOVE O-ACC-CUSTOMERID(IND-1)  
                                          TO O-GET-ACC-CUSTOMERID(IND-1)
                  MOVE O-ACC-IBAN(IND-1)  TO O-GET-ACC-IBAN(IND-1)
-                 MOVE O-ACC-CURRENCY(IND-1)  
+                 MOVE O-ACC-CURRENCY(IND-1)
                                          TO O-GET-ACC-CURRENCY(IND-1)
-                 MOVE O-ACC-BALANCE(IND-1)  
+                 MOVE O-ACC-BALANCE(IND-1)
                                          TO O-GET-ACC-BALANCE(IND-1)
+                 MOVE O-ACC-BRANCHID(IND-1)
+                                         TO O-GET-ACC-BRANCHID(IND-1)
+                 PERFORM UT-MASK-ACC-IBAN-FOR-ROLE
                END-PERFORM
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL          TO TRUE
            END-EVALUATE
            .
        F-READ-ACC-LIST-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       UT-MASK-ACC-IBAN-FOR-ROLE SECTION.
+      *    TELLERS SEE ACCOUNT IBANS MASKED DOWN TO THE LAST 4
+      *    CHARACTERS -- ADMINS AND THE ACCOUNT'S OWN CLIENT SEE THE
+      *    FULL IBAN. ONLY THE COPY GOING BACK TO THE DISPATCHER IS
+      *    MASKED; O-ACC-IBAN ITSELF (USED INTERNALLY) IS UNTOUCHED.
+           IF U-DISP-LOGIN-TELLER
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(O-GET-ACC-IBAN(IND-1)))
+                                              TO WS-MASK-IBAN-LEN
+             IF WS-MASK-IBAN-LEN > 4
+               MOVE O-GET-ACC-IBAN(IND-1)     TO WS-MASK-IBAN-BUF
+               PERFORM VARYING WS-MASK-IBAN-IDX FROM 1 BY 1
+                       UNTIL WS-MASK-IBAN-IDX > WS-MASK-IBAN-LEN - 4
+                 MOVE "*" TO WS-MASK-IBAN-BUF(WS-MASK-IBAN-IDX:1)
+               END-PERFORM
+               MOVE WS-MASK-IBAN-BUF          TO O-GET-ACC-IBAN(IND-1)
+             END-IF
+           END-IF
+           .
+       UT-MASK-ACC-IBAN-FOR-ROLE-END.
+           EXIT.
       ******************************************************************
        F-DELETE-ACC SECTION.
+      *    ACCDB TURNS THIS INTO A STATUS='C' UPDATE, NOT A ROW
+      *    DELETE, SO CLOSED ACCOUNTS KEEP THEIR TRANSACTION HISTORY
+      *    AND CAN BE REOPENED LATER VIA PUT ACCOUNT (I-PUT-ACC-STATUS
+      *    = "A").
            MOVE I-DEL-ACC-ID                  TO WS-TG-ACC-ID
            PERFORM UT-GET-TARGET-USER-DATA-FROM-ACC-ID
            IF NOT O-DISP-ERR-OK
@@ -461,6 +629,13 @@
            EVALUATE TRUE
              WHEN ACCDB-STATUS-OK
                MOVE ACCDB-OUT                 TO O-DISP-DATA-OUT
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "ACCOUNT"                 TO I-AUDIT-ENTITY
+               MOVE I-DEL-ACC-ID               TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-DELETE          TO TRUE
+               MOVE U-DISP-LOGIN-ID            TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG             TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL          TO TRUE
            END-EVALUATE
@@ -484,13 +659,21 @@
            SET I-ACC-OP-PUT                   TO TRUE
            MOVE I-PUT-ACC-ID                  TO I-ACC-ACCOUNTID
            MOVE I-PUT-ACC-BALANCE             TO I-ACC-BALANCE
-  
+           MOVE I-PUT-ACC-STATUS              TO I-ACC-STATUS
+
            SET PGNAME-ACCDB                   TO TRUE
            CALL PROGNAME USING ACCDB-INTERFACE
 
            EVALUATE TRUE
              WHEN ACCDB-STATUS-OK
                MOVE ACCDB-OUT                 TO O-DISP-DATA-OUT
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "ACCOUNT"                 TO I-AUDIT-ENTITY
+               MOVE I-PUT-ACC-ID               TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-UPDATE          TO TRUE
+               MOVE U-DISP-LOGIN-ID            TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG             TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL          TO TRUE
            END-EVALUATE
@@ -517,12 +700,30 @@
              EXIT SECTION
            END-IF
 
+           PERFORM UT-VALIDATE-IBAN
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           PERFORM UT-VALIDATE-CURRENCY
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
            INITIALIZE ACCDB-INTERFACE
            SET I-ACC-OP-POST                  TO TRUE
            MOVE I-POST-ACC-CUSTID             TO I-ACC-CUSTOMERID
            MOVE I-POST-ACC-IBAN               TO I-ACC-IBAN
            MOVE I-POST-ACC-CURRENCY           TO I-ACC-CURRENCY
+           MOVE I-POST-ACC-BRANCHID           TO I-ACC-BRANCHID
            MOVE 0                             TO I-ACC-BALANCE
+           IF I-POST-ACC-ODLIMIT = 0
+             MOVE K-OVERDRAFT-LIMIT           TO I-ACC-OD-LIMIT
+           ELSE
+             MOVE I-POST-ACC-ODLIMIT          TO I-ACC-OD-LIMIT
+           END-IF
 
            SET PGNAME-ACCDB                   TO TRUE
            CALL PROGNAME USING ACCDB-INTERFACE
@@ -530,12 +731,230 @@
            EVALUATE TRUE
              WHEN ACCDB-STATUS-OK
                MOVE ACCDB-OUT                 TO O-DISP-DATA-OUT
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "ACCOUNT"                 TO I-AUDIT-ENTITY
+               MOVE O-ACC-ACCOUNTID(1)         TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-CREATE          TO TRUE
+               MOVE U-DISP-LOGIN-ID            TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG             TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL          TO TRUE
            END-EVALUATE
            .
        F-CREATE-ACC-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       F-GET-HELD-TOTAL SECTION.
+      *    WALK ALL PAGES OF ACTIVE HOLDS AGAINST WS-TG-ACC-ID AND SUM
+      *    THEM INTO WS-HELD-TOTAL (SAME GETLIST-AND-SUM SHAPE AS
+      *    TRANSFERBO.F-CHECK-VELOCITY).
+           MOVE 0                          TO WS-HELD-TOTAL
+           SET FG-MORE-HOLD-PAGES-Y        TO TRUE
+           MOVE 1                          TO WS-HOLD-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-HOLD-PAGES-N
+             INITIALIZE HOLDDB-INTERFACE
+             SET I-HOLD-OP-GETLIST         TO TRUE
+             MOVE WS-TG-ACC-ID             TO I-HOLD-ACCOUNTID
+             SET I-HOLD-STATUS-ACTIVE      TO TRUE
+             MOVE WS-HOLD-PAGE-NUMBER      TO I-HOLD-PAGE-NUMBER
+             SET PGNAME-HOLDDB             TO TRUE
+             CALL PROGNAME USING HOLDDB-INTERFACE
+
+             IF NOT HOLDDB-STATUS-OK
+               MOVE 0                      TO O-HOLDDB-COUNT
+             END-IF
+
+             IF O-HOLDDB-COUNT = 0
+               SET FG-MORE-HOLD-PAGES-N    TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-HOLDDB-COUNT
+                 IF O-HOLD-ACCOUNTID(IND-2) = WS-TG-ACC-ID
+                 AND O-HOLD-STATUS(IND-2) = "A"
+                   ADD O-HOLD-AMOUNT(IND-2) TO WS-HELD-TOTAL
+                 END-IF
+               END-PERFORM
+               IF O-HOLDDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-HOLD-PAGES-N  TO TRUE
+               ELSE
+                 ADD 1                     TO WS-HOLD-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-GET-HELD-TOTAL-END.
+           EXIT.
+      ******************************************************************
+       F-READ-HOLD-LIST SECTION.
+           MOVE I-GET-HOLD-ACCID              TO WS-TG-ACC-ID
+           PERFORM UT-GET-TARGET-USER-DATA-FROM-ACC-ID
+           IF O-DISP-ERR-OK
+             PERFORM UT-DEFAULT-PERMISSION-CHECK
+           END-IF
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE HOLDDB-INTERFACE
+           SET I-HOLD-OP-GETLIST              TO TRUE
+           MOVE I-GET-HOLD-ACCID              TO I-HOLD-ACCOUNTID
+           MOVE 1                             TO I-HOLD-PAGE-NUMBER
+           SET PGNAME-HOLDDB                  TO TRUE
+           CALL PROGNAME USING HOLDDB-INTERFACE
+
+           EVALUATE TRUE
+             WHEN HOLDDB-STATUS-OK
+               MOVE O-HOLDDB-COUNT            TO O-GET-HOLD-COUNT
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                                     UNTIL IND-1 > O-HOLDDB-COUNT
+                 MOVE O-HOLD-ID(IND-1)
+                                        TO O-GET-HOLD-ID(IND-1)
+                 MOVE O-HOLD-ACCOUNTID(IND-1)
+                                        TO O-GET-HOLD-ACCID(IND-1)
+                 MOVE O-HOLD-AMOUNT(IND-1)
+                                        TO O-GET-HOLD-AMOUNT(IND-1)
+                 MOVE O-HOLD-REASON(IND-1)
+                                        TO O-GET-HOLD-REASON(IND-1)
+                 MOVE O-HOLD-STATUS(IND-1)
+                                        TO O-GET-HOLD-STATUS(IND-1)
+                 MOVE O-HOLD-CREATED-TS(IND-1)
+                                        TO O-GET-HOLD-CREATED-TS(IND-1)
+               END-PERFORM
+             WHEN OTHER
+               SET O-DISP-ERR-DB-SQL          TO TRUE
+           END-EVALUATE
+           .
+       F-READ-HOLD-LIST-END.
+           EXIT.
+      ******************************************************************
+       F-PLACE-HOLD SECTION.
+           MOVE I-POST-HOLD-ACCID             TO WS-TG-ACC-ID
+           PERFORM UT-GET-TARGET-USER-DATA-FROM-ACC-ID
+           IF O-DISP-ERR-OK
+             PERFORM UT-DEFAULT-PERMISSION-CHECK
+           END-IF
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM               TO TRUE
+           MOVE I-POST-HOLD-ACCID             TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                   TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             SET O-DISP-ERR-DB-SQL            TO TRUE
+             EXIT SECTION
+           END-IF
+
+           IF O-ACC-STATUS(1) = "C"
+             SET O-DISP-ERR-ACC-CLOSED        TO TRUE
+             EXIT SECTION
+           END-IF
+
+           MOVE O-ACC-BALANCE(1)              TO WS-AMOUNT-CURRENT
+           PERFORM F-GET-HELD-TOTAL
+           COMPUTE WS-AMOUNT-AVAILABLE =
+               WS-AMOUNT-CURRENT - WS-HELD-TOTAL
+
+           IF I-POST-HOLD-AMOUNT > WS-AMOUNT-AVAILABLE
+             SET O-DISP-ERR-HOLD-NO-FUNDS      TO TRUE
+             MOVE 2                            TO I-ERR-PARAM-COUNT
+             MOVE WS-AMOUNT-AVAILABLE          TO WS-AMOUNT-EDITED
+             MOVE FUNCTION TRIM(WS-AMOUNT-EDITED)
+                                                TO I-ERR-PARAM (1)
+             MOVE I-POST-HOLD-AMOUNT           TO WS-AMOUNT-EDITED
+             MOVE FUNCTION TRIM(WS-AMOUNT-EDITED)
+                                                TO I-ERR-PARAM (2)
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE HOLDDB-INTERFACE
+           SET I-HOLD-OP-POST                 TO TRUE
+           MOVE I-POST-HOLD-ACCID             TO I-HOLD-ACCOUNTID
+           MOVE I-POST-HOLD-AMOUNT            TO I-HOLD-AMOUNT
+           MOVE I-POST-HOLD-REASON            TO I-HOLD-REASON
+           SET PGNAME-HOLDDB                  TO TRUE
+           CALL PROGNAME USING HOLDDB-INTERFACE
+
+           EVALUATE TRUE
+             WHEN HOLDDB-STATUS-OK
+               MOVE O-HOLD-ID(1)              TO O-POST-HOLD-ID
+               MOVE O-HOLD-ACCOUNTID(1)       TO O-POST-HOLD-ACCID
+               MOVE O-HOLD-AMOUNT(1)          TO O-POST-HOLD-AMOUNT
+               MOVE O-HOLD-REASON(1)          TO O-POST-HOLD-REASON
+               MOVE O-HOLD-STATUS(1)          TO O-POST-HOLD-STATUS
+               MOVE O-HOLD-CREATED-TS(1)      TO O-POST-HOLD-CREATED-TS
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "HOLD"                    TO I-AUDIT-ENTITY
+               MOVE O-HOLD-ID(1)              TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-CREATE         TO TRUE
+               MOVE U-DISP-LOGIN-ID           TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG            TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
+             WHEN OTHER
+               SET O-DISP-ERR-DB-SQL          TO TRUE
+           END-EVALUATE
+           .
+       F-PLACE-HOLD-END.
+           EXIT.
+      ******************************************************************
+       F-RELEASE-HOLD SECTION.
+           INITIALIZE HOLDDB-INTERFACE
+           SET I-HOLD-OP-GETITEM              TO TRUE
+           MOVE I-DEL-HOLD-HOLDID             TO I-HOLD-HOLDID
+           SET PGNAME-HOLDDB                  TO TRUE
+           CALL PROGNAME USING HOLDDB-INTERFACE
+
+           IF NOT HOLDDB-STATUS-OK
+             SET O-DISP-ERR-HOLD-NOT-FOUND     TO TRUE
+             EXIT SECTION
+           END-IF
+
+           MOVE O-HOLD-ACCOUNTID(1)           TO WS-TG-ACC-ID
+           PERFORM UT-GET-TARGET-USER-DATA-FROM-ACC-ID
+           IF O-DISP-ERR-OK
+             PERFORM UT-DEFAULT-PERMISSION-CHECK
+           END-IF
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           IF O-HOLD-STATUS(1) NOT = "A"
+             SET O-DISP-ERR-HOLD-NOT-ACTIVE    TO TRUE
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE HOLDDB-INTERFACE
+           SET I-HOLD-OP-PUT                  TO TRUE
+           MOVE I-DEL-HOLD-HOLDID             TO I-HOLD-HOLDID
+           SET I-HOLD-STATUS-RELEASED         TO TRUE
+           SET PGNAME-HOLDDB                  TO TRUE
+           CALL PROGNAME USING HOLDDB-INTERFACE
+
+           EVALUATE TRUE
+             WHEN HOLDDB-STATUS-OK
+               MOVE O-HOLD-ID(1)              TO O-DEL-HOLD-ID
+               MOVE O-HOLD-STATUS(1)          TO O-DEL-HOLD-STATUS
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "HOLD"                    TO I-AUDIT-ENTITY
+               MOVE O-HOLD-ID(1)              TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-DELETE         TO TRUE
+               MOVE U-DISP-LOGIN-ID           TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG            TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
+             WHEN OTHER
+               SET O-DISP-ERR-DB-SQL          TO TRUE
+           END-EVALUATE
+           .
+       F-RELEASE-HOLD-END.
+           EXIT.
       ******************************************************************
        F-VALIDATE-AND-SET-PAGE-NUMBER SECTION.
            EVALUATE TRUE
@@ -566,6 +985,19 @@
              PERFORM UT-DEFAULT-PERMISSION-CHECK
            END-IF
 
+      *    HIGH-VALUE WITHDRAWALS/FEES ARE HELD FOR A SECOND APPROVER
+      *    INSTEAD OF BEING POSTED IMMEDIATELY. K-APPROVAL-TELLER-ONLY
+      *    (APPROVALCONFIG) DECIDES WHETHER THIS ROUTING ONLY APPLIES
+      *    TO A TELLER ACTING ON A CLIENT'S BEHALF OR TO EVERYONE
+      *    REGARDLESS OF ROLE.
+           IF O-DISP-ERR-OK
+             AND (I-POST-TRANS-TRTYPE = "WITHDRAW" OR "FEE")
+             AND I-POST-TRANS-AMOUNT >= K-WITHDRAWAL-APPROVAL-THRESHOLD
+             AND (K-APPROVAL-TELLER-ONLY-N OR U-DISP-LOGIN-TELLER)
+             PERFORM F-CREATE-WITHDRAWAL-APPROVAL-REQUEST
+             EXIT SECTION
+           END-IF
+
            IF O-DISP-ERR-OK
              PERFORM F-PROCESS-OPERATION
            END-IF
@@ -577,9 +1009,174 @@
            IF O-DISP-ERR-OK
              PERFORM F-UPDATE-ACC-BALANCE
            END-IF
+
+           IF O-DISP-ERR-OK
+             PERFORM F-CHECK-MIN-BALANCE-FEE
+             PERFORM F-CHECK-FRAUD
+             PERFORM F-NOTIFY-CUSTOMER
+           END-IF
            .
        F-PROCESS-TRANS-WRITE-END.
            EXIT.
+      ******************************************************************
+       F-CHECK-MIN-BALANCE-FEE SECTION.
+      *    CHARGES A FLAT LOW-BALANCE FEE THE FIRST TIME A WITHDRAWAL
+      *    LEAVES THE ACCOUNT UNDER THE MINIMUM BALANCE. NEVER APPLIES
+      *    TO THE FEE TRANSACTION ITSELF, SO IT CANNOT FEE ITSELF INTO
+      *    A SPIRAL.
+           IF I-POST-TRANS-TRTYPE = "WITHDRAW"
+             AND WS-AMOUNT-SUM < K-MIN-BALANCE-THRESHOLD
+             PERFORM F-WRITE-LOW-BALANCE-FEE
+           END-IF
+           .
+       F-CHECK-MIN-BALANCE-FEE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-LOW-BALANCE-FEE SECTION.
+           COMPUTE WS-FEE-NEW-BALANCE =
+                   WS-AMOUNT-SUM - K-LOW-BALANCE-FEE
+
+      *    SAME OVERDRAFT-LIMIT RULE AS A NORMAL WITHDRAW/FEE POST IN
+      *    F-PROCESS-OPERATION -- THIS FEE FIRES RIGHT AFTER A
+      *    WITHDRAWAL THAT MAY HAVE ALREADY LEFT THE BALANCE NEAR THE
+      *    OVERDRAFT FLOOR, SO SKIP IT RATHER THAN PUSH THE ACCOUNT
+      *    PAST ITS LIMIT WITH NO REJECTION PATH AVAILABLE HERE.
+           IF WS-FEE-NEW-BALANCE < 0 - WS-ACC-OD-LIMIT
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST                TO TRUE
+           MOVE I-POST-TRANS-ACCID            TO I-TRANS-ACCOUNTID
+           MOVE "FEE"                         TO I-TRANS-TRANS-TYPE
+           MOVE K-LOW-BALANCE-FEE             TO I-TRANS-AMMOUNT
+           MOVE WS-FEE-NEW-BALANCE            TO I-TRANS-ACCBALANCE
+           MOVE WS-TIMESTAMP                  TO I-TRANS-TIMESTAMP
+           SET PGNAME-TRANSDB                 TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF TRANSDB-STATUS-OK
+             INITIALIZE ACCDB-INTERFACE
+             SET I-ACC-OP-PUT                 TO TRUE
+             MOVE I-POST-TRANS-ACCID          TO I-ACC-ACCOUNTID
+             MOVE WS-FEE-NEW-BALANCE          TO I-ACC-BALANCE
+             SET PGNAME-ACCDB                 TO TRUE
+             CALL PROGNAME USING ACCDB-INTERFACE
+           END-IF
+           .
+       F-WRITE-LOW-BALANCE-FEE-END.
+           EXIT.
+      ******************************************************************
+       F-NOTIFY-CUSTOMER SECTION.
+      *    STAND-IN FOR AN EMAIL/SMS GATEWAY -- SEE NOTIFY.cbl. NEVER
+      *    BLOCKS THE TRANSACTION, WHICH HAS ALREADY POSTED ABOVE.
+           INITIALIZE NOTIFY-INTERFACE
+           MOVE WS-TG-CUST-ID              TO I-NOTIFY-CUSTID
+           MOVE "ACCOUNT"                  TO I-NOTIFY-ENTITY
+           MOVE I-POST-TRANS-ACCID         TO I-NOTIFY-ENTITY-ID
+           MOVE I-POST-TRANS-TRTYPE        TO I-NOTIFY-EVENT
+           MOVE I-POST-TRANS-AMOUNT        TO I-NOTIFY-AMOUNT
+           SET PGNAME-NOTIFY               TO TRUE
+           CALL PROGNAME USING NOTIFY-INTERFACE
+           .
+       F-NOTIFY-CUSTOMER-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-FRAUD SECTION.
+      *    THREE INDEPENDENT PATTERNS ARE LOGGED FOR LATER REVIEW --
+      *    NONE OF THEM BLOCK THE TRANSACTION THAT WAS ALREADY POSTED
+      *    ABOVE. VELOCITY/STRUCTURING ONLY APPLY TO WITHDRAW/FEE
+      *    (OUTBOUND) TRANSACTIONS, SAME SCOPE AS TRANSFERBO'S
+      *    OUTBOUND-ONLY VELOCITY CHECK.
+           IF I-POST-TRANS-AMOUNT >= K-FRAUD-AMOUNT-THRESHOLD
+             MOVE "AMOUNT AT OR OVER THRESHOLD" TO WS-FRAUD-REASON
+             PERFORM F-LOG-FRAUD
+           END-IF
+
+           IF I-POST-TRANS-TRTYPE = "WITHDRAW" OR "FEE"
+             PERFORM F-CHECK-FRAUD-VELOCITY
+           END-IF
+           .
+       F-CHECK-FRAUD-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-FRAUD-VELOCITY SECTION.
+      *    WALK TODAY'S WITHDRAW/FEE TRANSACTIONS AGAINST THIS ACCOUNT
+      *    AND SUM THEM (SAME GETLIST-AND-SUM SHAPE AS F-GET-HELD-
+      *    TOTAL/TRANSFERBO.F-CHECK-VELOCITY), THEN FLAG A HIGH-
+      *    VELOCITY OR POSSIBLE-STRUCTURING PATTERN. MONITORING-ONLY
+      *    THRESHOLDS (FRAUDCONFIG) -- LOWER THAN ANY LIMIT THAT WOULD
+      *    ACTUALLY BLOCK THE TRANSACTION.
+           MOVE 0                          TO WS-FRAUD-VEL-COUNT
+           MOVE 0                          TO WS-FRAUD-VEL-AMOUNT
+           SET FG-MORE-FRAUD-VEL-PAGES-Y   TO TRUE
+           MOVE 1                          TO WS-FRAUD-VEL-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-FRAUD-VEL-PAGES-N
+             INITIALIZE TRANSDB-INTERFACE
+             SET I-TRANS-OP-GET-LIST       TO TRUE
+             MOVE I-POST-TRANS-ACCID       TO I-TRANS-ACCOUNTID
+             MOVE WS-FRAUD-VEL-PAGE-NUMBER TO I-TRANS-PAGE-NUMBER
+             SET PGNAME-TRANSDB            TO TRUE
+             CALL PROGNAME USING TRANSDB-INTERFACE
+
+             IF NOT TRANSDB-STATUS-OK
+               MOVE 0                      TO O-TRANSDB-COUNT
+             END-IF
+
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-FRAUD-VEL-PAGES-N TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-TRANSDB-COUNT
+                 IF (O-TRANS-TRANS-TYPE(IND-1) = "WITHDRAW" OR "FEE")
+                 AND O-TRANS-TIMESTAMP(IND-1)(1:10) = T-DATE
+                   ADD 1                        TO WS-FRAUD-VEL-COUNT
+                   ADD O-TRANS-AMMOUNT(IND-1)   TO WS-FRAUD-VEL-AMOUNT
+                 END-IF
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-FRAUD-VEL-PAGES-N TO TRUE
+               ELSE
+                 ADD 1                     TO WS-FRAUD-VEL-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+
+      *    HIGH VELOCITY -- INCLUDES THE TRANSACTION JUST POSTED.
+           IF WS-FRAUD-VEL-COUNT >= K-FRAUD-VELOCITY-COUNT
+             MOVE "HIGH VELOCITY FOR ACCOUNT"   TO WS-FRAUD-REASON
+             PERFORM F-LOG-FRAUD
+           END-IF
+
+      *    POSSIBLE STRUCTURING -- AN AMOUNT KEPT JUST UNDER THE
+      *    REPORTING THRESHOLD, MADE ON A DAY WHEN THIS ACCOUNT HAS
+      *    ALREADY HAD ANOTHER WITHDRAW/FEE POSTED.
+           IF I-POST-TRANS-AMOUNT <  K-FRAUD-AMOUNT-THRESHOLD
+           AND I-POST-TRANS-AMOUNT >=
+                 K-FRAUD-AMOUNT-THRESHOLD * K-FRAUD-STRUCTURE-RATIO
+           AND WS-FRAUD-VEL-COUNT >= 2
+             MOVE "STRUCTURING BELOW REPORT THRESHOLD"
+                                             TO WS-FRAUD-REASON
+             PERFORM F-LOG-FRAUD
+           END-IF
+           .
+       F-CHECK-FRAUD-VELOCITY-END.
+           EXIT.
+      ******************************************************************
+       F-LOG-FRAUD SECTION.
+           INITIALIZE FRAUD-INTERFACE
+           MOVE "ACCOUNT"                  TO I-FRAUD-ENTITY
+           MOVE I-POST-TRANS-ACCID         TO I-FRAUD-ENTITY-ID
+           MOVE I-POST-TRANS-TRTYPE        TO I-FRAUD-TRTYPE
+           MOVE I-POST-TRANS-AMOUNT        TO I-FRAUD-AMOUNT
+           MOVE WS-FRAUD-REASON            TO I-FRAUD-REASON
+           MOVE U-DISP-LOGIN-ID            TO I-FRAUD-ACTOR-BUSR-ID
+           SET PGNAME-FRAUDCHK             TO TRUE
+           CALL PROGNAME USING FRAUD-INTERFACE
+           .
+       F-LOG-FRAUD-END.
+           EXIT.
       ******************************************************************
        F-PROCESS-OPERATION SECTION.
            INITIALIZE ACCDB-INTERFACE
@@ -592,16 +1189,30 @@
              WHEN ACCDB-STATUS-OK
                MOVE O-ACC-BALANCE(1)          TO WS-AMOUNT-CURRENT
                MOVE O-ACC-CUSTOMERID(1)       TO WS-ACC-OWNER-CUSTID
+               MOVE O-ACC-OD-LIMIT(1)         TO WS-ACC-OD-LIMIT
              WHEN OTHER
                EXIT SECTION
            END-EVALUATE
 
+           IF O-ACC-STATUS(1) = "C"
+             SET O-DISP-ERR-ACC-CLOSED        TO TRUE
+             EXIT SECTION
+           END-IF
+
            EVALUATE I-POST-TRANS-TRTYPE
              WHEN 'WITHDRAW'
-               IF I-POST-TRANS-AMOUNT > WS-AMOUNT-CURRENT
+             WHEN 'FEE'
+      *        FUNDS TIED UP BY ACTIVE PRE-AUTHORIZED HOLDS (SEE
+      *        F-PLACE-HOLD) ARE NOT AVAILABLE FOR A NEW WITHDRAWAL.
+               MOVE I-POST-TRANS-ACCID       TO WS-TG-ACC-ID
+               PERFORM F-GET-HELD-TOTAL
+               COMPUTE WS-AMOUNT-AVAILABLE =
+                   WS-AMOUNT-CURRENT - WS-HELD-TOTAL
+               IF I-POST-TRANS-AMOUNT >
+                  WS-AMOUNT-AVAILABLE + WS-ACC-OD-LIMIT
                  SET O-DISP-ERR-ACC-NO-FUNDS  TO TRUE
-                 MOVE 2                       TO I-ERR-PARAM-COUNT 
-                 MOVE WS-AMOUNT-CURRENT       TO WS-AMOUNT-EDITED
+                 MOVE 2                       TO I-ERR-PARAM-COUNT
+                 MOVE WS-AMOUNT-AVAILABLE     TO WS-AMOUNT-EDITED
                  MOVE FUNCTION TRIM(WS-AMOUNT-EDITED)
                                               TO I-ERR-PARAM (1)
                  MOVE I-POST-TRANS-AMOUNT     TO WS-AMOUNT-EDITED
@@ -612,6 +1223,8 @@
                      WS-AMOUNT-CURRENT - I-POST-TRANS-AMOUNT
                END-IF
              WHEN "DEPOSIT"
+             WHEN "INTEREST"
+             WHEN "REVERSAL"
                COMPUTE WS-AMOUNT-SUM =
                        WS-AMOUNT-CURRENT + I-POST-TRANS-AMOUNT
              WHEN OTHER
@@ -637,14 +1250,15 @@
            MOVE WS-TIME-SS               TO T-SEC
            MOVE WS-TIMESTAMP             TO I-TRANS-TIMESTAMP 
          
-           MOVE I-POST-TRANS-ACCID       TO I-TRANS-ACCOUNTID 
+           MOVE I-POST-TRANS-ACCID       TO I-TRANS-ACCOUNTID
            MOVE I-POST-TRANS-TRTYPE      TO I-TRANS-TRANS-TYPE
            MOVE I-POST-TRANS-AMOUNT      TO I-TRANS-AMMOUNT
            MOVE WS-AMOUNT-SUM            TO I-TRANS-ACCBALANCE
-             
+           MOVE I-POST-TRANS-MEMO        TO I-TRANS-MEMO
+
            SET PGNAME-TRANSDB            TO TRUE
            CALL PROGNAME USING TRANSDB-INTERFACE
-       
+
            EVALUATE TRUE
              WHEN TRANSDB-STATUS-OK
                MOVE I-POST-TRANS-ACCID   TO O-POST-TRANS-ACCOUNTID
@@ -652,12 +1266,96 @@
                MOVE I-POST-TRANS-AMOUNT  TO O-POST-TRANS-AMOUNT
                MOVE WS-TIMESTAMP         TO O-POST-TRANS-TIMESTAMP
                MOVE WS-AMOUNT-SUM        TO O-POST-TRANS-BALANCE
+               MOVE I-POST-TRANS-MEMO    TO O-POST-TRANS-MEMO
+               MOVE "POSTED"             TO O-POST-TRANS-STATUS
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL     TO TRUE
            END-EVALUATE
            .
        F-WRITE-TRANSACTION-END.
            EXIT.
+      ******************************************************************
+       F-CREATE-WITHDRAWAL-APPROVAL-REQUEST SECTION.
+      *    WRITES A PENDING RECORD FOR WDRAPPR TO PICK UP -- NO MONEY
+      *    MOVES UNTIL A SECOND, DIFFERENT BANK USER APPROVES IT
+      *    THERE. THE CALLER SEES A "PENDING" STATUS AND THE APPROVAL
+      *    ID (NOT A TRANSACTION ID) BACK IN O-POST-TRANS-ACCOUNTID.
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                     TO WS-DATE-CC
+           MOVE WS-DATE-YYYY             TO T-YEAR
+           MOVE WS-DATE-MM               TO T-MONTH
+           MOVE WS-DATE-TT               TO T-DAY
+           MOVE WS-TIME-HH               TO T-HOUR
+           MOVE WS-TIME-MM               TO T-MIN
+           MOVE WS-TIME-SS               TO T-SEC
+
+           PERFORM UT-OPEN-WDR-APPROVAL-FILES
+           PERFORM UT-NEXT-WDR-APPROVAL-ID
+
+           MOVE WS-WDR-NEXT-ID              TO WDR-ID
+           MOVE I-POST-TRANS-ACCID          TO WDR-ACCOUNTID
+           MOVE I-POST-TRANS-AMOUNT         TO WDR-AMOUNT
+           MOVE I-POST-TRANS-TRTYPE         TO WDR-TRTYPE
+           MOVE I-POST-TRANS-MEMO           TO WDR-MEMO
+           MOVE U-DISP-LOGIN-ID             TO WDR-REQUESTED-BY
+           MOVE WS-TIMESTAMP                TO WDR-TIMESTAMP
+           SET WDR-IS-PENDING               TO TRUE
+           MOVE 0                           TO WDR-DECIDED-BY
+           WRITE WDR-APPROVAL-RECORD
+
+           PERFORM UT-CLOSE-WDR-APPROVAL-FILES
+
+           MOVE WS-WDR-NEXT-ID              TO O-POST-TRANS-ACCOUNTID
+           MOVE I-POST-TRANS-TRTYPE         TO O-POST-TRANS-TRANS-TYPE
+           MOVE I-POST-TRANS-AMOUNT         TO O-POST-TRANS-AMOUNT
+           MOVE WS-TIMESTAMP                TO O-POST-TRANS-TIMESTAMP
+           MOVE I-POST-TRANS-MEMO           TO O-POST-TRANS-MEMO
+           MOVE "PENDING"                   TO O-POST-TRANS-STATUS
+           .
+       F-CREATE-WITHDRAWAL-APPROVAL-REQUEST-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-WDR-APPROVAL-FILES SECTION.
+           OPEN I-O WDR-APPROVAL-FILE
+           IF WS-WDR-FILE-STATUS = "35"
+             OPEN OUTPUT WDR-APPROVAL-FILE
+             CLOSE WDR-APPROVAL-FILE
+             OPEN I-O WDR-APPROVAL-FILE
+           END-IF
+           .
+       UT-OPEN-WDR-APPROVAL-FILES-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-WDR-APPROVAL-FILES SECTION.
+           CLOSE WDR-APPROVAL-FILE
+           .
+       UT-CLOSE-WDR-APPROVAL-FILES-END.
+           EXIT.
+      ******************************************************************
+       UT-NEXT-WDR-APPROVAL-ID SECTION.
+      *    A SMALL SEQUENCE FILE HOLDING THE LAST-ISSUED APPROVAL ID --
+      *    SAME MARKER-FILE STYLE AS TRANSFERBO'S UT-NEXT-APPROVAL-ID.
+           MOVE 0                           TO WS-WDR-NEXT-ID
+
+           OPEN INPUT WDR-SEQ-FILE
+           IF WS-WDR-SEQ-STATUS = "00"
+             READ WDR-SEQ-FILE
+               NOT AT END
+                 MOVE WDR-SEQ-LINE          TO WS-WDR-NEXT-ID
+             END-READ
+             CLOSE WDR-SEQ-FILE
+           END-IF
+
+           ADD 1                            TO WS-WDR-NEXT-ID
+
+           OPEN OUTPUT WDR-SEQ-FILE
+           MOVE WS-WDR-NEXT-ID              TO WDR-SEQ-LINE
+           WRITE WDR-SEQ-LINE
+           CLOSE WDR-SEQ-FILE
+           .
+       UT-NEXT-WDR-APPROVAL-ID-END.
+           EXIT.
       ******************************************************************
        F-UPDATE-ACC-BALANCE SECTION.
            INITIALIZE ACCDB-INTERFACE
@@ -721,9 +1419,13 @@
                END-EVALUATE
       *        
              WHEN U-DISP-LOGIN-CLIENT
-      *        Client can only act on their own accounts
+      *        Client can act on their own accounts, or an account
+      *        they are a registered joint owner of (see JOINTACC).
                IF NOT WS-TG-BUSR-ID = U-DISP-LOGIN-ID
-                 SET O-DISP-ERR-AUTH-CLT-TO-OTHER  TO TRUE
+                 PERFORM UT-CHECK-JOINT-OWNER
+                 IF NOT FG-JA-FOUND-Y
+                   SET O-DISP-ERR-AUTH-CLT-TO-OTHER  TO TRUE
+                 END-IF
                END-IF
              WHEN OTHER
                SET O-DISP-ERR-AUTH-ROLE-FORBIDDEN  TO TRUE
@@ -733,7 +1435,41 @@
            .
       *
        UT-DEFAULT-PERMISSION-CHECK-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       UT-CHECK-JOINT-OWNER SECTION.
+           PERFORM UT-OPEN-JOINT-ACC
+           MOVE WS-TG-ACC-ID              TO JA-ACCOUNT-ID
+           MOVE U-DISP-LOGIN-ID           TO JA-BUSR-ID
+           SET FG-JA-FOUND-Y              TO TRUE
+           READ JOINT-ACC-FILE
+             INVALID KEY
+               SET FG-JA-FOUND-N          TO TRUE
+           END-READ
+           IF FG-JA-FOUND-Y AND NOT JA-IS-ACTIVE
+             SET FG-JA-FOUND-N            TO TRUE
+           END-IF
+           PERFORM UT-CLOSE-JOINT-ACC
+           .
+       UT-CHECK-JOINT-OWNER-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-JOINT-ACC SECTION.
+           OPEN I-O JOINT-ACC-FILE
+           IF WS-JA-FILE-STATUS = "35"
+             OPEN OUTPUT JOINT-ACC-FILE
+             CLOSE JOINT-ACC-FILE
+             OPEN I-O JOINT-ACC-FILE
+           END-IF
+           .
+       UT-OPEN-JOINT-ACC-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-JOINT-ACC SECTION.
+           CLOSE JOINT-ACC-FILE
+           .
+       UT-CLOSE-JOINT-ACC-END.
+           EXIT.
       ******************************************************************
        UT-GET-TARGET-USER-DATA-FROM-ACC-ID SECTION.
       *
@@ -822,9 +1558,84 @@
            END-EVALUATE
            .
        UT-GET-ROLE-END.
-           EXIT. 
-      ******************************************************************     
+           EXIT.
+      ******************************************************************
+       UT-VALIDATE-IBAN SECTION.
+      *    STANDARD ISO 7064 MOD-97-10 IBAN CHECKSUM: MOVE THE FIRST 4
+      *    CHARACTERS TO THE END, EXPAND LETTERS TO A=10..Z=35, THEN
+      *    THE WHOLE NUMBER MUST BE CONGRUENT TO 1 MOD 97.
+           MOVE FUNCTION UPPER-CASE(I-POST-ACC-IBAN)
+                                        TO WS-BF-IBAN
+           COMPUTE WS-BF-IBAN-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-BF-IBAN))
+
+           IF WS-BF-IBAN-LEN < 5
+             SET O-DISP-ERR-ACC-BAD-IBAN         TO TRUE
+             EXIT SECTION
+           END-IF
+
+           MOVE SPACES                           TO WS-BF-IBAN-REARR
+           STRING WS-BF-IBAN(5:WS-BF-IBAN-LEN - 4)
+                  WS-BF-IBAN(1:4)
+             DELIMITED BY SIZE
+             INTO WS-BF-IBAN-REARR
+           END-STRING
+
+           MOVE SPACES                           TO WS-BF-IBAN-NUMERIC
+           MOVE 0                                TO WS-BF-IBAN-NUM-LEN
+
+           PERFORM VARYING WS-BF-IBAN-POS FROM 1 BY 1
+                   UNTIL WS-BF-IBAN-POS > WS-BF-IBAN-LEN
+             MOVE WS-BF-IBAN-REARR(WS-BF-IBAN-POS:1)
+                                        TO WS-BF-IBAN-CHAR
+             EVALUATE TRUE
+               WHEN WS-BF-IBAN-CHAR >= "A" AND WS-BF-IBAN-CHAR <= "Z"
+                 ADD 1                            TO WS-BF-IBAN-NUM-LEN
+                 MOVE IBAN-ALPHA-VAL
+                     (FUNCTION ORD(WS-BF-IBAN-CHAR)
+                        - FUNCTION ORD("A") + 1)
+                                        TO WS-BF-IBAN-NUMERIC
+                                           (WS-BF-IBAN-NUM-LEN:2)
+                 ADD 1                            TO WS-BF-IBAN-NUM-LEN
+               WHEN WS-BF-IBAN-CHAR IS NUMERIC
+                 ADD 1                            TO WS-BF-IBAN-NUM-LEN
+                 MOVE WS-BF-IBAN-CHAR             TO WS-BF-IBAN-NUMERIC
+                                           (WS-BF-IBAN-NUM-LEN:1)
+               WHEN OTHER
+                 SET O-DISP-ERR-ACC-BAD-IBAN      TO TRUE
+                 EXIT SECTION
+             END-EVALUATE
+           END-PERFORM
+
+           MOVE 0                                TO WS-BF-IBAN-REMAINDER
+           PERFORM VARYING WS-BF-IBAN-POS FROM 1 BY 1
+                   UNTIL WS-BF-IBAN-POS > WS-BF-IBAN-NUM-LEN
+             MOVE WS-BF-IBAN-NUMERIC(WS-BF-IBAN-POS:1)
+                                        TO WS-BF-IBAN-DIGIT
+             COMPUTE WS-BF-IBAN-REMAINDER =
+                 FUNCTION MOD((WS-BF-IBAN-REMAINDER * 10)
+                              + WS-BF-IBAN-DIGIT, 97)
+           END-PERFORM
+
+           IF WS-BF-IBAN-REMAINDER NOT = 1
+             SET O-DISP-ERR-ACC-BAD-IBAN         TO TRUE
+           END-IF
+           .
+       UT-VALIDATE-IBAN-END.
+           EXIT.
+      ******************************************************************
+       UT-VALIDATE-CURRENCY SECTION.
+      *    NEW ACCOUNTS MAY ONLY BE OPENED IN A CURRENCY TRANSFERBO
+      *    CAN LATER CONVERT (SEE CURRENCYCONFIG).
+           MOVE I-POST-ACC-CURRENCY            TO K-CURRENCY-CHK
+           IF NOT K-CURRENCY-CHK-VALID
+             SET O-DISP-ERR-ACC-BAD-CURRENCY   TO TRUE
+           END-IF
+           .
+       UT-VALIDATE-CURRENCY-END.
+           EXIT.
+      ******************************************************************
       *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
-      ****************************************************************** 
+      ******************************************************************
        COPY LOGGERUTILSECTIONS.
        
\ No newline at end of file
