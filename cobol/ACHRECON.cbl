@@ -0,0 +1,265 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ACHRECON.
+      ******************************************************************
+      *  Reconciliation of our ACH/wire postings against the settlement
+      *  confirmations the counterparty bank/ACH network sends back.
+      *  Run standalone, no args (same as ACHBATCH/EODRECON). Reads
+      *  files/ach_confirmations.txt, one line per confirmation (see
+      *  ACHCONFIRMRECORD), and for each looks up TRANSDB by the
+      *  reference ACHBATCH stashed in the transaction memo when the
+      *  original entry was posted. Flags:
+      *    - a CONFIRMED reference we have no matching posting for
+      *    - a posting whose confirmed amount does not match ours
+      *    - a REJECTED reference we nonetheless posted (needs reversal)
+      *  Results are written to
+      *  files/reports/ACH_RECON_<yyyymmdd>.txt along with a summary.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ACH-CONFIRM-FILE ASSIGN TO
+           "files/ach_confirmations.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CONFIRM-FILE-STATUS.
+
+           SELECT RECON-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  ACH-CONFIRM-FILE.
+       COPY ACHCONFIRMRECORD.
+
+       FD  RECON-OUTPUT.
+       01  RECON-LINE                    PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ACHRECON            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 INTERNAL-VARS.
+         05 WS-FILENAME                 PIC X(256).
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-CONFIRM-FILE-STATUS      PIC XX VALUE SPACES.
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CC               PIC X(02).
+           10 WS-TODAY-YY               PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+         05 WS-CONFIRMS-READ            PIC 9(07) VALUE 0.
+         05 WS-CONFIRMS-MATCHED         PIC 9(07) VALUE 0.
+         05 WS-CONFIRMS-EXCEPTIONS      PIC 9(07) VALUE 0.
+
+         05 WS-AMOUNT-EDITED            PIC ZZZZZZZ9.99.
+         05 WS-AMOUNT-EDITED2           PIC ZZZZZZZ9.99.
+         05 WS-EXCEPTION-REASON         PIC X(50).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-CONFIRM-OPEN             PIC X VALUE 'N'.
+           88 FG-CONFIRM-OPEN-Y         VALUE 'Y'.
+           88 FG-CONFIRM-OPEN-N         VALUE 'N'.
+         05 FG-EXCEPTION                PIC X VALUE 'N'.
+           88 FG-EXCEPTION-Y            VALUE 'Y'.
+           88 FG-EXCEPTION-N            VALUE 'N'.
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-RECONCILIATION
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ACH/WIRE CONFIRMATION RECONCILIATION STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE
+           MOVE '20'                      TO WS-TODAY-CC
+
+           STRING "files/reports/ACH_RECON_" DELIMITED BY SIZE
+                  WS-TODAY-RAW              DELIMITED BY SIZE
+                  ".txt"                    DELIMITED BY SIZE
+             INTO WS-FILENAME
+           END-STRING
+
+           OPEN OUTPUT RECON-OUTPUT
+           MOVE "===== ACH/WIRE CONFIRMATION RECONCILIATION ====="
+                                           TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE SPACES                    TO RECON-LINE
+           WRITE RECON-LINE
+
+           OPEN INPUT ACH-CONFIRM-FILE
+           IF WS-CONFIRM-FILE-STATUS = "35"
+             SET FG-MORE-RECORDS-N        TO TRUE
+             SET FG-CONFIRM-OPEN-N        TO TRUE
+           ELSE
+             SET FG-MORE-RECORDS-Y        TO TRUE
+             SET FG-CONFIRM-OPEN-Y        TO TRUE
+           END-IF
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           IF FG-CONFIRM-OPEN-Y
+             CLOSE ACH-CONFIRM-FILE
+           END-IF
+
+           MOVE SPACES                    TO RECON-LINE
+           WRITE RECON-LINE
+
+           STRING "Confirmations read      : "
+                  FUNCTION TRIM(WS-CONFIRMS-READ)
+             DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           STRING "Confirmations matched   : "
+                  FUNCTION TRIM(WS-CONFIRMS-MATCHED)
+             DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           STRING "Confirmations exception : "
+                  FUNCTION TRIM(WS-CONFIRMS-EXCEPTIONS)
+             DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           CLOSE RECON-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "CONFIRMATIONS READ: ",
+             FUNCTION TRIM(WS-CONFIRMS-READ),
+             " | MATCHED: ",
+             FUNCTION TRIM(WS-CONFIRMS-MATCHED),
+             " | EXCEPTIONS: ",
+             FUNCTION TRIM(WS-CONFIRMS-EXCEPTIONS)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-RECONCILIATION SECTION.
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ ACH-CONFIRM-FILE
+               AT END
+                 SET FG-MORE-RECORDS-N    TO TRUE
+               NOT AT END
+                 ADD 1                    TO WS-CONFIRMS-READ
+                 PERFORM F-RECONCILE-CONFIRMATION
+             END-READ
+           END-PERFORM
+           .
+       F-RUN-RECONCILIATION-END.
+           EXIT.
+      ******************************************************************
+       F-RECONCILE-CONFIRMATION SECTION.
+           SET FG-EXCEPTION-N               TO TRUE
+           MOVE SPACES                      TO WS-EXCEPTION-REASON
+
+      *    LOOK UP OUR OWN POSTING BY THE REFERENCE ACHBATCH STASHED
+      *    IN THE TRANSACTION MEMO -- SEARCH ACROSS ALL ACCOUNTS.
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-GET-LIST          TO TRUE
+           MOVE 0                           TO I-TRANS-ACCOUNTID
+           MOVE ACHCONF-REFERENCE           TO I-TRANS-MEMO
+           MOVE 1                           TO I-TRANS-PAGE-NUMBER
+           SET PGNAME-TRANSDB               TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF NOT TRANSDB-STATUS-OK
+             MOVE 0                         TO O-TRANSDB-COUNT
+           END-IF
+
+           IF O-TRANSDB-COUNT = 0
+             IF ACHCONF-STATUS-CONFIRMED
+               SET FG-EXCEPTION-Y           TO TRUE
+               MOVE "CONFIRMED BY COUNTERPARTY, NO MATCHING POSTING"
+                                             TO WS-EXCEPTION-REASON
+             END-IF
+      *      A REJECTED REFERENCE WITH NO POSTING IS EXPECTED -- WE
+      *      NEVER POSTED IT IN THE FIRST PLACE.
+           ELSE
+             IF ACHCONF-STATUS-REJECTED
+               SET FG-EXCEPTION-Y           TO TRUE
+               MOVE "REJECTED BY COUNTERPARTY BUT WE POSTED IT"
+                                             TO WS-EXCEPTION-REASON
+             ELSE
+               IF ACHCONF-AMOUNT NOT = O-TRANS-AMMOUNT(1)
+                 SET FG-EXCEPTION-Y         TO TRUE
+                 MOVE "CONFIRMED AMOUNT DOES NOT MATCH OUR POSTING"
+                                             TO WS-EXCEPTION-REASON
+               END-IF
+             END-IF
+           END-IF
+
+           IF FG-EXCEPTION-Y
+             ADD 1                          TO WS-CONFIRMS-EXCEPTIONS
+           ELSE
+             ADD 1                          TO WS-CONFIRMS-MATCHED
+           END-IF
+
+           PERFORM F-WRITE-RESULT-LINE
+           .
+       F-RECONCILE-CONFIRMATION-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-RESULT-LINE SECTION.
+           MOVE ACHCONF-AMOUNT              TO WS-AMOUNT-EDITED
+           IF FG-EXCEPTION-Y
+             MOVE O-TRANS-AMMOUNT(1)        TO WS-AMOUNT-EDITED2
+             STRING
+               "EXCEPTION REF=", ACHCONF-REFERENCE,
+               " STATUS=", ACHCONF-STATUS,
+               " CONF-AMT=", WS-AMOUNT-EDITED,
+               " OUR-AMT=", WS-AMOUNT-EDITED2,
+               " REASON=", WS-EXCEPTION-REASON
+               INTO RECON-LINE
+             END-STRING
+           ELSE
+             STRING
+               "MATCHED   REF=", ACHCONF-REFERENCE,
+               " STATUS=", ACHCONF-STATUS,
+               " AMT=", WS-AMOUNT-EDITED
+               INTO RECON-LINE
+             END-STRING
+           END-IF
+           WRITE RECON-LINE
+           .
+       F-WRITE-RESULT-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
