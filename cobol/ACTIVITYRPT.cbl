@@ -0,0 +1,249 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ACTIVITYRPT.
+      ******************************************************************
+      *  Teller/admin activity report. Run standalone with no
+      *  arguments. Reads files/audit.log (written by AUDITLOG for
+      *  every CUSTOMER/ACCOUNT/BANKUSER create/update/delete -- see
+      *  AUDITLOG.cbl's fixed-column line layout, reproduced below),
+      *  looks up each distinct actor's role via BUSRDB GETROLE, and
+      *  writes only the entries whose actor is a teller or admin
+      *  (client self-service actions on their own data are excluded)
+      *  to files/reports/ACTIVITY_REPORT_<ts>.txt.
+      *
+      *  AUDIT-LINE COLUMN LAYOUT (from AUDITLOG.cbl's MAIN SECTION):
+      *     1-19   TIMESTAMP  "YYYY-MM-DD HH:MM:SS"
+      *     20     " "
+      *     21-30  ENTITY     (space-padded, e.g. "CUSTOMER  ")
+      *     31-34  " id="
+      *     35-39  ENTITY-ID  (5 digits)
+      *     40     " "
+      *     41-48  ACTION     (space-padded, "CREATE  "/etc.)
+      *     49-55  " actor="
+      *     56-60  ACTOR-BUSR-ID (5 digits)
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-INPUT ASSIGN TO "files/audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT REPORT-OUTPUT ASSIGN TO DYNAMIC WS-REPORT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  AUDIT-INPUT.
+       01  AUDIT-LINE                   PIC X(200).
+
+       FD  REPORT-OUTPUT.
+       01  REPORT-LINE                  PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ACTIVITYRPT         ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-BUSRDB               VALUE "BUSRDB              ".
+
+       01 AUDIT-FIELDS.
+         05 AF-TIMESTAMP                PIC X(19).
+         05 AF-ENTITY                   PIC X(10).
+         05 AF-ENTITY-ID                PIC 9(05).
+         05 AF-ACTION                   PIC X(08).
+         05 AF-ACTOR-BUSR-ID            PIC 9(05).
+
+       01 ROLE-CACHE.
+         05 RC-COUNT                    PIC 9(04) VALUE 0.
+         05 RC-ENTRY                    OCCURS 200 TIMES.
+           10 RC-BUSR-ID                PIC 9(05).
+           10 RC-ROLE                   PIC X(04).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-TS-RAW                   PIC 9(08).
+         05 WS-TM-RAW                   PIC 9(08).
+         05 WS-TIMESTAMP-TAG            PIC X(15).
+         05 WS-REPORT-NAME              PIC X(256).
+         05 WS-LOOKUP-ROLE              PIC X(04).
+         05 WS-SCANNED-COUNT            PIC 9(07) VALUE 0.
+         05 WS-REPORTED-COUNT           PIC 9(07) VALUE 0.
+         05 IND-1                       PIC 9(04).
+
+       01 FLAGS.
+         05 FG-MORE-LINES               PIC X VALUE 'Y'.
+           88 FG-MORE-LINES-Y           VALUE 'Y'.
+           88 FG-MORE-LINES-N           VALUE 'N'.
+         05 FG-ROLE-FOUND               PIC X VALUE 'N'.
+           88 FG-ROLE-FOUND-Y           VALUE 'Y'.
+           88 FG-ROLE-FOUND-N           VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY BUSRINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-SCAN-AUDIT-LOG
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "TELLER/ADMIN ACTIVITY REPORT STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TS-RAW               FROM DATE YYYYMMDD
+           ACCEPT WS-TM-RAW                FROM TIME
+
+           STRING WS-TS-RAW               DELIMITED BY SIZE
+                  "_"                     DELIMITED BY SIZE
+                  WS-TM-RAW               DELIMITED BY SIZE
+             INTO WS-TIMESTAMP-TAG
+           END-STRING
+
+           STRING "files/reports/ACTIVITY_REPORT_"  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-TIMESTAMP-TAG)  DELIMITED BY SIZE
+                  ".txt"                            DELIMITED BY SIZE
+             INTO WS-REPORT-NAME
+           END-STRING
+
+           OPEN OUTPUT REPORT-OUTPUT
+           MOVE "TIMESTAMP|ACTOR|ROLE|ENTITY|ENTITYID|ACTION"
+                                            TO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE REPORT-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING "ACTIVITY REPORT ", FUNCTION TRIM(WS-TIMESTAMP-TAG),
+                  " -- SCANNED: ", FUNCTION TRIM(WS-SCANNED-COUNT),
+                  " REPORTED: ", FUNCTION TRIM(WS-REPORTED-COUNT)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-SCAN-AUDIT-LOG SECTION.
+           OPEN INPUT AUDIT-INPUT
+           IF WS-FILE-STATUS NOT = "00"
+             DISPLAY "NO AUDIT LOG FOUND -- NOTHING TO REPORT"
+             EXIT SECTION
+           END-IF
+
+           SET FG-MORE-LINES-Y             TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ AUDIT-INPUT
+               AT END
+                 SET FG-MORE-LINES-N       TO TRUE
+               NOT AT END
+                 PERFORM F-PROCESS-LINE
+             END-READ
+           END-PERFORM
+
+           CLOSE AUDIT-INPUT
+           .
+       F-SCAN-AUDIT-LOG-END.
+           EXIT.
+      ******************************************************************
+       F-PROCESS-LINE SECTION.
+           ADD 1                            TO WS-SCANNED-COUNT
+
+           MOVE AUDIT-LINE(1:19)            TO AF-TIMESTAMP
+           MOVE AUDIT-LINE(21:10)           TO AF-ENTITY
+           MOVE AUDIT-LINE(35:5)            TO AF-ENTITY-ID
+           MOVE AUDIT-LINE(41:8)            TO AF-ACTION
+           MOVE AUDIT-LINE(56:5)            TO AF-ACTOR-BUSR-ID
+
+           PERFORM F-LOOKUP-ROLE
+
+           IF FG-ROLE-FOUND-Y
+             IF WS-LOOKUP-ROLE = "BaAd" OR WS-LOOKUP-ROLE = "BaTe"
+               PERFORM F-WRITE-REPORT-LINE
+             END-IF
+           END-IF
+           .
+       F-PROCESS-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-LOOKUP-ROLE SECTION.
+      *    LINEAR-SCAN CACHE SO EACH DISTINCT ACTOR IS ONLY LOOKED UP
+      *    IN BUSRDB ONCE, NO MATTER HOW MANY AUDIT LINES THEY HAVE.
+           SET FG-ROLE-FOUND-N             TO TRUE
+
+           PERFORM VARYING IND-1 FROM 1 BY 1
+                   UNTIL IND-1 > RC-COUNT
+             IF RC-BUSR-ID(IND-1) = AF-ACTOR-BUSR-ID
+               MOVE RC-ROLE(IND-1)         TO WS-LOOKUP-ROLE
+               SET FG-ROLE-FOUND-Y         TO TRUE
+             END-IF
+           END-PERFORM
+
+           IF NOT FG-ROLE-FOUND-Y
+             INITIALIZE BUSRDB-INTERFACE
+             SET I-BUSR-OP-GETROLE        TO TRUE
+             MOVE AF-ACTOR-BUSR-ID        TO I-BUSR-ID
+             SET PGNAME-BUSRDB            TO TRUE
+             CALL PROGNAME USING BUSRDB-INTERFACE
+
+             IF BUSRDB-STATUS-OK
+               MOVE O-BUSR-ROLE           TO WS-LOOKUP-ROLE
+               SET FG-ROLE-FOUND-Y        TO TRUE
+               IF RC-COUNT < 200
+                 ADD 1                    TO RC-COUNT
+                 MOVE AF-ACTOR-BUSR-ID    TO RC-BUSR-ID(RC-COUNT)
+                 MOVE WS-LOOKUP-ROLE      TO RC-ROLE(RC-COUNT)
+               END-IF
+             END-IF
+           END-IF
+           .
+       F-LOOKUP-ROLE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-REPORT-LINE SECTION.
+           ADD 1                            TO WS-REPORTED-COUNT
+
+           STRING FUNCTION TRIM(AF-TIMESTAMP) DELIMITED BY SIZE
+                  "|"                         DELIMITED BY SIZE
+                  FUNCTION TRIM(AF-ACTOR-BUSR-ID)
+                                               DELIMITED BY SIZE
+                  "|"                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LOOKUP-ROLE)
+                                               DELIMITED BY SIZE
+                  "|"                         DELIMITED BY SIZE
+                  FUNCTION TRIM(AF-ENTITY)    DELIMITED BY SIZE
+                  "|"                         DELIMITED BY SIZE
+                  FUNCTION TRIM(AF-ENTITY-ID) DELIMITED BY SIZE
+                  "|"                         DELIMITED BY SIZE
+                  FUNCTION TRIM(AF-ACTION)    DELIMITED BY SIZE
+             INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+           .
+       F-WRITE-REPORT-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
