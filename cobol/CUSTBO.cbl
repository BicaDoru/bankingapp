@@ -6,8 +6,27 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT CDA-APPROVAL-FILE ASSIGN
+           TO "files/custdelapprovals.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CDA-KEY
+           FILE STATUS IS WS-CDA-FILE-STATUS.
+
+           SELECT CDA-SEQ-FILE ASSIGN TO "files/custdelapproval_seq.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CDA-SEQ-STATUS.
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CDA-APPROVAL-FILE.
+       COPY CUSTDELAPPROVALRECORD.
+
+       FD  CDA-SEQ-FILE.
+       01 CDA-SEQ-LINE                   PIC 9(05).
       ******************************************************************
        WORKING-STORAGE             SECTION.
       *
@@ -18,11 +37,48 @@
          88 PGNAME-ACCDB               VALUE "ACCDB               ".
          88 PGNAME-ERROR               VALUE "ERROR               ".
          88 PGNAME-BUSRDB              VALUE "BUSRDB              ".
-       
+         88 PGNAME-AUDITLOG            VALUE "AUDITLOG            ".
+         88 PGNAME-TRANSDB             VALUE "TRANSDB             ".
+
+       01 CONSTANTS.
+         COPY APPROVALCONFIG.
+
        01 INTERNAL-VARS.
          05 WS-ERROR-SOURCE            PIC X(20).
          05 WS-PAGE-NUMBER             PIC 9(05).
          05 WS-VALIDATED-PAGE-NUMBER   PIC 9(05).
+         05 WS-CDA-FILE-STATUS         PIC XX VALUE SPACES.
+         05 WS-CDA-SEQ-STATUS          PIC XX VALUE SPACES.
+         05 WS-CDA-NEXT-ID             PIC 9(05).
+
+         05 WS-TIME-RAW                PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH               PIC X(02).
+           10 WS-TIME-MM               PIC X(02).
+           10 WS-TIME-SS               PIC X(02).
+           10 WS-TIME-TT               PIC X(02).
+         05 WS-DATE-RAW                PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC             PIC X(02).
+             15 WS-DATE-YY             PIC X(02).
+           10 WS-DATE-MM               PIC X(02).
+           10 WS-DATE-TT               PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                 PIC X(04).
+             15 T-L1                   PIC X(01) VALUE "-".
+             15 T-MONTH                PIC X(02).
+             15 T-L2                   PIC X(01) VALUE "-".
+             15 T-DAY                  PIC X(02).
+           10 T-L3                     PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                 PIC X(02).
+             15 T-L4                   PIC X(01) VALUE ":".
+             15 T-MIN                  PIC X(02).
+             15 T-L5                   PIC X(01) VALUE ":".
+             15 T-SEC                  PIC X(02).
+             15 T-ZONE                 PIC X(03) VALUE "+00".
 
        01 WS-BUFFER.
          05 WS-BF-BUSR-ID              PIC 9(05).
@@ -33,11 +89,12 @@
          05 WS-TG-BUSR-ID              PIC 9(05).
          05 WS-TG-CUST-ID              PIC 9(05).
          05 WS-TG-ROLE                 PIC X(04).
-           88 WS-TG-ROLE-TELLER        VALUE "BaTe".
+           88 WS-TG-ROLE-TELLER        VALUES "BaTe" "BaTS".
            88 WS-TG-ROLE-CLIENT        VALUE "BaCl".
            88 WS-TG-ROLE-ADMIN         VALUE "BaAd".
        01 INDEXES.
          05 IND-1                      PIC 9(03).
+         05 IND-2                      PIC 9(03).
       ******************************************************************
       *                        COPYLIB IMPORTS 
       ******************************************************************   
@@ -46,6 +103,8 @@
        COPY ERRINTERFACE.
        COPY LOGGERINTERFACE.
        COPY BUSRINTERFACE.
+       COPY AUDITINTERFACE.
+       COPY TRANSINTERFACE.
        COPY DBUTILSVARS.
 
       *
@@ -100,6 +159,8 @@
                PERFORM F-DELETE-CUSTOMER-ITEM
              WHEN I-DISP-METHOD-PUT    ALSO I-DISP-OBJ-CUST-ITEM
                PERFORM F-UPDATE-CUSTOMER-ITEM
+             WHEN I-DISP-METHOD-GET    ALSO I-DISP-OBJ-INQUIRY
+               PERFORM F-READ-INQUIRY
              WHEN OTHER
                SET O-DISP-ERR-CUST-BAD-METHOD TO TRUE
                MOVE 1                         TO I-ERR-PARAM-COUNT 
@@ -127,6 +188,7 @@
            INITIALIZE CUSTDB-INTERFACE
            SET I-CUST-OP-GET-LIST               TO TRUE
            MOVE WS-VALIDATED-PAGE-NUMBER        TO I-CUST-PAGE-NUMBER
+           MOVE I-GET-CUST-LIST-SEARCH          TO I-CUST-FILTER-SEARCH
            SET PGNAME-CUSTDB                    TO TRUE
            CALL PROGNAME USING CUSTDB-INTERFACE
 
@@ -198,6 +260,106 @@
            .
        F-READ-CUSTOMER-ITEM-END.
            EXIT.
+      ******************************************************************
+       F-READ-INQUIRY SECTION.
+      *    CUSTOMER SELF-SERVICE INQUIRY -- ONE CALL RETURNING THE
+      *    CALLER'S OWN PROFILE, ACCOUNTS, AND EACH ACCOUNT'S 2 MOST
+      *    RECENT TRANSACTIONS. USES THE SAME PERMISSION CHECK AS
+      *    F-READ-CUSTOMER-ITEM SO A CLIENT MAY ONLY INQUIRE ON THEIR
+      *    OWN CUSTID (OR A TELLER/ADMIN ON A CUSTOMER THEY MANAGE).
+           MOVE I-GET-INQUIRY-CUSTID            TO WS-BF-CUST-ID
+           PERFORM UT-GET-TARGET-USER-DATA-FROM-CUST-ID
+           IF O-DISP-ERR-OK
+             PERFORM UT-DEFAULT-PERMISSION-CHECK
+           END-IF
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE CUSTDB-INTERFACE
+           SET I-CUST-OP-GET-ITEM               TO TRUE
+           MOVE I-GET-INQUIRY-CUSTID            TO I-CUST-CUSTID
+           SET PGNAME-CUSTDB                    TO TRUE
+           CALL PROGNAME USING CUSTDB-INTERFACE
+           EVALUATE TRUE
+             WHEN CUST-STATUS-OK
+               CONTINUE
+             WHEN CUST-STATUS-NOT-FOUND-ERR
+               SET O-DISP-ERR-DB-ITEM-NOT-FOUND TO TRUE
+               EXIT SECTION
+             WHEN OTHER
+               SET O-DISP-ERR-DB-SQL            TO TRUE
+               EXIT SECTION
+           END-EVALUATE
+
+           MOVE O-CUST-ID(1)                    TO O-INQ-CUST-ID
+           MOVE O-CUST-USERNAME(1)              TO O-INQ-CUST-USERNAME
+           MOVE O-CUST-ADDRESS(1)               TO O-INQ-CUST-ADDRESS
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST                 TO TRUE
+           MOVE 1                               TO I-ACC-PAGE-NUMBER
+           MOVE I-GET-INQUIRY-CUSTID            TO I-ACC-CUSTOMERID
+           SET PGNAME-ACCDB                     TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           IF NOT ACCDB-STATUS-OK
+             SET O-DISP-ERR-DB-SQL              TO TRUE
+             EXIT SECTION
+           END-IF
+
+           MOVE O-ACC-COUNT                     TO O-INQ-ACC-COUNT
+           IF O-INQ-ACC-COUNT > 10
+             MOVE 10                            TO O-INQ-ACC-COUNT
+           END-IF
+
+           PERFORM VARYING IND-1 FROM 1 BY 1
+                           UNTIL IND-1 > O-INQ-ACC-COUNT
+             MOVE O-ACC-ACCOUNTID(IND-1)   TO O-INQ-ACC-ACCOUNTID(IND-1)
+             MOVE O-ACC-IBAN(IND-1)        TO O-INQ-ACC-IBAN(IND-1)
+             MOVE O-ACC-CURRENCY(IND-1)    TO O-INQ-ACC-CURRENCY(IND-1)
+             MOVE O-ACC-BALANCE(IND-1)     TO O-INQ-ACC-BALANCE(IND-1)
+             PERFORM F-READ-INQUIRY-ACC-TRANS
+           END-PERFORM
+           .
+       F-READ-INQUIRY-END.
+           EXIT.
+      ******************************************************************
+       F-READ-INQUIRY-ACC-TRANS SECTION.
+      *    THE MOST RECENT PAGE OF THIS ACCOUNT'S TRANSACTIONS,
+      *    TRIMMED TO THE FIRST 2 ROWS TRANSDB HANDS BACK.
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-GET-LIST              TO TRUE
+           MOVE O-ACC-ACCOUNTID(IND-1)          TO I-TRANS-ACCOUNTID
+           MOVE 1                               TO I-TRANS-PAGE-NUMBER
+           SET PGNAME-TRANSDB                   TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           MOVE 0                               TO O-INQ-ACC-TRANS-COUNT
+                                                    (IND-1)
+           IF TRANSDB-STATUS-OK
+             MOVE O-TRANSDB-COUNT               TO O-INQ-ACC-TRANS-COUNT
+                                                    (IND-1)
+             IF O-INQ-ACC-TRANS-COUNT(IND-1) > 2
+               MOVE 2                    TO O-INQ-ACC-TRANS-COUNT(IND-1)
+             END-IF
+
+             PERFORM VARYING IND-2 FROM 1 BY 1
+                     UNTIL IND-2 > O-INQ-ACC-TRANS-COUNT(IND-1)
+               MOVE O-TRANS-TRANS-TYPE(IND-2)
+                          TO O-INQ-TRANS-TRANS-TYPE(IND-1, IND-2)
+               MOVE O-TRANS-AMMOUNT(IND-2)
+                          TO O-INQ-TRANS-AMOUNT(IND-1, IND-2)
+               MOVE O-TRANS-TIMESTAMP(IND-2)
+                          TO O-INQ-TRANS-TIMESTAMP(IND-1, IND-2)
+               MOVE O-TRANS-ACCBALANCE(IND-2)
+                          TO O-INQ-TRANS-BALANCE(IND-1, IND-2)
+               MOVE O-TRANS-MEMO(IND-2)
+                          TO O-INQ-TRANS-MEMO(IND-1, IND-2)
+             END-PERFORM
+           END-IF
+           .
+       F-READ-INQUIRY-ACC-TRANS-END.
+           EXIT.
 
       ******************************************************************
        F-CREATE-CUSTOMER-ITEM SECTION.
@@ -233,6 +395,13 @@
            EVALUATE TRUE
              WHEN CUST-STATUS-OK
                MOVE O-CUST-ELEM(1)            TO O-DISP-DATA-OUT
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "CUSTOMER"                TO I-AUDIT-ENTITY
+               MOVE O-CUST-ID(1)              TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-CREATE         TO TRUE
+               MOVE U-DISP-LOGIN-ID           TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG            TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL          TO TRUE
            END-EVALUATE
@@ -259,6 +428,33 @@
              EXIT SECTION
            END-IF
 
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 1                          TO I-ACC-PAGE-NUMBER
+           MOVE I-DEL-CUST-ITEM-CUSTID     TO I-ACC-CUSTOMERID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-SQL-ERROR
+             SET O-DISP-ERR-DB-SQL         TO TRUE
+             EXIT SECTION
+           END-IF
+
+           IF ACCDB-STATUS-OK AND O-ACC-COUNT > 0
+             SET O-DISP-ERR-CUST-HAS-ACCOUNTS TO TRUE
+             EXIT SECTION
+           END-IF
+
+      *    DELETING A CUSTOMER IS A SENSITIVE TELLER ACTION -- HOLD IT
+      *    FOR A SECOND APPROVER INSTEAD OF DELETING STRAIGHT AWAY.
+      *    K-APPROVAL-TELLER-ONLY (APPROVALCONFIG) DECIDES WHETHER THIS
+      *    ROUTING ONLY APPLIES TO A TELLER OR TO EVERYONE, SAME
+      *    CONVENTION AS ACCBO'S WITHDRAWAL/FEE ROUTING.
+           IF K-APPROVAL-TELLER-ONLY-N OR U-DISP-LOGIN-TELLER
+             PERFORM F-CREATE-CUSTOMER-DELETE-APPROVAL-REQUEST
+             EXIT SECTION
+           END-IF
+
            INITIALIZE CUSTDB-INTERFACE
            SET I-CUST-OP-DELETE            TO TRUE
            MOVE I-DEL-CUST-ITEM-CUSTID     TO I-CUST-CUSTID
@@ -272,12 +468,99 @@
                MOVE O-CUST-USERNAME(1)     TO O-DEL-CUST-ITEM-USERNAME
                MOVE O-CUST-ADDRESS(1)      TO O-DEL-CUST-ITEM-ADDRESS
                MOVE O-CUST-BANKUSERID(1)   TO O-DEL-CUST-ITEM-BANKUSERID
-             WHEN OTHER 
+               MOVE "DELETED"              TO O-DEL-CUST-ITEM-STATUS
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "CUSTOMER"             TO I-AUDIT-ENTITY
+               MOVE O-CUST-ID(1)           TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-DELETE      TO TRUE
+               MOVE U-DISP-LOGIN-ID        TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG         TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
+             WHEN OTHER
                SET O-DISP-ERR-DB-SQL       TO TRUE
            END-EVALUATE
            .
        F-DELETE-CUSTOMER-ITEM-END.
            EXIT.
+      ******************************************************************
+       F-CREATE-CUSTOMER-DELETE-APPROVAL-REQUEST SECTION.
+      *    WRITES A PENDING RECORD FOR THE CUSTOMER-DELETE APPROVAL
+      *    TOOL TO PICK UP -- NO DELETE HAPPENS UNTIL A SECOND,
+      *    DIFFERENT BANK USER APPROVES IT THERE. THE CALLER SEES A
+      *    "PENDING" STATUS AND THE APPROVAL ID (NOT THE CUSTOMER ID)
+      *    BACK IN O-DEL-CUST-ITEM-ID.
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                     TO WS-DATE-CC
+           MOVE WS-DATE-YYYY             TO T-YEAR
+           MOVE WS-DATE-MM               TO T-MONTH
+           MOVE WS-DATE-TT               TO T-DAY
+           MOVE WS-TIME-HH               TO T-HOUR
+           MOVE WS-TIME-MM               TO T-MIN
+           MOVE WS-TIME-SS               TO T-SEC
+
+           PERFORM UT-OPEN-CDA-APPROVAL-FILES
+           PERFORM UT-NEXT-CDA-APPROVAL-ID
+
+           MOVE WS-CDA-NEXT-ID              TO CDA-ID
+           MOVE I-DEL-CUST-ITEM-CUSTID      TO CDA-CUSTID
+           MOVE U-DISP-LOGIN-ID             TO CDA-REQUESTED-BY
+           MOVE WS-TIMESTAMP                TO CDA-TIMESTAMP
+           SET CDA-IS-PENDING               TO TRUE
+           MOVE 0                           TO CDA-DECIDED-BY
+           WRITE CDA-APPROVAL-RECORD
+
+           PERFORM UT-CLOSE-CDA-APPROVAL-FILES
+
+           MOVE WS-CDA-NEXT-ID          TO O-DEL-CUST-ITEM-ID
+           MOVE SPACES                  TO O-DEL-CUST-ITEM-USERNAME
+           MOVE SPACES                  TO O-DEL-CUST-ITEM-ADDRESS
+           MOVE 0                       TO O-DEL-CUST-ITEM-BANKUSERID
+           MOVE "PENDING"               TO O-DEL-CUST-ITEM-STATUS
+           .
+       F-CREATE-CUSTOMER-DELETE-APPROVAL-REQUEST-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-CDA-APPROVAL-FILES SECTION.
+           OPEN I-O CDA-APPROVAL-FILE
+           IF WS-CDA-FILE-STATUS = "35"
+             OPEN OUTPUT CDA-APPROVAL-FILE
+             CLOSE CDA-APPROVAL-FILE
+             OPEN I-O CDA-APPROVAL-FILE
+           END-IF
+           .
+       UT-OPEN-CDA-APPROVAL-FILES-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-CDA-APPROVAL-FILES SECTION.
+           CLOSE CDA-APPROVAL-FILE
+           .
+       UT-CLOSE-CDA-APPROVAL-FILES-END.
+           EXIT.
+      ******************************************************************
+       UT-NEXT-CDA-APPROVAL-ID SECTION.
+      *    A SMALL SEQUENCE FILE HOLDING THE LAST-ISSUED APPROVAL ID --
+      *    SAME MARKER-FILE STYLE AS TRANSFERBO'S UT-NEXT-APPROVAL-ID.
+           MOVE 0                           TO WS-CDA-NEXT-ID
+
+           OPEN INPUT CDA-SEQ-FILE
+           IF WS-CDA-SEQ-STATUS = "00"
+             READ CDA-SEQ-FILE
+               NOT AT END
+                 MOVE CDA-SEQ-LINE          TO WS-CDA-NEXT-ID
+             END-READ
+             CLOSE CDA-SEQ-FILE
+           END-IF
+
+           ADD 1                            TO WS-CDA-NEXT-ID
+
+           OPEN OUTPUT CDA-SEQ-FILE
+           MOVE WS-CDA-NEXT-ID              TO CDA-SEQ-LINE
+           WRITE CDA-SEQ-LINE
+           CLOSE CDA-SEQ-FILE
+           .
+       UT-NEXT-CDA-APPROVAL-ID-END.
+           EXIT.
       ******************************************************************
        F-UPDATE-CUSTOMER-ITEM SECTION.
            IF U-DISP-LOGIN-CLIENT
@@ -307,6 +590,13 @@
            EVALUATE TRUE
              WHEN CUST-STATUS-OK
                MOVE O-CUST-ELEM(1)         TO O-DISP-DATA-OUT
+               INITIALIZE AUDIT-INTERFACE
+               MOVE "CUSTOMER"             TO I-AUDIT-ENTITY
+               MOVE O-CUST-ID(1)           TO I-AUDIT-ENTITY-ID
+               SET I-AUDIT-ACT-UPDATE      TO TRUE
+               MOVE U-DISP-LOGIN-ID        TO I-AUDIT-ACTOR-BUSR-ID
+               SET PGNAME-AUDITLOG         TO TRUE
+               CALL PROGNAME USING AUDIT-INTERFACE
              WHEN OTHER
                SET O-DISP-ERR-DB-SQL       TO TRUE
            END-EVALUATE
