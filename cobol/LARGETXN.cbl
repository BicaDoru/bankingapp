@@ -0,0 +1,319 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      LARGETXN.
+      ******************************************************************
+      *  Regulatory large-transaction report. Run standalone, no args
+      *  (same shape as EODRECON). For every account, walks every
+      *  TRANSDB entry and every TRANSFERDB entry where the account's
+      *  IBAN is source or destination, and lists any single one at
+      *  or above K-LARGE-TXN-THRESHOLD -- the same reportable-amount
+      *  idea as a currency transaction report. Written to
+      *  files/reports/LARGE_TXN_REPORT_<yyyymmdd>.txt along with a
+      *  summary. This is a periodic compliance report over the full
+      *  transaction history, distinct from ACCBO/TRANSFERBO's
+      *  F-CHECK-FRAUD, which flags a large amount at the moment it
+      *  is posted.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT LARGETXN-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  LARGETXN-OUTPUT.
+       01  LARGETXN-LINE                 PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "LARGETXN            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 CONSTANTS.
+      *    A SINGLE TRANSACTION OR TRANSFER AT OR ABOVE THIS AMOUNT
+      *    IS REPORTABLE.
+         05 K-LARGE-TXN-THRESHOLD       PIC 9(08)V99 VALUE 10000.00.
+
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 INTERNAL-VARS.
+         05 WS-FILENAME                 PIC X(256).
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CC               PIC X(02).
+           10 WS-TODAY-YY               PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+         05 WS-ACC-PAGE-NUMBER          PIC 9(05).
+         05 WS-SUB-PAGE-NUMBER          PIC 9(05).
+
+         05 WS-CUR-ACCOUNTID            PIC 9(05).
+         05 WS-CUR-IBAN                 PIC X(30).
+
+         05 WS-ACCOUNTS-CHECKED         PIC 9(07) VALUE 0.
+         05 WS-ITEMS-REPORTED           PIC 9(07) VALUE 0.
+
+         05 WS-AMOUNT-EDITED            PIC ZZZZZZZ9.99.
+
+       01 FLAGS.
+         05 FG-MORE-ACC-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-ACC-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-ACC-PAGES-N       VALUE 'N'.
+         05 FG-MORE-SUB-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-N       VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+         05 IND-2                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-REPORT
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "LARGE TRANSACTION REPORT STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE
+           MOVE '20'                      TO WS-TODAY-CC
+
+           STRING "files/reports/LARGE_TXN_REPORT_" DELIMITED BY SIZE
+                  WS-TODAY-RAW              DELIMITED BY SIZE
+                  ".txt"                    DELIMITED BY SIZE
+             INTO WS-FILENAME
+           END-STRING
+
+           OPEN OUTPUT LARGETXN-OUTPUT
+
+           MOVE "===== REGULATORY LARGE TRANSACTION REPORT ====="
+                                           TO LARGETXN-LINE
+           WRITE LARGETXN-LINE
+           MOVE SPACES                    TO LARGETXN-LINE
+           WRITE LARGETXN-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE SPACES                    TO LARGETXN-LINE
+           WRITE LARGETXN-LINE
+
+           STRING "Accounts checked : "
+                  FUNCTION TRIM(WS-ACCOUNTS-CHECKED)
+             DELIMITED BY SIZE INTO LARGETXN-LINE
+           END-STRING
+           WRITE LARGETXN-LINE
+
+           STRING "Items reported   : "
+                  FUNCTION TRIM(WS-ITEMS-REPORTED)
+             DELIMITED BY SIZE INTO LARGETXN-LINE
+           END-STRING
+           WRITE LARGETXN-LINE
+
+           CLOSE LARGETXN-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ACCOUNTS CHECKED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-CHECKED),
+             " | ITEMS REPORTED: ",
+             FUNCTION TRIM(WS-ITEMS-REPORTED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-REPORT SECTION.
+           SET FG-MORE-ACC-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-ACC-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-ACC-PAGES-N
+             PERFORM F-READ-ACCOUNT-PAGE
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-ACC-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-CHECK-ACCOUNT
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-ACC-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-ACC-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-RUN-REPORT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT-PAGE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 0                          TO I-ACC-CUSTOMERID
+           MOVE WS-ACC-PAGE-NUMBER         TO I-ACC-PAGE-NUMBER
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE 0                        TO O-ACC-COUNT
+           END-IF
+           .
+       F-READ-ACCOUNT-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-ACCOUNT SECTION.
+           ADD 1                           TO WS-ACCOUNTS-CHECKED
+
+           MOVE O-ACC-ACCOUNTID(IND-1)     TO WS-CUR-ACCOUNTID
+           MOVE O-ACC-IBAN(IND-1)          TO WS-CUR-IBAN
+
+           PERFORM F-SCAN-TRANSACTIONS
+           PERFORM F-SCAN-TRANSFERS
+           .
+       F-CHECK-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-SCAN-TRANSACTIONS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSDB-INTERFACE
+             SET I-TRANS-OP-GET-LIST       TO TRUE
+             MOVE WS-CUR-ACCOUNTID         TO I-TRANS-ACCOUNTID
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANS-PAGE-NUMBER
+             SET PGNAME-TRANSDB            TO TRUE
+             CALL PROGNAME USING TRANSDB-INTERFACE
+
+             IF NOT TRANSDB-STATUS-OK
+               MOVE 0                      TO O-TRANSDB-COUNT
+             END-IF
+
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSDB-COUNT
+                 IF O-TRANS-AMMOUNT(IND-2) >= K-LARGE-TXN-THRESHOLD
+                   PERFORM F-WRITE-TRANS-LINE
+                 END-IF
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-SCAN-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-SCAN-TRANSFERS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSFERDB-INTERFACE
+             SET I-TRANSFER-OP-GETLIST     TO TRUE
+             MOVE WS-CUR-IBAN              TO I-TRANSFER-FILTER-IBAN
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANSFER-PAGE-NUMBER
+             SET PGNAME-TRANSFERDB         TO TRUE
+             CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+             IF NOT TRANSFERDB-STATUS-OK
+               MOVE 0                      TO O-TRANSFER-COUNT
+             END-IF
+
+             IF O-TRANSFER-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSFER-COUNT
+      *          ONLY REPORT ONCE PER TRANSFER, FROM THE SOURCE
+      *          ACCOUNT'S SIDE, TO AVOID DOUBLE-COUNTING IT WHEN
+      *          BOTH LEGS ARE INTERNAL ACCOUNTS.
+                 IF O-TRANSFER-SRCIBAN(IND-2) = WS-CUR-IBAN
+                 AND O-TRANSFER-AMOUNT(IND-2) >= K-LARGE-TXN-THRESHOLD
+                   PERFORM F-WRITE-TRANSFER-LINE
+                 END-IF
+               END-PERFORM
+               IF O-TRANSFER-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-SCAN-TRANSFERS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANS-LINE SECTION.
+           ADD 1                           TO WS-ITEMS-REPORTED
+           MOVE O-TRANS-AMMOUNT(IND-2)     TO WS-AMOUNT-EDITED
+           STRING
+             "TRANSACTION account "  WS-CUR-ACCOUNTID
+             " type=" O-TRANS-TRANS-TYPE(IND-2)
+             " amount=" FUNCTION TRIM(WS-AMOUNT-EDITED)
+             " time=" O-TRANS-TIMESTAMP(IND-2)
+             INTO LARGETXN-LINE
+           END-STRING
+           WRITE LARGETXN-LINE
+           .
+       F-WRITE-TRANS-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-TRANSFER-LINE SECTION.
+           ADD 1                           TO WS-ITEMS-REPORTED
+           MOVE O-TRANSFER-AMOUNT(IND-2)   TO WS-AMOUNT-EDITED
+           STRING
+             "TRANSFER src=" O-TRANSFER-SRCIBAN(IND-2)
+             " dest=" O-TRANSFER-DESTIBAN(IND-2)
+             " amount=" FUNCTION TRIM(WS-AMOUNT-EDITED)
+             " time=" O-TRANSFER-TIMESTAMP(IND-2)
+             INTO LARGETXN-LINE
+           END-STRING
+           WRITE LARGETXN-LINE
+           .
+       F-WRITE-TRANSFER-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
