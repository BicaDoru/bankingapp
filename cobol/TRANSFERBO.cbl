@@ -6,8 +6,36 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT APPROVAL-FILE ASSIGN TO "files/transferapprovals.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS APR-KEY
+           FILE STATUS IS WS-APR-FILE-STATUS.
+
+           SELECT APR-SEQ-FILE ASSIGN TO "files/approval_seq.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-APR-SEQ-STATUS.
+
+           SELECT JOINT-ACC-FILE ASSIGN TO "files/jointacc.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS JA-KEY
+           FILE STATUS IS WS-JA-FILE-STATUS.
       ******************************************************************
        DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  APPROVAL-FILE.
+       COPY APPROVALRECORD.
+
+       FD  APR-SEQ-FILE.
+       01 APR-SEQ-LINE                   PIC 9(05).
+
+       FD  JOINT-ACC-FILE.
+       COPY JOINTACCRECORD.
       ******************************************************************
        WORKING-STORAGE             SECTION.
       *
@@ -19,9 +47,61 @@
          88 PGNAME-CUSTDB                VALUE "CUSTDB              ".
          88 PGNAME-BUSRDB                VALUE "BUSRDB              ".
          88 PGNAME-TRANSFERDB            VALUE "TRANSFERDB          ".
-       
+         88 PGNAME-FRAUDCHK              VALUE "FRAUDCHK            ".
+         88 PGNAME-NOTIFY                VALUE "NOTIFY              ".
+
+       01 CONSTANTS.
+      *    FIXED CROSS-RATES USED FOR FX TRANSFERS BETWEEN ACCOUNTS
+      *    HELD IN DIFFERENT CURRENCIES.
+         05 K-FX-RATE-EUR-USD            PIC 9(03)V9999 VALUE 1.0800.
+         05 K-FX-RATE-USD-EUR            PIC 9(03)V9999 VALUE 0.9259.
+         05 K-FX-RATE-EUR-GBP            PIC 9(03)V9999 VALUE 0.8500.
+         05 K-FX-RATE-GBP-EUR            PIC 9(03)V9999 VALUE 1.1765.
+         05 K-FX-RATE-USD-GBP            PIC 9(03)V9999 VALUE 0.7870.
+
+      *    A SINGLE TRANSFER AT OR ABOVE THIS AMOUNT IS FLAGGED AS
+      *    SUSPICIOUS ACTIVITY (SEE F-CHECK-FRAUD).
+         05 K-FRAUD-AMOUNT-THRESHOLD     PIC 9(08)V99 VALUE 10000.00.
+         05 K-FX-RATE-GBP-USD            PIC 9(03)V9999 VALUE 1.2706.
+
+      *    HIGH-VALUE APPROVAL ROUTING (SEE F-CREATE-APPROVAL-REQUEST
+      *    AND TRANSAPPR.cbl) -- SHARED WITH ACCBO'S WITHDRAWAL
+      *    APPROVAL ROUTING SO BOTH SENSITIVE-ACTION PATHS ARE TUNED
+      *    FROM ONE PLACE.
+         COPY APPROVALCONFIG.
+
+      *    OUTBOUND-TRANSFER VELOCITY LIMITS (SEE F-CHECK-VELOCITY).
+         COPY VELOCITYCONFIG.
+
+      *    FRAUD-PATTERN THRESHOLDS (SEE F-CHECK-FRAUD) -- DISTINCT
+      *    FROM K-VELOCITY-MAX-COUNT/AMOUNT ABOVE, WHICH BLOCK A
+      *    TRANSFER OUTRIGHT. THESE ONLY DECIDE WHETHER TO LOG IT FOR
+      *    REVIEW.
+         COPY FRAUDCONFIG.
+
+      *    SUPPORTED TRANSFER CURRENCIES -- SHARED WITH ACCBO SO THE
+      *    SAME LIST OF CONVERTIBLE CODES BACKS BOTH ACCOUNT CREATION
+      *    AND FX CONVERSION (SEE UT-VALIDATE-CURRENCY-CODE).
+         COPY CURRENCYCONFIG.
+
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
        01 INTERNAL-VARS.
          05 WS-ERROR-SOURCE              PIC X(20).
+         05 WS-APR-FILE-STATUS           PIC XX VALUE SPACES.
+         05 WS-APR-SEQ-STATUS            PIC XX VALUE SPACES.
+         05 WS-APR-NEXT-ID               PIC 9(05).
+         05 WS-JA-FILE-STATUS            PIC X(02).
+         05 FG-JA-FOUND                  PIC X(01).
+           88 FG-JA-FOUND-Y              VALUE "Y".
+           88 FG-JA-FOUND-N              VALUE "N".
+
+         05 WS-VEL-PAGE-NUMBER           PIC 9(05).
+         05 WS-VEL-COUNT                 PIC 9(03).
+         05 WS-VEL-AMOUNT                PIC 9(08)V99.
+         05 WS-FRAUD-REASON              PIC X(40).
 
          05 WS-TIME-RAW                  PIC 9(08).
          05 WS-TIME REDEFINES WS-TIME-RAW.
@@ -55,9 +135,9 @@
       *  DATA MOVED AROUND BETWEEN THE CALLS OF THE MODULES
          05 WS-BUFFER.
            10 WS-BF-TRANSFER-ID          PIC 9(05).
-           10 WS-BF-NEW-BALANCE          PIC 9(08)V99.
+           10 WS-BF-NEW-BALANCE          PIC S9(08)V99.
            10 WS-BF-ACC-ID               PIC 9(05).
-           10 WS-BF-ACC-BALANCE          PIC 9(08)V99.
+           10 WS-BF-ACC-BALANCE          PIC S9(08)V99.
            10 WS-BF-BUSR-ID              PIC 9(05).
            10 WS-BF-CUST-ID              PIC 9(05).
            10 WS-BF-ROLE                 PIC X(04).
@@ -65,19 +145,22 @@
            10 WS-BF-ACC-IBAN2            PIC X(30).
            10 WS-BF-ACC-CURRENCY1        PIC X(3).
            10 WS-BF-ACC-CURRENCY2        PIC X(3).
-           10 WS-BF-ACC-BALANCE1         PIC 9(08)V99.
-           10 WS-BF-ACC-BALANCE2         PIC 9(08)V99.
+           10 WS-BF-ACC-BALANCE1         PIC S9(08)V99.
+           10 WS-BF-ACC-BALANCE2         PIC S9(08)V99.
            10 WS-BF-ACC-ID1              PIC 9(05).
-           10 WS-BF-ACC-ID2              PIC 9(05).  
-           10 WS-BF-AMOUNT               PIC 9(08)V99.
+           10 WS-BF-ACC-ID2              PIC 9(05).
+           10 WS-BF-AMOUNT               PIC S9(08)V99.
+           10 WS-BF-FX-RATE              PIC 9(03)V9999 VALUE 1.0000.
+           10 WS-BF-DEST-CREDIT          PIC S9(08)V99.
 
       *  RELEVANT DATA FOR THE USER ON WHICH THE ACTION IS PERFORMED
          05 WS-TARGET-USER.
            10 WS-TG-BUSR-ID              PIC 9(05).
            10 WS-TG-ROLE                 PIC X(04).
-             88 WS-TG-ROLE-TELLER        VALUE "BaTe".
+             88 WS-TG-ROLE-TELLER        VALUES "BaTe" "BaTS".
              88 WS-TG-ROLE-CLIENT        VALUE "BaCl".
              88 WS-TG-ROLE-ADMIN         VALUE "BaAd".
+           10 WS-TG-ACC-ID               PIC 9(05).
 
        01 FLAGS.
          05 FG-ROLLBACK-TRANSFER         PIC X.
@@ -86,6 +169,9 @@
          05 FG-ROLLBACK-SRCACC           PIC X.
            88 FG-ROLLBACK-SRCACC-Y       VALUE 'Y'.
            88 FG-ROLLBACK-SRCACC-N       VALUE 'N'.
+         05 FG-MORE-VEL-PAGES            PIC X.
+           88 FG-MORE-VEL-PAGES-Y        VALUE 'Y'.
+           88 FG-MORE-VEL-PAGES-N        VALUE 'N'.
 
        01 INDEXES.
          05 IND-1                        PIC 9(03).
@@ -101,6 +187,8 @@
        COPY CUSTINTERFACE.
        COPY BUSRINTERFACE.
        COPY TRANSFERINTERFACE.
+       COPY FRAUDINTERFACE.
+       COPY NOTIFYINTERFACE.
       *
        LINKAGE SECTION.
        COPY DISPINTERFACE.
@@ -241,6 +329,7 @@
            IF O-DISP-ERR-OK
              MOVE WS-BF-BUSR-ID            TO WS-TG-BUSR-ID
              MOVE WS-BF-ROLE               TO WS-TG-ROLE
+             MOVE WS-BF-ACC-ID             TO WS-TG-ACC-ID
              PERFORM UT-DEFAULT-PERMISSION-CHECK
            END-IF
 
@@ -265,10 +354,36 @@
              EXIT SECTION
            END-IF
 
+           *> REJECT IF THIS TRANSFER WOULD PUSH THE SOURCE ACCOUNT
+           *> OVER ITS DAILY TRANSFER-VELOCITY LIMIT.
+           PERFORM F-CHECK-VELOCITY
+
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
+           *> COMPUTE THE FX-CONVERTED DESTINATION CREDIT UP FRONT SO
+           *> IT CAN BE RECORDED ON THE TRANSFER ITSELF (OR ON THE
+           *> APPROVAL RECORD, IF THIS TRANSFER IS HELD BELOW), NOT
+           *> JUST APPLIED TO THE LIVE DESTINATION BALANCE.
+           COMPUTE WS-BF-DEST-CREDIT ROUNDED =
+                   I-POST-TRANSFER-AMOUNT * WS-BF-FX-RATE
+
+           *> HIGH-VALUE TRANSFERS ARE HELD FOR A SECOND APPROVER
+           *> INSTEAD OF BEING POSTED IMMEDIATELY. K-APPROVAL-TELLER-
+           *> ONLY (APPROVALCONFIG) DECIDES WHETHER THIS ROUTING ONLY
+           *> APPLIES TO A TELLER ACTING ON A CLIENT'S BEHALF OR TO
+           *> EVERYONE REGARDLESS OF ROLE.
+           IF I-POST-TRANSFER-AMOUNT >= K-APPROVAL-AMOUNT-THRESHOLD
+             AND (K-APPROVAL-TELLER-ONLY-N OR U-DISP-LOGIN-TELLER)
+             PERFORM F-CREATE-APPROVAL-REQUEST
+             EXIT SECTION
+           END-IF
+
            *> POST TRANSFER
            INITIALIZE TRANSFERDB-INTERFACE
            SET I-TRANSFER-OP-POST          TO TRUE
-           
+
            PERFORM UT-GET-TIMESTAMP
            MOVE WS-TIMESTAMP               TO I-TRANSFER-TIMESTAMP
 
@@ -276,6 +391,8 @@
            MOVE I-POST-TRANSFER-DESTIBAN   TO I-TRANSFER-DESTIBAN
            MOVE I-POST-TRANSFER-AMOUNT     TO I-TRANSFER-AMOUNT
            MOVE WS-BF-ACC-CURRENCY1        TO I-TRANSFER-CURRENCY
+           MOVE WS-BF-DEST-CREDIT          TO I-TRANSFER-DESTAMOUNT
+           MOVE WS-BF-ACC-CURRENCY2        TO I-TRANSFER-DESTCURRENCY
 
            SET PGNAME-TRANSFERDB           TO TRUE
            CALL PROGNAME USING TRANSFERDB-INTERFACE
@@ -283,6 +400,11 @@
            EVALUATE TRUE
              WHEN TRANSFERDB-STATUS-OK
                MOVE O-TRANSFER-ELEM(1)     TO O-DISP-POST-TRANSFER
+               MOVE "COMPLETED"            TO O-POST-TRANSFER-STATUS
+               MOVE O-TRANSFER-DESTAMOUNT(1)
+                                  TO O-POST-TRANSFER-DESTAMOUNT
+               MOVE O-TRANSFER-DESTCURRENCY(1)
+                                  TO O-POST-TRANSFER-DESTCURRENCY
              WHEN TRANSFERDB-STATUS-SQL-ERR
                SET O-DISP-ERR-DB-SQL       TO TRUE
            END-EVALUATE
@@ -296,11 +418,219 @@
 
            IF NOT O-DISP-ERR-OK
              PERFORM ROLLBACK-TRANSFER-POST
+           ELSE
+             PERFORM F-CHECK-FRAUD
+             PERFORM F-NOTIFY-CUSTOMER
            END-IF
            .
       *
        F-CREATE-TRANSFER-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       F-CREATE-APPROVAL-REQUEST SECTION.
+      *    WRITES A PENDING RECORD FOR TRANSAPPR TO PICK UP -- NO
+      *    MONEY MOVES UNTIL A SECOND, DIFFERENT BANK USER APPROVES IT
+      *    THERE. THE CALLER SEES A "PENDING" STATUS AND THE APPROVAL
+      *    ID (NOT A TRANSFER ID) BACK IN O-POST-TRANSFER-ID.
+           PERFORM UT-GET-TIMESTAMP
+           MOVE WS-TIMESTAMP                TO I-TRANSFER-TIMESTAMP
+
+           PERFORM UT-OPEN-APPROVAL-FILES
+           PERFORM UT-NEXT-APPROVAL-ID
+
+           MOVE WS-APR-NEXT-ID              TO APR-ID
+           MOVE I-POST-TRANSFER-SRCIBAN     TO APR-SRCIBAN
+           MOVE I-POST-TRANSFER-DESTIBAN    TO APR-DESTIBAN
+           MOVE I-POST-TRANSFER-AMOUNT      TO APR-AMOUNT
+           MOVE WS-BF-ACC-CURRENCY1         TO APR-CURRENCY
+           MOVE WS-BF-DEST-CREDIT           TO APR-DESTAMOUNT
+           MOVE WS-BF-ACC-CURRENCY2         TO APR-DESTCURRENCY
+           MOVE U-DISP-LOGIN-ID             TO APR-REQUESTED-BY
+           MOVE I-TRANSFER-TIMESTAMP        TO APR-TIMESTAMP
+           SET APR-IS-PENDING               TO TRUE
+           MOVE 0                           TO APR-DECIDED-BY
+           WRITE APPROVAL-RECORD
+
+           PERFORM UT-CLOSE-APPROVAL-FILES
+
+           MOVE WS-APR-NEXT-ID              TO O-POST-TRANSFER-ID
+           MOVE I-POST-TRANSFER-SRCIBAN     TO O-POST-TRANSFER-SRCIBAN
+           MOVE I-POST-TRANSFER-DESTIBAN    TO O-POST-TRANSFER-DESTIBAN
+           MOVE I-POST-TRANSFER-AMOUNT      TO O-POST-TRANSFER-AMOUNT
+           MOVE I-TRANSFER-TIMESTAMP        TO O-POST-TRANSFER-TIMESTAMP
+           MOVE WS-BF-ACC-CURRENCY1         TO O-POST-TRANSFER-CURRENCY
+           MOVE WS-BF-DEST-CREDIT     TO O-POST-TRANSFER-DESTAMOUNT
+                                          OF O-DISP-POST-TRANSFER
+           MOVE WS-BF-ACC-CURRENCY2   TO O-POST-TRANSFER-DESTCURRENCY
+                                          OF O-DISP-POST-TRANSFER
+           MOVE "PENDING"                   TO O-POST-TRANSFER-STATUS
+           .
+       F-CREATE-APPROVAL-REQUEST-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-APPROVAL-FILES SECTION.
+           OPEN I-O APPROVAL-FILE
+           IF WS-APR-FILE-STATUS = "35"
+             OPEN OUTPUT APPROVAL-FILE
+             CLOSE APPROVAL-FILE
+             OPEN I-O APPROVAL-FILE
+           END-IF
+           .
+       UT-OPEN-APPROVAL-FILES-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-APPROVAL-FILES SECTION.
+           CLOSE APPROVAL-FILE
+           .
+       UT-CLOSE-APPROVAL-FILES-END.
+           EXIT.
+      ******************************************************************
+       UT-NEXT-APPROVAL-ID SECTION.
+      *    A SMALL SEQUENCE FILE HOLDING THE LAST-ISSUED APPROVAL ID --
+      *    SAME MARKER-FILE STYLE AS THE FRAUDCHK/NOTIFY ROTATION FILE.
+           MOVE 0                           TO WS-APR-NEXT-ID
+
+           OPEN INPUT APR-SEQ-FILE
+           IF WS-APR-SEQ-STATUS = "00"
+             READ APR-SEQ-FILE
+               NOT AT END
+                 MOVE APR-SEQ-LINE          TO WS-APR-NEXT-ID
+             END-READ
+             CLOSE APR-SEQ-FILE
+           END-IF
+
+           ADD 1                            TO WS-APR-NEXT-ID
+
+           OPEN OUTPUT APR-SEQ-FILE
+           MOVE WS-APR-NEXT-ID              TO APR-SEQ-LINE
+           WRITE APR-SEQ-LINE
+           CLOSE APR-SEQ-FILE
+           .
+       UT-NEXT-APPROVAL-ID-END.
+           EXIT.
+      ******************************************************************
+       F-NOTIFY-CUSTOMER SECTION.
+      *    STAND-IN FOR AN EMAIL/SMS GATEWAY -- SEE NOTIFY.cbl. NEVER
+      *    BLOCKS THE TRANSFER, WHICH HAS ALREADY POSTED ABOVE. THE
+      *    SOURCE ACCOUNT OWNER (WS-BF-CUST-ID, SET BY
+      *    UT-GET-CUSTID-FROM-IBAN ABOVE) IS THE ONE NOTIFIED.
+           INITIALIZE NOTIFY-INTERFACE
+           MOVE WS-BF-CUST-ID              TO I-NOTIFY-CUSTID
+           MOVE "TRANSFER"                 TO I-NOTIFY-ENTITY
+           MOVE WS-BF-ACC-ID1              TO I-NOTIFY-ENTITY-ID
+           MOVE "TRANSFER"                 TO I-NOTIFY-EVENT
+           MOVE I-POST-TRANSFER-AMOUNT     TO I-NOTIFY-AMOUNT
+           SET PGNAME-NOTIFY               TO TRUE
+           CALL PROGNAME USING NOTIFY-INTERFACE
+           .
+       F-NOTIFY-CUSTOMER-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-FRAUD SECTION.
+      *    THREE INDEPENDENT PATTERNS ARE LOGGED FOR LATER REVIEW --
+      *    NONE OF THEM BLOCK A TRANSFER THAT WAS ALREADY POSTED
+      *    ABOVE. F-CHECK-VELOCITY (PERFORMED EARLIER, SAME CALL) HAS
+      *    ALREADY LEFT WS-VEL-COUNT/WS-VEL-AMOUNT HOLDING TODAY'S
+      *    PRIOR-TRANSFER COUNT AND TOTAL (INCL. THIS ONE) FOR THE
+      *    SOURCE ACCOUNT, SO THEY ARE REUSED HERE RATHER THAN
+      *    RE-QUERIED.
+           IF I-POST-TRANSFER-AMOUNT >= K-FRAUD-AMOUNT-THRESHOLD
+             MOVE "AMOUNT AT OR OVER THRESHOLD" TO WS-FRAUD-REASON
+             PERFORM F-LOG-FRAUD
+           END-IF
+
+      *    HIGH VELOCITY -- FLAGGED AT A LOWER, MONITORING-ONLY BAR
+      *    THAN K-VELOCITY-MAX-COUNT, WHICH OUTRIGHT BLOCKS THE
+      *    TRANSFER. CATCHES RAPID-FIRE TRANSFERS EVEN WHEN NO SINGLE
+      *    ONE IS LARGE ENOUGH TO TRIP THE AMOUNT CHECK ABOVE.
+           IF WS-VEL-COUNT + 1 >= K-FRAUD-VELOCITY-COUNT
+             MOVE "HIGH VELOCITY FOR SOURCE ACCOUNT"
+                                             TO WS-FRAUD-REASON
+             PERFORM F-LOG-FRAUD
+           END-IF
+
+      *    POSSIBLE STRUCTURING -- AN AMOUNT KEPT JUST UNDER THE
+      *    REPORTING THRESHOLD (K-FRAUD-AMOUNT-THRESHOLD), MADE ON A
+      *    DAY WHEN THE SOURCE ACCOUNT HAS ALREADY MOVED MONEY OUT AT
+      *    LEAST ONCE -- A SIGN OF DELIBERATELY SPLITTING A LARGE
+      *    TRANSFER TO STAY BELOW LARGETXN'S REPORTING LINE.
+           IF I-POST-TRANSFER-AMOUNT <  K-FRAUD-AMOUNT-THRESHOLD
+           AND I-POST-TRANSFER-AMOUNT >=
+                 K-FRAUD-AMOUNT-THRESHOLD * K-FRAUD-STRUCTURE-RATIO
+           AND WS-VEL-COUNT >= 1
+             MOVE "STRUCTURING BELOW REPORT THRESHOLD"
+                                             TO WS-FRAUD-REASON
+             PERFORM F-LOG-FRAUD
+           END-IF
+           .
+       F-CHECK-FRAUD-END.
+           EXIT.
+      ******************************************************************
+       F-LOG-FRAUD SECTION.
+           INITIALIZE FRAUD-INTERFACE
+           MOVE "TRANSFER"                 TO I-FRAUD-ENTITY
+           MOVE WS-BF-ACC-ID1              TO I-FRAUD-ENTITY-ID
+           MOVE "TRANSFER"                 TO I-FRAUD-TRTYPE
+           MOVE I-POST-TRANSFER-AMOUNT     TO I-FRAUD-AMOUNT
+           MOVE WS-FRAUD-REASON            TO I-FRAUD-REASON
+           MOVE U-DISP-LOGIN-ID            TO I-FRAUD-ACTOR-BUSR-ID
+           SET PGNAME-FRAUDCHK             TO TRUE
+           CALL PROGNAME USING FRAUD-INTERFACE
+           .
+       F-LOG-FRAUD-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-VELOCITY SECTION.
+      *    WALK TODAY'S TRANSFERS OUT OF THE SOURCE ACCOUNT AND REJECT
+      *    THIS ONE IF IT WOULD PUSH THE COUNT OR THE CUMULATIVE
+      *    AMOUNT OVER THE CONFIGURABLE DAILY LIMIT (VELOCITYCONFIG).
+           PERFORM UT-GET-TIMESTAMP
+
+           MOVE 0                          TO WS-VEL-COUNT
+           MOVE 0                          TO WS-VEL-AMOUNT
+           SET FG-MORE-VEL-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-VEL-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-VEL-PAGES-N
+             INITIALIZE TRANSFERDB-INTERFACE
+             SET I-TRANSFER-OP-GETLIST     TO TRUE
+             MOVE I-POST-TRANSFER-SRCIBAN  TO I-TRANSFER-FILTER-IBAN
+             MOVE WS-VEL-PAGE-NUMBER       TO I-TRANSFER-PAGE-NUMBER
+             SET PGNAME-TRANSFERDB         TO TRUE
+             CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+             IF NOT TRANSFERDB-STATUS-OK
+               MOVE 0                      TO O-TRANSFER-COUNT
+             END-IF
+
+             IF O-TRANSFER-COUNT = 0
+               SET FG-MORE-VEL-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-TRANSFER-COUNT
+                 IF O-TRANSFER-SRCIBAN(IND-1) = I-POST-TRANSFER-SRCIBAN
+                 AND O-TRANSFER-TIMESTAMP(IND-1)(1:10) = T-DATE
+                   ADD 1                          TO WS-VEL-COUNT
+                   ADD O-TRANSFER-AMOUNT(IND-1)   TO WS-VEL-AMOUNT
+                 END-IF
+               END-PERFORM
+               IF O-TRANSFER-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-VEL-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-VEL-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+
+           ADD I-POST-TRANSFER-AMOUNT      TO WS-VEL-AMOUNT
+
+           IF WS-VEL-COUNT + 1 > K-VELOCITY-MAX-COUNT
+           OR WS-VEL-AMOUNT > K-VELOCITY-MAX-AMOUNT
+             SET O-DISP-ERR-TRANSFER-VELOCITY TO TRUE
+           END-IF
+           .
+       F-CHECK-VELOCITY-END.
+           EXIT.
       ******************************************************************
        F-DELETE-TRANSFER SECTION.
       *
@@ -339,9 +669,11 @@
              EXIT SECTION
            END-IF
 
+      *    WS-BF-DEST-CREDIT WAS ALREADY COMPUTED IN F-CREATE-TRANSFER
+      *    SO IT COULD BE RECORDED ON THE TRANSFER ITSELF AT POST TIME.
            MOVE WS-BF-ACC-ID2              TO WS-BF-ACC-ID
-           COMPUTE WS-BF-NEW-BALANCE = 
-                   WS-BF-ACC-BALANCE2 + O-POST-TRANSFER-AMOUNT
+           COMPUTE WS-BF-NEW-BALANCE =
+                   WS-BF-ACC-BALANCE2 + WS-BF-DEST-CREDIT
            MOVE WS-BF-NEW-BALANCE          TO WS-BF-ACC-BALANCE
            PERFORM UT-ACC-PUT
 
@@ -363,8 +695,8 @@
            END-IF
 
            IF FG-ROLLBACK-SRCACC-Y
-             MOVE WS-BF-ACC-ID2      TO WS-BF-ACC-ID
-             MOVE WS-BF-ACC-BALANCE1 TO WS-BF-ACC-BALANCE    
+             MOVE WS-BF-ACC-ID1      TO WS-BF-ACC-ID
+             MOVE WS-BF-ACC-BALANCE1 TO WS-BF-ACC-BALANCE
              PERFORM UT-ACC-PUT
            END-IF
            .
@@ -396,9 +728,10 @@
              PERFORM UT-GET-USER-DATA
              MOVE WS-BF-BUSR-ID              TO WS-TG-BUSR-ID
              MOVE WS-BF-ROLE                 TO WS-TG-ROLE
+             MOVE WS-BF-ACC-ID               TO WS-TG-ACC-ID
              PERFORM UT-DEFAULT-PERMISSION-CHECK
 
-           ELSE 
+           ELSE
              *> CHECK PERMISSION FROM CUSTID
              IF I-GET-TRANSFER-CUSTID NOT = ZEROES
                MOVE I-GET-TRANSFER-CUSTID    TO WS-BF-CUST-ID
@@ -408,6 +741,9 @@
                  PERFORM UT-GET-ROLE
                  MOVE WS-BF-BUSR-ID          TO WS-TG-BUSR-ID
                  MOVE WS-BF-ROLE             TO WS-TG-ROLE
+      *          NO SPECIFIC ACCOUNT IN THIS QUERY, SO JOINT-OWNER
+      *          FALLBACK CANNOT APPLY.
+                 MOVE ZEROES                 TO WS-TG-ACC-ID
                  PERFORM UT-DEFAULT-PERMISSION-CHECK
                END-IF
 
@@ -479,16 +815,81 @@
              EXIT SECTION
            END-IF
 
+           PERFORM UT-GET-EXCHANGE-RATE
+           .
+      *
+       UT-CURRENCY-MATCH-END.
+           EXIT.
+      ******************************************************************
+       UT-GET-EXCHANGE-RATE SECTION.
+      *    LOOKS UP THE SRC->DEST CONVERSION RATE FOR AN FX TRANSFER.
+      *    SAME-CURRENCY TRANSFERS ARE A 1:1 "CONVERSION" -- BUT EACH
+      *    CODE IS STILL VALIDATED AGAINST CURRENCYCONFIG FIRST SO TWO
+      *    ACCOUNTS SHARING AN UNSUPPORTED CURRENCY DON'T SLIP THROUGH
+      *    JUST BECAUSE THE PAIR "MATCHES".
+           MOVE 1.0000                           TO WS-BF-FX-RATE
+
+           PERFORM UT-VALIDATE-CURRENCY-CODE
+           IF NOT O-DISP-ERR-OK
+             EXIT SECTION
+           END-IF
+
            IF WS-BF-ACC-CURRENCY1 <> WS-BF-ACC-CURRENCY2
-             SET O-DISP-ERR-TRANSFER-CURR-MISMATCH TO TRUE
-             MOVE 2                                TO I-ERR-PARAM-COUNT
-             MOVE WS-BF-ACC-CURRENCY1              TO I-ERR-PARAM (1)
-             MOVE WS-BF-ACC-CURRENCY2              TO I-ERR-PARAM (2)
+             EVALUATE TRUE
+               WHEN WS-BF-ACC-CURRENCY1 = "EUR" AND
+                    WS-BF-ACC-CURRENCY2 = "USD"
+                 MOVE K-FX-RATE-EUR-USD          TO WS-BF-FX-RATE
+               WHEN WS-BF-ACC-CURRENCY1 = "USD" AND
+                    WS-BF-ACC-CURRENCY2 = "EUR"
+                 MOVE K-FX-RATE-USD-EUR          TO WS-BF-FX-RATE
+               WHEN WS-BF-ACC-CURRENCY1 = "EUR" AND
+                    WS-BF-ACC-CURRENCY2 = "GBP"
+                 MOVE K-FX-RATE-EUR-GBP          TO WS-BF-FX-RATE
+               WHEN WS-BF-ACC-CURRENCY1 = "GBP" AND
+                    WS-BF-ACC-CURRENCY2 = "EUR"
+                 MOVE K-FX-RATE-GBP-EUR          TO WS-BF-FX-RATE
+               WHEN WS-BF-ACC-CURRENCY1 = "USD" AND
+                    WS-BF-ACC-CURRENCY2 = "GBP"
+                 MOVE K-FX-RATE-USD-GBP          TO WS-BF-FX-RATE
+               WHEN WS-BF-ACC-CURRENCY1 = "GBP" AND
+                    WS-BF-ACC-CURRENCY2 = "USD"
+                 MOVE K-FX-RATE-GBP-USD          TO WS-BF-FX-RATE
+               WHEN OTHER
+                 SET O-DISP-ERR-TRANSFER-CURR-MISMATCH TO TRUE
+                 MOVE 2                          TO I-ERR-PARAM-COUNT
+                 MOVE WS-BF-ACC-CURRENCY1        TO I-ERR-PARAM (1)
+                 MOVE WS-BF-ACC-CURRENCY2        TO I-ERR-PARAM (2)
+             END-EVALUATE
            END-IF
            .
       *
-       UT-CURRENCY-MATCH-END.
-           EXIT. 
+       UT-GET-EXCHANGE-RATE-END.
+           EXIT.
+      ******************************************************************
+       UT-VALIDATE-CURRENCY-CODE SECTION.
+      *    BOTH LEGS OF A TRANSFER MUST BE IN A CURRENCY THIS BANK
+      *    CAN CONVERT (SEE CURRENCYCONFIG) -- CHECKED EVEN WHEN THE
+      *    TWO CODES MATCH EACH OTHER.
+           MOVE WS-BF-ACC-CURRENCY1              TO K-CURRENCY-CHK
+           IF NOT K-CURRENCY-CHK-VALID
+             SET O-DISP-ERR-TRANSFER-CURR-MISMATCH TO TRUE
+             MOVE 2                              TO I-ERR-PARAM-COUNT
+             MOVE WS-BF-ACC-CURRENCY1            TO I-ERR-PARAM (1)
+             MOVE WS-BF-ACC-CURRENCY2            TO I-ERR-PARAM (2)
+             EXIT SECTION
+           END-IF
+
+           MOVE WS-BF-ACC-CURRENCY2              TO K-CURRENCY-CHK
+           IF NOT K-CURRENCY-CHK-VALID
+             SET O-DISP-ERR-TRANSFER-CURR-MISMATCH TO TRUE
+             MOVE 2                              TO I-ERR-PARAM-COUNT
+             MOVE WS-BF-ACC-CURRENCY1            TO I-ERR-PARAM (1)
+             MOVE WS-BF-ACC-CURRENCY2            TO I-ERR-PARAM (2)
+             EXIT SECTION
+           END-IF
+           .
+       UT-VALIDATE-CURRENCY-CODE-END.
+           EXIT.
       ******************************************************************
        UT-GET-CUSTID-FROM-IBAN SECTION.
       *
@@ -502,6 +903,7 @@
            EVALUATE TRUE
              WHEN ACCDB-STATUS-OK
                MOVE O-ACC-CUSTOMERID(1)         TO WS-BF-CUST-ID
+               MOVE O-ACC-ACCOUNTID(1)          TO WS-BF-ACC-ID
              WHEN ACCDB-STATUS-NOT-FOUND-ERR
                SET O-DISP-ERR-DB-ITEM-NOT-FOUND TO TRUE
              WHEN ACCDB-STATUS-SQL-ERROR
@@ -602,9 +1004,13 @@
                END-EVALUATE
       *        
              WHEN U-DISP-LOGIN-CLIENT
-      *        Client can only act on their own accounts
+      *        Client can act on their own accounts, or an account
+      *        they are a registered joint owner of (see JOINTACC).
                IF NOT WS-TG-BUSR-ID = U-DISP-LOGIN-ID
-                 SET O-DISP-ERR-AUTH-CLT-TO-OTHER  TO TRUE
+                 PERFORM UT-CHECK-JOINT-OWNER
+                 IF NOT FG-JA-FOUND-Y
+                   SET O-DISP-ERR-AUTH-CLT-TO-OTHER  TO TRUE
+                 END-IF
                END-IF
              WHEN OTHER
                SET O-DISP-ERR-AUTH-ROLE-FORBIDDEN  TO TRUE
@@ -614,7 +1020,41 @@
            .
       *
        UT-DEFAULT-PERMISSION-CHECK-END.
-           EXIT. 
+           EXIT.
+      ******************************************************************
+       UT-CHECK-JOINT-OWNER SECTION.
+           PERFORM UT-OPEN-JOINT-ACC
+           MOVE WS-TG-ACC-ID              TO JA-ACCOUNT-ID
+           MOVE U-DISP-LOGIN-ID           TO JA-BUSR-ID
+           SET FG-JA-FOUND-Y              TO TRUE
+           READ JOINT-ACC-FILE
+             INVALID KEY
+               SET FG-JA-FOUND-N          TO TRUE
+           END-READ
+           IF FG-JA-FOUND-Y AND NOT JA-IS-ACTIVE
+             SET FG-JA-FOUND-N            TO TRUE
+           END-IF
+           PERFORM UT-CLOSE-JOINT-ACC
+           .
+       UT-CHECK-JOINT-OWNER-END.
+           EXIT.
+      ******************************************************************
+       UT-OPEN-JOINT-ACC SECTION.
+           OPEN I-O JOINT-ACC-FILE
+           IF WS-JA-FILE-STATUS = "35"
+             OPEN OUTPUT JOINT-ACC-FILE
+             CLOSE JOINT-ACC-FILE
+             OPEN I-O JOINT-ACC-FILE
+           END-IF
+           .
+       UT-OPEN-JOINT-ACC-END.
+           EXIT.
+      ******************************************************************
+       UT-CLOSE-JOINT-ACC SECTION.
+           CLOSE JOINT-ACC-FILE
+           .
+       UT-CLOSE-JOINT-ACC-END.
+           EXIT.
       ******************************************************************
        UT-GET-USER-DATA SECTION.
       *
