@@ -0,0 +1,217 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      STANDORD.
+      ******************************************************************
+      *  Standing order (recurring transfer) maintenance tool. Run
+      *  standalone, e.g.:
+      *     STANDORD ADD RO49AAAA1B31007593840000 RO12BBBB1B31007593840000 150.00 RON 30 20260901
+      *     STANDORD DELETE 00003
+      *     STANDORD LIST
+      *  Orders are picked up and executed by STANDRUN.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT STANDING-ORDERS-FILE ASSIGN TO "files/standord.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SO-ID
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  STANDING-ORDERS-FILE.
+       COPY STANDORDRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "STANDORD            ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION                PIC X(08).
+           88 ARG-OP-ADD                 VALUE "ADD".
+           88 ARG-OP-DELETE              VALUE "DELETE".
+           88 ARG-OP-LIST                VALUE "LIST".
+      *    GENERIC POSITIONAL TOKENS -- MEANING DEPENDS ON ARG-OPERATION.
+      *    ADD:    TOK2=SRC-IBAN TOK3=DEST-IBAN TOK4=AMOUNT
+      *            TOK5=CURRENCY TOK6=FREQ-DAYS TOK7=START-DATE
+      *    DELETE: TOK2=ORDER ID
+         05 ARG-TOK2                    PIC X(30).
+         05 ARG-TOK3                    PIC X(30).
+         05 ARG-TOK4                    PIC X(12).
+         05 ARG-TOK5                    PIC X(03).
+         05 ARG-TOK6                    PIC X(05).
+         05 ARG-TOK7                    PIC X(08).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-NEXT-ID                  PIC 9(05) VALUE 0.
+         05 WS-DEL-ID                   PIC 9(05).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3,
+                  ARG-TOK4, ARG-TOK5, ARG-TOK6,
+                  ARG-TOK7
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-ADD
+               PERFORM F-ADD-ORDER
+             WHEN ARG-OP-DELETE
+               PERFORM F-DELETE-ORDER
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-ORDERS
+             WHEN OTHER
+               DISPLAY "USAGE: STANDORD ADD|DELETE|LIST ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "STANDORD MAINTENANCE STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE STANDING-ORDERS-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "STANDORD MAINTENANCE FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O STANDING-ORDERS-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT STANDING-ORDERS-FILE
+             CLOSE STANDING-ORDERS-FILE
+             OPEN I-O STANDING-ORDERS-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-ADD-ORDER SECTION.
+           PERFORM F-FIND-NEXT-ID
+
+           MOVE WS-NEXT-ID                 TO SO-ID
+           MOVE ARG-TOK2                   TO SO-SRC-IBAN
+           MOVE ARG-TOK3                   TO SO-DEST-IBAN
+           COMPUTE SO-AMOUNT = FUNCTION NUMVAL(ARG-TOK4)
+           MOVE ARG-TOK5                   TO SO-CURRENCY
+           MOVE FUNCTION NUMVAL(ARG-TOK6)  TO SO-FREQUENCY-DAYS
+           MOVE FUNCTION NUMVAL(ARG-TOK7)  TO SO-NEXT-RUN-DATE
+           SET SO-IS-ACTIVE                TO TRUE
+
+           WRITE STANDING-ORDER-RECORD
+
+           DISPLAY "CREATED STANDING ORDER " WS-NEXT-ID
+           .
+       F-ADD-ORDER-END.
+           EXIT.
+      ******************************************************************
+       F-FIND-NEXT-ID SECTION.
+           MOVE 0                          TO WS-NEXT-ID
+           MOVE LOW-VALUES                 TO SO-ID
+           START STANDING-ORDERS-FILE KEY IS NOT LESS THAN SO-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ STANDING-ORDERS-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF SO-ID > WS-NEXT-ID
+                   MOVE SO-ID              TO WS-NEXT-ID
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           ADD 1                           TO WS-NEXT-ID
+           .
+       F-FIND-NEXT-ID-END.
+           EXIT.
+      ******************************************************************
+       F-DELETE-ORDER SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)   TO WS-DEL-ID
+           MOVE WS-DEL-ID                   TO SO-ID
+
+           READ STANDING-ORDERS-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH STANDING ORDER: " WS-DEL-ID
+             NOT INVALID KEY
+               SET SO-IS-CANCELLED          TO TRUE
+               REWRITE STANDING-ORDER-RECORD
+               DISPLAY "CANCELLED STANDING ORDER " WS-DEL-ID
+           END-READ
+           .
+       F-DELETE-ORDER-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-ORDERS SECTION.
+           MOVE LOW-VALUES                  TO SO-ID
+           START STANDING-ORDERS-FILE KEY IS NOT LESS THAN SO-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N        TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y        TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ STANDING-ORDERS-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N      TO TRUE
+               NOT AT END
+                 DISPLAY SO-ID " " SO-SRC-IBAN " -> " SO-DEST-IBAN
+                         " " SO-AMOUNT " " SO-CURRENCY
+                         " EVERY " SO-FREQUENCY-DAYS " DAYS"
+                         " NEXT " SO-NEXT-RUN-DATE
+                         " STATUS " SO-STATUS
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-ORDERS-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
