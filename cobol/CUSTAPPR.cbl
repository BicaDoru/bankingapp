@@ -0,0 +1,308 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      CUSTAPPR.
+      ******************************************************************
+      *  Second-person approval tool for teller-initiated customer
+      *  deletions held pending by CUSTBO (see
+      *  F-CREATE-CUSTOMER-DELETE-APPROVAL-REQUEST there). Run
+      *  standalone, e.g.:
+      *     CUSTAPPR LIST
+      *     CUSTAPPR APPROVE 00001 00007
+      *     CUSTAPPR REJECT  00001 00007
+      *  The bank user id given to APPROVE/REJECT must be different
+      *  from the bank user who requested the deletion -- that is the
+      *  whole point of a two-person control. APPROVE actually deletes
+      *  the customer (CUSTDB) exactly like CUSTBO's own delete path,
+      *  but re-checks the customer still has no open accounts, since
+      *  that may have changed while the request sat pending.
+      *
+      *  DECIDER ROLE CHECK -- only the "BaTS" senior-teller sub-role
+      *  or "BaAd" admins may decide a pending approval (see
+      *  BUSRINTERFACE's O-BUSR-TELLER-SENIOR), same rule as
+      *  TRANSAPPR/WDRAPPR.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CDA-APPROVAL-FILE ASSIGN
+           TO "files/custdelapprovals.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CDA-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  CDA-APPROVAL-FILE.
+       COPY CUSTDELAPPROVALRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "CUSTAPPR            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-CUSTDB              VALUE "CUSTDB              ".
+         88 PGNAME-ACCDB               VALUE "ACCDB               ".
+         88 PGNAME-BUSRDB              VALUE "BUSRDB              ".
+         88 PGNAME-AUDITLOG            VALUE "AUDITLOG            ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION               PIC X(08).
+           88 ARG-OP-LIST                VALUE "LIST".
+           88 ARG-OP-APPROVE             VALUE "APPROVE".
+           88 ARG-OP-REJECT              VALUE "REJECT".
+      *    TOK2=APPROVAL ID   TOK3=APPROVING BANK USER ID
+         05 ARG-TOK2                    PIC X(05).
+         05 ARG-TOK3                    PIC X(05).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-DECIDER-ID               PIC 9(05).
+         05 WS-DECIDER-ROLE             PIC X(04).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-OK-TO-POST               PIC X VALUE 'Y'.
+           88 FG-OK-TO-POST-Y           VALUE 'Y'.
+           88 FG-OK-TO-POST-N           VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY CUSTINTERFACE.
+       COPY ACCINTERFACE.
+       COPY BUSRINTERFACE.
+       COPY AUDITINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-PENDING
+             WHEN ARG-OP-APPROVE
+               PERFORM F-DECIDE-APPROVE
+             WHEN ARG-OP-REJECT
+               PERFORM F-DECIDE-REJECT
+             WHEN OTHER
+               DISPLAY "USAGE: CUSTAPPR LIST|APPROVE|REJECT ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "CUSTOMER DELETE APPROVAL TOOL STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE CDA-APPROVAL-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "CUSTOMER DELETE APPROVAL TOOL FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O CDA-APPROVAL-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT CDA-APPROVAL-FILE
+             CLOSE CDA-APPROVAL-FILE
+             OPEN I-O CDA-APPROVAL-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-PENDING SECTION.
+           MOVE 0                          TO CDA-ID
+           START CDA-APPROVAL-FILE KEY IS NOT LESS THAN CDA-KEY
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ CDA-APPROVAL-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF CDA-IS-PENDING
+                   DISPLAY "CDA " CDA-ID
+                     " CUSTID=" CDA-CUSTID
+                     " REQBY=" CDA-REQUESTED-BY
+                     " AT=" CDA-TIMESTAMP
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-PENDING-END.
+           EXIT.
+      ******************************************************************
+       F-DECIDE-APPROVE SECTION.
+           PERFORM F-READ-APPROVAL-FOR-DECISION
+
+           IF FG-OK-TO-POST-Y
+             PERFORM F-POST-APPROVED-CUSTOMER-DELETE
+           END-IF
+
+           IF FG-OK-TO-POST-Y
+             SET CDA-IS-APPROVED           TO TRUE
+             MOVE WS-DECIDER-ID            TO CDA-DECIDED-BY
+             REWRITE CDA-APPROVAL-RECORD
+             DISPLAY "APPROVAL " CDA-ID " APPROVED AND POSTED"
+           END-IF
+           .
+       F-DECIDE-APPROVE-END.
+           EXIT.
+      ******************************************************************
+       F-DECIDE-REJECT SECTION.
+           PERFORM F-READ-APPROVAL-FOR-DECISION
+
+           IF FG-OK-TO-POST-Y
+             SET CDA-IS-REJECTED           TO TRUE
+             MOVE WS-DECIDER-ID            TO CDA-DECIDED-BY
+             REWRITE CDA-APPROVAL-RECORD
+             DISPLAY "APPROVAL " CDA-ID " REJECTED"
+           END-IF
+           .
+       F-DECIDE-REJECT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-APPROVAL-FOR-DECISION SECTION.
+           SET FG-OK-TO-POST-Y             TO TRUE
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO CDA-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK3)  TO WS-DECIDER-ID
+
+           READ CDA-APPROVAL-FILE
+             INVALID KEY
+               SET FG-OK-TO-POST-N         TO TRUE
+               DISPLAY "NO SUCH APPROVAL RECORD"
+           END-READ
+
+           IF FG-OK-TO-POST-Y
+             AND NOT CDA-IS-PENDING
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "APPROVAL " CDA-ID " IS ALREADY DECIDED"
+           END-IF
+
+      *    TWO-PERSON RULE -- THE APPROVER CANNOT BE THE REQUESTER.
+           IF FG-OK-TO-POST-Y
+             AND WS-DECIDER-ID = CDA-REQUESTED-BY
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "REQUESTER CANNOT APPROVE THEIR OWN DELETION"
+           END-IF
+
+      *    ONLY SENIOR TELLERS OR ADMINS MAY DECIDE AN APPROVAL.
+           IF FG-OK-TO-POST-Y
+             PERFORM F-CHECK-DECIDER-ROLE
+           END-IF
+           .
+       F-READ-APPROVAL-FOR-DECISION-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-DECIDER-ROLE SECTION.
+           INITIALIZE BUSRDB-INTERFACE
+           SET I-BUSR-OP-GETROLE           TO TRUE
+           MOVE WS-DECIDER-ID              TO I-BUSR-ID
+           SET PGNAME-BUSRDB               TO TRUE
+           CALL PROGNAME USING BUSRDB-INTERFACE
+
+           IF NOT BUSRDB-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "DECIDING BANK USER NOT FOUND"
+             EXIT SECTION
+           END-IF
+
+           MOVE O-BUSR-ROLE                TO WS-DECIDER-ROLE
+
+           IF NOT O-BUSR-ADMIN
+             AND NOT O-BUSR-TELLER-SENIOR
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ONLY A SENIOR TELLER OR ADMIN MAY DECIDE "
+                     "AN APPROVAL, DECIDER ROLE IS "
+                     FUNCTION TRIM(WS-DECIDER-ROLE)
+           END-IF
+           .
+       F-CHECK-DECIDER-ROLE-END.
+           EXIT.
+      ******************************************************************
+       F-POST-APPROVED-CUSTOMER-DELETE SECTION.
+      *    RE-CHECKS THE CUSTOMER STILL HAS NO OPEN ACCOUNTS EXACTLY
+      *    LIKE CUSTBO'S OWN LIVE DELETE PATH (F-DELETE-CUSTOMER-ITEM)
+      *    SINCE AN ACCOUNT MAY HAVE BEEN OPENED WHILE THIS APPROVAL
+      *    SAT PENDING -- NOT JUST A BARE RE-DELETE.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 1                          TO I-ACC-PAGE-NUMBER
+           MOVE CDA-CUSTID                 TO I-ACC-CUSTOMERID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-SQL-ERROR
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ACCOUNT LOOKUP FAILED"
+             EXIT SECTION
+           END-IF
+
+           IF ACCDB-STATUS-OK AND O-ACC-COUNT > 0
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "CUSTOMER HAS SINCE OPENED ACCOUNTS, NOT DELETED"
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE CUSTDB-INTERFACE
+           SET I-CUST-OP-DELETE            TO TRUE
+           MOVE CDA-CUSTID                 TO I-CUST-CUSTID
+           SET PGNAME-CUSTDB               TO TRUE
+           CALL PROGNAME USING CUSTDB-INTERFACE
+
+           IF NOT CUST-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "CUSTOMER DELETE FAILED, APPROVAL LEFT PENDING"
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE AUDIT-INTERFACE
+           MOVE "CUSTOMER"                 TO I-AUDIT-ENTITY
+           MOVE CDA-CUSTID                 TO I-AUDIT-ENTITY-ID
+           SET I-AUDIT-ACT-DELETE          TO TRUE
+           MOVE WS-DECIDER-ID              TO I-AUDIT-ACTOR-BUSR-ID
+           SET PGNAME-AUDITLOG             TO TRUE
+           CALL PROGNAME USING AUDIT-INTERFACE
+           .
+       F-POST-APPROVED-CUSTOMER-DELETE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
