@@ -0,0 +1,772 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      RESTORERUN.
+      ******************************************************************
+      *  Point-in-time restore from a BACKUPRUN snapshot. Run with the
+      *  timestamp tag of the snapshot to restore, e.g.:
+      *     RESTORERUN 20260808_143022
+      *  Reads files/backup/BACKUP_MANIFEST_<ts>.txt to confirm the
+      *  snapshot exists, then re-imports every entity by POSTing it
+      *  back through its own *DB program, in dependency order: BUSR,
+      *  CUSTOMER, ACCOUNT, TRANSACTION, TRANSFER.
+      *
+      *  LIMITATIONS (a restored row is a NEW row, not the original):
+      *   - Every *DB POST assigns a fresh, auto-generated ID -- none
+      *     of them accept an explicit-ID insert. BUSR/CUSTOMER/ACCOUNT
+      *     therefore come back under different IDs than the original
+      *     snapshot. RESTORERUN tracks OLD-ID -> NEW-ID in memory
+      *     while it restores BUSR/CUSTOMER/ACCOUNT and rewrites the
+      *     foreign keys on dependent rows (CUSTOMER.BANKUSERID,
+      *     ACCOUNT.CUSTOMERID, TRANSACTION.ACCOUNTID) as it goes.
+      *     TRANSFER and ACCOUNT.IBAN are business keys, not generated
+      *     IDs, so they restore unchanged.
+      *   - BUSRDB-POST only accepts a plaintext password and hashes
+      *     it itself; the backup file only ever holds the password
+      *     HASH (BUSRDB never gives that up in the clear). Restored
+      *     bank users therefore come back with their old hash re-
+      *     hashed as if it were a plaintext password, and cannot log
+      *     in with their old password -- they need a reset. This is a
+      *     limit of BUSRDB's interface, not something this tool can
+      *     work around from the outside.
+      *   - This is a logical, row-level restore (good for standing up
+      *     a point-in-time copy of the data), not a byte-exact
+      *     database restore.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-INPUT ASSIGN TO DYNAMIC WS-MANIFEST-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT BUSR-INPUT ASSIGN TO DYNAMIC WS-BUSR-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-BUSR-STATUS.
+
+           SELECT CUSTOMERS-INPUT ASSIGN TO DYNAMIC WS-CUSTOMERS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CUSTOMERS-STATUS.
+
+           SELECT ACCOUNTS-INPUT ASSIGN TO DYNAMIC WS-ACCOUNTS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-ACCOUNTS-STATUS.
+
+           SELECT TRANS-INPUT ASSIGN TO DYNAMIC WS-TRANS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT TRANSFERS-INPUT ASSIGN TO DYNAMIC WS-TRANSFERS-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANSFERS-STATUS.
+
+           SELECT RESULT-OUTPUT ASSIGN TO DYNAMIC WS-RESULT-NAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULT-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  MANIFEST-INPUT.
+       01  MANIFEST-LINE                PIC X(200).
+
+       FD  BUSR-INPUT.
+       01  BUSR-LINE                    PIC X(200).
+
+       FD  CUSTOMERS-INPUT.
+       01  CUSTOMERS-LINE               PIC X(200).
+
+       FD  ACCOUNTS-INPUT.
+       01  ACCOUNTS-LINE                PIC X(200).
+
+       FD  TRANS-INPUT.
+       01  TRANS-LINE                   PIC X(200).
+
+       FD  TRANSFERS-INPUT.
+       01  TRANSFERS-LINE               PIC X(200).
+
+       FD  RESULT-OUTPUT.
+       01  RESULT-LINE                  PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "RESTORERUN          ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-CUSTDB               VALUE "CUSTDB              ".
+         88 PGNAME-BUSRDB               VALUE "BUSRDB              ".
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(20).
+         05 ARG-TS                      PIC X(15).
+
+       01 INTERNAL-VARS.
+         05 WS-MANIFEST-STATUS          PIC XX VALUE SPACES.
+         05 WS-BUSR-STATUS              PIC XX VALUE SPACES.
+         05 WS-CUSTOMERS-STATUS         PIC XX VALUE SPACES.
+         05 WS-ACCOUNTS-STATUS          PIC XX VALUE SPACES.
+         05 WS-TRANS-STATUS             PIC XX VALUE SPACES.
+         05 WS-TRANSFERS-STATUS         PIC XX VALUE SPACES.
+         05 WS-RESULT-STATUS            PIC XX VALUE SPACES.
+
+         05 WS-MANIFEST-NAME            PIC X(256).
+         05 WS-BUSR-NAME                PIC X(256).
+         05 WS-CUSTOMERS-NAME           PIC X(256).
+         05 WS-ACCOUNTS-NAME            PIC X(256).
+         05 WS-TRANS-NAME               PIC X(256).
+         05 WS-TRANSFERS-NAME           PIC X(256).
+         05 WS-RESULT-NAME              PIC X(256).
+
+         05 WS-FIRST-LINE               PIC X VALUE 'Y'.
+           88 WS-IS-FIRST-LINE          VALUE 'Y'.
+
+         05 WS-BUSR-ACCEPTED            PIC 9(07) VALUE 0.
+         05 WS-BUSR-REJECTED            PIC 9(07) VALUE 0.
+         05 WS-CUST-ACCEPTED            PIC 9(07) VALUE 0.
+         05 WS-CUST-REJECTED            PIC 9(07) VALUE 0.
+         05 WS-ACC-ACCEPTED             PIC 9(07) VALUE 0.
+         05 WS-ACC-REJECTED             PIC 9(07) VALUE 0.
+         05 WS-TRANS-ACCEPTED           PIC 9(07) VALUE 0.
+         05 WS-TRANS-REJECTED           PIC 9(07) VALUE 0.
+         05 WS-TRANSFER-ACCEPTED        PIC 9(07) VALUE 0.
+         05 WS-TRANSFER-REJECTED        PIC 9(07) VALUE 0.
+
+         05 WS-LOOKUP-OLD-ID            PIC 9(05).
+         05 WS-LOOKUP-NEW-ID            PIC 9(05).
+
+      *    IMPORT LINE BUFFERS -- ONE GROUP PER ENTITY, MATCHING THE
+      *    PIPE-DELIMITED COLUMN LAYOUT BACKUPRUN WROTE THEM IN.
+       01 BUSR-FIELDS.
+         05 WS-BF-OLDID                 PIC X(10).
+         05 WS-BF-USERNAME              PIC X(50).
+         05 WS-BF-PASSWORD              PIC X(60).
+         05 WS-BF-ROLE                  PIC X(04).
+
+       01 CUST-FIELDS.
+         05 WS-CF-OLDID                 PIC X(10).
+         05 WS-CF-USERNAME              PIC X(50).
+         05 WS-CF-ADDRESS               PIC X(50).
+         05 WS-CF-OLDBANKUSERID         PIC X(10).
+
+       01 ACC-FIELDS.
+         05 WS-AF-OLDID                 PIC X(10).
+         05 WS-AF-OLDCUSTID             PIC X(10).
+         05 WS-AF-IBAN                  PIC X(30).
+         05 WS-AF-CURRENCY              PIC X(05).
+         05 WS-AF-BALANCE               PIC X(15).
+         05 WS-AF-STATUS                PIC X(01).
+
+       01 TRANS-FIELDS.
+         05 WS-TF-OLDACCID              PIC X(10).
+         05 WS-TF-TYPE                  PIC X(10).
+         05 WS-TF-AMOUNT                PIC X(15).
+         05 WS-TF-TIMESTAMP             PIC X(22).
+         05 WS-TF-ACCBALANCE            PIC X(15).
+
+       01 TRANSFER-FIELDS.
+         05 WS-XF-SRCIBAN               PIC X(30).
+         05 WS-XF-DESTIBAN              PIC X(30).
+         05 WS-XF-AMOUNT                PIC X(15).
+         05 WS-XF-CURRENCY              PIC X(05).
+         05 WS-XF-TIMESTAMP             PIC X(22).
+
+      *    OLD-ID -> NEW-ID CROSS-REFERENCE TABLES, BUILT WHILE EACH
+      *    OWNING ENTITY RESTORES, CONSULTED WHILE ITS DEPENDENTS DO.
+       01 BUSR-MAP.
+         05 BUSR-MAP-COUNT              PIC 9(05) VALUE 0.
+         05 BUSR-MAP-ENTRY OCCURS 2000 TIMES.
+           10 BM-OLD-ID                 PIC 9(05).
+           10 BM-NEW-ID                 PIC 9(05).
+
+       01 CUST-MAP.
+         05 CUST-MAP-COUNT              PIC 9(05) VALUE 0.
+         05 CUST-MAP-ENTRY OCCURS 2000 TIMES.
+           10 CM-OLD-ID                 PIC 9(05).
+           10 CM-NEW-ID                 PIC 9(05).
+
+       01 ACCT-MAP.
+         05 ACCT-MAP-COUNT              PIC 9(05) VALUE 0.
+         05 ACCT-MAP-ENTRY OCCURS 2000 TIMES.
+           10 AM-OLD-ID                 PIC 9(05).
+           10 AM-NEW-ID                 PIC 9(05).
+
+       01 FLAGS.
+         05 FG-ABORT                    PIC X VALUE 'N'.
+           88 FG-ABORT-Y                VALUE 'Y'.
+           88 FG-ABORT-N                VALUE 'N'.
+         05 FG-MORE-LINES               PIC X VALUE 'Y'.
+           88 FG-MORE-LINES-Y           VALUE 'Y'.
+           88 FG-MORE-LINES-N           VALUE 'N'.
+         05 FG-MAP-FOUND                PIC X VALUE 'N'.
+           88 FG-MAP-FOUND-Y            VALUE 'Y'.
+           88 FG-MAP-FOUND-N            VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(05).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY CUSTINTERFACE.
+       COPY BUSRINTERFACE.
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-TS
+           END-UNSTRING
+
+           PERFORM F-INIT
+
+           IF NOT FG-ABORT-Y
+             PERFORM F-RESTORE-BUSR
+             PERFORM F-RESTORE-CUSTOMERS
+             PERFORM F-RESTORE-ACCOUNTS
+             PERFORM F-RESTORE-TRANSACTIONS
+             PERFORM F-RESTORE-TRANSFERS
+           END-IF
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "POINT-IN-TIME RESTORE STARTING" TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           IF ARG-TS = SPACES
+             DISPLAY "RESTORERUN: usage: RESTORERUN <backup-timestamp>"
+             SET FG-ABORT-Y              TO TRUE
+             EXIT SECTION
+           END-IF
+
+           STRING "files/backup/BACKUP_MANIFEST_" DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-MANIFEST-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_BUSR_"      DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-BUSR-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_CUSTOMERS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-CUSTOMERS-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_ACCOUNTS_"  DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-ACCOUNTS-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_TRANSACTIONS_"
+                                                    DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-TRANS-NAME
+           END-STRING
+           STRING "files/backup/BACKUP_TRANSFERS_" DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-TRANSFERS-NAME
+           END-STRING
+           STRING "files/reports/RESTORE_RESULT_"  DELIMITED BY SIZE
+                  FUNCTION TRIM(ARG-TS)            DELIMITED BY SIZE
+                  ".txt"                           DELIMITED BY SIZE
+             INTO WS-RESULT-NAME
+           END-STRING
+
+           OPEN INPUT MANIFEST-INPUT
+           IF WS-MANIFEST-STATUS NOT = "00"
+             DISPLAY "RESTORERUN: no backup found for timestamp '"
+                     FUNCTION TRIM(ARG-TS) "'"
+             SET FG-ABORT-Y              TO TRUE
+             EXIT SECTION
+           END-IF
+           CLOSE MANIFEST-INPUT
+
+           OPEN OUTPUT RESULT-OUTPUT
+           STRING "===== RESTORE RESULT FOR " FUNCTION TRIM(ARG-TS)
+                  " ====="
+             DELIMITED BY SIZE
+             INTO RESULT-LINE
+           END-STRING
+           WRITE RESULT-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           IF NOT FG-ABORT-Y
+             STRING "BUSR accepted/rejected: ",
+                    FUNCTION TRIM(WS-BUSR-ACCEPTED), "/",
+                    FUNCTION TRIM(WS-BUSR-REJECTED)
+               DELIMITED BY SIZE INTO RESULT-LINE
+             END-STRING
+             WRITE RESULT-LINE
+
+             STRING "CUSTOMER accepted/rejected: ",
+                    FUNCTION TRIM(WS-CUST-ACCEPTED), "/",
+                    FUNCTION TRIM(WS-CUST-REJECTED)
+               DELIMITED BY SIZE INTO RESULT-LINE
+             END-STRING
+             WRITE RESULT-LINE
+
+             STRING "ACCOUNT accepted/rejected: ",
+                    FUNCTION TRIM(WS-ACC-ACCEPTED), "/",
+                    FUNCTION TRIM(WS-ACC-REJECTED)
+               DELIMITED BY SIZE INTO RESULT-LINE
+             END-STRING
+             WRITE RESULT-LINE
+
+             STRING "TRANSACTION accepted/rejected: ",
+                    FUNCTION TRIM(WS-TRANS-ACCEPTED), "/",
+                    FUNCTION TRIM(WS-TRANS-REJECTED)
+               DELIMITED BY SIZE INTO RESULT-LINE
+             END-STRING
+             WRITE RESULT-LINE
+
+             STRING "TRANSFER accepted/rejected: ",
+                    FUNCTION TRIM(WS-TRANSFER-ACCEPTED), "/",
+                    FUNCTION TRIM(WS-TRANSFER-REJECTED)
+               DELIMITED BY SIZE INTO RESULT-LINE
+             END-STRING
+             WRITE RESULT-LINE
+
+             CLOSE RESULT-OUTPUT
+           END-IF
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "POINT-IN-TIME RESTORE FINISHED"  TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+      *                      MAP LOOKUP/INSERT HELPERS
+      ******************************************************************
+       F-BUSR-MAP-ADD SECTION.
+           ADD 1                            TO BUSR-MAP-COUNT
+           MOVE WS-LOOKUP-OLD-ID            TO BM-OLD-ID(BUSR-MAP-COUNT)
+           MOVE WS-LOOKUP-NEW-ID            TO BM-NEW-ID(BUSR-MAP-COUNT)
+           .
+       F-BUSR-MAP-ADD-END.
+           EXIT.
+      ******************************************************************
+       F-BUSR-MAP-LOOKUP SECTION.
+           SET FG-MAP-FOUND-N              TO TRUE
+           MOVE 0                          TO WS-LOOKUP-NEW-ID
+           PERFORM VARYING IND-1 FROM 1 BY 1
+                   UNTIL IND-1 > BUSR-MAP-COUNT
+             IF BM-OLD-ID(IND-1) = WS-LOOKUP-OLD-ID
+               MOVE BM-NEW-ID(IND-1)        TO WS-LOOKUP-NEW-ID
+               SET FG-MAP-FOUND-Y           TO TRUE
+             END-IF
+           END-PERFORM
+           .
+       F-BUSR-MAP-LOOKUP-END.
+           EXIT.
+      ******************************************************************
+       F-CUST-MAP-ADD SECTION.
+           ADD 1                            TO CUST-MAP-COUNT
+           MOVE WS-LOOKUP-OLD-ID            TO CM-OLD-ID(CUST-MAP-COUNT)
+           MOVE WS-LOOKUP-NEW-ID            TO CM-NEW-ID(CUST-MAP-COUNT)
+           .
+       F-CUST-MAP-ADD-END.
+           EXIT.
+      ******************************************************************
+       F-CUST-MAP-LOOKUP SECTION.
+           SET FG-MAP-FOUND-N              TO TRUE
+           MOVE 0                          TO WS-LOOKUP-NEW-ID
+           PERFORM VARYING IND-1 FROM 1 BY 1
+                   UNTIL IND-1 > CUST-MAP-COUNT
+             IF CM-OLD-ID(IND-1) = WS-LOOKUP-OLD-ID
+               MOVE CM-NEW-ID(IND-1)        TO WS-LOOKUP-NEW-ID
+               SET FG-MAP-FOUND-Y           TO TRUE
+             END-IF
+           END-PERFORM
+           .
+       F-CUST-MAP-LOOKUP-END.
+           EXIT.
+      ******************************************************************
+       F-ACCT-MAP-ADD SECTION.
+           ADD 1                            TO ACCT-MAP-COUNT
+           MOVE WS-LOOKUP-OLD-ID            TO AM-OLD-ID(ACCT-MAP-COUNT)
+           MOVE WS-LOOKUP-NEW-ID            TO AM-NEW-ID(ACCT-MAP-COUNT)
+           .
+       F-ACCT-MAP-ADD-END.
+           EXIT.
+      ******************************************************************
+       F-ACCT-MAP-LOOKUP SECTION.
+           SET FG-MAP-FOUND-N              TO TRUE
+           MOVE 0                          TO WS-LOOKUP-NEW-ID
+           PERFORM VARYING IND-1 FROM 1 BY 1
+                   UNTIL IND-1 > ACCT-MAP-COUNT
+             IF AM-OLD-ID(IND-1) = WS-LOOKUP-OLD-ID
+               MOVE AM-NEW-ID(IND-1)        TO WS-LOOKUP-NEW-ID
+               SET FG-MAP-FOUND-Y           TO TRUE
+             END-IF
+           END-PERFORM
+           .
+       F-ACCT-MAP-LOOKUP-END.
+           EXIT.
+      ******************************************************************
+      *                          BUSR RESTORE
+      ******************************************************************
+       F-RESTORE-BUSR SECTION.
+           OPEN INPUT BUSR-INPUT
+           IF WS-BUSR-STATUS NOT = "00"
+             DISPLAY "RESTORERUN: no BUSR backup file, skipping"
+             EXIT SECTION
+           END-IF
+
+           SET WS-IS-FIRST-LINE            TO TRUE
+           SET FG-MORE-LINES-Y             TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ BUSR-INPUT INTO BUSR-LINE
+               AT END
+                 SET FG-MORE-LINES-N        TO TRUE
+               NOT AT END
+                 IF WS-IS-FIRST-LINE
+                   MOVE 'N'                 TO WS-FIRST-LINE
+                 ELSE
+                   PERFORM F-RESTORE-ONE-BUSR
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE BUSR-INPUT
+           .
+       F-RESTORE-BUSR-END.
+           EXIT.
+      ******************************************************************
+       F-RESTORE-ONE-BUSR SECTION.
+           IF BUSR-LINE = SPACES
+             EXIT SECTION
+           END-IF
+
+           UNSTRING BUSR-LINE DELIMITED BY "|"
+             INTO WS-BF-OLDID, WS-BF-USERNAME, WS-BF-PASSWORD,
+                  WS-BF-ROLE
+           END-UNSTRING
+
+           IF WS-BF-USERNAME = SPACES
+             ADD 1                          TO WS-BUSR-REJECTED
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE BUSRDB-INTERFACE
+           SET I-BUSR-OP-POST               TO TRUE
+           MOVE WS-BF-USERNAME              TO I-BUSR-USERNAME
+           MOVE WS-BF-PASSWORD              TO I-BUSR-PASSWORD
+           MOVE WS-BF-ROLE                  TO I-BUSR-ROLE
+           SET PGNAME-BUSRDB                TO TRUE
+           CALL PROGNAME USING BUSRDB-INTERFACE
+
+           IF BUSRDB-STATUS-OK
+             ADD 1                          TO WS-BUSR-ACCEPTED
+             MOVE FUNCTION NUMVAL(WS-BF-OLDID) TO WS-LOOKUP-OLD-ID
+             MOVE O-BUSR-ID                 TO WS-LOOKUP-NEW-ID
+             PERFORM F-BUSR-MAP-ADD
+           ELSE
+             ADD 1                          TO WS-BUSR-REJECTED
+           END-IF
+           .
+       F-RESTORE-ONE-BUSR-END.
+           EXIT.
+      ******************************************************************
+      *                        CUSTOMER RESTORE
+      ******************************************************************
+       F-RESTORE-CUSTOMERS SECTION.
+           OPEN INPUT CUSTOMERS-INPUT
+           IF WS-CUSTOMERS-STATUS NOT = "00"
+             DISPLAY "RESTORERUN: no CUSTOMER backup file, skipping"
+             EXIT SECTION
+           END-IF
+
+           SET WS-IS-FIRST-LINE            TO TRUE
+           SET FG-MORE-LINES-Y             TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ CUSTOMERS-INPUT INTO CUSTOMERS-LINE
+               AT END
+                 SET FG-MORE-LINES-N        TO TRUE
+               NOT AT END
+                 IF WS-IS-FIRST-LINE
+                   MOVE 'N'                 TO WS-FIRST-LINE
+                 ELSE
+                   PERFORM F-RESTORE-ONE-CUSTOMER
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMERS-INPUT
+           .
+       F-RESTORE-CUSTOMERS-END.
+           EXIT.
+      ******************************************************************
+       F-RESTORE-ONE-CUSTOMER SECTION.
+           IF CUSTOMERS-LINE = SPACES
+             EXIT SECTION
+           END-IF
+
+           UNSTRING CUSTOMERS-LINE DELIMITED BY "|"
+             INTO WS-CF-OLDID, WS-CF-USERNAME, WS-CF-ADDRESS,
+                  WS-CF-OLDBANKUSERID
+           END-UNSTRING
+
+           IF WS-CF-USERNAME = SPACES
+             ADD 1                          TO WS-CUST-REJECTED
+             EXIT SECTION
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-CF-OLDBANKUSERID)
+                                             TO WS-LOOKUP-OLD-ID
+           PERFORM F-BUSR-MAP-LOOKUP
+
+           INITIALIZE CUSTDB-INTERFACE
+           SET I-CUST-OP-POST               TO TRUE
+           MOVE WS-CF-USERNAME              TO I-CUST-USERNAME
+           MOVE WS-CF-ADDRESS               TO I-CUST-ADDRESS
+           MOVE WS-LOOKUP-NEW-ID            TO I-CUST-BANKUSERID
+           SET PGNAME-CUSTDB                TO TRUE
+           CALL PROGNAME USING CUSTDB-INTERFACE
+
+           IF CUST-STATUS-OK
+             ADD 1                          TO WS-CUST-ACCEPTED
+             MOVE FUNCTION NUMVAL(WS-CF-OLDID) TO WS-LOOKUP-OLD-ID
+             MOVE O-CUST-ID(1)              TO WS-LOOKUP-NEW-ID
+             PERFORM F-CUST-MAP-ADD
+           ELSE
+             ADD 1                          TO WS-CUST-REJECTED
+           END-IF
+           .
+       F-RESTORE-ONE-CUSTOMER-END.
+           EXIT.
+      ******************************************************************
+      *                         ACCOUNT RESTORE
+      ******************************************************************
+       F-RESTORE-ACCOUNTS SECTION.
+           OPEN INPUT ACCOUNTS-INPUT
+           IF WS-ACCOUNTS-STATUS NOT = "00"
+             DISPLAY "RESTORERUN: no ACCOUNT backup file, skipping"
+             EXIT SECTION
+           END-IF
+
+           SET WS-IS-FIRST-LINE            TO TRUE
+           SET FG-MORE-LINES-Y             TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ ACCOUNTS-INPUT INTO ACCOUNTS-LINE
+               AT END
+                 SET FG-MORE-LINES-N        TO TRUE
+               NOT AT END
+                 IF WS-IS-FIRST-LINE
+                   MOVE 'N'                 TO WS-FIRST-LINE
+                 ELSE
+                   PERFORM F-RESTORE-ONE-ACCOUNT
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNTS-INPUT
+           .
+       F-RESTORE-ACCOUNTS-END.
+           EXIT.
+      ******************************************************************
+       F-RESTORE-ONE-ACCOUNT SECTION.
+           IF ACCOUNTS-LINE = SPACES
+             EXIT SECTION
+           END-IF
+
+           UNSTRING ACCOUNTS-LINE DELIMITED BY "|"
+             INTO WS-AF-OLDID, WS-AF-OLDCUSTID, WS-AF-IBAN,
+                  WS-AF-CURRENCY, WS-AF-BALANCE, WS-AF-STATUS
+           END-UNSTRING
+
+           IF WS-AF-IBAN = SPACES
+             ADD 1                          TO WS-ACC-REJECTED
+             EXIT SECTION
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-AF-OLDCUSTID) TO WS-LOOKUP-OLD-ID
+           PERFORM F-CUST-MAP-LOOKUP
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-POST                TO TRUE
+           MOVE WS-LOOKUP-NEW-ID            TO I-ACC-CUSTOMERID
+           MOVE FUNCTION NUMVAL(WS-AF-BALANCE) TO I-ACC-BALANCE
+           MOVE WS-AF-IBAN                  TO I-ACC-IBAN
+           MOVE WS-AF-CURRENCY              TO I-ACC-CURRENCY
+           SET PGNAME-ACCDB                 TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             ADD 1                          TO WS-ACC-ACCEPTED
+             MOVE FUNCTION NUMVAL(WS-AF-OLDID) TO WS-LOOKUP-OLD-ID
+             MOVE O-ACC-ACCOUNTID(1)        TO WS-LOOKUP-NEW-ID
+             PERFORM F-ACCT-MAP-ADD
+
+      *      ACC-POST ALWAYS CREATES THE ROW ACTIVE -- REAPPLY A
+      *      CLOSED STATUS FROM THE SNAPSHOT WITH A FOLLOW-UP PUT.
+             IF WS-AF-STATUS = "C"
+               INITIALIZE ACCDB-INTERFACE
+               SET I-ACC-OP-PUT            TO TRUE
+               MOVE WS-LOOKUP-NEW-ID       TO I-ACC-ACCOUNTID
+               MOVE FUNCTION NUMVAL(WS-AF-BALANCE) TO I-ACC-BALANCE
+               SET I-ACC-STATUS-CLOSED     TO TRUE
+               SET PGNAME-ACCDB            TO TRUE
+               CALL PROGNAME USING ACCDB-INTERFACE
+             END-IF
+           ELSE
+             ADD 1                          TO WS-ACC-REJECTED
+           END-IF
+           .
+       F-RESTORE-ONE-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+      *                       TRANSACTION RESTORE
+      ******************************************************************
+       F-RESTORE-TRANSACTIONS SECTION.
+           OPEN INPUT TRANS-INPUT
+           IF WS-TRANS-STATUS NOT = "00"
+             DISPLAY "RESTORERUN: no TRANSACTION backup file, skipping"
+             EXIT SECTION
+           END-IF
+
+           SET WS-IS-FIRST-LINE            TO TRUE
+           SET FG-MORE-LINES-Y             TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ TRANS-INPUT INTO TRANS-LINE
+               AT END
+                 SET FG-MORE-LINES-N        TO TRUE
+               NOT AT END
+                 IF WS-IS-FIRST-LINE
+                   MOVE 'N'                 TO WS-FIRST-LINE
+                 ELSE
+                   PERFORM F-RESTORE-ONE-TRANS
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE TRANS-INPUT
+           .
+       F-RESTORE-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-RESTORE-ONE-TRANS SECTION.
+           IF TRANS-LINE = SPACES
+             EXIT SECTION
+           END-IF
+
+           UNSTRING TRANS-LINE DELIMITED BY "|"
+             INTO WS-TF-OLDACCID, WS-TF-TYPE, WS-TF-AMOUNT,
+                  WS-TF-TIMESTAMP, WS-TF-ACCBALANCE
+           END-UNSTRING
+
+           MOVE FUNCTION NUMVAL(WS-TF-OLDACCID) TO WS-LOOKUP-OLD-ID
+           PERFORM F-ACCT-MAP-LOOKUP
+
+           IF NOT FG-MAP-FOUND-Y
+             ADD 1                          TO WS-TRANS-REJECTED
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST              TO TRUE
+           MOVE WS-LOOKUP-NEW-ID            TO I-TRANS-ACCOUNTID
+           MOVE WS-TF-TYPE                  TO I-TRANS-TRANS-TYPE
+           MOVE FUNCTION NUMVAL(WS-TF-AMOUNT) TO I-TRANS-AMMOUNT
+           MOVE WS-TF-TIMESTAMP              TO I-TRANS-TIMESTAMP
+           MOVE FUNCTION NUMVAL(WS-TF-ACCBALANCE) TO I-TRANS-ACCBALANCE
+           SET PGNAME-TRANSDB                TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF TRANSDB-STATUS-OK
+             ADD 1                          TO WS-TRANS-ACCEPTED
+           ELSE
+             ADD 1                          TO WS-TRANS-REJECTED
+           END-IF
+           .
+       F-RESTORE-ONE-TRANS-END.
+           EXIT.
+      ******************************************************************
+      *                         TRANSFER RESTORE
+      ******************************************************************
+       F-RESTORE-TRANSFERS SECTION.
+           OPEN INPUT TRANSFERS-INPUT
+           IF WS-TRANSFERS-STATUS NOT = "00"
+             DISPLAY "RESTORERUN: no TRANSFER backup file, skipping"
+             EXIT SECTION
+           END-IF
+
+           SET WS-IS-FIRST-LINE            TO TRUE
+           SET FG-MORE-LINES-Y             TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ TRANSFERS-INPUT INTO TRANSFERS-LINE
+               AT END
+                 SET FG-MORE-LINES-N        TO TRUE
+               NOT AT END
+                 IF WS-IS-FIRST-LINE
+                   MOVE 'N'                 TO WS-FIRST-LINE
+                 ELSE
+                   PERFORM F-RESTORE-ONE-TRANSFER
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           CLOSE TRANSFERS-INPUT
+           .
+       F-RESTORE-TRANSFERS-END.
+           EXIT.
+      ******************************************************************
+       F-RESTORE-ONE-TRANSFER SECTION.
+           IF TRANSFERS-LINE = SPACES
+             EXIT SECTION
+           END-IF
+
+           UNSTRING TRANSFERS-LINE DELIMITED BY "|"
+             INTO WS-XF-SRCIBAN, WS-XF-DESTIBAN, WS-XF-AMOUNT,
+                  WS-XF-CURRENCY, WS-XF-TIMESTAMP
+           END-UNSTRING
+
+           IF WS-XF-SRCIBAN = SPACES OR WS-XF-DESTIBAN = SPACES
+             ADD 1                          TO WS-TRANSFER-REJECTED
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE TRANSFERDB-INTERFACE
+           SET I-TRANSFER-OP-POST           TO TRUE
+           MOVE WS-XF-SRCIBAN               TO I-TRANSFER-SRCIBAN
+           MOVE WS-XF-DESTIBAN              TO I-TRANSFER-DESTIBAN
+           MOVE FUNCTION NUMVAL(WS-XF-AMOUNT) TO I-TRANSFER-AMOUNT
+           MOVE WS-XF-TIMESTAMP              TO I-TRANSFER-TIMESTAMP
+           MOVE WS-XF-CURRENCY               TO I-TRANSFER-CURRENCY
+           SET PGNAME-TRANSFERDB            TO TRUE
+           CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+           IF TRANSFERDB-STATUS-OK
+             ADD 1                          TO WS-TRANSFER-ACCEPTED
+           ELSE
+             ADD 1                          TO WS-TRANSFER-REJECTED
+           END-IF
+           .
+       F-RESTORE-ONE-TRANSFER-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
