@@ -0,0 +1,277 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ACCPACKET.
+      ******************************************************************
+      *  Printable new-account packet. Run standalone, e.g.:
+      *     ACCPACKET 00001
+      *  Pulls the account (ACCDB), its owning customer (CUSTDB), and
+      *  the branch it was opened at (files/branch.dat, same indexed
+      *  file BRANCHMAINT maintains, read directly by BR-ID the same
+      *  way LOANRUN reads LOANORD's loans.dat) into one printable
+      *  welcome packet, written to
+      *  files/reports/NEW_ACCOUNT_PACKET_<accountid>.txt
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FILE ASSIGN TO "files/branch.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BR-ID
+           FILE STATUS IS WS-BRANCH-FILE-STATUS.
+
+           SELECT PACKET-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  BRANCH-FILE.
+       COPY BRANCHRECORD.
+
+       FD  PACKET-OUTPUT.
+       01  PACKET-LINE                   PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ACCPACKET           ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-CUSTDB               VALUE "CUSTDB              ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(20).
+
+       01 INTERNAL-VARS.
+         05 WS-FILENAME                 PIC X(256).
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-BRANCH-FILE-STATUS       PIC XX VALUE SPACES.
+         05 WS-ACCOUNTID                PIC 9(05).
+         05 WS-AMOUNT-EDITED            PIC +ZZZZZZZ9.99.
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CC               PIC X(02).
+           10 WS-TODAY-YY               PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+       01 FLAGS.
+         05 FG-ACCOUNT-FOUND             PIC X VALUE 'N'.
+           88 FG-ACCOUNT-FOUND-Y         VALUE 'Y'.
+           88 FG-ACCOUNT-FOUND-N         VALUE 'N'.
+         05 FG-CUSTOMER-FOUND            PIC X VALUE 'N'.
+           88 FG-CUSTOMER-FOUND-Y        VALUE 'Y'.
+           88 FG-CUSTOMER-FOUND-N        VALUE 'N'.
+         05 FG-BRANCH-FOUND              PIC X VALUE 'N'.
+           88 FG-BRANCH-FOUND-Y          VALUE 'Y'.
+           88 FG-BRANCH-FOUND-N          VALUE 'N'.
+         05 FG-BRANCH-OPEN               PIC X VALUE 'N'.
+           88 FG-BRANCH-OPEN-Y           VALUE 'Y'.
+           88 FG-BRANCH-OPEN-N           VALUE 'N'.
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY CUSTINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           IF ARG-COMMAND-STRING IS NUMERIC
+             MOVE ARG-COMMAND-STRING       TO WS-ACCOUNTID
+             PERFORM F-BUILD-PACKET
+           ELSE
+             DISPLAY "ACCPACKET: expected an account id, got '"
+                     FUNCTION TRIM(ARG-COMMAND-STRING) "'"
+           END-IF
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "NEW ACCOUNT PACKET GENERATION STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "NEW ACCOUNT PACKET GENERATION FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-BUILD-PACKET SECTION.
+           PERFORM F-READ-ACCOUNT
+           IF NOT FG-ACCOUNT-FOUND-Y
+             DISPLAY "ACCPACKET: account not found: " WS-ACCOUNTID
+             EXIT SECTION
+           END-IF
+
+           PERFORM F-READ-CUSTOMER
+           PERFORM F-READ-BRANCH
+
+           STRING "files/reports/NEW_ACCOUNT_PACKET_" DELIMITED BY SIZE
+                  WS-ACCOUNTID               DELIMITED BY SIZE
+                  ".txt"                     DELIMITED BY SIZE
+             INTO WS-FILENAME
+           END-STRING
+
+           OPEN OUTPUT PACKET-OUTPUT
+           IF WS-FILE-STATUS NOT = "00"
+             DISPLAY "ACCPACKET: could not open " WS-FILENAME
+             EXIT SECTION
+           END-IF
+
+           PERFORM F-WRITE-PACKET
+           CLOSE PACKET-OUTPUT
+           .
+       F-BUILD-PACKET-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT SECTION.
+           SET FG-ACCOUNT-FOUND-N          TO TRUE
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE WS-ACCOUNTID               TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             SET FG-ACCOUNT-FOUND-Y        TO TRUE
+           END-IF
+           .
+       F-READ-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-CUSTOMER SECTION.
+           SET FG-CUSTOMER-FOUND-N         TO TRUE
+           INITIALIZE CUSTDB-INTERFACE
+           SET I-CUST-OP-GET-ITEM          TO TRUE
+           MOVE O-ACC-CUSTOMERID(1)        TO I-CUST-CUSTID
+           SET PGNAME-CUSTDB               TO TRUE
+           CALL PROGNAME USING CUSTDB-INTERFACE
+
+           IF CUST-STATUS-OK
+             SET FG-CUSTOMER-FOUND-Y       TO TRUE
+           END-IF
+           .
+       F-READ-CUSTOMER-END.
+           EXIT.
+      ******************************************************************
+       F-READ-BRANCH SECTION.
+           SET FG-BRANCH-FOUND-N           TO TRUE
+           OPEN INPUT BRANCH-FILE
+           IF WS-BRANCH-FILE-STATUS = "00"
+             SET FG-BRANCH-OPEN-Y          TO TRUE
+             MOVE O-ACC-BRANCHID(1)        TO BR-ID
+             READ BRANCH-FILE
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 SET FG-BRANCH-FOUND-Y     TO TRUE
+             END-READ
+             CLOSE BRANCH-FILE
+             SET FG-BRANCH-OPEN-N          TO TRUE
+           END-IF
+           .
+       F-READ-BRANCH-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-PACKET SECTION.
+           MOVE "===== WELCOME -- NEW ACCOUNT PACKET =====" TO
+                                            PACKET-LINE
+           WRITE PACKET-LINE
+           MOVE SPACES                     TO PACKET-LINE
+           WRITE PACKET-LINE
+
+           ACCEPT WS-TODAY-RAW FROM DATE
+           MOVE '20'                       TO WS-TODAY-CC
+           STRING "Issue date  : 20" WS-TODAY-YY "-" WS-TODAY-MM
+                  "-" WS-TODAY-DD
+             DELIMITED BY SIZE INTO PACKET-LINE
+           END-STRING
+           WRITE PACKET-LINE
+           MOVE SPACES                     TO PACKET-LINE
+           WRITE PACKET-LINE
+
+           IF FG-CUSTOMER-FOUND-Y
+             STRING "Customer    : " O-CUST-USERNAME(1)
+               DELIMITED BY SIZE INTO PACKET-LINE
+             END-STRING
+             WRITE PACKET-LINE
+             STRING "Address     : " O-CUST-ADDRESS(1)
+               DELIMITED BY SIZE INTO PACKET-LINE
+             END-STRING
+             WRITE PACKET-LINE
+             MOVE SPACES                   TO PACKET-LINE
+             WRITE PACKET-LINE
+           END-IF
+
+           STRING "Account ID  : " O-ACC-ACCOUNTID(1)
+             DELIMITED BY SIZE INTO PACKET-LINE
+           END-STRING
+           WRITE PACKET-LINE
+
+           STRING "IBAN        : " O-ACC-IBAN(1)
+             DELIMITED BY SIZE INTO PACKET-LINE
+           END-STRING
+           WRITE PACKET-LINE
+
+           STRING "Currency    : " O-ACC-CURRENCY(1)
+             DELIMITED BY SIZE INTO PACKET-LINE
+           END-STRING
+           WRITE PACKET-LINE
+
+           MOVE O-ACC-BALANCE(1)           TO WS-AMOUNT-EDITED
+           STRING "Opening bal : " FUNCTION TRIM(WS-AMOUNT-EDITED)
+             DELIMITED BY SIZE INTO PACKET-LINE
+           END-STRING
+           WRITE PACKET-LINE
+           MOVE SPACES                     TO PACKET-LINE
+           WRITE PACKET-LINE
+
+           IF FG-BRANCH-FOUND-Y
+             STRING "Branch      : " BR-NAME
+               DELIMITED BY SIZE INTO PACKET-LINE
+             END-STRING
+             WRITE PACKET-LINE
+             STRING "Branch city : " BR-CITY
+               DELIMITED BY SIZE INTO PACKET-LINE
+             END-STRING
+             WRITE PACKET-LINE
+           ELSE
+             MOVE "Branch      : (not on file)" TO PACKET-LINE
+             WRITE PACKET-LINE
+           END-IF
+           MOVE SPACES                     TO PACKET-LINE
+           WRITE PACKET-LINE
+
+           MOVE "Please retain this packet for your records."
+                                            TO PACKET-LINE
+           WRITE PACKET-LINE
+           .
+       F-WRITE-PACKET-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
