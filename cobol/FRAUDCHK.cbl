@@ -0,0 +1,155 @@
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID. FRAUDCHK.
+      ******************************************************************
+      *  Appends one line to files/fraud_alerts.log for every
+      *  ACCOUNT/TRANSFER posting that the calling BO flagged as
+      *  suspicious (see ACCBO/TRANSFERBO's K-FRAUD-AMOUNT-THRESHOLD
+      *  checks). Called directly by ACCBO/TRANSFERBO, same style as
+      *  AUDITLOG -- this program only records the alert, it does not
+      *  decide what is suspicious.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FO-FRAUD ASSIGN TO "files/fraud_alerts.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT FO-ROTATE-MARKER ASSIGN TO
+           "files/fraud_rotation.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MARKER-FILE-STATUS.
+      ******************************************************************
+       DATA                      DIVISION.
+      ******************************************************************
+       FILE                      SECTION.
+       FD FO-FRAUD.
+       01 FRAUD-LINE             PIC X(200).
+
+       FD FO-ROTATE-MARKER.
+       01 ROTATE-MARKER-LINE     PIC X(08).
+
+       WORKING-STORAGE           SECTION.
+      ******************************************************************
+      *   LOG ROTATION/ARCHIVAL -- ONE ARCHIVE PER CALENDAR DAY, SAME
+      *   MARKER-FILE SCHEME AS LOGGER.cbl's UT-CHECK-LOG-ROTATION.
+       01 WS-ROTATE-VARS.
+         05 WS-TODAY              PIC 9(08).
+         05 WS-LAST-ROTATE-DATE   PIC X(08) VALUE SPACES.
+         05 WS-MARKER-FILE-STATUS PIC X(02) VALUE SPACES.
+         05 WS-ARCHIVE-NAME       PIC X(60).
+       01 WS-TIME-RAW                 PIC 9(08).
+       01 WS-TIME REDEFINES WS-TIME-RAW.
+         05 WS-TIME-HH                PIC X(02).
+         05 WS-TIME-MM                PIC X(02).
+         05 WS-TIME-SS                PIC X(02).
+         05 WS-TIME-TT                PIC X(02).
+       01 WS-DATE-RAW                 PIC 9(08).
+       01 WS-DATE REDEFINES WS-DATE-RAW.
+         05 WS-DATE-YYYY.
+           10 WS-DATE-CC              PIC X(02).
+           10 WS-DATE-YY               PIC X(02).
+         05 WS-DATE-MM                PIC X(02).
+         05 WS-DATE-TT                PIC X(02).
+       01 WS-TIMESTAMP.
+         05 T-DATE.
+           10 T-YEAR                  PIC X(04).
+           10 T-L1                    PIC X(01) VALUE "-".
+           10 T-MONTH                 PIC X(02).
+           10 T-L2                    PIC X(01) VALUE "-".
+           10 T-DAY                   PIC X(02).
+         05 T-L3                      PIC X(01) VALUE " ".
+         05 T-TIME.
+           10 T-HOUR                  PIC X(02).
+           10 T-L4                    PIC X(01) VALUE ":".
+           10 T-MIN                   PIC X(02).
+           10 T-L5                    PIC X(01) VALUE ":".
+           10 T-SEC                   PIC X(02).
+
+       01 WS-AMOUNT-EDITED            PIC ZZZZZZZ9.99.
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       LINKAGE SECTION.
+       COPY FRAUDINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION USING FRAUD-INTERFACE.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                       TO WS-DATE-CC
+           MOVE WS-DATE-YYYY               TO T-YEAR
+           MOVE WS-DATE-MM                 TO T-MONTH
+           MOVE WS-DATE-TT                 TO T-DAY
+           MOVE WS-TIME-HH                 TO T-HOUR
+           MOVE WS-TIME-MM                 TO T-MIN
+           MOVE WS-TIME-SS                 TO T-SEC
+
+           MOVE I-FRAUD-AMOUNT             TO WS-AMOUNT-EDITED
+
+           STRING
+             WS-TIMESTAMP               DELIMITED BY SIZE
+             " "                        DELIMITED BY SIZE
+             I-FRAUD-ENTITY             DELIMITED BY SIZE
+             " id="                     DELIMITED BY SIZE
+             I-FRAUD-ENTITY-ID          DELIMITED BY SIZE
+             " type="                   DELIMITED BY SIZE
+             I-FRAUD-TRTYPE             DELIMITED BY SIZE
+             " amt="                    DELIMITED BY SIZE
+             FUNCTION TRIM(WS-AMOUNT-EDITED) DELIMITED BY SIZE
+             " actor="                  DELIMITED BY SIZE
+             I-FRAUD-ACTOR-BUSR-ID      DELIMITED BY SIZE
+             " reason="                 DELIMITED BY SIZE
+             I-FRAUD-REASON             DELIMITED BY SIZE
+             INTO FRAUD-LINE
+           END-STRING
+
+           PERFORM UT-CHECK-LOG-ROTATION
+
+           *> Always open in EXTEND so we append, not overwrite
+           OPEN EXTEND FO-FRAUD
+           WRITE FRAUD-LINE
+           CLOSE FO-FRAUD
+           .
+       MAIN-END.
+           GOBACK.
+      ******************************************************************
+       UT-CHECK-LOG-ROTATION SECTION.
+           ACCEPT WS-TODAY                 FROM DATE YYYYMMDD
+           MOVE SPACES                     TO WS-LAST-ROTATE-DATE
+
+           OPEN INPUT FO-ROTATE-MARKER
+           IF WS-MARKER-FILE-STATUS = "00"
+             READ FO-ROTATE-MARKER INTO WS-LAST-ROTATE-DATE
+               AT END
+                 CONTINUE
+             END-READ
+             CLOSE FO-ROTATE-MARKER
+           END-IF
+
+           IF WS-LAST-ROTATE-DATE NOT = WS-TODAY
+             IF WS-LAST-ROTATE-DATE NOT = SPACES
+               STRING "files/archive/fraud_" DELIMITED BY SIZE
+                      WS-LAST-ROTATE-DATE     DELIMITED BY SIZE
+                      ".log"                  DELIMITED BY SIZE
+                 INTO WS-ARCHIVE-NAME
+               END-STRING
+               CALL "CBL_RENAME_FILE" USING "files/fraud_alerts.log",
+                                             WS-ARCHIVE-NAME
+             END-IF
+
+             OPEN OUTPUT FO-ROTATE-MARKER
+             MOVE WS-TODAY                 TO ROTATE-MARKER-LINE
+             WRITE ROTATE-MARKER-LINE
+             CLOSE FO-ROTATE-MARKER
+           END-IF
+           .
+       UT-CHECK-LOG-ROTATION-END.
+           EXIT.
