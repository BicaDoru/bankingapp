@@ -0,0 +1,360 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      LOANORD.
+      ******************************************************************
+      *  Loan origination/maintenance tool. Run standalone, e.g.:
+      *     LOANORD ADD 00001 00001 5000.00 RON 9.50 36 20260901
+      *     LOANORD DELETE 00001
+      *     LOANORD LIST
+      *  ADD computes a fixed monthly payment (standard amortizing
+      *  loan formula) from the principal/rate/term, credits the
+      *  linked account with the principal (disbursement), and
+      *  writes the loan to files/loans.dat for LOANRUN to service.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT LOANS-FILE ASSIGN TO "files/loans.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LN-ID
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  LOANS-FILE.
+       COPY LOANRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "LOANORD             ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION                PIC X(08).
+           88 ARG-OP-ADD                 VALUE "ADD".
+           88 ARG-OP-DELETE              VALUE "DELETE".
+           88 ARG-OP-LIST                VALUE "LIST".
+      *    GENERIC POSITIONAL TOKENS -- MEANING DEPENDS ON
+      *    ARG-OPERATION. ADD: TOK2=ACCOUNT-ID TOK3=CUSTOMER-ID
+      *    TOK4=PRINCIPAL TOK5=CURRENCY TOK6=ANNUAL-RATE-PCT
+      *    TOK7=TERM-MONTHS TOK8=START-DATE. DELETE: TOK2=LOAN ID
+         05 ARG-TOK2                    PIC X(30).
+         05 ARG-TOK3                    PIC X(30).
+         05 ARG-TOK4                    PIC X(12).
+         05 ARG-TOK5                    PIC X(03).
+         05 ARG-TOK6                    PIC X(06).
+         05 ARG-TOK7                    PIC X(03).
+         05 ARG-TOK8                    PIC X(08).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-NEXT-ID                  PIC 9(05) VALUE 0.
+         05 WS-DEL-ID                   PIC 9(05).
+         05 WS-MONTHLY-RATE             PIC 9V9(6) VALUE 0.
+         05 WS-FACTOR                   PIC 9(04)V9(08) VALUE 0.
+
+         05 WS-TIME-RAW                 PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH                PIC X(02).
+           10 WS-TIME-MM                PIC X(02).
+           10 WS-TIME-SS                PIC X(02).
+           10 WS-TIME-TT                PIC X(02).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC              PIC X(02).
+             15 WS-DATE-YY               PIC X(02).
+           10 WS-DATE-MM                PIC X(02).
+           10 WS-DATE-TT                PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                  PIC X(04).
+             15 T-L1                    PIC X(01) VALUE "-".
+             15 T-MONTH                 PIC X(02).
+             15 T-L2                    PIC X(01) VALUE "-".
+             15 T-DAY                   PIC X(02).
+           10 T-L3                      PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                  PIC X(02).
+             15 T-L4                    PIC X(01) VALUE ":".
+             15 T-MIN                   PIC X(02).
+             15 T-L5                    PIC X(01) VALUE ":".
+             15 T-SEC                   PIC X(02).
+
+         05 WS-BF-ACC-BALANCE           PIC 9(08)V99.
+         05 WS-BF-ACC-CURRENCY          PIC X(03).
+         05 WS-BF-NEW-BALANCE           PIC 9(08)V99.
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-LOAN-OK                  PIC X VALUE 'Y'.
+           88 FG-LOAN-OK-Y              VALUE 'Y'.
+           88 FG-LOAN-OK-N              VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3,
+                  ARG-TOK4, ARG-TOK5, ARG-TOK6,
+                  ARG-TOK7, ARG-TOK8
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-ADD
+               PERFORM F-ADD-LOAN
+             WHEN ARG-OP-DELETE
+               PERFORM F-DELETE-LOAN
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-LOANS
+             WHEN OTHER
+               DISPLAY "USAGE: LOANORD ADD|DELETE|LIST ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "LOANORD MAINTENANCE STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE LOANS-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "LOANORD MAINTENANCE FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O LOANS-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT LOANS-FILE
+             CLOSE LOANS-FILE
+             OPEN I-O LOANS-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-ADD-LOAN SECTION.
+           SET FG-LOAN-OK-Y                TO TRUE
+           PERFORM F-FIND-NEXT-ID
+
+           MOVE WS-NEXT-ID                 TO LN-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO LN-ACCOUNT-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK3)  TO LN-CUSTOMER-ID
+           COMPUTE LN-PRINCIPAL = FUNCTION NUMVAL(ARG-TOK4)
+           MOVE ARG-TOK5                   TO LN-CURRENCY
+           COMPUTE LN-ANNUAL-RATE-PCT = FUNCTION NUMVAL(ARG-TOK6)
+           MOVE FUNCTION NUMVAL(ARG-TOK7)  TO LN-TERM-MONTHS
+           MOVE FUNCTION NUMVAL(ARG-TOK8)  TO LN-NEXT-DUE-DATE
+           MOVE LN-PRINCIPAL               TO LN-REMAINING-PRINCIPAL
+
+           PERFORM F-COMPUTE-MONTHLY-PAYMENT
+           PERFORM F-DISBURSE-LOAN
+
+           IF FG-LOAN-OK-Y
+             SET LN-IS-ACTIVE              TO TRUE
+             WRITE LOAN-RECORD
+             DISPLAY "CREATED LOAN " WS-NEXT-ID
+                     " MONTHLY PAYMENT " LN-MONTHLY-PAYMENT
+           ELSE
+             DISPLAY "COULD NOT DISBURSE LOAN -- ACCOUNT/CURRENCY"
+                     " MISMATCH OR ACCOUNT NOT FOUND"
+           END-IF
+           .
+       F-ADD-LOAN-END.
+           EXIT.
+      ******************************************************************
+       F-COMPUTE-MONTHLY-PAYMENT SECTION.
+      *    STANDARD FIXED-PAYMENT AMORTIZATION FORMULA:
+      *      M = P * r / (1 - (1 + r)**-n)
+      *    WHERE r IS THE MONTHLY RATE AND n THE NUMBER OF
+      *    PAYMENTS. A ZERO-RATE LOAN IS SPLIT EVENLY OVER THE TERM.
+           COMPUTE WS-MONTHLY-RATE =
+                   LN-ANNUAL-RATE-PCT / 100 / 12
+
+           IF WS-MONTHLY-RATE = 0
+             COMPUTE LN-MONTHLY-PAYMENT ROUNDED =
+                     LN-PRINCIPAL / LN-TERM-MONTHS
+           ELSE
+             COMPUTE WS-FACTOR =
+                     (1 + WS-MONTHLY-RATE) ** LN-TERM-MONTHS
+             COMPUTE LN-MONTHLY-PAYMENT ROUNDED =
+                     LN-PRINCIPAL * WS-MONTHLY-RATE * WS-FACTOR
+                     / (WS-FACTOR - 1)
+           END-IF
+           .
+       F-COMPUTE-MONTHLY-PAYMENT-END.
+           EXIT.
+      ******************************************************************
+       F-DISBURSE-LOAN SECTION.
+      *    LOOK UP THE LINKED ACCOUNT AND CREDIT IT WITH THE
+      *    PRINCIPAL, THE SAME WAY ACHBATCH POSTS AN INCOMING CREDIT.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE LN-ACCOUNT-ID               TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             SET FG-LOAN-OK-N              TO TRUE
+             EXIT SECTION
+           END-IF
+
+           MOVE O-ACC-BALANCE(1)           TO WS-BF-ACC-BALANCE
+           MOVE O-ACC-CURRENCY(1)          TO WS-BF-ACC-CURRENCY
+
+           IF WS-BF-ACC-CURRENCY NOT = LN-CURRENCY
+             SET FG-LOAN-OK-N              TO TRUE
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-BF-NEW-BALANCE =
+                   WS-BF-ACC-BALANCE + LN-PRINCIPAL
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE LN-ACCOUNT-ID               TO I-ACC-ACCOUNTID
+           MOVE WS-BF-NEW-BALANCE          TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             SET FG-LOAN-OK-N              TO TRUE
+             EXIT SECTION
+           END-IF
+
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                       TO WS-DATE-CC
+           MOVE WS-DATE-YYYY               TO T-YEAR
+           MOVE WS-DATE-MM                 TO T-MONTH
+           MOVE WS-DATE-TT                 TO T-DAY
+           MOVE WS-TIME-HH                 TO T-HOUR
+           MOVE WS-TIME-MM                 TO T-MIN
+           MOVE WS-TIME-SS                 TO T-SEC
+
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST             TO TRUE
+           MOVE LN-ACCOUNT-ID               TO I-TRANS-ACCOUNTID
+           SET I-TRANS-TYPE-DEPOSIT        TO TRUE
+           MOVE LN-PRINCIPAL               TO I-TRANS-AMMOUNT
+           MOVE WS-TIMESTAMP               TO I-TRANS-TIMESTAMP
+           MOVE WS-BF-NEW-BALANCE          TO I-TRANS-ACCBALANCE
+           SET PGNAME-TRANSDB              TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF NOT TRANSDB-STATUS-OK
+             SET FG-LOAN-OK-N              TO TRUE
+           END-IF
+           .
+       F-DISBURSE-LOAN-END.
+           EXIT.
+      ******************************************************************
+       F-FIND-NEXT-ID SECTION.
+           MOVE 0                          TO WS-NEXT-ID
+           MOVE LOW-VALUES                 TO LN-ID
+           START LOANS-FILE KEY IS NOT LESS THAN LN-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ LOANS-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF LN-ID > WS-NEXT-ID
+                   MOVE LN-ID              TO WS-NEXT-ID
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           ADD 1                           TO WS-NEXT-ID
+           .
+       F-FIND-NEXT-ID-END.
+           EXIT.
+      ******************************************************************
+       F-DELETE-LOAN SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)   TO WS-DEL-ID
+           MOVE WS-DEL-ID                   TO LN-ID
+
+           READ LOANS-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH LOAN: " WS-DEL-ID
+             NOT INVALID KEY
+               SET LN-IS-CANCELLED          TO TRUE
+               REWRITE LOAN-RECORD
+               DISPLAY "CANCELLED LOAN " WS-DEL-ID
+           END-READ
+           .
+       F-DELETE-LOAN-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-LOANS SECTION.
+           MOVE LOW-VALUES                  TO LN-ID
+           START LOANS-FILE KEY IS NOT LESS THAN LN-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N        TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y        TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ LOANS-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N      TO TRUE
+               NOT AT END
+                 DISPLAY LN-ID " ACC=" LN-ACCOUNT-ID
+                         " PRINCIPAL=" LN-PRINCIPAL
+                         " REMAINING=" LN-REMAINING-PRINCIPAL
+                         " PAYMENT=" LN-MONTHLY-PAYMENT
+                         " NEXT-DUE=" LN-NEXT-DUE-DATE
+                         " STATUS=" LN-STATUS
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-LOANS-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
