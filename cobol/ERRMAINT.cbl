@@ -0,0 +1,284 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ERRMAINT.
+      ******************************************************************
+      *  Error message catalog maintenance tool. Run standalone, e.g.:
+      *     ERRMAINT ADD E001 EN Account %1 not found
+      *     ERRMAINT EDIT E001 EN Account %1 could not be located
+      *     ERRMAINT DELETE E001 EN
+      *     ERRMAINT LIST
+      *  ADD/EDIT/DELETE ALL TAKE A LANGUAGE TOKEN (EN, RO, ...) SINCE
+      *  THE SAME CODE MAY HAVE ONE TEMPLATE ROW PER LANGUAGE.
+      *  files/data/errors.dat is LINE SEQUENTIAL (read sequentially
+      *  by ERROR.cbl at lookup time), so it has no key-addressable
+      *  update/delete of its own -- this tool loads the whole
+      *  catalog into a table, applies the requested change, and
+      *  rewrites the file in full, the same way GENERICBATCH-style
+      *  whole-file rewrites are done elsewhere for flat files.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ERRORS-FILE ASSIGN TO "files/data/errors.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  ERRORS-FILE.
+       01  ERRORS-FILE-RECORD.
+           05 FILE-ERR-CODE             PIC X(04).
+           05 FILE-ERR-LANG             PIC X(02).
+           05 FILE-ERR-TEMPLATE         PIC X(100).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ERRMAINT            ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION                PIC X(08).
+           88 ARG-OP-ADD                 VALUE "ADD".
+           88 ARG-OP-EDIT                VALUE "EDIT".
+           88 ARG-OP-DELETE              VALUE "DELETE".
+           88 ARG-OP-LIST                VALUE "LIST".
+         05 ARG-CODE                    PIC X(04).
+         05 ARG-LANG                    PIC X(02).
+         05 ARG-REMAINDER               PIC X(150).
+         05 WS-PTR                      PIC 9(03).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-ENTRY-COUNT              PIC 9(05) VALUE 0.
+         05 IND-1                       PIC 9(05).
+         05 WS-FOUND-INDEX              PIC 9(05) VALUE 0.
+         05 FG-CODE-FOUND               PIC X VALUE 'N'.
+           88 FG-CODE-FOUND-Y           VALUE 'Y'.
+           88 FG-CODE-FOUND-N           VALUE 'N'.
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+
+      *   IN-MEMORY COPY OF THE CATALOG -- LOADED AT STARTUP, EDITED
+      *   IN PLACE, AND REWRITTEN WHOLESALE ON SAVE.
+       01 ERROR-TABLE.
+         05 ERROR-TABLE-ENTRY           OCCURS 200 TIMES
+                                         INDEXED BY IND-2.
+           10 ET-CODE                   PIC X(04).
+           10 ET-LANG                   PIC X(02).
+           10 ET-TEMPLATE               PIC X(100).
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           PERFORM F-PARSE-COMMAND
+           PERFORM F-LOAD-CATALOG
+
+           EVALUATE TRUE
+             WHEN ARG-OP-ADD
+               PERFORM F-ADD-ENTRY
+             WHEN ARG-OP-EDIT
+               PERFORM F-EDIT-ENTRY
+             WHEN ARG-OP-DELETE
+               PERFORM F-DELETE-ENTRY
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-ENTRIES
+             WHEN OTHER
+               DISPLAY
+                 "USAGE: ERRMAINT ADD|EDIT|DELETE|LIST ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ERRMAINT MAINTENANCE STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ERRMAINT MAINTENANCE FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-PARSE-COMMAND SECTION.
+      *    OPERATION, CODE AND LANGUAGE ARE FIXED TOKENS -- WHATEVER
+      *    FOLLOWS THE LANGUAGE (FOR ADD/EDIT) IS THE FREE-TEXT
+      *    TEMPLATE, WHICH MAY ITSELF CONTAIN SPACES, SO IT IS NOT
+      *    UNSTRUNG. DELETE/LIST DON'T USE ARG-REMAINDER.
+           MOVE 1                         TO WS-PTR
+           MOVE SPACES                    TO ARG-OPERATION
+                                              ARG-CODE
+                                              ARG-LANG
+                                              ARG-REMAINDER
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-CODE, ARG-LANG
+             WITH POINTER WS-PTR
+           END-UNSTRING
+
+           IF ARG-LANG = SPACES
+             MOVE "EN"                    TO ARG-LANG
+           END-IF
+
+           IF WS-PTR <= LENGTH OF ARG-COMMAND-STRING
+             MOVE ARG-COMMAND-STRING(WS-PTR:) TO ARG-REMAINDER
+             MOVE FUNCTION TRIM(ARG-REMAINDER) TO ARG-REMAINDER
+           END-IF
+           .
+       F-PARSE-COMMAND-END.
+           EXIT.
+      ******************************************************************
+       F-LOAD-CATALOG SECTION.
+           MOVE 0                         TO WS-ENTRY-COUNT
+           OPEN INPUT ERRORS-FILE
+           IF WS-FILE-STATUS = "35"
+             CONTINUE
+           ELSE
+             SET FG-MORE-RECORDS-Y        TO TRUE
+             PERFORM UNTIL FG-MORE-RECORDS-N
+               READ ERRORS-FILE
+                 AT END
+                   SET FG-MORE-RECORDS-N  TO TRUE
+                 NOT AT END
+                   ADD 1                  TO WS-ENTRY-COUNT
+                   MOVE FILE-ERR-CODE
+                     TO ET-CODE(WS-ENTRY-COUNT)
+                   MOVE FILE-ERR-LANG
+                     TO ET-LANG(WS-ENTRY-COUNT)
+                   MOVE FILE-ERR-TEMPLATE
+                     TO ET-TEMPLATE(WS-ENTRY-COUNT)
+               END-READ
+             END-PERFORM
+             CLOSE ERRORS-FILE
+           END-IF
+           .
+       F-LOAD-CATALOG-END.
+           EXIT.
+      ******************************************************************
+       F-SAVE-CATALOG SECTION.
+           OPEN OUTPUT ERRORS-FILE
+           PERFORM VARYING IND-1 FROM 1 BY 1
+           UNTIL IND-1 > WS-ENTRY-COUNT
+             MOVE ET-CODE(IND-1)          TO FILE-ERR-CODE
+             MOVE ET-LANG(IND-1)          TO FILE-ERR-LANG
+             MOVE ET-TEMPLATE(IND-1)      TO FILE-ERR-TEMPLATE
+             WRITE ERRORS-FILE-RECORD
+           END-PERFORM
+           CLOSE ERRORS-FILE
+           .
+       F-SAVE-CATALOG-END.
+           EXIT.
+      ******************************************************************
+       F-FIND-CODE SECTION.
+           SET FG-CODE-FOUND-N            TO TRUE
+           MOVE 0                         TO WS-FOUND-INDEX
+           PERFORM VARYING IND-1 FROM 1 BY 1
+           UNTIL IND-1 > WS-ENTRY-COUNT OR FG-CODE-FOUND-Y
+             IF ET-CODE(IND-1) = ARG-CODE AND ET-LANG(IND-1) = ARG-LANG
+               SET FG-CODE-FOUND-Y        TO TRUE
+               MOVE IND-1                 TO WS-FOUND-INDEX
+             END-IF
+           END-PERFORM
+           .
+       F-FIND-CODE-END.
+           EXIT.
+      ******************************************************************
+       F-ADD-ENTRY SECTION.
+           PERFORM F-FIND-CODE
+           IF FG-CODE-FOUND-Y
+             DISPLAY "ERROR CODE ALREADY EXISTS: " ARG-CODE
+               " " ARG-LANG
+           ELSE
+             IF WS-ENTRY-COUNT >= 200
+               DISPLAY "ERROR CATALOG IS FULL"
+             ELSE
+               ADD 1                     TO WS-ENTRY-COUNT
+               MOVE ARG-CODE
+                 TO ET-CODE(WS-ENTRY-COUNT)
+               MOVE ARG-LANG
+                 TO ET-LANG(WS-ENTRY-COUNT)
+               MOVE ARG-REMAINDER
+                 TO ET-TEMPLATE(WS-ENTRY-COUNT)
+               PERFORM F-SAVE-CATALOG
+               DISPLAY "ADDED ERROR CODE " ARG-CODE " " ARG-LANG
+             END-IF
+           END-IF
+           .
+       F-ADD-ENTRY-END.
+           EXIT.
+      ******************************************************************
+       F-EDIT-ENTRY SECTION.
+           PERFORM F-FIND-CODE
+           IF NOT FG-CODE-FOUND-Y
+             DISPLAY "NO SUCH ERROR CODE: " ARG-CODE " " ARG-LANG
+           ELSE
+             MOVE ARG-REMAINDER
+               TO ET-TEMPLATE(WS-FOUND-INDEX)
+             PERFORM F-SAVE-CATALOG
+             DISPLAY "UPDATED ERROR CODE " ARG-CODE " " ARG-LANG
+           END-IF
+           .
+       F-EDIT-ENTRY-END.
+           EXIT.
+      ******************************************************************
+       F-DELETE-ENTRY SECTION.
+           PERFORM F-FIND-CODE
+           IF NOT FG-CODE-FOUND-Y
+             DISPLAY "NO SUCH ERROR CODE: " ARG-CODE " " ARG-LANG
+           ELSE
+             PERFORM VARYING IND-1 FROM WS-FOUND-INDEX BY 1
+             UNTIL IND-1 >= WS-ENTRY-COUNT
+               MOVE ET-CODE(IND-1 + 1)    TO ET-CODE(IND-1)
+               MOVE ET-LANG(IND-1 + 1)    TO ET-LANG(IND-1)
+               MOVE ET-TEMPLATE(IND-1 + 1) TO ET-TEMPLATE(IND-1)
+             END-PERFORM
+             SUBTRACT 1                  FROM WS-ENTRY-COUNT
+             PERFORM F-SAVE-CATALOG
+             DISPLAY "DELETED ERROR CODE " ARG-CODE " " ARG-LANG
+           END-IF
+           .
+       F-DELETE-ENTRY-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-ENTRIES SECTION.
+           PERFORM VARYING IND-1 FROM 1 BY 1
+           UNTIL IND-1 > WS-ENTRY-COUNT
+             DISPLAY ET-CODE(IND-1) " " ET-LANG(IND-1) " "
+               ET-TEMPLATE(IND-1)
+           END-PERFORM
+           .
+       F-LIST-ENTRIES-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
