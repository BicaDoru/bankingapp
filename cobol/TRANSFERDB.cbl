@@ -15,6 +15,11 @@
        01 H-FLT-IBAN                  PIC X(30).
        01 H-FLT-CUSTID                PIC 9(05).
        01 H-PAGE-NUM                  PIC 9(05).
+      *>  TRANSFER.DESTAMOUNT/DESTCURRENCY -- THE FX-CONVERTED CREDIT
+      *>  APPLIED TO THE DESTINATION ACCOUNT, NOT PART OF H-TRANSFER
+      *>  EITHER, SAME WORKAROUND AS ACCDB'S H-ACC-STATUS.
+       01 H-TRANSFER-DESTAMOUNT       PIC S9(08)V99.
+       01 H-TRANSFER-DESTCURRENCY     PIC X(03).
 
        EXEC SQL INCLUDE H-TRANSFER    END-EXEC.
        EXEC SQL INCLUDE DBUTILSVARS   END-EXEC.
@@ -33,7 +38,7 @@
            88 FG-HAS-FLT-CUSTID-N     VALUE 'N'.
 
        01 CONSTANTS.
-         05 K-PAGE-SIZE               PIC 9(02) VALUE 10.
+         COPY PAGINGCONFIG.
 
        COPY LOGGERINTERFACE.
       * 
@@ -114,7 +119,9 @@
            MOVE I-TRANSFER-AMOUNT      TO H-TRANSFER-AMOUNT
            MOVE I-TRANSFER-TIMESTAMP   TO H-TRANSFER-TIMESTAMP
            MOVE I-TRANSFER-CURRENCY    TO H-TRANSFER-CURRENCY
-           
+           MOVE I-TRANSFER-DESTAMOUNT   TO H-TRANSFER-DESTAMOUNT
+           MOVE I-TRANSFER-DESTCURRENCY TO H-TRANSFER-DESTCURRENCY
+
            PERFORM LOG-TRANSFER-POST
 
            PERFORM DB-INS-TRANSFER1
@@ -127,6 +134,10 @@
              MOVE H-TRANSFER-AMOUNT    TO O-TRANSFER-AMOUNT(1)
              MOVE H-TRANSFER-TIMESTAMP TO O-TRANSFER-TIMESTAMP(1)
              MOVE H-TRANSFER-CURRENCY  TO O-TRANSFER-CURRENCY(1)
+             MOVE H-TRANSFER-DESTAMOUNT
+                                TO O-TRANSFER-DESTAMOUNT(1)
+             MOVE H-TRANSFER-DESTCURRENCY
+                                TO O-TRANSFER-DESTCURRENCY(1)
            END-IF
            .
       *
@@ -177,6 +188,10 @@
                               TO O-TRANSFER-TIMESTAMP(O-TRANSFER-COUNT)
              MOVE H-TRANSFER-CURRENCY
                               TO O-TRANSFER-CURRENCY (O-TRANSFER-COUNT)
+             MOVE H-TRANSFER-DESTAMOUNT
+                          TO O-TRANSFER-DESTAMOUNT   (O-TRANSFER-COUNT)
+             MOVE H-TRANSFER-DESTCURRENCY
+                          TO O-TRANSFER-DESTCURRENCY (O-TRANSFER-COUNT)
              PERFORM DB-FE-TR-LIST
            END-PERFORM
 
@@ -220,8 +235,9 @@
        DB-OP-TR-LIST SECTION.
            EXEC SQL
            DECLARE CURS_TR_LIST CURSOR FOR
-             SELECT T.ID, T.SOURCE_IBAN, T.DESTINATION_IBAN, 
-             T.AMOUNT, T.CREATED_AT, T.CURRENCY
+             SELECT T.ID, T.SOURCE_IBAN, T.DESTINATION_IBAN,
+             T.AMOUNT, T.CREATED_AT, T.CURRENCY, T.DESTAMOUNT,
+             T.DESTCURRENCY
              FROM TRANSFER T
              WHERE (:FG-HAS-FLT-IBAN = 'N' OR 
                     T.SOURCE_IBAN      = :H-FLT-IBAN OR
@@ -251,7 +267,9 @@
                :H-TRANSFER-DESTIBAN,
                :H-TRANSFER-AMOUNT,
                :H-TRANSFER-TIMESTAMP,
-               :H-TRANSFER-CURRENCY
+               :H-TRANSFER-CURRENCY,
+               :H-TRANSFER-DESTAMOUNT,
+               :H-TRANSFER-DESTCURRENCY
            END-EXEC
 
            PERFORM DB-SQL-DEFAULT
@@ -284,12 +302,14 @@
       *
            EXEC SQL
              INSERT INTO TRANSFER (SOURCE_IBAN, DESTINATION_IBAN,
-             AMOUNT, CREATED_AT, CURRENCY)
-             VALUES (:H-TRANSFER-SRCIBAN, 
+             AMOUNT, CREATED_AT, CURRENCY, DESTAMOUNT, DESTCURRENCY)
+             VALUES (:H-TRANSFER-SRCIBAN,
                      :H-TRANSFER-DESTIBAN,
-                     :H-TRANSFER-AMOUNT, 
-                     :H-TRANSFER-TIMESTAMP, 
-                     :H-TRANSFER-CURRENCY)
+                     :H-TRANSFER-AMOUNT,
+                     :H-TRANSFER-TIMESTAMP,
+                     :H-TRANSFER-CURRENCY,
+                     :H-TRANSFER-DESTAMOUNT,
+                     :H-TRANSFER-DESTCURRENCY)
            END-EXEC
 
            IF U-SQL-OK
