@@ -0,0 +1,309 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      CARDMAINT.
+      ******************************************************************
+      *  Card issuance/management tool. Run standalone, e.g.:
+      *     CARDMAINT ISSUE 00001 D
+      *     CARDMAINT ACTIVATE 00001
+      *     CARDMAINT BLOCK 00001
+      *     CARDMAINT CANCEL 00001
+      *     CARDMAINT LIST 00001
+      *     CARDMAINT LIST 00000
+      *  ISSUE validates the linked account exists (ACCDB GETITEM) and
+      *  writes a new card to files/card.dat in ISSUED status. A card
+      *  must be ACTIVATEd before it can be used; BLOCK suspends a
+      *  card (e.g. reported lost) and CANCEL retires it permanently.
+      *  LIST shows every card for one account, or every card in the
+      *  file when given account 00000 (the same "0 = unfiltered"
+      *  convention ACCDB/BACKUPRUN use for CUSTOMERID).
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT CARD-FILE ASSIGN TO "files/card.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CARD-ID
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  CARD-FILE.
+       COPY CARDRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "CARDMAINT           ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION                PIC X(08).
+           88 ARG-OP-ISSUE               VALUE "ISSUE".
+           88 ARG-OP-ACTIVATE            VALUE "ACTIVATE".
+           88 ARG-OP-BLOCK               VALUE "BLOCK".
+           88 ARG-OP-CANCEL              VALUE "CANCEL".
+           88 ARG-OP-LIST                VALUE "LIST".
+      *    GENERIC POSITIONAL TOKENS -- MEANING DEPENDS ON
+      *    ARG-OPERATION. ISSUE: TOK2=ACCOUNT-ID TOK3=CARD-TYPE(D/C)
+      *    ACTIVATE/BLOCK/CANCEL: TOK2=CARD-ID. LIST: TOK2=ACCOUNT-ID.
+         05 ARG-TOK2                    PIC X(05).
+         05 ARG-TOK3                    PIC X(01).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-NEXT-ID                  PIC 9(05) VALUE 0.
+         05 WS-CARD-ID                  PIC 9(05).
+         05 WS-ACCOUNT-ID               PIC 9(05).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-EXP-YEAR                 PIC 9(04).
+         05 WS-ACCID-EDITED             PIC 9(05).
+         05 WS-CARDID-EDITED            PIC 9(05).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-ISSUE
+               PERFORM F-ISSUE-CARD
+             WHEN ARG-OP-ACTIVATE
+               PERFORM F-ACTIVATE-CARD
+             WHEN ARG-OP-BLOCK
+               PERFORM F-BLOCK-CARD
+             WHEN ARG-OP-CANCEL
+               PERFORM F-CANCEL-CARD
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-CARDS
+             WHEN OTHER
+               DISPLAY
+                 "USAGE: CARDMAINT ISSUE|ACTIVATE|BLOCK|CANCEL|LIST ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "CARDMAINT MAINTENANCE STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE CARD-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "CARDMAINT MAINTENANCE FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O CARD-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT CARD-FILE
+             CLOSE CARD-FILE
+             OPEN I-O CARD-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-ISSUE-CARD SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO WS-ACCOUNT-ID
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE WS-ACCOUNT-ID              TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             DISPLAY "NO SUCH ACCOUNT: " WS-ACCOUNT-ID
+             EXIT SECTION
+           END-IF
+
+           PERFORM F-FIND-NEXT-ID
+
+           MOVE WS-NEXT-ID                 TO CARD-ID
+           MOVE WS-ACCOUNT-ID              TO CARD-ACCOUNT-ID
+           IF ARG-TOK3 = "C"
+             SET CARD-TYPE-CREDIT          TO TRUE
+           ELSE
+             SET CARD-TYPE-DEBIT           TO TRUE
+           END-IF
+
+           ACCEPT WS-DATE-RAW FROM DATE YYYYMMDD
+           MOVE WS-DATE-RAW(1:4)           TO WS-EXP-YEAR
+           ADD 4                           TO WS-EXP-YEAR
+           STRING WS-EXP-YEAR              DELIMITED BY SIZE
+                  WS-DATE-RAW(5:2)         DELIMITED BY SIZE
+             INTO CARD-EXPIRY
+           END-STRING
+
+           MOVE WS-ACCOUNT-ID              TO WS-ACCID-EDITED
+           MOVE WS-NEXT-ID                 TO WS-CARDID-EDITED
+           STRING "4000"                   DELIMITED BY SIZE
+                  WS-ACCID-EDITED          DELIMITED BY SIZE
+                  WS-CARDID-EDITED         DELIMITED BY SIZE
+                  "00"                     DELIMITED BY SIZE
+             INTO CARD-NUMBER
+           END-STRING
+
+           SET CARD-STATUS-ISSUED          TO TRUE
+
+           WRITE CARD-RECORD
+
+           DISPLAY "ISSUED CARD " WS-NEXT-ID " " CARD-NUMBER
+                   " EXP " CARD-EXPIRY
+           .
+       F-ISSUE-CARD-END.
+           EXIT.
+      ******************************************************************
+       F-FIND-NEXT-ID SECTION.
+           MOVE 0                          TO WS-NEXT-ID
+           MOVE LOW-VALUES                 TO CARD-ID
+           START CARD-FILE KEY IS NOT LESS THAN CARD-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ CARD-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF CARD-ID > WS-NEXT-ID
+                   MOVE CARD-ID            TO WS-NEXT-ID
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           ADD 1                           TO WS-NEXT-ID
+           .
+       F-FIND-NEXT-ID-END.
+           EXIT.
+      ******************************************************************
+       F-ACTIVATE-CARD SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO WS-CARD-ID
+           MOVE WS-CARD-ID                 TO CARD-ID
+
+           READ CARD-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH CARD: " WS-CARD-ID
+             NOT INVALID KEY
+               IF CARD-STATUS-CANCELLED
+                 DISPLAY "CARD IS CANCELLED: " WS-CARD-ID
+               ELSE
+                 SET CARD-STATUS-ACTIVE    TO TRUE
+                 REWRITE CARD-RECORD
+                 DISPLAY "ACTIVATED CARD " WS-CARD-ID
+               END-IF
+           END-READ
+           .
+       F-ACTIVATE-CARD-END.
+           EXIT.
+      ******************************************************************
+       F-BLOCK-CARD SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO WS-CARD-ID
+           MOVE WS-CARD-ID                 TO CARD-ID
+
+           READ CARD-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH CARD: " WS-CARD-ID
+             NOT INVALID KEY
+               IF CARD-STATUS-CANCELLED
+                 DISPLAY "CARD IS CANCELLED: " WS-CARD-ID
+               ELSE
+                 SET CARD-STATUS-BLOCKED   TO TRUE
+                 REWRITE CARD-RECORD
+                 DISPLAY "BLOCKED CARD " WS-CARD-ID
+               END-IF
+           END-READ
+           .
+       F-BLOCK-CARD-END.
+           EXIT.
+      ******************************************************************
+       F-CANCEL-CARD SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO WS-CARD-ID
+           MOVE WS-CARD-ID                 TO CARD-ID
+
+           READ CARD-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH CARD: " WS-CARD-ID
+             NOT INVALID KEY
+               SET CARD-STATUS-CANCELLED   TO TRUE
+               REWRITE CARD-RECORD
+               DISPLAY "CANCELLED CARD " WS-CARD-ID
+           END-READ
+           .
+       F-CANCEL-CARD-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-CARDS SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO WS-ACCOUNT-ID
+
+           MOVE LOW-VALUES                  TO CARD-ID
+           START CARD-FILE KEY IS NOT LESS THAN CARD-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N        TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y        TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ CARD-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N      TO TRUE
+               NOT AT END
+                 IF WS-ACCOUNT-ID = 0
+                 OR CARD-ACCOUNT-ID = WS-ACCOUNT-ID
+                   DISPLAY CARD-ID " ACC " CARD-ACCOUNT-ID
+                           " " CARD-NUMBER " TYPE " CARD-TYPE
+                           " EXP " CARD-EXPIRY
+                           " STATUS " CARD-STATUS
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-CARDS-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
