@@ -0,0 +1,346 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      LOANRUN.
+      ******************************************************************
+      *  Loan amortization servicing batch. Run standalone (no
+      *  dispatcher/permission layer, same as STANDRUN/INTBATCH).
+      *  Scans files/loans.dat for active loans due today or
+      *  earlier, withdraws the fixed monthly payment from the
+      *  linked account (same DB-call sequence STANDRUN uses for a
+      *  standing order), splits the payment into interest (on the
+      *  remaining principal) and principal, reduces the remaining
+      *  principal, and advances LN-NEXT-DUE-DATE by 30 days -- the
+      *  same day-based advance STANDORD/STANDRUN use for recurring
+      *  items, rather than true calendar months. A loan whose
+      *  remaining principal reaches zero is marked paid off; a
+      *  payment that can't be covered by the account balance is
+      *  left due and reported, not partially collected.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT LOANS-FILE ASSIGN TO "files/loans.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LN-ID
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT LOANRUN-OUTPUT ASSIGN TO
+           "files/reports/LOAN_RUN_RESULTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-OUTPUT-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  LOANS-FILE.
+       COPY LOANRECORD.
+
+       FD  LOANRUN-OUTPUT.
+       01  LOANRUN-LINE                 PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "LOANRUN             ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-OUTPUT-FILE-STATUS       PIC XX VALUE SPACES.
+
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CCYY.
+             15 WS-TODAY-CC             PIC X(02).
+             15 WS-TODAY-YY             PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+         05 WS-TIME-RAW                 PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH                PIC X(02).
+           10 WS-TIME-MM                PIC X(02).
+           10 WS-TIME-SS                PIC X(02).
+           10 WS-TIME-TT                PIC X(02).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC              PIC X(02).
+             15 WS-DATE-YY              PIC X(02).
+           10 WS-DATE-MM                PIC X(02).
+           10 WS-DATE-TT                PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                  PIC X(04).
+             15 T-L1                    PIC X(01) VALUE "-".
+             15 T-MONTH                 PIC X(02).
+             15 T-L2                    PIC X(01) VALUE "-".
+             15 T-DAY                   PIC X(02).
+           10 T-L3                      PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                  PIC X(02).
+             15 T-L4                    PIC X(01) VALUE ":".
+             15 T-MIN                   PIC X(02).
+             15 T-L5                    PIC X(01) VALUE ":".
+             15 T-SEC                   PIC X(02).
+
+         05 WS-SERIAL                   PIC 9(10).
+
+         05 WS-LOANS-PROCESSED          PIC 9(07) VALUE 0.
+         05 WS-LOANS-SERVICED           PIC 9(07) VALUE 0.
+         05 WS-LOANS-SKIPPED            PIC 9(07) VALUE 0.
+         05 WS-LOANS-PAID-OFF           PIC 9(07) VALUE 0.
+
+         05 WS-BF-ACC-BALANCE           PIC 9(08)V99.
+         05 WS-BF-ACC-CURRENCY          PIC X(03).
+         05 WS-BF-NEW-BALANCE           PIC 9(08)V99.
+         05 WS-MONTHLY-RATE             PIC 9V9(6) VALUE 0.
+         05 WS-INTEREST-PORTION         PIC 9(08)V99.
+         05 WS-PRINCIPAL-PORTION        PIC 9(08)V99.
+         05 WS-PAYMENT-DUE              PIC 9(08)V99.
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-LOAN-OK                  PIC X VALUE 'Y'.
+           88 FG-LOAN-OK-Y              VALUE 'Y'.
+           88 FG-LOAN-OK-N              VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-BATCH
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "LOAN AMORTIZATION BATCH STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE
+           MOVE '20'                      TO WS-TODAY-CC
+
+           OPEN OUTPUT LOANRUN-OUTPUT
+           MOVE "LOAN AMORTIZATION RUN RESULTS" TO LOANRUN-LINE
+           WRITE LOANRUN-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE LOANS-FILE
+
+           STRING
+             "LOANS PROCESSED: ",
+             FUNCTION TRIM(WS-LOANS-PROCESSED),
+             " | SERVICED: ",
+             FUNCTION TRIM(WS-LOANS-SERVICED),
+             " | PAID OFF: ",
+             FUNCTION TRIM(WS-LOANS-PAID-OFF),
+             " | SKIPPED: ",
+             FUNCTION TRIM(WS-LOANS-SKIPPED)
+             INTO LOANRUN-LINE
+           END-STRING
+           WRITE LOANRUN-LINE
+           CLOSE LOANRUN-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE LOANRUN-LINE              TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O LOANS-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT LOANS-FILE
+             CLOSE LOANS-FILE
+             OPEN I-O LOANS-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-BATCH SECTION.
+           PERFORM F-OPEN-FILE
+
+           MOVE LOW-VALUES                 TO LN-ID
+           START LOANS-FILE KEY IS NOT LESS THAN LN-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ LOANS-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 ADD 1                     TO WS-LOANS-PROCESSED
+                 IF LN-IS-ACTIVE
+                 AND LN-NEXT-DUE-DATE NOT > WS-TODAY-RAW
+                   PERFORM F-SERVICE-LOAN
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-RUN-BATCH-END.
+           EXIT.
+      ******************************************************************
+       F-SERVICE-LOAN SECTION.
+           SET FG-LOAN-OK-Y                TO TRUE
+
+      *    THE FINAL PAYMENT MAY BE LESS THAN THE REGULAR MONTHLY
+      *    PAYMENT IF THE REMAINING PRINCIPAL IS ALREADY SMALL.
+           COMPUTE WS-MONTHLY-RATE =
+                   LN-ANNUAL-RATE-PCT / 100 / 12
+           COMPUTE WS-INTEREST-PORTION ROUNDED =
+                   LN-REMAINING-PRINCIPAL * WS-MONTHLY-RATE
+
+           IF LN-MONTHLY-PAYMENT > LN-REMAINING-PRINCIPAL
+                                   + WS-INTEREST-PORTION
+             COMPUTE WS-PAYMENT-DUE =
+                     LN-REMAINING-PRINCIPAL + WS-INTEREST-PORTION
+           ELSE
+             MOVE LN-MONTHLY-PAYMENT       TO WS-PAYMENT-DUE
+           END-IF
+
+           COMPUTE WS-PRINCIPAL-PORTION =
+                   WS-PAYMENT-DUE - WS-INTEREST-PORTION
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE LN-ACCOUNT-ID               TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             MOVE O-ACC-BALANCE(1)         TO WS-BF-ACC-BALANCE
+             MOVE O-ACC-CURRENCY(1)        TO WS-BF-ACC-CURRENCY
+           ELSE
+             SET FG-LOAN-OK-N              TO TRUE
+           END-IF
+
+           IF FG-LOAN-OK-Y
+           AND WS-PAYMENT-DUE > WS-BF-ACC-BALANCE
+             SET FG-LOAN-OK-N              TO TRUE
+           END-IF
+
+           IF FG-LOAN-OK-Y
+             PERFORM F-COLLECT-PAYMENT
+           END-IF
+
+           IF FG-LOAN-OK-Y
+             ADD 1                         TO WS-LOANS-SERVICED
+             SUBTRACT WS-PRINCIPAL-PORTION FROM
+                      LN-REMAINING-PRINCIPAL
+             IF LN-REMAINING-PRINCIPAL <= 0
+               MOVE 0                      TO LN-REMAINING-PRINCIPAL
+               SET LN-IS-PAID-OFF          TO TRUE
+               ADD 1                       TO WS-LOANS-PAID-OFF
+             ELSE
+               PERFORM F-ADVANCE-NEXT-DUE-DATE
+             END-IF
+             REWRITE LOAN-RECORD
+             PERFORM F-WRITE-RESULT-LINE
+           ELSE
+             ADD 1                         TO WS-LOANS-SKIPPED
+           END-IF
+           .
+       F-SERVICE-LOAN-END.
+           EXIT.
+      ******************************************************************
+       F-COLLECT-PAYMENT SECTION.
+           COMPUTE WS-BF-NEW-BALANCE =
+                   WS-BF-ACC-BALANCE - WS-PAYMENT-DUE
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE LN-ACCOUNT-ID               TO I-ACC-ACCOUNTID
+           MOVE WS-BF-NEW-BALANCE          TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             SET FG-LOAN-OK-N              TO TRUE
+             EXIT SECTION
+           END-IF
+
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                       TO WS-DATE-CC
+           MOVE WS-DATE-YYYY               TO T-YEAR
+           MOVE WS-DATE-MM                 TO T-MONTH
+           MOVE WS-DATE-TT                 TO T-DAY
+           MOVE WS-TIME-HH                 TO T-HOUR
+           MOVE WS-TIME-MM                 TO T-MIN
+           MOVE WS-TIME-SS                 TO T-SEC
+
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST             TO TRUE
+           MOVE LN-ACCOUNT-ID               TO I-TRANS-ACCOUNTID
+           SET I-TRANS-TYPE-WITHDRAW       TO TRUE
+           MOVE WS-PAYMENT-DUE             TO I-TRANS-AMMOUNT
+           MOVE WS-TIMESTAMP               TO I-TRANS-TIMESTAMP
+           MOVE WS-BF-NEW-BALANCE          TO I-TRANS-ACCBALANCE
+           SET PGNAME-TRANSDB              TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF NOT TRANSDB-STATUS-OK
+             SET FG-LOAN-OK-N              TO TRUE
+           END-IF
+           .
+       F-COLLECT-PAYMENT-END.
+           EXIT.
+      ******************************************************************
+       F-ADVANCE-NEXT-DUE-DATE SECTION.
+           COMPUTE WS-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(LN-NEXT-DUE-DATE) + 30
+           COMPUTE LN-NEXT-DUE-DATE =
+                   FUNCTION DATE-OF-INTEGER(WS-SERIAL)
+           .
+       F-ADVANCE-NEXT-DUE-DATE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-RESULT-LINE SECTION.
+           STRING
+             "LOAN " LN-ID
+             " ACCOUNT " LN-ACCOUNT-ID
+             " PAYMENT " WS-PAYMENT-DUE
+             " INTEREST " WS-INTEREST-PORTION
+             " PRINCIPAL " WS-PRINCIPAL-PORTION
+             " REMAINING " LN-REMAINING-PRINCIPAL
+             " STATUS " LN-STATUS
+             INTO LOANRUN-LINE
+           END-STRING
+           WRITE LOANRUN-LINE
+           .
+       F-WRITE-RESULT-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
