@@ -0,0 +1,382 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      WDRAPPR.
+      ******************************************************************
+      *  Second-person approval tool for high-value withdrawals/fees
+      *  held pending by ACCBO (see
+      *  F-CREATE-WITHDRAWAL-APPROVAL-REQUEST there). Run standalone,
+      *  e.g.:
+      *     WDRAPPR LIST
+      *     WDRAPPR APPROVE 00001 00007
+      *     WDRAPPR REJECT  00001 00007
+      *  The bank user id given to APPROVE/REJECT must be different
+      *  from the bank user who requested the withdrawal -- that is
+      *  the whole point of a two-person control. APPROVE actually
+      *  posts the transaction (TRANSDB) and updates the account
+      *  balance (ACCDB), exactly like ACCBO's own post path, but
+      *  re-checks funds are still sufficient since the balance may
+      *  have moved while the request sat pending.
+      *
+      *  DECIDER ROLE CHECK -- only the "BaTS" senior-teller sub-role
+      *  or "BaAd" admins may decide a pending approval (see
+      *  BUSRINTERFACE's O-BUSR-TELLER-SENIOR), same rule as
+      *  TRANSAPPR.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT WDR-APPROVAL-FILE ASSIGN
+           TO "files/withdrawalapprovals.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS WDR-KEY
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  WDR-APPROVAL-FILE.
+       COPY WDRAPPROVALRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "WDRAPPR             ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-BUSRDB               VALUE "BUSRDB              ".
+         88 PGNAME-HOLDDB               VALUE "HOLDDB              ".
+
+       01 CONSTANTS.
+         COPY PAGINGCONFIG.
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION               PIC X(08).
+           88 ARG-OP-LIST                VALUE "LIST".
+           88 ARG-OP-APPROVE             VALUE "APPROVE".
+           88 ARG-OP-REJECT              VALUE "REJECT".
+      *    TOK2=APPROVAL ID   TOK3=APPROVING BANK USER ID
+         05 ARG-TOK2                    PIC X(05).
+         05 ARG-TOK3                    PIC X(05).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-DECIDER-ID               PIC 9(05).
+         05 WS-DECIDER-ROLE             PIC X(04).
+
+         05 WS-ACC-BALANCE              PIC S9(08)V99.
+         05 WS-NEW-BALANCE              PIC S9(08)V99.
+         05 WS-HELD-TOTAL               PIC S9(08)V99.
+         05 WS-AMOUNT-AVAILABLE         PIC S9(08)V99.
+         05 WS-HOLD-PAGE-NUMBER         PIC 9(05).
+         05 IND-1                       PIC 9(03).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-OK-TO-POST               PIC X VALUE 'Y'.
+           88 FG-OK-TO-POST-Y           VALUE 'Y'.
+           88 FG-OK-TO-POST-N           VALUE 'N'.
+         05 FG-MORE-HOLD-PAGES          PIC X VALUE 'Y'.
+           88 FG-MORE-HOLD-PAGES-Y      VALUE 'Y'.
+           88 FG-MORE-HOLD-PAGES-N      VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY BUSRINTERFACE.
+       COPY HOLDINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-PENDING
+             WHEN ARG-OP-APPROVE
+               PERFORM F-DECIDE-APPROVE
+             WHEN ARG-OP-REJECT
+               PERFORM F-DECIDE-REJECT
+             WHEN OTHER
+               DISPLAY "USAGE: WDRAPPR LIST|APPROVE|REJECT ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "WITHDRAWAL APPROVAL TOOL STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE WDR-APPROVAL-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "WITHDRAWAL APPROVAL TOOL FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O WDR-APPROVAL-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT WDR-APPROVAL-FILE
+             CLOSE WDR-APPROVAL-FILE
+             OPEN I-O WDR-APPROVAL-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-PENDING SECTION.
+           MOVE 0                          TO WDR-ID
+           START WDR-APPROVAL-FILE KEY IS NOT LESS THAN WDR-KEY
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ WDR-APPROVAL-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF WDR-IS-PENDING
+                   DISPLAY "WDR " WDR-ID
+                     " ACC=" WDR-ACCOUNTID
+                     " TYPE=" WDR-TRTYPE
+                     " AMT=" WDR-AMOUNT
+                     " REQBY=" WDR-REQUESTED-BY
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-PENDING-END.
+           EXIT.
+      ******************************************************************
+       F-DECIDE-APPROVE SECTION.
+           PERFORM F-READ-APPROVAL-FOR-DECISION
+
+           IF FG-OK-TO-POST-Y
+             PERFORM F-POST-APPROVED-WITHDRAWAL
+           END-IF
+
+           IF FG-OK-TO-POST-Y
+             SET WDR-IS-APPROVED           TO TRUE
+             MOVE WS-DECIDER-ID            TO WDR-DECIDED-BY
+             REWRITE WDR-APPROVAL-RECORD
+             DISPLAY "APPROVAL " WDR-ID " APPROVED AND POSTED"
+           END-IF
+           .
+       F-DECIDE-APPROVE-END.
+           EXIT.
+      ******************************************************************
+       F-DECIDE-REJECT SECTION.
+           PERFORM F-READ-APPROVAL-FOR-DECISION
+
+           IF FG-OK-TO-POST-Y
+             SET WDR-IS-REJECTED           TO TRUE
+             MOVE WS-DECIDER-ID            TO WDR-DECIDED-BY
+             REWRITE WDR-APPROVAL-RECORD
+             DISPLAY "APPROVAL " WDR-ID " REJECTED"
+           END-IF
+           .
+       F-DECIDE-REJECT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-APPROVAL-FOR-DECISION SECTION.
+           SET FG-OK-TO-POST-Y             TO TRUE
+           MOVE FUNCTION NUMVAL(ARG-TOK2)  TO WDR-ID
+           MOVE FUNCTION NUMVAL(ARG-TOK3)  TO WS-DECIDER-ID
+
+           READ WDR-APPROVAL-FILE
+             INVALID KEY
+               SET FG-OK-TO-POST-N         TO TRUE
+               DISPLAY "NO SUCH APPROVAL RECORD"
+           END-READ
+
+           IF FG-OK-TO-POST-Y
+             AND NOT WDR-IS-PENDING
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "APPROVAL " WDR-ID " IS ALREADY DECIDED"
+           END-IF
+
+      *    TWO-PERSON RULE -- THE APPROVER CANNOT BE THE REQUESTER.
+           IF FG-OK-TO-POST-Y
+             AND WS-DECIDER-ID = WDR-REQUESTED-BY
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "REQUESTER CANNOT APPROVE THEIR OWN WITHDRAWAL"
+           END-IF
+
+      *    ONLY SENIOR TELLERS OR ADMINS MAY DECIDE AN APPROVAL.
+           IF FG-OK-TO-POST-Y
+             PERFORM F-CHECK-DECIDER-ROLE
+           END-IF
+           .
+       F-READ-APPROVAL-FOR-DECISION-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-DECIDER-ROLE SECTION.
+           INITIALIZE BUSRDB-INTERFACE
+           SET I-BUSR-OP-GETROLE           TO TRUE
+           MOVE WS-DECIDER-ID              TO I-BUSR-ID
+           SET PGNAME-BUSRDB               TO TRUE
+           CALL PROGNAME USING BUSRDB-INTERFACE
+
+           IF NOT BUSRDB-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "DECIDING BANK USER NOT FOUND"
+             EXIT SECTION
+           END-IF
+
+           MOVE O-BUSR-ROLE                TO WS-DECIDER-ROLE
+
+           IF NOT O-BUSR-ADMIN
+             AND NOT O-BUSR-TELLER-SENIOR
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ONLY A SENIOR TELLER OR ADMIN MAY DECIDE "
+                     "AN APPROVAL, DECIDER ROLE IS "
+                     FUNCTION TRIM(WS-DECIDER-ROLE)
+           END-IF
+           .
+       F-CHECK-DECIDER-ROLE-END.
+           EXIT.
+      ******************************************************************
+       F-POST-APPROVED-WITHDRAWAL SECTION.
+      *    RE-CHECKS FUNDS EXACTLY LIKE ACCBO'S OWN LIVE WITHDRAWAL
+      *    PATH (F-PROCESS-OPERATION) SINCE THE ACCOUNT MAY HAVE
+      *    CHANGED WHILE THIS APPROVAL SAT PENDING -- NOT JUST A BARE
+      *    BALANCE-VS-AMOUNT COMPARE.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE WDR-ACCOUNTID              TO I-ACC-ACCOUNTID
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ACCOUNT NOT FOUND"
+             EXIT SECTION
+           END-IF
+
+           IF O-ACC-STATUS(1) = "C"
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ACCOUNT HAS SINCE BEEN CLOSED"
+             EXIT SECTION
+           END-IF
+
+           MOVE O-ACC-BALANCE(1)           TO WS-ACC-BALANCE
+
+           PERFORM F-GET-HELD-TOTAL
+
+           COMPUTE WS-AMOUNT-AVAILABLE = WS-ACC-BALANCE - WS-HELD-TOTAL
+
+           IF WDR-AMOUNT > WS-AMOUNT-AVAILABLE + O-ACC-OD-LIMIT(1)
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "ACCOUNT NO LONGER HAS SUFFICIENT FUNDS"
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-NEW-BALANCE = WS-ACC-BALANCE - WDR-AMOUNT
+
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST             TO TRUE
+           MOVE WDR-ACCOUNTID              TO I-TRANS-ACCOUNTID
+           MOVE WDR-TRTYPE                 TO I-TRANS-TRANS-TYPE
+           MOVE WDR-AMOUNT                 TO I-TRANS-AMMOUNT
+           MOVE WDR-TIMESTAMP              TO I-TRANS-TIMESTAMP
+           MOVE WS-NEW-BALANCE             TO I-TRANS-ACCBALANCE
+           MOVE WDR-MEMO                   TO I-TRANS-MEMO
+           SET PGNAME-TRANSDB              TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF NOT TRANSDB-STATUS-OK
+             SET FG-OK-TO-POST-N           TO TRUE
+             DISPLAY "TRANSACTION POST FAILED, APPROVAL LEFT PENDING"
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                TO TRUE
+           MOVE WDR-ACCOUNTID              TO I-ACC-ACCOUNTID
+           MOVE WS-NEW-BALANCE             TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-POST-APPROVED-WITHDRAWAL-END.
+           EXIT.
+      ******************************************************************
+       F-GET-HELD-TOTAL SECTION.
+      *    WALK ALL PAGES OF ACTIVE HOLDS AGAINST WDR-ACCOUNTID AND SUM
+      *    THEM INTO WS-HELD-TOTAL (SAME GETLIST-AND-SUM SHAPE AS
+      *    ACCBO.F-GET-HELD-TOTAL).
+           MOVE 0                          TO WS-HELD-TOTAL
+           SET FG-MORE-HOLD-PAGES-Y        TO TRUE
+           MOVE 1                          TO WS-HOLD-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-HOLD-PAGES-N
+             INITIALIZE HOLDDB-INTERFACE
+             SET I-HOLD-OP-GETLIST         TO TRUE
+             MOVE WDR-ACCOUNTID            TO I-HOLD-ACCOUNTID
+             SET I-HOLD-STATUS-ACTIVE      TO TRUE
+             MOVE WS-HOLD-PAGE-NUMBER      TO I-HOLD-PAGE-NUMBER
+             SET PGNAME-HOLDDB             TO TRUE
+             CALL PROGNAME USING HOLDDB-INTERFACE
+
+             IF NOT HOLDDB-STATUS-OK
+               MOVE 0                      TO O-HOLDDB-COUNT
+             END-IF
+
+             IF O-HOLDDB-COUNT = 0
+               SET FG-MORE-HOLD-PAGES-N    TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-HOLDDB-COUNT
+                 IF O-HOLD-ACCOUNTID(IND-1) = WDR-ACCOUNTID
+                 AND O-HOLD-STATUS(IND-1) = "A"
+                   ADD O-HOLD-AMOUNT(IND-1) TO WS-HELD-TOTAL
+                 END-IF
+               END-PERFORM
+               IF O-HOLDDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-HOLD-PAGES-N  TO TRUE
+               ELSE
+                 ADD 1                     TO WS-HOLD-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-GET-HELD-TOTAL-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
