@@ -13,7 +13,18 @@
        01 H-PAGE-NUMBER              PIC 9(04).
        01 H-PAGE-SIZE                PIC S9(04) VALUE 10.
        01 H-OFFSET                   PIC S9(09).
-             
+      *>  ACCOUNT.STATUS ('A' ACTIVE / 'C' CLOSED) -- NOT PART OF
+      *>  H-ACCOUNT, DECLARED HERE THE SAME WAY H-PAGE-NUMBER IS.
+       01 H-ACC-STATUS               PIC X(01).
+      *>  ACCOUNT.BRANCHID -- BRANCH THE ACCOUNT WAS OPENED AT, NOT
+      *>  PART OF H-ACCOUNT EITHER, SAME WORKAROUND AS H-ACC-STATUS.
+       01 H-ACC-BRANCH-ID            PIC 9(03).
+      *>  ACCOUNT.OD_LIMIT -- PER-ACCOUNT OVERDRAFT LIMIT, NOT PART
+      *>  OF H-ACCOUNT EITHER, SAME WORKAROUND AS H-ACC-STATUS.
+       01 H-ACC-OD-LIMIT             PIC 9(08)V99.
+      *>  OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST IBAN ON GETLIST.
+       01 H-FLT-SEARCH               PIC X(32).
+
        EXEC SQL INCLUDE H-ACCOUNT END-EXEC.
        EXEC SQL INCLUDE DBUTILSVARS END-EXEC.
 
@@ -27,10 +38,13 @@
        01 FLAGS.
          05 FG-HAS-CUSTID            PIC X VALUE 'N'.
            88 FG-HAS-CUSTID-Y        VALUE 'Y'.
-           88 FG-HAS-CUSTID-N        VALUE 'N'.     
+           88 FG-HAS-CUSTID-N        VALUE 'N'.
+         05 FG-HAS-SEARCH            PIC X VALUE 'N'.
+           88 FG-HAS-SEARCH-Y        VALUE 'Y'.
+           88 FG-HAS-SEARCH-N        VALUE 'N'.
 
        01 CONSTANTS.
-         05 K-PAGE-SIZE              PIC 9(02) VALUE 10.  
+         COPY PAGINGCONFIG.
        COPY LOGGERINTERFACE.
       * 
        LINKAGE SECTION.
@@ -125,6 +139,9 @@
            MOVE H-ACC-IBAN               TO O-ACC-IBAN(ACC-CNT)
            MOVE H-ACC-BALANCE            TO O-ACC-BALANCE(ACC-CNT)
            MOVE H-ACC-CUSTOMERID         TO O-ACC-CUSTOMERID(ACC-CNT)
+           MOVE H-ACC-STATUS             TO O-ACC-STATUS(ACC-CNT)
+           MOVE H-ACC-BRANCH-ID          TO O-ACC-BRANCHID(ACC-CNT)
+           MOVE H-ACC-OD-LIMIT           TO O-ACC-OD-LIMIT(ACC-CNT)
            .
        ACC-GET-ITEM-END.
            EXIT.
@@ -142,6 +159,9 @@
            MOVE H-ACC-BALANCE     TO O-ACC-BALANCE(ACC-CNT)
            MOVE H-ACC-CUSTOMERID  TO O-ACC-CUSTOMERID(ACC-CNT)
            MOVE H-ACC-CURRENCY    TO O-ACC-CURRENCY(ACC-CNT)
+           MOVE H-ACC-STATUS      TO O-ACC-STATUS(ACC-CNT)
+           MOVE H-ACC-BRANCH-ID   TO O-ACC-BRANCHID(ACC-CNT)
+           MOVE H-ACC-OD-LIMIT    TO O-ACC-OD-LIMIT(ACC-CNT)
 
            IF U-SQL-NO-DATA
              SET ACCDB-STATUS-NOT-FOUND-ERR TO TRUE
@@ -159,6 +179,16 @@
              PERFORM LOG-ACC-GET-ALLACCS
            END-IF
 
+      *>   OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST IBAN. THE
+      *>   CALLER'S TERM IS WRAPPED IN '%' WILDCARDS HERE.
+           IF I-ACC-IBAN NOT = SPACES
+             STRING "%" FUNCTION TRIM(I-ACC-IBAN) "%"
+               INTO H-FLT-SEARCH
+             SET FG-HAS-SEARCH-Y         TO TRUE
+           ELSE
+             SET FG-HAS-SEARCH-N         TO TRUE
+           END-IF
+
            MOVE I-ACC-PAGE-NUMBER        TO WS-PAGE-NUMBER
            IF WS-PAGE-NUMBER < 1
              MOVE 1                      TO WS-PAGE-NUMBER
@@ -187,6 +217,9 @@
              MOVE H-ACC-CUSTOMERID       TO O-ACC-CUSTOMERID(ACC-CNT)
              MOVE H-ACC-IBAN             TO O-ACC-IBAN(ACC-CNT)
              MOVE H-ACC-CURRENCY         TO O-ACC-CURRENCY(ACC-CNT)
+             MOVE H-ACC-STATUS           TO O-ACC-STATUS(ACC-CNT)
+             MOVE H-ACC-BRANCH-ID        TO O-ACC-BRANCHID(ACC-CNT)
+             MOVE H-ACC-OD-LIMIT         TO O-ACC-OD-LIMIT(ACC-CNT)
 
              PERFORM DB-FE-ACC-LIST
            END-PERFORM
@@ -203,33 +236,44 @@
            EXIT.
       ******************************************************************
        ACC-DELETE SECTION.
+      *>   "DELETE" IS A SOFT CLOSE -- THE ROW IS KEPT AND MARKED
+      *>   STATUS = 'C' SO HISTORY/TRANSACTIONS STILL RESOLVE. SEE
+      *>   ACC-PUT FOR REOPENING A CLOSED ACCOUNT.
            MOVE I-ACC-ACCOUNTID    TO H-ACC-ID
+           MOVE "C"                TO H-ACC-STATUS
 
            PERFORM LOG-ACC-DELETE
            PERFORM DB-DE-ACC1
-      *    
+      *
            IF U-SQL-OK
              ADD 1                 TO ACC-CNT
              MOVE ACC-CNT          TO O-ACC-COUNT
              MOVE H-ACC-ID         TO O-ACC-ACCOUNTID(1)
+             MOVE H-ACC-STATUS     TO O-ACC-STATUS(1)
            END-IF
            .
        ACC-DELETE-END.
-           EXIT. 
+           EXIT.
       ******************************************************************
        ACC-PUT SECTION.
            MOVE I-ACC-ACCOUNTID    TO H-ACC-ID
            MOVE I-ACC-BALANCE      TO H-ACC-BALANCE
-  
+
            PERFORM LOG-ACC-PUT
 
            PERFORM DB-UP-ACC1
-      *    
+
+           IF U-SQL-OK AND I-ACC-STATUS NOT = SPACES
+             MOVE I-ACC-STATUS     TO H-ACC-STATUS
+             PERFORM DB-UP-ACC-STATUS
+           END-IF
+      *
            IF U-SQL-OK
              ADD 1                 TO ACC-CNT
              MOVE ACC-CNT          TO O-ACC-COUNT
              MOVE H-ACC-ID         TO O-ACC-ACCOUNTID(1)
              MOVE H-ACC-BALANCE    TO O-ACC-BALANCE(1)
+             MOVE H-ACC-STATUS     TO O-ACC-STATUS(1)
            END-IF
            .
        ACC-PUT-END.
@@ -240,6 +284,9 @@
            MOVE I-ACC-BALANCE      TO H-ACC-BALANCE
            MOVE I-ACC-IBAN         TO H-ACC-IBAN
            MOVE I-ACC-CURRENCY     TO H-ACC-CURRENCY
+           MOVE I-ACC-BRANCHID     TO H-ACC-BRANCH-ID
+           MOVE I-ACC-OD-LIMIT     TO H-ACC-OD-LIMIT
+           MOVE "A"                TO H-ACC-STATUS
 
            PERFORM LOG-ACC-POST
 
@@ -253,18 +300,22 @@
              MOVE H-ACC-BALANCE    TO O-ACC-BALANCE(1)
              MOVE H-ACC-IBAN       TO O-ACC-IBAN(1)
              MOVE H-ACC-CURRENCY   TO O-ACC-CURRENCY(1)
+             MOVE H-ACC-STATUS     TO O-ACC-STATUS(1)
+             MOVE H-ACC-BRANCH-ID  TO O-ACC-BRANCHID(1)
+             MOVE H-ACC-OD-LIMIT   TO O-ACC-OD-LIMIT(1)
            END-IF
            .
        ACC-POST-END.
-           EXIT. 
+           EXIT.
       ******************************************************************
        DB-INS-ACC1 SECTION.
       *
            EXEC SQL
              INSERT INTO ACCOUNT (CUSTOMERID, BALANCE,
-             IBAN, CURRENCY)
+             IBAN, CURRENCY, STATUS, BRANCHID, OD_LIMIT)
              VALUES (:H-ACC-CUSTOMERID, :H-ACC-BALANCE,
-             :H-ACC-IBAN, :H-ACC-CURRENCY)
+             :H-ACC-IBAN, :H-ACC-CURRENCY, :H-ACC-STATUS,
+             :H-ACC-BRANCH-ID, :H-ACC-OD-LIMIT)
            END-EXEC
       *    
            PERFORM DB-SQL-DEFAULT
@@ -292,15 +343,30 @@
            .
       *
        DB-UP-ACC1-END.
-           EXIT. 
+           EXIT.
       ******************************************************************
-       DB-DE-ACC1 SECTION.
+       DB-UP-ACC-STATUS SECTION.
       *
            EXEC SQL
-             DELETE FROM ACCOUNT
+             UPDATE ACCOUNT
+             SET STATUS = :H-ACC-STATUS
              WHERE ID = :H-ACC-ID
            END-EXEC
-      *    
+      *
+           PERFORM DB-SQL-DEFAULT
+           .
+      *
+       DB-UP-ACC-STATUS-END.
+           EXIT.
+      ******************************************************************
+       DB-DE-ACC1 SECTION.
+      *>   SOFT CLOSE -- SEE ACC-DELETE. NOT A HARD ROW DELETE.
+           EXEC SQL
+             UPDATE ACCOUNT
+             SET STATUS = :H-ACC-STATUS
+             WHERE ID = :H-ACC-ID
+           END-EXEC
+      *
            PERFORM DB-SQL-DEFAULT
            .
       *
@@ -308,33 +374,65 @@
            EXIT.
       ******************************************************************
        DB-OP-ACC-LIST SECTION.
-       
-           IF FG-HAS-CUSTID-Y
-             EXEC SQL
-               DECLARE CURS_ACC_LIST_CUSTID CURSOR FOR
-                 SELECT ID, CUSTOMERID, BALANCE, IBAN, CURRENCY
-                 FROM ACCOUNT
-                 WHERE CUSTOMERID = :H-ACC-CUSTOMERID
-                 ORDER BY ID
-                 LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
-             END-EXEC
-  
-             EXEC SQL
-               OPEN CURS_ACC_LIST_CUSTID
-             END-EXEC
-           ELSE
-             EXEC SQL
-             DECLARE CURS_ACC_LIST CURSOR FOR
-               SELECT ID, CUSTOMERID, BALANCE, IBAN, CURRENCY
+
+           EVALUATE TRUE
+             WHEN FG-HAS-CUSTID-Y AND FG-HAS-SEARCH-Y
+               EXEC SQL
+                 DECLARE CURS_ACC_LIST_CUSTID_SEARCH CURSOR FOR
+                   SELECT ID, CUSTOMERID, BALANCE, IBAN, CURRENCY,
+                          STATUS, BRANCHID, OD_LIMIT
+                   FROM ACCOUNT
+                   WHERE CUSTOMERID = :H-ACC-CUSTOMERID
+                     AND UPPER(IBAN) LIKE UPPER(:H-FLT-SEARCH)
+                   ORDER BY ID
+                   LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
+               END-EXEC
+
+               EXEC SQL
+                 OPEN CURS_ACC_LIST_CUSTID_SEARCH
+               END-EXEC
+             WHEN FG-HAS-CUSTID-Y
+               EXEC SQL
+                 DECLARE CURS_ACC_LIST_CUSTID CURSOR FOR
+                   SELECT ID, CUSTOMERID, BALANCE, IBAN, CURRENCY,
+                          STATUS, BRANCHID, OD_LIMIT
+                   FROM ACCOUNT
+                   WHERE CUSTOMERID = :H-ACC-CUSTOMERID
+                   ORDER BY ID
+                   LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
+               END-EXEC
+
+               EXEC SQL
+                 OPEN CURS_ACC_LIST_CUSTID
+               END-EXEC
+             WHEN FG-HAS-SEARCH-Y
+               EXEC SQL
+                 DECLARE CURS_ACC_LIST_SEARCH CURSOR FOR
+                   SELECT ID, CUSTOMERID, BALANCE, IBAN, CURRENCY,
+                          STATUS, BRANCHID, OD_LIMIT
+                   FROM ACCOUNT
+                   WHERE UPPER(IBAN) LIKE UPPER(:H-FLT-SEARCH)
+                   ORDER BY ID
+                   LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
+               END-EXEC
+
+               EXEC SQL
+                 OPEN CURS_ACC_LIST_SEARCH
+               END-EXEC
+             WHEN OTHER
+               EXEC SQL
+               DECLARE CURS_ACC_LIST CURSOR FOR
+                 SELECT ID, CUSTOMERID, BALANCE, IBAN, CURRENCY,
+                        STATUS, BRANCHID, OD_LIMIT
                  FROM ACCOUNT
                  ORDER BY ID
                  LIMIT :H-PAGE-SIZE OFFSET :H-OFFSET
-             END-EXEC
-  
-             EXEC SQL
-               OPEN CURS_ACC_LIST
-             END-EXEC
-           END-IF
+               END-EXEC
+
+               EXEC SQL
+                 OPEN CURS_ACC_LIST
+               END-EXEC
+           END-EVALUATE
 
            PERFORM DB-SQL-DEFAULT
            .
@@ -342,40 +440,80 @@
            EXIT.
       ******************************************************************
        DB-FE-ACC-LIST SECTION.
-           IF FG-HAS-CUSTID-Y
-             EXEC SQL
-               FETCH CURS_ACC_LIST_CUSTID
-               INTO :H-ACC-ID,
-                    :H-ACC-CUSTOMERID,
-                    :H-ACC-BALANCE,
-                    :H-ACC-IBAN,
-                    :H-ACC-CURRENCY
-             END-EXEC
-           ELSE
-             EXEC SQL
-               FETCH CURS_ACC_LIST
-               INTO :H-ACC-ID,
-                    :H-ACC-CUSTOMERID,
-                    :H-ACC-BALANCE,
-                    :H-ACC-IBAN,
-                    :H-ACC-CURRENCY
-             END-EXEC
-           END-IF
+           EVALUATE TRUE
+             WHEN FG-HAS-CUSTID-Y AND FG-HAS-SEARCH-Y
+               EXEC SQL
+                 FETCH CURS_ACC_LIST_CUSTID_SEARCH
+                 INTO :H-ACC-ID,
+                      :H-ACC-CUSTOMERID,
+                      :H-ACC-BALANCE,
+                      :H-ACC-IBAN,
+                      :H-ACC-CURRENCY,
+                      :H-ACC-STATUS,
+                      :H-ACC-BRANCH-ID,
+                      :H-ACC-OD-LIMIT
+               END-EXEC
+             WHEN FG-HAS-CUSTID-Y
+               EXEC SQL
+                 FETCH CURS_ACC_LIST_CUSTID
+                 INTO :H-ACC-ID,
+                      :H-ACC-CUSTOMERID,
+                      :H-ACC-BALANCE,
+                      :H-ACC-IBAN,
+                      :H-ACC-CURRENCY,
+                      :H-ACC-STATUS,
+                      :H-ACC-BRANCH-ID,
+                      :H-ACC-OD-LIMIT
+               END-EXEC
+             WHEN FG-HAS-SEARCH-Y
+               EXEC SQL
+                 FETCH CURS_ACC_LIST_SEARCH
+                 INTO :H-ACC-ID,
+                      :H-ACC-CUSTOMERID,
+                      :H-ACC-BALANCE,
+                      :H-ACC-IBAN,
+                      :H-ACC-CURRENCY,
+                      :H-ACC-STATUS,
+                      :H-ACC-BRANCH-ID,
+                      :H-ACC-OD-LIMIT
+               END-EXEC
+             WHEN OTHER
+               EXEC SQL
+                 FETCH CURS_ACC_LIST
+                 INTO :H-ACC-ID,
+                      :H-ACC-CUSTOMERID,
+                      :H-ACC-BALANCE,
+                      :H-ACC-IBAN,
+                      :H-ACC-CURRENCY,
+                      :H-ACC-STATUS,
+                      :H-ACC-BRANCH-ID,
+                      :H-ACC-OD-LIMIT
+               END-EXEC
+           END-EVALUATE
            PERFORM DB-SQL-DEFAULT
            .
        DB-FE-ACC-LIST-END.
            EXIT.
       ******************************************************************
        DB-CL-ACC-LIST SECTION.
-           IF FG-HAS-CUSTID-Y
-             EXEC SQL
-               CLOSE CURS_ACC_LIST_CUSTID
-             END-EXEC
-           ELSE
-             EXEC SQL
-               CLOSE CURS_ACC_LIST
-             END-EXEC
-           END-IF
+           EVALUATE TRUE
+             WHEN FG-HAS-CUSTID-Y AND FG-HAS-SEARCH-Y
+               EXEC SQL
+                 CLOSE CURS_ACC_LIST_CUSTID_SEARCH
+               END-EXEC
+             WHEN FG-HAS-CUSTID-Y
+               EXEC SQL
+                 CLOSE CURS_ACC_LIST_CUSTID
+               END-EXEC
+             WHEN FG-HAS-SEARCH-Y
+               EXEC SQL
+                 CLOSE CURS_ACC_LIST_SEARCH
+               END-EXEC
+             WHEN OTHER
+               EXEC SQL
+                 CLOSE CURS_ACC_LIST
+               END-EXEC
+           END-EVALUATE
 
            PERFORM DB-SQL-DEFAULT
            .
@@ -385,11 +523,15 @@
        DB-SE-ACC1 SECTION.
       *
            EXEC SQL
-             SELECT ID, BALANCE, CUSTOMERID, IBAN
+             SELECT ID, BALANCE, CUSTOMERID, IBAN, STATUS, BRANCHID,
+                    OD_LIMIT
                INTO :H-ACC-ID,
                     :H-ACC-BALANCE,
                     :H-ACC-CUSTOMERID,
-                    :H-ACC-IBAN
+                    :H-ACC-IBAN,
+                    :H-ACC-STATUS,
+                    :H-ACC-BRANCH-ID,
+                    :H-ACC-OD-LIMIT
              FROM ACCOUNT
              WHERE ID = :H-ACC-ID
            END-EXEC
@@ -402,11 +544,15 @@
        DB-SE-ACC2 SECTION.
       *
            EXEC SQL
-             SELECT ID, BALANCE, CUSTOMERID, CURRENCY 
+             SELECT ID, BALANCE, CUSTOMERID, CURRENCY, STATUS,
+                    BRANCHID, OD_LIMIT
                INTO :H-ACC-ID,
                     :H-ACC-BALANCE,
                     :H-ACC-CUSTOMERID,
-                    :H-ACC-CURRENCY
+                    :H-ACC-CURRENCY,
+                    :H-ACC-STATUS,
+                    :H-ACC-BRANCH-ID,
+                    :H-ACC-OD-LIMIT
              FROM ACCOUNT
              WHERE IBAN = :H-ACC-IBAN
            END-EXEC
