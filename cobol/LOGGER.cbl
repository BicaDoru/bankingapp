@@ -13,20 +13,37 @@
            ORGANIZATION IS LINE SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL.
 
+           SELECT FO-ROTATE-MARKER ASSIGN TO "files/log_rotation.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MARKER-FILE-STATUS.
+
       ******************************************************************
        DATA                      DIVISION.
       ******************************************************************
        FILE                      SECTION.
        FD FO-LOG.
        01 LOG-FILE               PIC X(10000).
-       
+
+       FD FO-ROTATE-MARKER.
+       01 ROTATE-MARKER-LINE     PIC X(08).
       ******************************************************************
        WORKING-STORAGE           SECTION.
       ******************************************************************
        01 PROGNAME               PIC X(10) VALUE "LOGGER    ".
-      *   
+      *
        01 INDEXES.
          05 I1                   PIC 9(2).
+
+      *   LOG ROTATION/ARCHIVAL -- ONE ARCHIVE PER CALENDAR DAY. THE
+      *   MARKER FILE REMEMBERS THE LAST DATE FO-LOG WAS ROTATED ON;
+      *   WHEN TODAY DOESN'T MATCH, THE CURRENT LOG IS RENAMED INTO
+      *   files/archive/ BEFORE A FRESH files/log.txt IS STARTED.
+       01 WS-ROTATE-VARS.
+         05 WS-TODAY              PIC 9(08).
+         05 WS-LAST-ROTATE-DATE   PIC X(08) VALUE SPACES.
+         05 WS-MARKER-FILE-STATUS PIC X(02) VALUE SPACES.
+         05 WS-ARCHIVE-NAME       PIC X(60).
       ******************************************************************
       *                        COPYLIB IMPORTS 
       ******************************************************************
@@ -36,6 +53,8 @@
        PROCEDURE DIVISION USING LOGGER-INTERFACE.
       ******************************************************************
        MAIN SECTION.
+           PERFORM UT-CHECK-LOG-ROTATION
+
       *> Always open in EXTEND so we append, not overwrite
            OPEN EXTEND FO-LOG
 
@@ -51,6 +70,39 @@
            .
        MAIN-END.
            GOBACK.
+      ******************************************************************
+       UT-CHECK-LOG-ROTATION SECTION.
+           ACCEPT WS-TODAY                 FROM DATE YYYYMMDD
+           MOVE SPACES                     TO WS-LAST-ROTATE-DATE
+
+           OPEN INPUT FO-ROTATE-MARKER
+           IF WS-MARKER-FILE-STATUS = "00"
+             READ FO-ROTATE-MARKER INTO WS-LAST-ROTATE-DATE
+               AT END
+                 CONTINUE
+             END-READ
+             CLOSE FO-ROTATE-MARKER
+           END-IF
+
+           IF WS-LAST-ROTATE-DATE NOT = WS-TODAY
+             IF WS-LAST-ROTATE-DATE NOT = SPACES
+               STRING "files/archive/log_" DELIMITED BY SIZE
+                      WS-LAST-ROTATE-DATE   DELIMITED BY SIZE
+                      ".txt"                DELIMITED BY SIZE
+                 INTO WS-ARCHIVE-NAME
+               END-STRING
+               CALL "CBL_RENAME_FILE" USING "files/log.txt",
+                                             WS-ARCHIVE-NAME
+             END-IF
+
+             OPEN OUTPUT FO-ROTATE-MARKER
+             MOVE WS-TODAY                 TO ROTATE-MARKER-LINE
+             WRITE ROTATE-MARKER-LINE
+             CLOSE FO-ROTATE-MARKER
+           END-IF
+           .
+       UT-CHECK-LOG-ROTATION-END.
+           EXIT.
       ******************************************************************
        WRITE-MULTI-LINE SECTION.
            PERFORM VARYING I1 FROM 1 BY 1 
