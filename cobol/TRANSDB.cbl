@@ -14,6 +14,12 @@
        01 H-FROM-DATE                 PIC X(10).
        01 H-HAS-DATE                  PIC S9(4).
        01 H-HAS-ACCID                 PIC S9(4).
+      *>  TRANSACTION.MEMO -- NOT PART OF H-TRANSACTION, DECLARED
+      *>  HERE THE SAME WAY H-ACC-STATUS IS IN ACCDB.cbl.
+       01 H-TRA-MEMO                  PIC X(40).
+      *>  OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST MEMO ON GETLIST.
+       01 H-HAS-MEMO                  PIC S9(4).
+       01 H-MEMO-SEARCH               PIC X(42).
        EXEC SQL INCLUDE H-TRANSACTION END-EXEC.
        EXEC SQL INCLUDE DBUTILSVARS   END-EXEC.
        EXEC SQL END DECLARE SECTION END-EXEC.
@@ -35,8 +41,8 @@
            88 FG-HAS-ACCID-N          VALUE 'N'.   
 
        01 CONSTANTS.
-         05 K-MAX-TRANS               PIC 9(02) VALUE 50. 
-         05 K-PAGE-SIZE               PIC 9(02) VALUE 10.
+         05 K-MAX-TRANS               PIC 9(02) VALUE 50.
+         COPY PAGINGCONFIG.
 
        COPY LOGGERINTERFACE.
       * 
@@ -124,6 +130,15 @@
              MOVE 1                  TO H-HAS-ACCID
            END-IF
 
+      *>   OPTIONAL PARTIAL/FULL-TEXT MATCH AGAINST MEMO. THE
+      *>   CALLER'S TERM IS WRAPPED IN '%' WILDCARDS HERE.
+           MOVE 0                    TO H-HAS-MEMO
+           IF I-TRANS-MEMO NOT = SPACES
+             STRING "%" FUNCTION TRIM(I-TRANS-MEMO) "%"
+               INTO H-MEMO-SEARCH
+             MOVE 1                  TO H-HAS-MEMO
+           END-IF
+
            MOVE I-TRANS-PAGE-NUMBER  TO WS-PAGE-NUMBER
            IF WS-PAGE-NUMBER < 1
              MOVE 1                  TO WS-PAGE-NUMBER
@@ -150,6 +165,7 @@
              MOVE H-TRA-OPERATIONTYPE
                                      TO O-TRANS-TRANS-TYPE(WS-TRANS-CNT)
              MOVE H-TRA-ACCBALANCE   TO O-TRANS-ACCBALANCE(WS-TRANS-CNT)
+             MOVE H-TRA-MEMO         TO O-TRANS-MEMO(WS-TRANS-CNT)
              PERFORM DB-FE-TRANS-LIST
            END-PERFORM
 
@@ -171,6 +187,7 @@
            MOVE I-TRANS-TRANS-TYPE     TO H-TRA-OPERATIONTYPE
            MOVE I-TRANS-TIMESTAMP      TO H-TRA-TRANTS
            MOVE I-TRANS-ACCBALANCE     TO H-TRA-ACCBALANCE
+           MOVE I-TRANS-MEMO           TO H-TRA-MEMO
 
            PERFORM LOG-TRANS-POST
       *>   Perform the INSERT
@@ -182,7 +199,8 @@
              MOVE H-TRA-TRANTS         TO O-TRANS-TIMESTAMP(1)
              MOVE H-TRA-OPERATIONTYPE  TO O-TRANS-TRANS-TYPE(1)
              MOVE H-TRA-ACCBALANCE     TO O-TRANS-ACCBALANCE(1)
-           ELSE 
+             MOVE H-TRA-MEMO           TO O-TRANS-MEMO(1)
+           ELSE
              SET TRANSDB-STATUS-SQL-ERR 
                                        TO TRUE
            END-IF
@@ -193,20 +211,23 @@
        DB-OP-TRANS-LIST SECTION.
            EXEC SQL
              DECLARE CURS_TRANS_LIST CURSOR FOR
-               SELECT ID, ACCOUNTID, AMOUNT, TRANTS, OPERATIONTYPE, 
-               ACCBALANCE
+               SELECT ID, ACCOUNTID, AMOUNT, TRANTS, OPERATIONTYPE,
+               ACCBALANCE, MEMO
                  FROM TRANSACTION
                 WHERE
                   ( :H-HAS-DATE  = 0 OR
                    ( TRANTS >= TO_TIMESTAMP(:H-FROM-DATE || ' 00:00:00',
                                              'YYYY-MM-DD HH24:MI:SS')
-                      AND TRANTS <  TO_TIMESTAMP(:H-FROM-DATE || 
+                      AND TRANTS <  TO_TIMESTAMP(:H-FROM-DATE ||
                       ' 00:00:00','YYYY-MM-DD HH24:MI:SS')
                       + INTERVAL '1 day'
                     )
                   )
                   AND
                   ( :H-HAS-ACCID = 0 OR ACCOUNTID = :H-TRA-ACCOUNTID )
+                  AND
+                  ( :H-HAS-MEMO = 0 OR
+                    UPPER(MEMO) LIKE UPPER(:H-MEMO-SEARCH) )
                 ORDER BY
                   CASE WHEN :H-HAS-DATE = 1 THEN TRANTS END ASC,
                   CASE WHEN :H-HAS-DATE = 1 THEN ID     END ASC,
@@ -232,7 +253,8 @@
                :H-TRA-AMOUNT,
                :H-TRA-TRANTS,
                :H-TRA-OPERATIONTYPE,
-               :H-TRA-ACCBALANCE
+               :H-TRA-ACCBALANCE,
+               :H-TRA-MEMO
            END-EXEC
            PERFORM DB-SQL-DEFAULT
            .
@@ -252,13 +274,15 @@
        DB-INS-TRANS1 SECTION.
       *
            EXEC SQL
-             INSERT INTO TRANSACTION 
-             (ACCOUNTID, AMOUNT, TRANTS, OPERATIONTYPE, ACCBALANCE)
-             VALUES (:H-TRA-ACCOUNTID, 
-                     :H-TRA-AMOUNT, 
-                     :H-TRA-TRANTS, 
+             INSERT INTO TRANSACTION
+             (ACCOUNTID, AMOUNT, TRANTS, OPERATIONTYPE, ACCBALANCE,
+              MEMO)
+             VALUES (:H-TRA-ACCOUNTID,
+                     :H-TRA-AMOUNT,
+                     :H-TRA-TRANTS,
                      :H-TRA-OPERATIONTYPE,
-                     :H-TRA-ACCBALANCE)
+                     :H-TRA-ACCBALANCE,
+                     :H-TRA-MEMO)
            END-EXEC
            
            PERFORM DB-SQL-DEFAULT
