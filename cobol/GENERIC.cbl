@@ -6,19 +6,28 @@
        ENVIRONMENT                      DIVISION.
        CONFIGURATION                    SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
-      ****************************************************************** 
+      ******************************************************************
        INPUT-OUTPUT                     SECTION.
         FILE-CONTROL.
            SELECT JSON-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT FO-ROTATE-MARKER ASSIGN TO
+           "files/tables_rotation.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-MARKER-FILE-STATUS.
       ******************************************************************
        DATA                             DIVISION.
-      ****************************************************************** 
+      ******************************************************************
        FILE                             SECTION.
        FD  JSON-OUTPUT.
        01  JSON-OUTPUT-LINE   PIC X(10000).
 
+       FD  FO-ROTATE-MARKER.
+       01  ROTATE-MARKER-LINE PIC X(08).
+
        WORKING-STORAGE SECTION.
        01 PGM-ID              PIC X(20) 
                               VALUE "GENERIC             ".
@@ -34,6 +43,15 @@
          05 WS-FIDX           PIC 9(2) VALUE 0.
          05 WS-CRLF           PIC X(2) VALUE X'0D0A'.
          05 WS-O-JSON         PIC X(10000).
+
+      *   ARCHIVAL -- ONE ARCHIVE PER CALENDAR DAY, SAME MARKER-FILE
+      *   SCHEME AS LOGGER.cbl's UT-CHECK-LOG-ROTATION, SO
+      *   files/tables.json DOES NOT GROW WITHOUT BOUND ACROSS DAYS.
+       01 WS-ROTATE-VARS.
+         05 WS-TODAY              PIC 9(08).
+         05 WS-LAST-ROTATE-DATE   PIC X(08) VALUE SPACES.
+         05 WS-MARKER-FILE-STATUS PIC X(02) VALUE SPACES.
+         05 WS-ARCHIVE-NAME       PIC X(60).
       ******************************************************************
       *                        COPYLIB IMPORTS 
       ******************************************************************     
@@ -81,6 +99,7 @@
              EXIT SECTION
            END-IF
            MOVE O-JSON                             TO WS-O-JSON
+           PERFORM UT-CHECK-JSON-ROTATION
            OPEN EXTEND JSON-OUTPUT
            EVALUATE WS-FILE-STATUS
              WHEN "00"
@@ -205,8 +224,41 @@
            PERFORM UT-LOG-SINGLE-LINE
            .
        LOG-WRITING-ERR-END.
-           EXIT. 
-      ******************************************************************     
+           EXIT.
+      ******************************************************************
+       UT-CHECK-JSON-ROTATION SECTION.
+           ACCEPT WS-TODAY                 FROM DATE YYYYMMDD
+           MOVE SPACES                     TO WS-LAST-ROTATE-DATE
+
+           OPEN INPUT FO-ROTATE-MARKER
+           IF WS-MARKER-FILE-STATUS = "00"
+             READ FO-ROTATE-MARKER INTO WS-LAST-ROTATE-DATE
+               AT END
+                 CONTINUE
+             END-READ
+             CLOSE FO-ROTATE-MARKER
+           END-IF
+
+           IF WS-LAST-ROTATE-DATE NOT = WS-TODAY
+             IF WS-LAST-ROTATE-DATE NOT = SPACES
+               STRING "files/archive/tables_" DELIMITED BY SIZE
+                      WS-LAST-ROTATE-DATE     DELIMITED BY SIZE
+                      ".json"                 DELIMITED BY SIZE
+                 INTO WS-ARCHIVE-NAME
+               END-STRING
+               CALL "CBL_RENAME_FILE" USING "files/tables.json",
+                                             WS-ARCHIVE-NAME
+             END-IF
+
+             OPEN OUTPUT FO-ROTATE-MARKER
+             MOVE WS-TODAY                 TO ROTATE-MARKER-LINE
+             WRITE ROTATE-MARKER-LINE
+             CLOSE FO-ROTATE-MARKER
+           END-IF
+           .
+       UT-CHECK-JSON-ROTATION-END.
+           EXIT.
+      ******************************************************************
       *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
       ****************************************************************** 
        COPY LOGGERUTILSECTIONS.     
