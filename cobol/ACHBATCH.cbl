@@ -0,0 +1,329 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      ACHBATCH.
+      ******************************************************************
+      *  Batch ACH/wire intake. Run standalone (no dispatcher/
+      *  permission layer, same as INTBATCH/STANDRUN/DORMCHK). Reads
+      *  files/ach_intake.txt, one line per incoming ACH/wire
+      *  instruction (see ACHINTAKERECORD), looks the target account
+      *  up by IBAN and posts a DEPOSIT (credit) or WITHDRAW (debit)
+      *  TRANSDB record against it, updating the balance the same way
+      *  INTBATCH does for interest. Same-currency only -- no FX here,
+      *  same restriction STANDRUN applies to standing orders. A debit
+      *  that would overdraw the account, or an entry whose IBAN isn't
+      *  on file, is rejected rather than posted. Results are written
+      *  to files/reports/ACH_INTAKE_RESULTS.txt
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT ACH-INTAKE-FILE ASSIGN TO "files/ach_intake.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INTAKE-FILE-STATUS.
+
+           SELECT ACH-RESULTS-OUTPUT ASSIGN TO
+           "files/reports/ACH_INTAKE_RESULTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  ACH-INTAKE-FILE.
+       COPY ACHINTAKERECORD.
+
+       FD  ACH-RESULTS-OUTPUT.
+       01  ACH-RESULTS-LINE             PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "ACHBATCH            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-INTAKE-FILE-STATUS       PIC XX VALUE SPACES.
+
+         05 WS-TIME-RAW                 PIC 9(08).
+         05 WS-TIME REDEFINES WS-TIME-RAW.
+           10 WS-TIME-HH                PIC X(02).
+           10 WS-TIME-MM                PIC X(02).
+           10 WS-TIME-SS                PIC X(02).
+           10 WS-TIME-TT                PIC X(02).
+         05 WS-DATE-RAW                 PIC 9(08).
+         05 WS-DATE REDEFINES WS-DATE-RAW.
+           10 WS-DATE-YYYY.
+             15 WS-DATE-CC              PIC X(02).
+             15 WS-DATE-YY               PIC X(02).
+           10 WS-DATE-MM                PIC X(02).
+           10 WS-DATE-TT                PIC X(02).
+         05 WS-TIMESTAMP.
+           10 T-DATE.
+             15 T-YEAR                  PIC X(04).
+             15 T-L1                    PIC X(01) VALUE "-".
+             15 T-MONTH                 PIC X(02).
+             15 T-L2                    PIC X(01) VALUE "-".
+             15 T-DAY                   PIC X(02).
+           10 T-L3                      PIC X(01) VALUE " ".
+           10 T-TIME.
+             15 T-HOUR                  PIC X(02).
+             15 T-L4                    PIC X(01) VALUE ":".
+             15 T-MIN                   PIC X(02).
+             15 T-L5                    PIC X(01) VALUE ":".
+             15 T-SEC                   PIC X(02).
+             15 T-ZONE                  PIC X(03) VALUE "+00".
+
+         05 WS-ENTRIES-READ             PIC 9(07) VALUE 0.
+         05 WS-ENTRIES-POSTED           PIC 9(07) VALUE 0.
+         05 WS-ENTRIES-REJECTED         PIC 9(07) VALUE 0.
+
+         05 WS-BF-ACCOUNTID             PIC 9(05).
+         05 WS-BF-BALANCE               PIC 9(08)V99.
+         05 WS-BF-CURRENCY               PIC X(03).
+         05 WS-BF-NEW-BALANCE           PIC 9(08)V99.
+         05 WS-AMOUNT-EDITED             PIC ZZZZZZZ9.99.
+         05 WS-REJECT-REASON            PIC X(40).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+         05 FG-ENTRY-OK                 PIC X VALUE 'Y'.
+           88 FG-ENTRY-OK-Y             VALUE 'Y'.
+           88 FG-ENTRY-OK-N             VALUE 'N'.
+         05 FG-INTAKE-OPEN              PIC X VALUE 'N'.
+           88 FG-INTAKE-OPEN-Y          VALUE 'Y'.
+           88 FG-INTAKE-OPEN-N          VALUE 'N'.
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-BATCH
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "ACH/WIRE INTAKE BATCH STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           OPEN OUTPUT ACH-RESULTS-OUTPUT
+           MOVE "===== ACH/WIRE INTAKE RESULTS ====="
+                                           TO ACH-RESULTS-LINE
+           WRITE ACH-RESULTS-LINE
+
+           OPEN INPUT ACH-INTAKE-FILE
+           IF WS-INTAKE-FILE-STATUS = "35"
+             SET FG-MORE-RECORDS-N        TO TRUE
+             SET FG-INTAKE-OPEN-N         TO TRUE
+           ELSE
+             SET FG-MORE-RECORDS-Y        TO TRUE
+             SET FG-INTAKE-OPEN-Y         TO TRUE
+           END-IF
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           STRING
+             "ENTRIES READ: ",
+             FUNCTION TRIM(WS-ENTRIES-READ),
+             " | POSTED: ",
+             FUNCTION TRIM(WS-ENTRIES-POSTED),
+             " | REJECTED: ",
+             FUNCTION TRIM(WS-ENTRIES-REJECTED)
+             INTO ACH-RESULTS-LINE
+           END-STRING
+           WRITE ACH-RESULTS-LINE
+           CLOSE ACH-RESULTS-OUTPUT
+
+           IF FG-INTAKE-OPEN-Y
+             CLOSE ACH-INTAKE-FILE
+           END-IF
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ENTRIES READ: ",
+             FUNCTION TRIM(WS-ENTRIES-READ),
+             " | POSTED: ",
+             FUNCTION TRIM(WS-ENTRIES-POSTED),
+             " | REJECTED: ",
+             FUNCTION TRIM(WS-ENTRIES-REJECTED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-BATCH SECTION.
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ ACH-INTAKE-FILE
+               AT END
+                 SET FG-MORE-RECORDS-N    TO TRUE
+               NOT AT END
+                 ADD 1                    TO WS-ENTRIES-READ
+                 PERFORM F-PROCESS-ENTRY
+             END-READ
+           END-PERFORM
+           .
+       F-RUN-BATCH-END.
+           EXIT.
+      ******************************************************************
+       F-PROCESS-ENTRY SECTION.
+           SET FG-ENTRY-OK-Y               TO TRUE
+           MOVE SPACES                     TO WS-REJECT-REASON
+
+      *    LOOK UP TARGET ACCOUNT BY IBAN
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETITEM            TO TRUE
+           MOVE ACH-IBAN                   TO I-ACC-IBAN
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF ACCDB-STATUS-OK
+             MOVE O-ACC-ACCOUNTID(1)       TO WS-BF-ACCOUNTID
+             MOVE O-ACC-BALANCE(1)         TO WS-BF-BALANCE
+             MOVE O-ACC-CURRENCY(1)        TO WS-BF-CURRENCY
+           ELSE
+             SET FG-ENTRY-OK-N             TO TRUE
+             MOVE "ACCOUNT NOT FOUND"      TO WS-REJECT-REASON
+           END-IF
+
+      *    NO FX -- ENTRY MUST MATCH THE ACCOUNT'S OWN CURRENCY
+           IF FG-ENTRY-OK-Y
+             IF ACH-CURRENCY NOT = WS-BF-CURRENCY
+               SET FG-ENTRY-OK-N           TO TRUE
+               MOVE "CURRENCY MISMATCH"    TO WS-REJECT-REASON
+             END-IF
+           END-IF
+
+           IF FG-ENTRY-OK-Y AND ACH-DIRECTION-DEBIT
+             IF ACH-AMOUNT > WS-BF-BALANCE
+               SET FG-ENTRY-OK-N           TO TRUE
+               MOVE "INSUFFICIENT FUNDS"   TO WS-REJECT-REASON
+             END-IF
+           END-IF
+
+           IF FG-ENTRY-OK-Y
+           AND NOT ACH-DIRECTION-CREDIT AND NOT ACH-DIRECTION-DEBIT
+             SET FG-ENTRY-OK-N             TO TRUE
+             MOVE "INVALID DIRECTION"      TO WS-REJECT-REASON
+           END-IF
+
+           IF FG-ENTRY-OK-Y
+             PERFORM F-POST-ENTRY
+             ADD 1                         TO WS-ENTRIES-POSTED
+           ELSE
+             ADD 1                         TO WS-ENTRIES-REJECTED
+           END-IF
+
+           PERFORM F-WRITE-RESULT-LINE
+           .
+       F-PROCESS-ENTRY-END.
+           EXIT.
+      ******************************************************************
+       F-POST-ENTRY SECTION.
+           IF ACH-DIRECTION-CREDIT
+             COMPUTE WS-BF-NEW-BALANCE =
+                     WS-BF-BALANCE + ACH-AMOUNT
+           ELSE
+             COMPUTE WS-BF-NEW-BALANCE =
+                     WS-BF-BALANCE - ACH-AMOUNT
+           END-IF
+
+           PERFORM F-POST-TRANSACTION
+           PERFORM F-UPDATE-ACCOUNT-BALANCE
+           .
+       F-POST-ENTRY-END.
+           EXIT.
+      ******************************************************************
+       F-POST-TRANSACTION SECTION.
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-POST             TO TRUE
+           ACCEPT WS-TIME-RAW FROM TIME
+           ACCEPT WS-DATE-RAW FROM DATE
+           MOVE '20'                       TO WS-DATE-CC
+           MOVE WS-DATE-YYYY               TO T-YEAR
+           MOVE WS-DATE-MM                 TO T-MONTH
+           MOVE WS-DATE-TT                 TO T-DAY
+           MOVE WS-TIME-HH                 TO T-HOUR
+           MOVE WS-TIME-MM                 TO T-MIN
+           MOVE WS-TIME-SS                 TO T-SEC
+
+           MOVE WS-BF-ACCOUNTID             TO I-TRANS-ACCOUNTID
+           IF ACH-DIRECTION-CREDIT
+             SET I-TRANS-TYPE-DEPOSIT      TO TRUE
+           ELSE
+             SET I-TRANS-TYPE-WITHDRAW     TO TRUE
+           END-IF
+           MOVE ACH-AMOUNT                  TO I-TRANS-AMMOUNT
+           MOVE WS-TIMESTAMP                TO I-TRANS-TIMESTAMP
+           MOVE WS-BF-NEW-BALANCE           TO I-TRANS-ACCBALANCE
+      *    STASH THE COUNTERPARTY REFERENCE IN THE MEMO SO ACHRECON
+      *    CAN MATCH THIS POSTING BACK TO ITS SETTLEMENT CONFIRMATION.
+           MOVE ACH-REFERENCE               TO I-TRANS-MEMO
+
+           SET PGNAME-TRANSDB               TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+           .
+       F-POST-TRANSACTION-END.
+           EXIT.
+      ******************************************************************
+       F-UPDATE-ACCOUNT-BALANCE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-PUT                 TO TRUE
+           MOVE WS-BF-ACCOUNTID             TO I-ACC-ACCOUNTID
+           MOVE WS-BF-NEW-BALANCE           TO I-ACC-BALANCE
+           SET PGNAME-ACCDB                 TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+           .
+       F-UPDATE-ACCOUNT-BALANCE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-RESULT-LINE SECTION.
+           MOVE ACH-AMOUNT                  TO WS-AMOUNT-EDITED
+           IF FG-ENTRY-OK-Y
+             STRING
+               "POSTED  IBAN=", ACH-IBAN(1:22),
+               " DIR=", ACH-DIRECTION,
+               " AMT=", WS-AMOUNT-EDITED,
+               " REF=", ACH-REFERENCE
+               INTO ACH-RESULTS-LINE
+             END-STRING
+           ELSE
+             STRING
+               "REJECTED IBAN=", ACH-IBAN(1:22),
+               " DIR=", ACH-DIRECTION,
+               " AMT=", WS-AMOUNT-EDITED,
+               " REASON=", WS-REJECT-REASON,
+               " REF=", ACH-REFERENCE
+               INTO ACH-RESULTS-LINE
+             END-STRING
+           END-IF
+           WRITE ACH-RESULTS-LINE
+           .
+       F-WRITE-RESULT-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
