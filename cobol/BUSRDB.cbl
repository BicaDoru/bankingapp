@@ -25,12 +25,29 @@
          05 WS-PAGE-NUMBER    PIC 9(05).
 
        01 CONSTANTS.
-         05 K-PAGE-SIZE       PIC 9(02) VALUE 10.
+         COPY PAGINGCONFIG.
         
        01 FLAGS.
          05 FG-BUSR-FOUND     PIC X.
            88 FG-FOUND-Y      VALUE 'Y'.
            88 FG-FOUND-N      VALUE 'N'.
+         05 FG-PUT-PASSWORD   PIC X.
+           88 FG-PUT-PASSWORD-Y VALUE 'Y'.
+           88 FG-PUT-PASSWORD-N VALUE 'N'.
+
+      *>   Password hashing working storage. GnuCOBOL as built in this
+      *>   shop has no MD5/SHA intrinsic, so passwords are protected
+      *>   with a salted rolling-checksum digest instead of plaintext.
+       01 HASH-VARS.
+         05 WS-HASH-SALT-RAW   PIC 9(08).
+         05 WS-HASH-SALT       PIC X(08).
+         05 WS-HASH-PLAINTEXT  PIC X(60).
+         05 WS-HASH-INPUT      PIC X(68).
+         05 WS-HASH-ACCUM      PIC 9(16).
+         05 WS-HASH-DIGEST     PIC 9(16).
+         05 WS-HASH-CHAR-VAL   PIC 9(03).
+         05 WS-HASH-IDX        PIC 9(03).
+         05 WS-HASH-RESULT     PIC X(60).
       ******************************************************************
       *                        COPYLIB IMPORTS 
       ******************************************************************
@@ -196,7 +213,12 @@
            PERFORM DB-FE-BUSR1
            
            IF U-SQL-OK
-             IF H-BUSR-PASSWORD = I-BUSR-PASSWORD
+             UNSTRING H-BUSR-PASSWORD DELIMITED BY "$"
+               INTO WS-HASH-SALT
+             END-UNSTRING
+             MOVE I-BUSR-PASSWORD              TO WS-HASH-PLAINTEXT
+             PERFORM UT-HASH-PASSWORD
+             IF WS-HASH-RESULT = H-BUSR-PASSWORD
                MOVE H-BUSR-ID                 TO O-BUSR-ID
                MOVE H-BUSR-USERNAME           TO O-BUSR-USERNAME
                MOVE H-BUSR-ROLE               TO O-BUSR-ROLE
@@ -217,7 +239,10 @@
        BUSR-POST SECTION.
       *
            MOVE I-BUSR-USERNAME                TO H-BUSR-USERNAME
-           MOVE I-BUSR-PASSWORD                TO H-BUSR-PASSWORD
+           PERFORM UT-GENERATE-SALT
+           MOVE I-BUSR-PASSWORD                TO WS-HASH-PLAINTEXT
+           PERFORM UT-HASH-PASSWORD
+           MOVE WS-HASH-RESULT                 TO H-BUSR-PASSWORD
            MOVE I-BUSR-ROLE                    TO H-BUSR-ROLE
 
            PERFORM LOG-BUSR-POST
@@ -261,10 +286,23 @@
            MOVE I-BUSR-ID                      TO H-BUSR-ID
            MOVE I-BUSR-USERNAME                TO H-BUSR-USERNAME
            MOVE I-BUSR-ROLE                    TO H-BUSR-ROLE
-           
-           PERFORM LOG-BUSR-PUT           
-           
-           PERFORM DB-UPD-BUSR           
+
+      *    Self-service password change -- BUSRBO only forwards a
+      *    password here after it has already verified the caller's
+      *    current one, so we just hash and store the new value.
+           IF I-BUSR-PASSWORD NOT = SPACES
+             PERFORM UT-GENERATE-SALT
+             MOVE I-BUSR-PASSWORD            TO WS-HASH-PLAINTEXT
+             PERFORM UT-HASH-PASSWORD
+             MOVE WS-HASH-RESULT             TO H-BUSR-PASSWORD
+             SET FG-PUT-PASSWORD-Y           TO TRUE
+           ELSE
+             SET FG-PUT-PASSWORD-N           TO TRUE
+           END-IF
+
+           PERFORM LOG-BUSR-PUT
+
+           PERFORM DB-UPD-BUSR
            
            EVALUATE TRUE           
              WHEN U-SQL-OK           
@@ -281,12 +319,22 @@
       ******************************************************************
        DB-UPD-BUSR SECTION.
       *
-           EXEC SQL 
-             UPDATE BANKUSER
-             SET USERNAME = :H-BUSR-USERNAME,
-                 ROLE = :H-BUSR-ROLE
-             WHERE ID = :H-BUSR-ID
-           END-EXEC
+           IF FG-PUT-PASSWORD-Y
+             EXEC SQL
+               UPDATE BANKUSER
+               SET USERNAME = :H-BUSR-USERNAME,
+                   ROLE = :H-BUSR-ROLE,
+                   PASSWORD = :H-BUSR-PASSWORD
+               WHERE ID = :H-BUSR-ID
+             END-EXEC
+           ELSE
+             EXEC SQL
+               UPDATE BANKUSER
+               SET USERNAME = :H-BUSR-USERNAME,
+                   ROLE = :H-BUSR-ROLE
+               WHERE ID = :H-BUSR-ID
+             END-EXEC
+           END-IF
 
            PERFORM DB-SQL-DEFAULT
            .
@@ -444,6 +492,53 @@
            .
        DB-ERROR-DEFAULT-END.
            EXIT.
+      ******************************************************************
+       UT-GENERATE-SALT SECTION.
+      *>   Not cryptographically random -- unique per insert is enough
+      *>   for a salt whose only job is to stop identical passwords
+      *>   producing identical stored digests.
+           ACCEPT WS-HASH-SALT-RAW         FROM TIME
+           MOVE WS-HASH-SALT-RAW           TO WS-HASH-SALT
+           .
+       UT-GENERATE-SALT-END.
+           EXIT.
+      ******************************************************************
+       UT-HASH-PASSWORD SECTION.
+      *>   Salted rolling-checksum digest. Input : WS-HASH-SALT,
+      *>   WS-HASH-PLAINTEXT. Output: WS-HASH-RESULT ("SALT$DIGEST").
+      *>   WS-HASH-INPUT MUST BE CLEARED FIRST -- THIS PROGRAM CAN BE
+      *>   CALLED TWICE IN ONE PROCESS (E.G. BUSRBO'S F-CHANGE-PASSWORD
+      *>   VERIFIES THE OLD PASSWORD, THEN HASHES THE NEW ONE), AND A
+      *>   SHORTER NEW PASSWORD WOULD OTHERWISE LEAVE TRAILING BYTES
+      *>   FROM THE PRIOR CALL'S INPUT IN THE DIGEST.
+           MOVE SPACES                     TO WS-HASH-INPUT
+           STRING FUNCTION TRIM(WS-HASH-SALT)
+                  FUNCTION TRIM(WS-HASH-PLAINTEXT)
+             DELIMITED BY SIZE
+             INTO WS-HASH-INPUT
+           END-STRING
+
+           MOVE 0                          TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 68
+             MOVE FUNCTION ORD(WS-HASH-INPUT(WS-HASH-IDX:1))
+                                            TO WS-HASH-CHAR-VAL
+             COMPUTE WS-HASH-ACCUM =
+               FUNCTION MOD((WS-HASH-ACCUM * 131 + WS-HASH-CHAR-VAL),
+                             9999999999999999)
+           END-PERFORM
+
+           MOVE WS-HASH-ACCUM              TO WS-HASH-DIGEST
+           MOVE SPACES                     TO WS-HASH-RESULT
+           STRING FUNCTION TRIM(WS-HASH-SALT)
+                  "$"
+                  WS-HASH-DIGEST
+             DELIMITED BY SIZE
+             INTO WS-HASH-RESULT
+           END-STRING
+           .
+       UT-HASH-PASSWORD-END.
+           EXIT.
       ******************************************************************
        LOG-BUSR-GET-ROLE SECTION.
            STRING
