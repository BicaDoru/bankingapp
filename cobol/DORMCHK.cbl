@@ -0,0 +1,238 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      DORMCHK.
+      ******************************************************************
+      *  Dormant account detection batch job. Walks every ACCOUNT,
+      *  finds its most recent TRANSACTION (TRANSDB returns page 1 of
+      *  an unfiltered-by-date GETLIST ordered by ID DESC, i.e. newest
+      *  first), and flags the account as dormant if that transaction
+      *  is older than K-DORMANT-DAYS (or if it has none at all). Run
+      *  standalone, same as INTBATCH (no dispatcher/permission layer,
+      *  ops-run batch). Writes results to
+      *  files/reports/DORMANT_ACCOUNTS.txt
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT DORMANT-OUTPUT ASSIGN TO
+           "files/reports/DORMANT_ACCOUNTS.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  DORMANT-OUTPUT.
+       01  DORMANT-LINE                  PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "DORMCHK             ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+
+       01 CONSTANTS.
+      *    An account with no activity for this many days is dormant.
+         05 K-DORMANT-DAYS              PIC 9(05) VALUE 365.
+
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-ACC-PAGE-NUMBER          PIC 9(05) VALUE 1.
+         05 WS-ACCOUNTS-CHECKED         PIC 9(07) VALUE 0.
+         05 WS-ACCOUNTS-DORMANT         PIC 9(07) VALUE 0.
+         05 WS-LAST-ACTIVITY-DATE       PIC 9(08).
+         05 WS-LAST-ACTIVITY-DAYS       PIC S9(08).
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY-SERIAL             PIC S9(08).
+         05 WS-LAST-SERIAL              PIC S9(08).
+         05 WS-DAYS-SINCE               PIC S9(08).
+         05 WS-DAYS-EDITED              PIC ZZZZZZZ9.
+
+       01 FLAGS.
+         05 FG-MORE-PAGES               PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y           VALUE 'Y'.
+           88 FG-MORE-PAGES-N           VALUE 'N'.
+         05 FG-HAS-ACTIVITY             PIC X VALUE 'N'.
+           88 FG-HAS-ACTIVITY-Y         VALUE 'Y'.
+           88 FG-HAS-ACTIVITY-N         VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-BATCH
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "DORMANT ACCOUNT CHECK STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-SERIAL =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-RAW)
+
+           OPEN OUTPUT DORMANT-OUTPUT
+           MOVE "===== DORMANT ACCOUNT REPORT ====="
+                                           TO DORMANT-LINE
+           WRITE DORMANT-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           STRING "Total dormant: " WS-ACCOUNTS-DORMANT
+                                          DELIMITED BY SIZE
+             INTO DORMANT-LINE
+           END-STRING
+           WRITE DORMANT-LINE
+           CLOSE DORMANT-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ACCOUNTS CHECKED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-CHECKED),
+             " | DORMANT: ",
+             FUNCTION TRIM(WS-ACCOUNTS-DORMANT)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-BATCH SECTION.
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-ACC-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             PERFORM F-READ-ACCOUNT-PAGE
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-CHECK-ACCOUNT
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-ACC-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-RUN-BATCH-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT-PAGE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 0                          TO I-ACC-CUSTOMERID
+           MOVE WS-ACC-PAGE-NUMBER         TO I-ACC-PAGE-NUMBER
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE 0                        TO O-ACC-COUNT
+           END-IF
+           .
+       F-READ-ACCOUNT-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-CHECK-ACCOUNT SECTION.
+           ADD 1                           TO WS-ACCOUNTS-CHECKED
+           PERFORM F-READ-LAST-ACTIVITY
+
+           IF FG-HAS-ACTIVITY-N
+             PERFORM F-WRITE-DORMANT-LINE
+             EXIT SECTION
+           END-IF
+
+           COMPUTE WS-DAYS-SINCE = WS-TODAY-SERIAL - WS-LAST-SERIAL
+
+           IF WS-DAYS-SINCE >= K-DORMANT-DAYS
+             PERFORM F-WRITE-DORMANT-LINE
+           END-IF
+           .
+       F-CHECK-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-LAST-ACTIVITY SECTION.
+           SET FG-HAS-ACTIVITY-N            TO TRUE
+           INITIALIZE TRANSDB-INTERFACE
+           SET I-TRANS-OP-GET-LIST          TO TRUE
+           MOVE O-ACC-ACCOUNTID(IND-1)      TO I-TRANS-ACCOUNTID
+           MOVE 1                           TO I-TRANS-PAGE-NUMBER
+           SET PGNAME-TRANSDB               TO TRUE
+           CALL PROGNAME USING TRANSDB-INTERFACE
+
+           IF TRANSDB-STATUS-OK AND O-TRANSDB-COUNT > 0
+             SET FG-HAS-ACTIVITY-Y            TO TRUE
+             MOVE O-TRANS-TIMESTAMP(1)(1:4)
+                                      TO WS-LAST-ACTIVITY-DATE(1:4)
+             MOVE O-TRANS-TIMESTAMP(1)(6:2)
+                                      TO WS-LAST-ACTIVITY-DATE(5:2)
+             MOVE O-TRANS-TIMESTAMP(1)(9:2)
+                                      TO WS-LAST-ACTIVITY-DATE(7:2)
+             COMPUTE WS-LAST-SERIAL =
+                     FUNCTION INTEGER-OF-DATE(WS-LAST-ACTIVITY-DATE)
+           END-IF
+           .
+       F-READ-LAST-ACTIVITY-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-DORMANT-LINE SECTION.
+           ADD 1                            TO WS-ACCOUNTS-DORMANT
+
+           IF FG-HAS-ACTIVITY-Y
+             MOVE WS-DAYS-SINCE             TO WS-DAYS-EDITED
+             STRING
+               "Account " O-ACC-ACCOUNTID(IND-1) DELIMITED BY SIZE
+               " (" O-ACC-IBAN(IND-1)            DELIMITED BY SIZE
+               ") -- last activity "
+               FUNCTION TRIM(WS-DAYS-EDITED)     DELIMITED BY SIZE
+               " days ago"                       DELIMITED BY SIZE
+               INTO DORMANT-LINE
+             END-STRING
+           ELSE
+             STRING
+               "Account " O-ACC-ACCOUNTID(IND-1) DELIMITED BY SIZE
+               " (" O-ACC-IBAN(IND-1)            DELIMITED BY SIZE
+               ") -- no transactions on record"  DELIMITED BY SIZE
+               INTO DORMANT-LINE
+             END-STRING
+           END-IF
+
+           WRITE DORMANT-LINE
+           .
+       F-WRITE-DORMANT-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
