@@ -0,0 +1,207 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      BRANCHMAINT.
+      ******************************************************************
+      *  Branch/location master data maintenance tool. Run standalone,
+      *  e.g.:
+      *     BRANCHMAINT ADD MAIN "Downtown Main Branch" Bucharest
+      *     BRANCHMAINT CLOSE 001
+      *     BRANCHMAINT LIST
+      *  Branches opened here are referenced by ACCOUNT.BRANCHID (see
+      *  ACCDB.cbl's I-ACC-BRANCHID) -- the branch an account was
+      *  opened at. This tool only maintains the branch master list;
+      *  it does not itself validate or touch ACCOUNT rows.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT BRANCH-FILE ASSIGN TO "files/branch.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BR-ID
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  BRANCH-FILE.
+       COPY BRANCHRECORD.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "BRANCHMAINT         ".
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(200).
+         05 ARG-OPERATION               PIC X(08).
+           88 ARG-OP-ADD                 VALUE "ADD".
+           88 ARG-OP-CLOSE               VALUE "CLOSE".
+           88 ARG-OP-LIST                VALUE "LIST".
+      *    ADD:   TOK2=CODE TOK3=NAME TOK4=CITY
+      *    CLOSE: TOK2=BRANCH ID
+         05 ARG-TOK2                    PIC X(30).
+         05 ARG-TOK3                    PIC X(30).
+         05 ARG-TOK4                    PIC X(20).
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-NEXT-ID                  PIC 9(03) VALUE 0.
+         05 WS-CLOSE-ID                 PIC 9(03).
+
+       01 FLAGS.
+         05 FG-MORE-RECORDS             PIC X VALUE 'Y'.
+           88 FG-MORE-RECORDS-Y         VALUE 'Y'.
+           88 FG-MORE-RECORDS-N         VALUE 'N'.
+
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           PERFORM F-INIT
+
+           UNSTRING ARG-COMMAND-STRING DELIMITED BY ALL SPACE
+             INTO ARG-OPERATION, ARG-TOK2, ARG-TOK3, ARG-TOK4
+           END-UNSTRING
+
+           PERFORM F-OPEN-FILE
+
+           EVALUATE TRUE
+             WHEN ARG-OP-ADD
+               PERFORM F-ADD-BRANCH
+             WHEN ARG-OP-CLOSE
+               PERFORM F-CLOSE-BRANCH
+             WHEN ARG-OP-LIST
+               PERFORM F-LIST-BRANCHES
+             WHEN OTHER
+               DISPLAY "USAGE: BRANCHMAINT ADD|CLOSE|LIST ..."
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "BRANCHMAINT MAINTENANCE STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           CLOSE BRANCH-FILE
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "BRANCHMAINT MAINTENANCE FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-OPEN-FILE SECTION.
+           OPEN I-O BRANCH-FILE
+           IF WS-FILE-STATUS = "35"
+             OPEN OUTPUT BRANCH-FILE
+             CLOSE BRANCH-FILE
+             OPEN I-O BRANCH-FILE
+           END-IF
+           .
+       F-OPEN-FILE-END.
+           EXIT.
+      ******************************************************************
+       F-ADD-BRANCH SECTION.
+           PERFORM F-FIND-NEXT-ID
+
+           MOVE WS-NEXT-ID                 TO BR-ID
+           MOVE ARG-TOK2                   TO BR-CODE
+           MOVE ARG-TOK3                   TO BR-NAME
+           MOVE ARG-TOK4                   TO BR-CITY
+           SET BR-IS-ACTIVE                TO TRUE
+
+           WRITE BRANCH-RECORD
+
+           DISPLAY "CREATED BRANCH " WS-NEXT-ID
+           .
+       F-ADD-BRANCH-END.
+           EXIT.
+      ******************************************************************
+       F-FIND-NEXT-ID SECTION.
+           MOVE 0                          TO WS-NEXT-ID
+           MOVE LOW-VALUES                 TO BR-ID
+           START BRANCH-FILE KEY IS NOT LESS THAN BR-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N       TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y       TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ BRANCH-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N     TO TRUE
+               NOT AT END
+                 IF BR-ID > WS-NEXT-ID
+                   MOVE BR-ID              TO WS-NEXT-ID
+                 END-IF
+             END-READ
+           END-PERFORM
+
+           ADD 1                           TO WS-NEXT-ID
+           .
+       F-FIND-NEXT-ID-END.
+           EXIT.
+      ******************************************************************
+       F-CLOSE-BRANCH SECTION.
+           MOVE FUNCTION NUMVAL(ARG-TOK2)   TO WS-CLOSE-ID
+           MOVE WS-CLOSE-ID                 TO BR-ID
+
+           READ BRANCH-FILE
+             INVALID KEY
+               DISPLAY "NO SUCH BRANCH: " WS-CLOSE-ID
+             NOT INVALID KEY
+               SET BR-IS-CLOSED             TO TRUE
+               REWRITE BRANCH-RECORD
+               DISPLAY "CLOSED BRANCH " WS-CLOSE-ID
+           END-READ
+           .
+       F-CLOSE-BRANCH-END.
+           EXIT.
+      ******************************************************************
+       F-LIST-BRANCHES SECTION.
+           MOVE LOW-VALUES                  TO BR-ID
+           START BRANCH-FILE KEY IS NOT LESS THAN BR-ID
+             INVALID KEY
+               SET FG-MORE-RECORDS-N        TO TRUE
+             NOT INVALID KEY
+               SET FG-MORE-RECORDS-Y        TO TRUE
+           END-START
+
+           PERFORM UNTIL FG-MORE-RECORDS-N
+             READ BRANCH-FILE NEXT RECORD
+               AT END
+                 SET FG-MORE-RECORDS-N      TO TRUE
+               NOT AT END
+                 DISPLAY BR-ID " " BR-CODE " " BR-NAME
+                         " " BR-CITY " " BR-STATUS
+             END-READ
+           END-PERFORM
+           .
+       F-LIST-BRANCHES-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
