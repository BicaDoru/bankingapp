@@ -0,0 +1,328 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      EODRECON.
+      ******************************************************************
+      *  End-of-day reconciliation report. Run standalone, no args.
+      *  For every account, replays every TRANSDB entry (DEPOSIT/
+      *  WITHDRAW/INTEREST, signed by type) and every TRANSFERDB
+      *  entry where the account's IBAN is source or destination
+      *  (signed by direction) starting from the zero balance every
+      *  account is created with (ACCBO.F-CREATE-ACC always posts
+      *  balance 0), and compares the replayed total against the
+      *  account's current stored balance. Any mismatch is written to
+      *  files/reports/EOD_RECON_<yyyymmdd>.txt along with a summary.
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT RECON-OUTPUT ASSIGN TO DYNAMIC WS-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  RECON-OUTPUT.
+       01  RECON-LINE                    PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "EODRECON            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-ACCDB                VALUE "ACCDB               ".
+         88 PGNAME-TRANSDB              VALUE "TRANSDB             ".
+         88 PGNAME-TRANSFERDB           VALUE "TRANSFERDB          ".
+
+       01 CONSTANTS.
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 INTERNAL-VARS.
+         05 WS-FILENAME                 PIC X(256).
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-TODAY-RAW                PIC 9(08).
+         05 WS-TODAY REDEFINES WS-TODAY-RAW.
+           10 WS-TODAY-CC               PIC X(02).
+           10 WS-TODAY-YY               PIC X(02).
+           10 WS-TODAY-MM               PIC X(02).
+           10 WS-TODAY-DD               PIC X(02).
+
+         05 WS-ACC-PAGE-NUMBER          PIC 9(05).
+         05 WS-SUB-PAGE-NUMBER          PIC 9(05).
+
+         05 WS-CUR-ACCOUNTID            PIC 9(05).
+         05 WS-CUR-IBAN                 PIC X(30).
+         05 WS-CUR-CURRENCY             PIC X(03).
+         05 WS-CUR-BALANCE              PIC 9(08)V99.
+         05 WS-EXPECTED-BALANCE         PIC S9(08)V99.
+
+         05 WS-ACCOUNTS-CHECKED         PIC 9(07) VALUE 0.
+         05 WS-ACCOUNTS-MISMATCHED      PIC 9(07) VALUE 0.
+         05 WS-TOTAL-BALANCE            PIC S9(10)V99 VALUE 0.
+
+         05 WS-AMOUNT-EDITED            PIC +ZZZZZZZ9.99.
+         05 WS-AMOUNT-EDITED2           PIC +ZZZZZZZ9.99.
+
+       01 FLAGS.
+         05 FG-MORE-ACC-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-ACC-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-ACC-PAGES-N       VALUE 'N'.
+         05 FG-MORE-SUB-PAGES           PIC X VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-Y       VALUE 'Y'.
+           88 FG-MORE-SUB-PAGES-N       VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+         05 IND-2                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY ACCINTERFACE.
+       COPY TRANSINTERFACE.
+       COPY TRANSFERINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           PERFORM F-INIT
+           PERFORM F-RUN-RECONCILIATION
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "EOD RECONCILIATION REPORT STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+
+           ACCEPT WS-TODAY-RAW FROM DATE
+           MOVE '20'                      TO WS-TODAY-CC
+
+           STRING "files/reports/EOD_RECON_" DELIMITED BY SIZE
+                  WS-TODAY-RAW              DELIMITED BY SIZE
+                  ".txt"                    DELIMITED BY SIZE
+             INTO WS-FILENAME
+           END-STRING
+
+           OPEN OUTPUT RECON-OUTPUT
+
+           MOVE "===== END-OF-DAY RECONCILIATION REPORT ====="
+                                           TO RECON-LINE
+           WRITE RECON-LINE
+           MOVE SPACES                    TO RECON-LINE
+           WRITE RECON-LINE
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE SPACES                    TO RECON-LINE
+           WRITE RECON-LINE
+
+           STRING "Accounts checked   : "
+                  FUNCTION TRIM(WS-ACCOUNTS-CHECKED)
+             DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           STRING "Accounts mismatched: "
+                  FUNCTION TRIM(WS-ACCOUNTS-MISMATCHED)
+             DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           MOVE WS-TOTAL-BALANCE          TO WS-AMOUNT-EDITED
+           STRING "Total balance held : "
+                  FUNCTION TRIM(WS-AMOUNT-EDITED)
+             DELIMITED BY SIZE INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+
+           CLOSE RECON-OUTPUT
+
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           STRING
+             "ACCOUNTS CHECKED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-CHECKED),
+             " | MISMATCHED: ",
+             FUNCTION TRIM(WS-ACCOUNTS-MISMATCHED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-RECONCILIATION SECTION.
+           SET FG-MORE-ACC-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-ACC-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-ACC-PAGES-N
+             PERFORM F-READ-ACCOUNT-PAGE
+             IF O-ACC-COUNT = 0
+               SET FG-MORE-ACC-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-ACC-COUNT
+                 PERFORM F-RECONCILE-ACCOUNT
+               END-PERFORM
+               IF O-ACC-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-ACC-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-ACC-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-RUN-RECONCILIATION-END.
+           EXIT.
+      ******************************************************************
+       F-READ-ACCOUNT-PAGE SECTION.
+           INITIALIZE ACCDB-INTERFACE
+           SET I-ACC-OP-GETLIST            TO TRUE
+           MOVE 0                          TO I-ACC-CUSTOMERID
+           MOVE WS-ACC-PAGE-NUMBER         TO I-ACC-PAGE-NUMBER
+           SET PGNAME-ACCDB                TO TRUE
+           CALL PROGNAME USING ACCDB-INTERFACE
+
+           IF NOT ACCDB-STATUS-OK
+             MOVE 0                        TO O-ACC-COUNT
+           END-IF
+           .
+       F-READ-ACCOUNT-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-RECONCILE-ACCOUNT SECTION.
+           ADD 1                           TO WS-ACCOUNTS-CHECKED
+
+           MOVE O-ACC-ACCOUNTID(IND-1)     TO WS-CUR-ACCOUNTID
+           MOVE O-ACC-IBAN(IND-1)          TO WS-CUR-IBAN
+           MOVE O-ACC-CURRENCY(IND-1)      TO WS-CUR-CURRENCY
+           MOVE O-ACC-BALANCE(IND-1)       TO WS-CUR-BALANCE
+           ADD WS-CUR-BALANCE              TO WS-TOTAL-BALANCE
+
+           MOVE 0                          TO WS-EXPECTED-BALANCE
+
+           PERFORM F-REPLAY-TRANSACTIONS
+           PERFORM F-REPLAY-TRANSFERS
+
+           IF WS-EXPECTED-BALANCE NOT = WS-CUR-BALANCE
+             ADD 1                         TO WS-ACCOUNTS-MISMATCHED
+             PERFORM F-WRITE-MISMATCH-LINE
+           END-IF
+           .
+       F-RECONCILE-ACCOUNT-END.
+           EXIT.
+      ******************************************************************
+       F-REPLAY-TRANSACTIONS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSDB-INTERFACE
+             SET I-TRANS-OP-GET-LIST       TO TRUE
+             MOVE WS-CUR-ACCOUNTID         TO I-TRANS-ACCOUNTID
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANS-PAGE-NUMBER
+             SET PGNAME-TRANSDB            TO TRUE
+             CALL PROGNAME USING TRANSDB-INTERFACE
+
+             IF NOT TRANSDB-STATUS-OK
+               MOVE 0                      TO O-TRANSDB-COUNT
+             END-IF
+
+             IF O-TRANSDB-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSDB-COUNT
+                 EVALUATE O-TRANS-TRANS-TYPE(IND-2)
+                   WHEN "WITHDRAW"
+                   WHEN "FEE"
+                     SUBTRACT O-TRANS-AMMOUNT(IND-2)
+                             FROM WS-EXPECTED-BALANCE
+                   WHEN OTHER
+      *              DEPOSIT, INTEREST, REVERSAL all credit the
+      *              account.
+                     ADD O-TRANS-AMMOUNT(IND-2)
+                             TO WS-EXPECTED-BALANCE
+                 END-EVALUATE
+               END-PERFORM
+               IF O-TRANSDB-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-REPLAY-TRANSACTIONS-END.
+           EXIT.
+      ******************************************************************
+       F-REPLAY-TRANSFERS SECTION.
+           SET FG-MORE-SUB-PAGES-Y         TO TRUE
+           MOVE 1                          TO WS-SUB-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-SUB-PAGES-N
+             INITIALIZE TRANSFERDB-INTERFACE
+             SET I-TRANSFER-OP-GETLIST     TO TRUE
+             MOVE WS-CUR-IBAN              TO I-TRANSFER-FILTER-IBAN
+             MOVE WS-SUB-PAGE-NUMBER       TO I-TRANSFER-PAGE-NUMBER
+             SET PGNAME-TRANSFERDB         TO TRUE
+             CALL PROGNAME USING TRANSFERDB-INTERFACE
+
+             IF NOT TRANSFERDB-STATUS-OK
+               MOVE 0                      TO O-TRANSFER-COUNT
+             END-IF
+
+             IF O-TRANSFER-COUNT = 0
+               SET FG-MORE-SUB-PAGES-N     TO TRUE
+             ELSE
+               PERFORM VARYING IND-2 FROM 1 BY 1
+                       UNTIL IND-2 > O-TRANSFER-COUNT
+                 IF O-TRANSFER-SRCIBAN(IND-2) = WS-CUR-IBAN
+                   SUBTRACT O-TRANSFER-AMOUNT(IND-2)
+                           FROM WS-EXPECTED-BALANCE
+                 ELSE
+                   ADD O-TRANSFER-AMOUNT(IND-2)
+                           TO WS-EXPECTED-BALANCE
+                 END-IF
+               END-PERFORM
+               IF O-TRANSFER-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-SUB-PAGES-N   TO TRUE
+               ELSE
+                 ADD 1                     TO WS-SUB-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+           .
+       F-REPLAY-TRANSFERS-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-MISMATCH-LINE SECTION.
+           MOVE WS-EXPECTED-BALANCE        TO WS-AMOUNT-EDITED
+           MOVE WS-CUR-BALANCE             TO WS-AMOUNT-EDITED2
+           STRING
+             "MISMATCH account " WS-CUR-ACCOUNTID
+             " expected=" FUNCTION TRIM(WS-AMOUNT-EDITED)
+             " stored="   FUNCTION TRIM(WS-AMOUNT-EDITED2)
+             " " WS-CUR-CURRENCY
+             INTO RECON-LINE
+           END-STRING
+           WRITE RECON-LINE
+           .
+       F-WRITE-MISMATCH-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
