@@ -0,0 +1,314 @@
+      ******************************************************************
+       IDENTIFICATION                   DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                      CUSTIMEX.
+      ******************************************************************
+      *  Bulk customer import/export. Run standalone, e.g.:
+      *     CUSTIMEX EXPORT
+      *     CUSTIMEX IMPORT
+      *  EXPORT walks every CUSTOMER (CUSTDB GETLIST, page by page,
+      *  same loop shape as DORMCHK) and writes one pipe-delimited
+      *  line per customer to files/reports/CUSTOMERS_EXPORT.txt.
+      *  IMPORT reads files/import/CUSTOMERS_IMPORT.txt, one pipe-
+      *  delimited line per customer (USERNAME|ADDRESS|BANKUSERID),
+      *  and POSTs each one to CUSTDB, logging accepted/rejected
+      *  counts to files/reports/CUSTOMERS_IMPORT_RESULT.txt
+      ******************************************************************
+       ENVIRONMENT                      DIVISION.
+       CONFIGURATION                    SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+      ******************************************************************
+       INPUT-OUTPUT                     SECTION.
+       FILE-CONTROL.
+           SELECT EXPORT-OUTPUT ASSIGN TO
+           "files/reports/CUSTOMERS_EXPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT IMPORT-INPUT ASSIGN TO
+           "files/import/CUSTOMERS_IMPORT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-IMPORT-FILE-STATUS.
+
+           SELECT IMPORT-RESULT ASSIGN TO
+           "files/reports/CUSTOMERS_IMPORT_RESULT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RESULT-FILE-STATUS.
+      ******************************************************************
+       DATA                             DIVISION.
+      ******************************************************************
+       FILE                             SECTION.
+       FD  EXPORT-OUTPUT.
+       01  EXPORT-LINE                  PIC X(200).
+
+       FD  IMPORT-INPUT.
+       01  IMPORT-LINE                  PIC X(200).
+
+       FD  IMPORT-RESULT.
+       01  RESULT-LINE                  PIC X(200).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+
+       01 PGM-ID                        PIC X(20)
+                                        VALUE "CUSTIMEX            ".
+       01 PROGNAME                      PIC X(20).
+         88 PGNAME-CUSTDB               VALUE "CUSTDB              ".
+
+       01 CONSTANTS.
+      *    SHARED GETLIST PAGE SIZE -- MUST MATCH THE *DB.cbl SIDE OR
+      *    THE "IS THIS THE LAST PAGE" CHECK BELOW NEVER FIRES.
+         COPY PAGINGCONFIG.
+
+       01 ARGUMENT-VARS.
+         05 ARG-COMMAND-STRING          PIC X(20).
+         05 ARG-MODE                    PIC X(06).
+           88 ARG-MODE-EXPORT           VALUE "EXPORT".
+           88 ARG-MODE-IMPORT           VALUE "IMPORT".
+
+       01 INTERNAL-VARS.
+         05 WS-FILE-STATUS              PIC XX VALUE SPACES.
+         05 WS-IMPORT-FILE-STATUS       PIC XX VALUE SPACES.
+         05 WS-RESULT-FILE-STATUS       PIC XX VALUE SPACES.
+         05 WS-PAGE-NUMBER              PIC 9(05) VALUE 1.
+         05 WS-CUST-EXPORTED            PIC 9(07) VALUE 0.
+         05 WS-CUST-ACCEPTED            PIC 9(07) VALUE 0.
+         05 WS-CUST-REJECTED            PIC 9(07) VALUE 0.
+         05 WS-ID-EDITED                PIC ZZZZ9.
+         05 WS-BANKUSERID-EDITED        PIC ZZZZ9.
+
+       01 IMPORT-FIELDS.
+         05 WS-IMP-USERNAME             PIC X(50).
+         05 WS-IMP-ADDRESS              PIC X(50).
+         05 WS-IMP-BANKUSERID           PIC X(05).
+
+       01 FLAGS.
+         05 FG-MORE-PAGES               PIC X VALUE 'Y'.
+           88 FG-MORE-PAGES-Y           VALUE 'Y'.
+           88 FG-MORE-PAGES-N           VALUE 'N'.
+         05 FG-MORE-LINES               PIC X VALUE 'Y'.
+           88 FG-MORE-LINES-Y           VALUE 'Y'.
+           88 FG-MORE-LINES-N           VALUE 'N'.
+
+       01 INDEXES.
+         05 IND-1                       PIC 9(03).
+      ******************************************************************
+      *                        COPYLIB IMPORTS
+      ******************************************************************
+       COPY CUSTINTERFACE.
+       COPY LOGGERINTERFACE.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAIN SECTION.
+           ACCEPT ARG-COMMAND-STRING FROM COMMAND-LINE END-ACCEPT
+           MOVE ARG-COMMAND-STRING          TO ARG-MODE
+           PERFORM F-INIT
+
+           EVALUATE TRUE
+             WHEN ARG-MODE-EXPORT
+               PERFORM F-RUN-EXPORT
+             WHEN ARG-MODE-IMPORT
+               PERFORM F-RUN-IMPORT
+             WHEN OTHER
+               DISPLAY "CUSTIMEX: expected EXPORT or IMPORT, got '"
+                       FUNCTION TRIM(ARG-COMMAND-STRING) "'"
+           END-EVALUATE
+
+           PERFORM F-FINISH
+           .
+       MAIN-END.
+           STOP RUN.
+      ******************************************************************
+       F-INIT SECTION.
+           PERFORM UT-LOG-INIT
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "CUSTOMER BULK IMPORT/EXPORT STARTING"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-START
+           .
+       F-INIT-END.
+           EXIT.
+      ******************************************************************
+       F-FINISH SECTION.
+           MOVE PGM-ID                    TO U-LOG-RUNNABLE-PROG
+           MOVE "CUSTOMER BULK IMPORT/EXPORT FINISHED"
+                                           TO U-LOG-LINE
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-FINISH-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-EXPORT SECTION.
+           OPEN OUTPUT EXPORT-OUTPUT
+           IF WS-FILE-STATUS NOT = "00"
+             DISPLAY "CUSTIMEX: could not open export file"
+             EXIT SECTION
+           END-IF
+
+           MOVE "ID|USERNAME|ADDRESS|BANKUSERID" TO EXPORT-LINE
+           WRITE EXPORT-LINE
+
+           SET FG-MORE-PAGES-Y             TO TRUE
+           MOVE 1                          TO WS-PAGE-NUMBER
+
+           PERFORM UNTIL FG-MORE-PAGES-N
+             PERFORM F-READ-CUSTOMER-PAGE
+             IF O-CUST-COUNT = 0
+               SET FG-MORE-PAGES-N         TO TRUE
+             ELSE
+               PERFORM VARYING IND-1 FROM 1 BY 1
+                       UNTIL IND-1 > O-CUST-COUNT
+                 PERFORM F-WRITE-EXPORT-LINE
+               END-PERFORM
+               IF O-CUST-COUNT < K-PAGE-SIZE
+                 SET FG-MORE-PAGES-N       TO TRUE
+               ELSE
+                 ADD 1                     TO WS-PAGE-NUMBER
+               END-IF
+             END-IF
+           END-PERFORM
+
+           CLOSE EXPORT-OUTPUT
+
+           MOVE PGM-ID                     TO U-LOG-RUNNABLE-PROG
+           STRING "CUSTOMERS EXPORTED: "
+                  FUNCTION TRIM(WS-CUST-EXPORTED)
+             DELIMITED BY SIZE
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-RUN-EXPORT-END.
+           EXIT.
+      ******************************************************************
+       F-READ-CUSTOMER-PAGE SECTION.
+           INITIALIZE CUSTDB-INTERFACE
+           SET I-CUST-OP-GET-LIST          TO TRUE
+           MOVE WS-PAGE-NUMBER              TO I-CUST-PAGE-NUMBER
+           SET PGNAME-CUSTDB                TO TRUE
+           CALL PROGNAME USING CUSTDB-INTERFACE
+
+           IF NOT CUST-STATUS-OK
+             MOVE 0                        TO O-CUST-COUNT
+           END-IF
+           .
+       F-READ-CUSTOMER-PAGE-END.
+           EXIT.
+      ******************************************************************
+       F-WRITE-EXPORT-LINE SECTION.
+           MOVE O-CUST-ID(IND-1)            TO WS-ID-EDITED
+           MOVE O-CUST-BANKUSERID(IND-1)    TO WS-BANKUSERID-EDITED
+
+           STRING FUNCTION TRIM(WS-ID-EDITED)     DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-CUST-USERNAME(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(O-CUST-ADDRESS(IND-1))
+                                                   DELIMITED BY SIZE
+                  "|"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BANKUSERID-EDITED)
+                                                   DELIMITED BY SIZE
+             INTO EXPORT-LINE
+           END-STRING
+           WRITE EXPORT-LINE
+           ADD 1                            TO WS-CUST-EXPORTED
+           .
+       F-WRITE-EXPORT-LINE-END.
+           EXIT.
+      ******************************************************************
+       F-RUN-IMPORT SECTION.
+           OPEN INPUT IMPORT-INPUT
+           IF WS-IMPORT-FILE-STATUS NOT = "00"
+             DISPLAY "CUSTIMEX: could not open import file"
+             EXIT SECTION
+           END-IF
+
+           OPEN OUTPUT IMPORT-RESULT
+           MOVE "===== CUSTOMER IMPORT RESULT ====="
+                                             TO RESULT-LINE
+           WRITE RESULT-LINE
+
+           SET FG-MORE-LINES-Y              TO TRUE
+           PERFORM UNTIL FG-MORE-LINES-N
+             READ IMPORT-INPUT INTO IMPORT-LINE
+               AT END
+                 SET FG-MORE-LINES-N        TO TRUE
+               NOT AT END
+                 PERFORM F-IMPORT-ONE-LINE
+             END-READ
+           END-PERFORM
+
+           CLOSE IMPORT-INPUT
+
+           STRING "Accepted: "  FUNCTION TRIM(WS-CUST-ACCEPTED)
+                  " Rejected: " FUNCTION TRIM(WS-CUST-REJECTED)
+             DELIMITED BY SIZE
+             INTO RESULT-LINE
+           END-STRING
+           WRITE RESULT-LINE
+           CLOSE IMPORT-RESULT
+
+           MOVE PGM-ID                      TO U-LOG-RUNNABLE-PROG
+           STRING "CUSTOMERS ACCEPTED: ",
+                  FUNCTION TRIM(WS-CUST-ACCEPTED),
+                  " | REJECTED: ",
+                  FUNCTION TRIM(WS-CUST-REJECTED)
+             INTO U-LOG-LINE
+           END-STRING
+           PERFORM UT-LOG-MODULE-FINISH
+           .
+       F-RUN-IMPORT-END.
+           EXIT.
+      ******************************************************************
+       F-IMPORT-ONE-LINE SECTION.
+           IF IMPORT-LINE = SPACES
+             EXIT SECTION
+           END-IF
+
+           UNSTRING IMPORT-LINE DELIMITED BY "|"
+             INTO WS-IMP-USERNAME, WS-IMP-ADDRESS, WS-IMP-BANKUSERID
+           END-UNSTRING
+
+           IF WS-IMP-USERNAME = SPACES
+             OR WS-IMP-BANKUSERID NOT NUMERIC
+             ADD 1                          TO WS-CUST-REJECTED
+             STRING "REJECTED (bad line): "
+                    FUNCTION TRIM(IMPORT-LINE)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE
+             END-STRING
+             WRITE RESULT-LINE
+             EXIT SECTION
+           END-IF
+
+           INITIALIZE CUSTDB-INTERFACE
+           SET I-CUST-OP-POST               TO TRUE
+           MOVE WS-IMP-USERNAME             TO I-CUST-USERNAME
+           MOVE WS-IMP-ADDRESS              TO I-CUST-ADDRESS
+           MOVE WS-IMP-BANKUSERID           TO I-CUST-BANKUSERID
+           SET PGNAME-CUSTDB                TO TRUE
+           CALL PROGNAME USING CUSTDB-INTERFACE
+
+           IF CUST-STATUS-OK
+             ADD 1                          TO WS-CUST-ACCEPTED
+             STRING "OK: " FUNCTION TRIM(WS-IMP-USERNAME)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE
+             END-STRING
+           ELSE
+             ADD 1                          TO WS-CUST-REJECTED
+             STRING "REJECTED (db error): "
+                    FUNCTION TRIM(WS-IMP-USERNAME)
+               DELIMITED BY SIZE
+               INTO RESULT-LINE
+             END-STRING
+           END-IF
+           WRITE RESULT-LINE
+           .
+       F-IMPORT-ONE-LINE-END.
+           EXIT.
+      ******************************************************************
+      *   COPY LOGGERUTILSECTIONS TO USE GENERIC SECTIONS FOR LOGGER
+      ******************************************************************
+       COPY LOGGERUTILSECTIONS.
